@@ -0,0 +1,197 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADDRESS-REMINDER-REPORT.
+
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT OPTIONAL     ADDRESS-FILE
+                   ASSIGN       TO  OUTFILE
+                   ORGANIZATION IS  INDEXED
+                   RECORD KEY   IS FD-PHONE
+                   ALTERNATE RECORD KEY IS FD-LAST-NAME  WITH DUPLICATES
+                   FILE STATUS  IS  FILESTATUS
+                   ACCESS MODE  IS  DYNAMIC.
+
+            SELECT REPORT-FILE
+                   ASSIGN       TO  REPORTOUT
+                   ORGANIZATION IS  LINE SEQUENTIAL
+                   FILE STATUS  IS  REPORT-STATUS.
+
+       DATA DIVISION.
+        FILE SECTION.
+        FD ADDRESS-FILE.
+        01 ADDRESS-RECORD.
+        COPY "ADDRESS-RECORD.CPY" REPLACING ==(TAG)== BY ==FD-==.
+
+        FD REPORT-FILE.
+        01 REPORT-LINE                  PIC X(132).
+
+        WORKING-STORAGE SECTION.
+        01  OUTFILE                    PIC X(50)
+            VALUE "/mnt/c/cobfiles\address.idx".
+        01  REPORTOUT                  PIC X(50)
+            VALUE "/mnt/c/cobfiles\reminders.txt".
+
+        COPY "FILESTATUS.CPY".
+        01  REPORT-STATUS              PIC X(02).
+
+        01  WS-EOF-SWITCH              PIC X(01) VALUE 'N'.
+            88  END-OF-ADDRESS-FILE    VALUE 'Y'.
+
+      *> THE REMINDER WINDOW IS TODAY THROUGH TODAY + WS-LOOKAHEAD-DAYS,
+      *> THE SAME LOOKAHEAD A NIGHTLY BATCH RUN WOULD WANT SO STAFF
+      *> HAVE TIME TO SEND A CARD OR MAKE A CALL BEFORE THE DATE.
+        01  WS-LOOKAHEAD-DAYS          PIC 9(03) VALUE 7.
+        01  WS-TODAY-8                 PIC 9(08).
+        01  WS-TODAY-YYYY              PIC 9(04).
+        01  WS-TODAY-MM                PIC 9(02).
+        01  WS-TODAY-DD                PIC 9(02).
+        01  WS-TODAY-MMDD              PIC 9(04).
+        01  WS-WINDOW-END-MMDD         PIC 9(04).
+        01  WS-INTEGER-DATE            PIC 9(07).
+        01  WS-WINDOW-END-DATE         PIC 9(07).
+        01  WS-WINDOW-END-8            PIC 9(08).
+        01  WS-WRAPS-YEAR-SWITCH       PIC X(01) VALUE 'N'.
+            88  WINDOW-WRAPS-YEAR      VALUE 'Y'.
+        01  WS-EVENT-MMDD              PIC 9(04).
+        01  WS-EVENT-MATCH-SWITCH      PIC X(01) VALUE 'N'.
+            88  EVENT-IN-WINDOW        VALUE 'Y'.
+        01  WS-RECORD-COUNT            PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+        MAIN SECTION.
+        START-PRG.
+            PERFORM OPEN-FILES
+            PERFORM SET-REMINDER-WINDOW
+            PERFORM READ-FIRST-BY-NAME
+            PERFORM WRITE-DETAIL-LINE THRU WRITE-DETAIL-LINE-EXIT
+               UNTIL END-OF-ADDRESS-FILE
+            PERFORM WRITE-REPORT-SUMMARY
+            PERFORM CLOSE-FILES
+            STOP RUN.
+
+        OPEN-FILES.
+            OPEN INPUT ADDRESS-FILE
+            IF FILESTATUS NOT = '00' AND FILESTATUS NOT = '05'
+               DISPLAY 'CANNOT OPEN ADDRESS FILE, STATUS ' FILESTATUS
+               STOP RUN
+            END-IF
+            OPEN OUTPUT REPORT-FILE
+            IF REPORT-STATUS NOT = '00'
+               DISPLAY 'CANNOT OPEN REPORT FILE, STATUS ' REPORT-STATUS
+               STOP RUN
+            END-IF
+            MOVE "UPCOMING BIRTHDAY / ANNIVERSARY REMINDERS" TO
+                 REPORT-LINE
+            WRITE REPORT-LINE
+            MOVE SPACES TO REPORT-LINE
+            WRITE REPORT-LINE.
+
+        CLOSE-FILES.
+            CLOSE ADDRESS-FILE
+            CLOSE REPORT-FILE.
+
+      *> THE WINDOW IS EXPRESSED AS TWO MMDD BOUNDARIES.  WHEN THE
+      *> WINDOW CROSSES DECEMBER 31 INTO JANUARY, WS-WINDOW-END-MMDD
+      *> ENDS UP LOWER THAN WS-TODAY-MMDD, SO THE COMPARISON BELOW
+      *> HAS TO HANDLE BOTH THE NORMAL AND THE WRAPPED CASE.
+        SET-REMINDER-WINDOW.
+            ACCEPT WS-TODAY-8 FROM DATE YYYYMMDD
+            MOVE WS-TODAY-8 (1:4) TO WS-TODAY-YYYY
+            MOVE WS-TODAY-8 (5:2) TO WS-TODAY-MM
+            MOVE WS-TODAY-8 (7:2) TO WS-TODAY-DD
+            MOVE WS-TODAY-8 (5:4) TO WS-TODAY-MMDD
+            COMPUTE WS-INTEGER-DATE =
+               FUNCTION INTEGER-OF-DATE(WS-TODAY-8)
+            COMPUTE WS-WINDOW-END-DATE =
+               WS-INTEGER-DATE + WS-LOOKAHEAD-DAYS
+            COMPUTE WS-WINDOW-END-8 =
+               FUNCTION DATE-OF-INTEGER(WS-WINDOW-END-DATE)
+            MOVE WS-WINDOW-END-8 (5:4) TO WS-WINDOW-END-MMDD
+            IF WS-WINDOW-END-MMDD < WS-TODAY-MMDD
+               SET WINDOW-WRAPS-YEAR TO TRUE
+            END-IF.
+
+        READ-FIRST-BY-NAME.
+            MOVE LOW-VALUES TO FD-LAST-NAME
+            START ADDRESS-FILE KEY >= FD-LAST-NAME
+              INVALID KEY
+                 SET END-OF-ADDRESS-FILE TO TRUE
+              NOT INVALID KEY
+                 PERFORM READ-NEXT-BY-NAME
+            END-START.
+
+        READ-NEXT-BY-NAME.
+            READ ADDRESS-FILE NEXT
+              AT END
+                 SET END-OF-ADDRESS-FILE TO TRUE
+            END-READ.
+
+      *> A CONTACT SHOWS UP ONCE PER MATCHING EVENT -- A BIRTHDAY AND
+      *> AN ANNIVERSARY BOTH DUE IN THE WINDOW PRODUCE TWO LINES.
+        WRITE-DETAIL-LINE.
+            IF FD-BIRTHDAY NOT = SPACES
+               MOVE FD-BIRTHDAY (5:4) TO WS-EVENT-MMDD
+               PERFORM CHECK-EVENT-IN-WINDOW
+               IF EVENT-IN-WINDOW
+                  PERFORM WRITE-REMINDER-LINE
+               END-IF
+            END-IF
+            IF FD-ANNIVERSARY NOT = SPACES
+               MOVE FD-ANNIVERSARY (5:4) TO WS-EVENT-MMDD
+               PERFORM CHECK-EVENT-IN-WINDOW
+               IF EVENT-IN-WINDOW
+                  PERFORM WRITE-REMINDER-LINE
+               END-IF
+            END-IF
+            PERFORM READ-NEXT-BY-NAME.
+        WRITE-DETAIL-LINE-EXIT.
+            EXIT.
+
+      *> WHEN THE WINDOW DOES NOT WRAP INTO THE NEXT YEAR, THE EVENT
+      *> QUALIFIES IF IT FALLS BETWEEN TODAY AND THE WINDOW END.  WHEN
+      *> IT WRAPS (E.G. DEC 28 THROUGH JAN 04), THE EVENT QUALIFIES IF
+      *> IT FALLS AT OR AFTER TODAY *OR* AT OR BEFORE THE WINDOW END.
+        CHECK-EVENT-IN-WINDOW.
+            MOVE 'N' TO WS-EVENT-MATCH-SWITCH
+            IF WINDOW-WRAPS-YEAR
+               IF WS-EVENT-MMDD >= WS-TODAY-MMDD
+                  OR WS-EVENT-MMDD <= WS-WINDOW-END-MMDD
+                  SET EVENT-IN-WINDOW TO TRUE
+               END-IF
+            ELSE
+               IF WS-EVENT-MMDD >= WS-TODAY-MMDD
+                  AND WS-EVENT-MMDD <= WS-WINDOW-END-MMDD
+                  SET EVENT-IN-WINDOW TO TRUE
+               END-IF
+            END-IF.
+        CHECK-EVENT-IN-WINDOW-EXIT.
+            EXIT.
+
+        WRITE-REMINDER-LINE.
+            ADD 1 TO WS-RECORD-COUNT
+            MOVE SPACES TO REPORT-LINE
+            STRING WS-EVENT-MMDD                 DELIMITED BY SIZE
+                   '  '                          DELIMITED BY SIZE
+                   FUNCTION TRIM(FD-LAST-NAME)   DELIMITED BY SIZE
+                   ', '                          DELIMITED BY SIZE
+                   FUNCTION TRIM(FD-FIRST-NAME)  DELIMITED BY SIZE
+                   ' -- '                        DELIMITED BY SIZE
+                   FUNCTION TRIM(FD-PHONE)       DELIMITED BY SIZE
+                   INTO REPORT-LINE
+            END-STRING
+            WRITE REPORT-LINE.
+
+        WRITE-REPORT-SUMMARY.
+            MOVE SPACES TO REPORT-LINE
+            WRITE REPORT-LINE
+            MOVE SPACES TO REPORT-LINE
+            STRING 'LOOKAHEAD DAYS: '        DELIMITED BY SIZE
+                   WS-LOOKAHEAD-DAYS         DELIMITED BY SIZE
+                   '   TOTAL REMINDERS: '    DELIMITED BY SIZE
+                   WS-RECORD-COUNT           DELIMITED BY SIZE
+                   INTO REPORT-LINE
+            END-STRING
+            WRITE REPORT-LINE.
+
+       END PROGRAM ADDRESS-REMINDER-REPORT.
