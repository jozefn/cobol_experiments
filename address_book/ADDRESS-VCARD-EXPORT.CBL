@@ -0,0 +1,153 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADDRESS-VCARD-EXPORT.
+
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT OPTIONAL     ADDRESS-FILE
+                   ASSIGN       TO  OUTFILE
+                   ORGANIZATION IS  INDEXED
+                   RECORD KEY   IS FD-PHONE
+                   ALTERNATE RECORD KEY IS FD-LAST-NAME  WITH DUPLICATES
+                   FILE STATUS  IS  FILESTATUS
+                   ACCESS MODE  IS  DYNAMIC.
+
+            SELECT VCARD-FILE
+                   ASSIGN       TO  VCARDOUT
+                   ORGANIZATION IS  LINE SEQUENTIAL
+                   FILE STATUS  IS  VCARD-STATUS.
+
+       DATA DIVISION.
+        FILE SECTION.
+        FD ADDRESS-FILE.
+        01 ADDRESS-RECORD.
+        COPY "ADDRESS-RECORD.CPY" REPLACING ==(TAG)== BY ==FD-==.
+
+        FD VCARD-FILE.
+        01 VCARD-LINE                    PIC X(200).
+
+        WORKING-STORAGE SECTION.
+        01  OUTFILE                    PIC X(50)
+            VALUE "/mnt/c/cobfiles\address.idx".
+        01  VCARDOUT                   PIC X(50)
+            VALUE "/mnt/c/cobfiles\address.vcf".
+
+        COPY "FILESTATUS.CPY".
+        01  VCARD-STATUS               PIC X(02).
+
+        01  WS-EOF-SWITCH              PIC X(01) VALUE 'N'.
+            88  END-OF-ADDRESS-FILE    VALUE 'Y'.
+
+        01  WS-EXPORTED-COUNT          PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+        MAIN SECTION.
+        START-PRG.
+            PERFORM OPEN-FILES
+            PERFORM READ-FIRST-BY-NAME
+            PERFORM WRITE-VCARD-RECORD THRU WRITE-VCARD-RECORD-EXIT
+               UNTIL END-OF-ADDRESS-FILE
+            DISPLAY "VCARD EXPORT COMPLETE -- " WS-EXPORTED-COUNT
+                    " CONTACTS WRITTEN"
+            PERFORM CLOSE-FILES
+            STOP RUN.
+
+        OPEN-FILES.
+            OPEN INPUT ADDRESS-FILE
+            IF FILESTATUS NOT = '00' AND FILESTATUS NOT = '05'
+               DISPLAY 'CANNOT OPEN ADDRESS FILE, STATUS ' FILESTATUS
+               STOP RUN
+            END-IF
+            OPEN OUTPUT VCARD-FILE
+            IF VCARD-STATUS NOT = '00'
+               DISPLAY 'CANNOT OPEN VCARD FILE, STATUS ' VCARD-STATUS
+               STOP RUN
+            END-IF.
+
+        CLOSE-FILES.
+            CLOSE ADDRESS-FILE
+            CLOSE VCARD-FILE.
+
+      *> WALK ADDRESS-FILE IN FD-LAST-NAME ORDER, THE SAME KEY
+      *> ADDRESS-CSV-EXPORT.CBL WALKS, SO REPEATED EXPORTS COME OUT
+      *> IN A STABLE ORDER.
+        READ-FIRST-BY-NAME.
+            MOVE LOW-VALUES TO FD-LAST-NAME
+            START ADDRESS-FILE KEY >= FD-LAST-NAME
+              INVALID KEY
+                 SET END-OF-ADDRESS-FILE TO TRUE
+              NOT INVALID KEY
+                 PERFORM READ-NEXT-BY-NAME
+            END-START.
+
+        READ-NEXT-BY-NAME.
+            READ ADDRESS-FILE NEXT
+              AT END
+                 SET END-OF-ADDRESS-FILE TO TRUE
+            END-READ.
+
+      *> EMITS ONE VCARD 3.0 ENTRY PER CONTACT -- N/FN FOR THE NAME,
+      *> TEL FOR FD-PHONE, ADR FOR THE STREET ADDRESS -- SO THE FILE
+      *> CAN BE LOADED STRAIGHT INTO A PHONE SYSTEM OR MOBILE DEVICE.
+        WRITE-VCARD-RECORD.
+            MOVE SPACES TO VCARD-LINE
+            STRING "BEGIN:VCARD" DELIMITED BY SIZE INTO VCARD-LINE
+            END-STRING
+            WRITE VCARD-LINE
+
+            MOVE SPACES TO VCARD-LINE
+            STRING "VERSION:3.0" DELIMITED BY SIZE INTO VCARD-LINE
+            END-STRING
+            WRITE VCARD-LINE
+
+            MOVE SPACES TO VCARD-LINE
+            STRING "N:" DELIMITED BY SIZE
+                   FUNCTION TRIM(FD-LAST-NAME)  DELIMITED BY SIZE
+                   ";"                          DELIMITED BY SIZE
+                   FUNCTION TRIM(FD-FIRST-NAME) DELIMITED BY SIZE
+                   ";;;"                        DELIMITED BY SIZE
+                   INTO VCARD-LINE
+            END-STRING
+            WRITE VCARD-LINE
+
+            MOVE SPACES TO VCARD-LINE
+            STRING "FN:" DELIMITED BY SIZE
+                   FUNCTION TRIM(FD-FIRST-NAME) DELIMITED BY SIZE
+                   " "                          DELIMITED BY SIZE
+                   FUNCTION TRIM(FD-LAST-NAME)  DELIMITED BY SIZE
+                   INTO VCARD-LINE
+            END-STRING
+            WRITE VCARD-LINE
+
+            MOVE SPACES TO VCARD-LINE
+            STRING "TEL;TYPE=WORK,VOICE:" DELIMITED BY SIZE
+                   FUNCTION TRIM(FD-PHONE) DELIMITED BY SIZE
+                   INTO VCARD-LINE
+            END-STRING
+            WRITE VCARD-LINE
+
+            MOVE SPACES TO VCARD-LINE
+            STRING "ADR;TYPE=HOME:;;" DELIMITED BY SIZE
+                   FUNCTION TRIM(FD-STREET-NAME) DELIMITED BY SIZE
+                   ";"                            DELIMITED BY SIZE
+                   FUNCTION TRIM(FD-CITY)         DELIMITED BY SIZE
+                   ";"                            DELIMITED BY SIZE
+                   FUNCTION TRIM(FD-STATE)        DELIMITED BY SIZE
+                   ";"                            DELIMITED BY SIZE
+                   FUNCTION TRIM(FD-ZIP)          DELIMITED BY SIZE
+                   ";"                            DELIMITED BY SIZE
+                   INTO VCARD-LINE
+            END-STRING
+            WRITE VCARD-LINE
+
+            MOVE SPACES TO VCARD-LINE
+            STRING "END:VCARD" DELIMITED BY SIZE INTO VCARD-LINE
+            END-STRING
+            WRITE VCARD-LINE
+
+            ADD 1 TO WS-EXPORTED-COUNT
+            PERFORM READ-NEXT-BY-NAME.
+        WRITE-VCARD-RECORD-EXIT.
+            EXIT.
+
+        END PROGRAM ADDRESS-VCARD-EXPORT.
