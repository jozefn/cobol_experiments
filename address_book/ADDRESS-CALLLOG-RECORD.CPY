@@ -0,0 +1,18 @@
+      *****************************************************************
+      *  ADDRESS-CALLLOG-RECORD.CPY
+      *  ONE LOGGED CALL OR INTERACTION WITH A CONTACT ON FILE IN
+      *  ADDRESS-FILE, KEPT SEPARATE FROM THE SINGLE FD-NOTES FIELD SO
+      *  A NEW NOTE NO LONGER ERASES THE RECORD OF EVERY PAST CONTACT.
+      *  (TAG)ENTRY-ID IS THE RECORD KEY -- THE OWNING CONTACT'S PHONE
+      *  NUMBER FOLLOWED BY A FOUR-DIGIT SEQUENCE NUMBER -- SO ENTRIES
+      *  FOR ONE CONTACT SORT TOGETHER IN THE ORDER THEY WERE MADE, THE
+      *  SAME KEY LAYOUT ADDRESS-HISTORY-RECORD.CPY USES FOR RETIRED
+      *  NOTES TEXT.  CALLERS COPY THIS REPLACING ==(TAG)== BY THEIR
+      *  OWN PREFIX, E.G. ==CL-== FOR A FILE RECORD.
+      *****************************************************************
+           05  (TAG)ENTRY-ID            PIC X(16).
+           05  (TAG)OWNPHONE            PIC X(12).
+           05  (TAG)ENTRY-SEQ           PIC 9(04).
+           05  (TAG)ENTRY-DATE          PIC X(08).
+           05  (TAG)CLERK-ID            PIC X(10).
+           05  (TAG)NOTE-LINE           PIC X(50).
