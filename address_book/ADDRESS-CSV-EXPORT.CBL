@@ -0,0 +1,119 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADDRESS-CSV-EXPORT.
+
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT OPTIONAL     ADDRESS-FILE
+                   ASSIGN       TO  OUTFILE
+                   ORGANIZATION IS  INDEXED
+                   RECORD KEY   IS FD-PHONE
+                   ALTERNATE RECORD KEY IS FD-LAST-NAME  WITH DUPLICATES
+                   FILE STATUS  IS  FILESTATUS
+                   ACCESS MODE  IS  DYNAMIC.
+
+            SELECT CSV-FILE
+                   ASSIGN       TO  CSVOUT
+                   ORGANIZATION IS  LINE SEQUENTIAL
+                   FILE STATUS  IS  CSV-STATUS.
+
+       DATA DIVISION.
+        FILE SECTION.
+        FD ADDRESS-FILE.
+        01 ADDRESS-RECORD.
+        COPY "ADDRESS-RECORD.CPY" REPLACING ==(TAG)== BY ==FD-==.
+
+        FD CSV-FILE.
+        01 CSV-LINE                     PIC X(200).
+
+        WORKING-STORAGE SECTION.
+        01  OUTFILE                    PIC X(50)
+            VALUE "/mnt/c/cobfiles\address.idx".
+        01  CSVOUT                     PIC X(50)
+            VALUE "/mnt/c/cobfiles\address.csv".
+
+        COPY "FILESTATUS.CPY".
+        01  CSV-STATUS                 PIC X(02).
+
+        01  WS-EOF-SWITCH              PIC X(01) VALUE 'N'.
+            88  END-OF-ADDRESS-FILE    VALUE 'Y'.
+
+        01  WS-HEADING                 PIC X(80) VALUE
+            "PHONE,LAST NAME,FIRST NAME,STREET,CITY,STATE,ZIP,NOTES".
+
+       PROCEDURE DIVISION.
+        MAIN SECTION.
+        START-PRG.
+            PERFORM OPEN-FILES
+            MOVE WS-HEADING TO CSV-LINE
+            WRITE CSV-LINE
+            PERFORM READ-FIRST-BY-NAME
+            PERFORM WRITE-CSV-RECORD THRU WRITE-CSV-RECORD-EXIT
+               UNTIL END-OF-ADDRESS-FILE
+            PERFORM CLOSE-FILES
+            STOP RUN.
+
+        OPEN-FILES.
+            OPEN INPUT ADDRESS-FILE
+            IF FILESTATUS NOT = '00' AND FILESTATUS NOT = '05'
+               DISPLAY 'CANNOT OPEN ADDRESS FILE, STATUS ' FILESTATUS
+               STOP RUN
+            END-IF
+            OPEN OUTPUT CSV-FILE
+            IF CSV-STATUS NOT = '00'
+               DISPLAY 'CANNOT OPEN CSV FILE, STATUS ' CSV-STATUS
+               STOP RUN
+            END-IF.
+
+        CLOSE-FILES.
+            CLOSE ADDRESS-FILE
+            CLOSE CSV-FILE.
+
+      *> WALK ADDRESS-FILE IN FD-LAST-NAME ORDER SO THE CSV COMES OUT
+      *> ALREADY SORTED THE WAY A SPREADSHEET USER EXPECTS.
+        READ-FIRST-BY-NAME.
+            MOVE LOW-VALUES TO FD-LAST-NAME
+            START ADDRESS-FILE KEY >= FD-LAST-NAME
+              INVALID KEY
+                 SET END-OF-ADDRESS-FILE TO TRUE
+              NOT INVALID KEY
+                 PERFORM READ-NEXT-BY-NAME
+            END-START.
+
+        READ-NEXT-BY-NAME.
+            READ ADDRESS-FILE NEXT
+              AT END
+                 SET END-OF-ADDRESS-FILE TO TRUE
+            END-READ.
+
+      *> CONTACTS FLAGGED DO-NOT-MAIL ARE LEFT OFF THE EXTRACT SINCE
+      *> IT FEEDS MAIL-MERGE AS WELL AS SPREADSHEET USE.
+        WRITE-CSV-RECORD.
+            IF FD-DO-NOT-MAIL-YES
+               PERFORM READ-NEXT-BY-NAME
+               GO TO WRITE-CSV-RECORD-EXIT
+            END-IF
+            MOVE SPACES TO CSV-LINE
+            STRING FUNCTION TRIM(FD-PHONE)      DELIMITED BY SIZE
+                   ','                          DELIMITED BY SIZE
+                   FUNCTION TRIM(FD-LAST-NAME)  DELIMITED BY SIZE
+                   ','                          DELIMITED BY SIZE
+                   FUNCTION TRIM(FD-FIRST-NAME) DELIMITED BY SIZE
+                   ','                          DELIMITED BY SIZE
+                   FUNCTION TRIM(FD-STREET-NAME) DELIMITED BY SIZE
+                   ','                          DELIMITED BY SIZE
+                   FUNCTION TRIM(FD-CITY)       DELIMITED BY SIZE
+                   ','                          DELIMITED BY SIZE
+                   FUNCTION TRIM(FD-STATE)      DELIMITED BY SIZE
+                   ','                          DELIMITED BY SIZE
+                   FUNCTION TRIM(FD-ZIP)        DELIMITED BY SIZE
+                   ','                          DELIMITED BY SIZE
+                   FUNCTION TRIM(FD-NOTES)      DELIMITED BY SIZE
+                   INTO CSV-LINE
+            END-STRING
+            WRITE CSV-LINE
+            PERFORM READ-NEXT-BY-NAME.
+        WRITE-CSV-RECORD-EXIT.
+            EXIT.
+
+        END PROGRAM ADDRESS-CSV-EXPORT.
