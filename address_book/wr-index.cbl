@@ -6,8 +6,9 @@
        file-control.
            select index-file assign to 'abindex'
                    status is ws-index-status
-                   organization is sequential.
- 
+                   organization is sequential
+                   lock mode is exclusive.
+
        data division.
 
        file section.
@@ -21,30 +22,49 @@
        01 ws-index-number external pic s9(09).
        01 ws-index-record.
           05 ws-index-field pic 9(09).
+       01 ws-open-tries pic 9(02) value 0.
 
+      *> THE READ-INCREMENT-REWRITE BELOW STAYS INSIDE A SINGLE OPEN
+      *> I-O ON INDEX-FILE SO THE EXCLUSIVE LOCK ABOVE COVERS THE
+      *> WHOLE OPERATION -- TWO CALLERS RUNNING WR-INDEX AT THE SAME
+      *> TIME CAN NO LONGER BOTH READ THE SAME COUNTER VALUE AND HAND
+      *> OUT THE SAME NAME-CODE.
+      *>
+      *> STATUS '35' ON THE OPEN MEANS THE COUNTER FILE HAS NEVER BEEN
+      *> CREATED -- THAT IS THE ONLY CASE WHERE STARTING THE COUNTER
+      *> OVER AT ZERO IS CORRECT.  ANY OTHER NON-'00' STATUS (LOCK
+      *> CONTENTION FROM A SECOND CALLER ALREADY INSIDE THIS EXCLUSIVE
+      *> LOCK, FOR EXAMPLE) IS NOT "FILE MISSING" AND MUST NOT BE
+      *> TREATED AS ONE -- DOING SO WOULD TRUNCATE THE LIVE SHARED
+      *> COUNTER BACK TO ZERO AND HAND OUT DUPLICATE NAME-CODES, SO ON
+      *> CONTENTION THE OPEN IS RETRIED INSTEAD.
        procedure division.
-           open input index-file.
+           perform open-index-file thru open-index-file-exit
+              until ws-index-status equal '00' or ws-open-tries > 20.
+
            if ws-index-status not equal '00'
-              open output index-file
-              move 0 to ws-index-field
-              write index-record from ws-index-record
-              close index-file.
-           if ws-index-number less than 0
-              open output index-file
-              move 0 to ws-index-field
-              write index-record from ws-index-record
-              close index-file.
+              display 'WR-INDEX: CANNOT OPEN COUNTER FILE, STATUS '
+                      ws-index-status
+              stop run.
 
-           open input index-file.
            read index-file into ws-index-record.
-           close index-file.
-           add 1 to ws-index-field
-           open output index-file.
-           write index-record from ws-index-record.
+           if ws-index-number less than 0 or ws-index-field less than 0
+              move 0 to ws-index-field.
+
+           add 1 to ws-index-field.
+           rewrite index-record from ws-index-record.
            close index-file.
            move ws-index-field to ws-index-number.
        goback.
 
-
-
-
+       open-index-file.
+           add 1 to ws-open-tries.
+           open i-o index-file.
+           if ws-index-status equal '35'
+              open output index-file
+              move 0 to ws-index-field
+              write index-record from ws-index-record
+              close index-file
+              open i-o index-file.
+       open-index-file-exit.
+           exit.
