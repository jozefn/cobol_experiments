@@ -0,0 +1,150 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADDRESS-FILESTATUS-REPORT.
+
+      *> END-OF-DAY SUMMARY OVER ADDRESS-ERROR.LOG (SEE
+      *> WRITE-ERROR-LOG-RECORD IN ADDRESS.CBL), WHICH APPENDS ONE
+      *> LINE PER NON-SUCCESS FILESTATUS OUTCOME AGAINST ADDRESS-FILE
+      *> AS "YYYYMMDD-HHMMSS FILESTATUS XX <MESSAGE>".  THIS JOB
+      *> TALLIES HOW MANY TIMES EACH CODE WAS HIT SO A PATTERN LIKE
+      *> REPEATED LOCK CONTENTION SHOWS UP INSTEAD OF DISAPPEARING THE
+      *> INSTANT THE NEXT KEY IS PRESSED.
+
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT OPTIONAL     ERROR-LOG-FILE
+                   ASSIGN       TO  ERRLOGIN
+                   ORGANIZATION IS  LINE SEQUENTIAL
+                   FILE STATUS  IS  ERRLOG-STATUS.
+
+            SELECT REPORT-FILE
+                   ASSIGN       TO  REPORTOUT
+                   ORGANIZATION IS  LINE SEQUENTIAL
+                   FILE STATUS  IS  REPORT-STATUS.
+
+       DATA DIVISION.
+        FILE SECTION.
+        FD ERROR-LOG-FILE.
+        01 ERROR-LOG-LINE                PIC X(80).
+
+        FD REPORT-FILE.
+        01 REPORT-LINE                  PIC X(132).
+
+        WORKING-STORAGE SECTION.
+        01  ERRLOGIN                   PIC X(50)
+            VALUE "/mnt/c/cobfiles\address-error.log".
+        01  REPORTOUT                  PIC X(50)
+            VALUE "/mnt/c/cobfiles\filestatus-dashboard.txt".
+
+        01  ERRLOG-STATUS              PIC X(02).
+        01  REPORT-STATUS              PIC X(02).
+
+        01  WS-EOF-SWITCH              PIC X(01) VALUE 'N'.
+            88  END-OF-ERROR-LOG       VALUE 'Y'.
+
+        01  WS-LOG-CODE-TEXT           PIC X(02).
+        01  WS-LOG-CODE-NUM            PIC 9(02).
+        01  WS-SCAN-INDEX              PIC 9(03).
+        01  WS-LINE-COUNT              PIC 9(07) VALUE 0.
+
+      *> ONE TALLY PER POSSIBLE TWO-DIGIT FILESTATUS CODE (00-99),
+      *> INDEXED BY THE CODE PLUS ONE SO 00 LANDS IN SLOT 1.
+        01  WS-STATUS-COUNTS.
+            05  WS-STATUS-COUNT        OCCURS 100 TIMES
+                                        PIC 9(07) VALUE 0.
+
+        COPY "FILESTATUS.CPY".
+        01  WS-STATUS-LABEL            PIC X(20).
+        01  WS-REPORT-CODE-NUM         PIC 9(02).
+        01  WS-COUNT-DISPLAY           PIC Z(6)9.
+
+       PROCEDURE DIVISION.
+        MAIN SECTION.
+        START-PRG.
+            PERFORM OPEN-FILES
+            MOVE "FILE-STATUS HEALTH DASHBOARD -- ADDRESS-ERROR.LOG"
+              TO REPORT-LINE
+            WRITE REPORT-LINE
+            MOVE SPACES TO REPORT-LINE
+            WRITE REPORT-LINE
+
+            PERFORM READ-NEXT-LOG-LINE
+            PERFORM TALLY-LOG-LINE THRU TALLY-LOG-LINE-EXIT
+               UNTIL END-OF-ERROR-LOG
+
+            PERFORM WRITE-DASHBOARD-LINE THRU WRITE-DASHBOARD-LINE-EXIT
+               VARYING WS-SCAN-INDEX FROM 1 BY 1
+               UNTIL WS-SCAN-INDEX > 100
+
+            MOVE SPACES TO REPORT-LINE
+            STRING "TOTAL LOGGED OUTCOMES: " DELIMITED BY SIZE
+                   WS-LINE-COUNT             DELIMITED BY SIZE
+                   INTO REPORT-LINE
+            END-STRING
+            WRITE REPORT-LINE
+
+            PERFORM CLOSE-FILES
+            DISPLAY "FILESTATUS DASHBOARD COMPLETE -- " WS-LINE-COUNT
+                    " OUTCOMES TALLIED"
+            STOP RUN.
+
+        OPEN-FILES.
+            OPEN INPUT ERROR-LOG-FILE
+            IF ERRLOG-STATUS NOT = '00' AND ERRLOG-STATUS NOT = '05'
+               DISPLAY 'CANNOT OPEN ERROR LOG FILE, STATUS '
+                       ERRLOG-STATUS
+               STOP RUN
+            END-IF
+            OPEN OUTPUT REPORT-FILE
+            IF REPORT-STATUS NOT = '00'
+               DISPLAY 'CANNOT OPEN REPORT FILE, STATUS ' REPORT-STATUS
+               STOP RUN
+            END-IF.
+
+        CLOSE-FILES.
+            CLOSE ERROR-LOG-FILE
+            CLOSE REPORT-FILE.
+
+        READ-NEXT-LOG-LINE.
+            READ ERROR-LOG-FILE
+              AT END
+                 SET END-OF-ERROR-LOG TO TRUE
+            END-READ.
+
+      *> PULLS THE TWO-DIGIT CODE OUT OF "YYYYMMDD-HHMMSS FILESTATUS
+      *> XX ..." (COLUMNS 28-29) AND ADDS ONE TO THAT CODE'S TALLY.
+        TALLY-LOG-LINE.
+            MOVE ERROR-LOG-LINE (28:2) TO WS-LOG-CODE-TEXT
+            MOVE WS-LOG-CODE-TEXT TO WS-LOG-CODE-NUM
+            ADD 1 TO WS-STATUS-COUNT (WS-LOG-CODE-NUM + 1)
+            ADD 1 TO WS-LINE-COUNT
+            PERFORM READ-NEXT-LOG-LINE.
+        TALLY-LOG-LINE-EXIT.
+            EXIT.
+
+      *> ONE LINE PER CODE THAT WAS ACTUALLY HIT, LABELLED WITH THE
+      *> SAME HUMAN-READABLE TEXT FILESTATUS-PROCEDURE.CPY PRODUCES
+      *> FOR THE LIVE MSG-LINE ON SCREEN.
+        WRITE-DASHBOARD-LINE.
+            IF WS-STATUS-COUNT (WS-SCAN-INDEX) > 0
+               COMPUTE WS-REPORT-CODE-NUM = WS-SCAN-INDEX - 1
+               MOVE WS-REPORT-CODE-NUM TO FILESTATUS
+               PERFORM CLASSIFY-STATUS-CODE
+               MOVE SPACES TO REPORT-LINE
+               MOVE WS-STATUS-COUNT (WS-SCAN-INDEX) TO WS-COUNT-DISPLAY
+               STRING FILESTATUS               DELIMITED BY SIZE
+                      "  "                      DELIMITED BY SIZE
+                      WS-STATUS-LABEL           DELIMITED BY SIZE
+                      WS-COUNT-DISPLAY          DELIMITED BY SIZE
+                      INTO REPORT-LINE
+               END-STRING
+               WRITE REPORT-LINE
+            END-IF.
+        WRITE-DASHBOARD-LINE-EXIT.
+            EXIT.
+
+        CLASSIFY-STATUS-CODE.
+            COPY "FILESTATUS-PROCEDURE.CPY" REPLACING ==MSG== BY
+                 ==WS-STATUS-LABEL==.
+
+       END PROGRAM ADDRESS-FILESTATUS-REPORT.
