@@ -0,0 +1,23 @@
+      *****************************************************************
+      *  ADDRESS-PURGE-RECORD.CPY
+      *  ONE LOGGED RIGHT-TO-BE-FORGOTTEN REQUEST AGAINST A CONTACT ON
+      *  FILE IN ADDRESS-FILE.  A REQUEST IS RECORDED AND HELD PENDING
+      *  UNTIL ITS RETENTION PERIOD (TAG)PURGE-DATE IS REACHED, AT
+      *  WHICH POINT A BATCH JOB REMOVES THE CONTACT AND MARKS THE
+      *  REQUEST COMPLETED -- THE CONTACT IS NEVER DELETED THE MOMENT
+      *  THE REQUEST IS MADE, SO THERE IS ALWAYS A PAPER TRAIL PROVING
+      *  WHEN AND WHY A RECORD WAS REMOVED.
+      *  (TAG)PHONE IS THE RECORD KEY -- THE SAME PRIMARY KEY AS
+      *  ADDRESS-FILE -- SINCE ONLY ONE OPEN REQUEST PER CONTACT MAKES
+      *  SENSE.  CALLERS COPY THIS REPLACING ==(TAG)== BY THEIR OWN
+      *  PREFIX, E.G. ==PG-== FOR A FILE RECORD.
+      *****************************************************************
+           05  (TAG)PHONE               PIC X(12).
+           05  (TAG)LAST-NAME           PIC X(20).
+           05  (TAG)FIRST-NAME          PIC X(20).
+           05  (TAG)REQUEST-DATE        PIC X(08).
+           05  (TAG)PURGE-DATE          PIC X(08).
+           05  (TAG)REQUESTED-BY        PIC X(10).
+           05  (TAG)STATUS              PIC X(01).
+               88  (TAG)PURGE-PENDING            VALUE 'P'.
+               88  (TAG)PURGE-COMPLETED          VALUE 'C'.
