@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  ADDRESS-LOCK-RECORD.CPY
+      *  ONE ENTRY IN THE IN-USE REGISTRY FOR A RECORD CURRENTLY
+      *  HELD BY WRITE-RECORD'S READ ... WITH LOCK.  A SECOND CLERK
+      *  WHO HITS FILESTATUS 51 ON THE SAME (TAG)PHONE CAN LOOK
+      *  THIS UP AND SEE WHO HAS IT OPEN AND SINCE WHEN, INSTEAD OF
+      *  JUST A RECORD-LOCKED STATUS CODE.  CALLERS COPY THIS
+      *  REPLACING ==(TAG)== BY THEIR OWN PREFIX, E.G. ==LK-== FOR A
+      *  FILE RECORD.
+      *****************************************************************
+           05  (TAG)PHONE               PIC X(12).
+           05  (TAG)CLERK-ID            PIC X(10).
+           05  (TAG)LOCK-DATE           PIC X(08).
+           05  (TAG)LOCK-TIME           PIC X(08).
