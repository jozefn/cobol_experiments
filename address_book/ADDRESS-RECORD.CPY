@@ -0,0 +1,35 @@
+      *****************************************************************
+      *  ADDRESS-RECORD.CPY
+      *  COMMON CONTACT RECORD LAYOUT SHARED BY ADDRESS-FILE
+      *  (ADDRESS.CBL) AND ADDRESS-BOOK (ADDRESS-INDEXED.CBL / SCREEN).
+      *  CALLERS COPY THIS REPLACING ==(TAG)== BY THEIR OWN PREFIX,
+      *  E.G. ==FD-== FOR A FILE RECORD OR ==WS-== FOR A WORKING COPY.
+      *****************************************************************
+           05  (TAG)NAME-CODE          PIC S9(09).
+           05  (TAG)PHONE              PIC X(12).
+           05  (TAG)LAST-NAME          PIC X(20).
+           05  (TAG)FIRST-NAME         PIC X(20).
+           05  (TAG)STREET-NAME        PIC X(40).
+           05  (TAG)CITY               PIC X(40).
+           05  (TAG)STATE              PIC X(02).
+           05  (TAG)ZIP                PIC X(10).
+           05  (TAG)NOTES              PIC X(50).
+           05  (TAG)EMAIL               PIC X(50).
+           05  (TAG)LAST-UPDATED-BY    PIC X(10).
+           05  (TAG)LAST-UPDATED-DATE  PIC X(08).
+           05  (TAG)HOUSEHOLD-ID       PIC X(12).
+           05  (TAG)DO-NOT-MAIL        PIC X(01).
+               88  (TAG)DO-NOT-MAIL-YES         VALUE 'Y'.
+               88  (TAG)DO-NOT-MAIL-NO          VALUE 'N' SPACE.
+           05  (TAG)DATE-ADDED          PIC X(08).
+           05  (TAG)BIRTHDAY            PIC X(08).
+           05  (TAG)ANNIVERSARY         PIC X(08).
+           05  (TAG)CATEGORY            PIC X(08).
+      *> LINKS THIS CONTACT TO ITS ACCOUNT IN THE TRANSACTIONS
+      *> LEDGER (TRANSACTION-RECORD.CPY'S ACCOUNT-ID) -- BLANK IF
+      *> THE CONTACT HAS NO BILLING ACCOUNT.
+           05  (TAG)ACCOUNT-ID          PIC 9(07).
+      *> SOUNDEX CODE DERIVED FROM (TAG)LAST-NAME (LETTER + 3 DIGITS)
+      *> SO A "SOUNDS LIKE" SEARCH CAN FIND A MISSPELLED NAME. KEPT
+      *> UP TO DATE WHEREVER (TAG)LAST-NAME IS WRITTEN.
+           05  (TAG)SOUNDEX             PIC X(04).
