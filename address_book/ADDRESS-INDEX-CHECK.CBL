@@ -0,0 +1,174 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADDRESS-INDEX-CHECK.
+
+      *> COMPARES THE NUMBER OF RECORDS REACHABLE BY WALKING
+      *> ADDRESS-FILE IN PRIMARY-KEY (FD-PHONE) ORDER AGAINST THE
+      *> NUMBER REACHABLE BY WALKING THE FD-LAST-NAME ALTERNATE
+      *> INDEX, USING THE SAME START/READ NEXT TRAVERSAL
+      *> READ-NEXT-RECORD-BY-NAME IN ADDRESS.CBL USES.  THE TWO
+      *> COUNTS SHOULD ALWAYS MATCH -- A MISMATCH MEANS THE
+      *> ALTERNATE INDEX FELL OUT OF SYNC WITH THE DATA FILE.
+
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT OPTIONAL     ADDRESS-FILE
+                   ASSIGN       TO  OUTFILE
+                   ORGANIZATION IS  INDEXED
+                   RECORD KEY   IS FD-PHONE
+                   ALTERNATE RECORD KEY IS FD-LAST-NAME  WITH DUPLICATES
+                   FILE STATUS  IS  FILESTATUS
+                   ACCESS MODE  IS  DYNAMIC.
+
+            SELECT REPORT-FILE
+                   ASSIGN       TO  REPORTOUT
+                   ORGANIZATION IS  LINE SEQUENTIAL
+                   FILE STATUS  IS  REPORT-STATUS.
+
+       DATA DIVISION.
+        FILE SECTION.
+        FD ADDRESS-FILE.
+        01 ADDRESS-RECORD.
+        COPY "ADDRESS-RECORD.CPY" REPLACING ==(TAG)== BY ==FD-==.
+
+        FD REPORT-FILE.
+        01 REPORT-LINE                  PIC X(132).
+
+        WORKING-STORAGE SECTION.
+        01  OUTFILE                    PIC X(50)
+            VALUE "/mnt/c/cobfiles\address.idx".
+        01  REPORTOUT                  PIC X(50)
+            VALUE "/mnt/c/cobfiles\index-check.txt".
+
+        COPY "FILESTATUS.CPY".
+        01  REPORT-STATUS              PIC X(02).
+
+        01  WS-EOF-SWITCH              PIC X(01) VALUE 'N'.
+            88  END-OF-ADDRESS-FILE    VALUE 'Y'.
+
+        01  WS-PRIMARY-COUNT           PIC 9(07) VALUE 0.
+        01  WS-ALTERNATE-COUNT         PIC 9(07) VALUE 0.
+        01  WS-COUNT-DISPLAY           PIC ZZZZZZ9.
+
+       PROCEDURE DIVISION.
+        MAIN SECTION.
+        START-PRG.
+            PERFORM OPEN-FILES
+            MOVE "PRIMARY/ALTERNATE INDEX CONSISTENCY CHECK"
+              TO REPORT-LINE
+            WRITE REPORT-LINE
+
+            PERFORM COUNT-BY-PRIMARY-KEY
+            PERFORM COUNT-BY-ALTERNATE-KEY
+            PERFORM WRITE-CHECK-RESULT
+
+            PERFORM CLOSE-FILES
+            STOP RUN.
+
+        OPEN-FILES.
+            OPEN INPUT ADDRESS-FILE
+            IF FILESTATUS NOT = '00' AND FILESTATUS NOT = '05'
+               DISPLAY 'CANNOT OPEN ADDRESS FILE, STATUS ' FILESTATUS
+               STOP RUN
+            END-IF
+            OPEN OUTPUT REPORT-FILE
+            IF REPORT-STATUS NOT = '00'
+               DISPLAY 'CANNOT OPEN REPORT FILE, STATUS ' REPORT-STATUS
+               STOP RUN
+            END-IF.
+
+        CLOSE-FILES.
+            CLOSE ADDRESS-FILE
+            CLOSE REPORT-FILE.
+
+      *> WALKS THE FILE IN PRIMARY-KEY ORDER, THE SAME AS A PLAIN
+      *> READ NEXT STARTING AT LOW-VALUES ON FD-PHONE.
+        COUNT-BY-PRIMARY-KEY.
+            MOVE 'N' TO WS-EOF-SWITCH
+            MOVE LOW-VALUES TO FD-PHONE
+            START ADDRESS-FILE KEY >= FD-PHONE
+              INVALID KEY
+                 SET END-OF-ADDRESS-FILE TO TRUE
+              NOT INVALID KEY
+                 PERFORM READ-NEXT-BY-PHONE
+            END-START
+            PERFORM COUNT-PRIMARY-RECORD THRU COUNT-PRIMARY-RECORD-EXIT
+               UNTIL END-OF-ADDRESS-FILE.
+
+        READ-NEXT-BY-PHONE.
+            READ ADDRESS-FILE NEXT
+              AT END
+                 SET END-OF-ADDRESS-FILE TO TRUE
+            END-READ.
+
+        COUNT-PRIMARY-RECORD.
+            ADD 1 TO WS-PRIMARY-COUNT
+            PERFORM READ-NEXT-BY-PHONE.
+        COUNT-PRIMARY-RECORD-EXIT.
+            EXIT.
+
+      *> WALKS THE FD-LAST-NAME ALTERNATE INDEX, THE SAME TRAVERSAL
+      *> READ-NEXT-RECORD-BY-NAME IN ADDRESS.CBL USES.
+        COUNT-BY-ALTERNATE-KEY.
+            MOVE 'N' TO WS-EOF-SWITCH
+            MOVE LOW-VALUES TO FD-LAST-NAME
+            START ADDRESS-FILE KEY >= FD-LAST-NAME
+              INVALID KEY
+                 SET END-OF-ADDRESS-FILE TO TRUE
+              NOT INVALID KEY
+                 PERFORM READ-NEXT-BY-NAME
+            END-START
+            PERFORM COUNT-ALTERNATE-RECORD THRU
+               COUNT-ALTERNATE-RECORD-EXIT
+               UNTIL END-OF-ADDRESS-FILE.
+
+        READ-NEXT-BY-NAME.
+            READ ADDRESS-FILE NEXT
+              AT END
+                 SET END-OF-ADDRESS-FILE TO TRUE
+            END-READ.
+
+        COUNT-ALTERNATE-RECORD.
+            ADD 1 TO WS-ALTERNATE-COUNT
+            PERFORM READ-NEXT-BY-NAME.
+        COUNT-ALTERNATE-RECORD-EXIT.
+            EXIT.
+
+        WRITE-CHECK-RESULT.
+            MOVE SPACES TO REPORT-LINE
+            MOVE WS-PRIMARY-COUNT TO WS-COUNT-DISPLAY
+            STRING "RECORDS BY PRIMARY KEY (PHONE):    "
+                   WS-COUNT-DISPLAY
+                   DELIMITED BY SIZE INTO REPORT-LINE
+            END-STRING
+            WRITE REPORT-LINE
+
+            MOVE SPACES TO REPORT-LINE
+            MOVE WS-ALTERNATE-COUNT TO WS-COUNT-DISPLAY
+            STRING "RECORDS BY ALTERNATE KEY (NAME):    "
+                   WS-COUNT-DISPLAY
+                   DELIMITED BY SIZE INTO REPORT-LINE
+            END-STRING
+            WRITE REPORT-LINE
+
+            MOVE SPACES TO REPORT-LINE
+            IF WS-PRIMARY-COUNT = WS-ALTERNATE-COUNT
+               MOVE "RESULT: INDEXES ARE IN SYNC" TO REPORT-LINE
+            ELSE
+               STRING "RESULT: *** MISMATCH -- ALTERNATE INDEX "
+                      "OUT OF SYNC ***"
+                      DELIMITED BY SIZE INTO REPORT-LINE
+               END-STRING
+            END-IF
+            WRITE REPORT-LINE
+
+            IF WS-PRIMARY-COUNT = WS-ALTERNATE-COUNT
+               DISPLAY "INDEX CHECK PASSED -- " WS-PRIMARY-COUNT
+                       " RECORDS"
+            ELSE
+               DISPLAY "INDEX CHECK FAILED -- PRIMARY "
+                       WS-PRIMARY-COUNT " VS ALTERNATE "
+                       WS-ALTERNATE-COUNT
+            END-IF.
+
+       END PROGRAM ADDRESS-INDEX-CHECK.
