@@ -0,0 +1,187 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADDRESS-DIRECTORY-REPORT.
+
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT OPTIONAL     ADDRESS-FILE
+                   ASSIGN       TO  OUTFILE
+                   ORGANIZATION IS  INDEXED
+                   RECORD KEY   IS FD-PHONE
+                   ALTERNATE RECORD KEY IS FD-LAST-NAME  WITH DUPLICATES
+                   FILE STATUS  IS  FILESTATUS
+                   ACCESS MODE  IS  DYNAMIC.
+
+            SELECT REPORT-FILE
+                   ASSIGN       TO  REPORTOUT
+                   ORGANIZATION IS  LINE SEQUENTIAL
+                   FILE STATUS  IS  REPORT-STATUS.
+
+       DATA DIVISION.
+        FILE SECTION.
+        FD ADDRESS-FILE.
+        01 ADDRESS-RECORD.
+        COPY "ADDRESS-RECORD.CPY" REPLACING ==(TAG)== BY ==FD-==.
+
+        FD REPORT-FILE.
+        01 REPORT-LINE                  PIC X(132).
+
+        WORKING-STORAGE SECTION.
+        01  OUTFILE                    PIC X(50)
+            VALUE "/mnt/c/cobfiles\address.idx".
+        01  REPORTOUT                  PIC X(50)
+            VALUE "/mnt/c/cobfiles\directory-listing.txt".
+
+        COPY "FILESTATUS.CPY".
+        01  REPORT-STATUS              PIC X(02).
+
+        01  WS-EOF-SWITCH              PIC X(01) VALUE 'N'.
+            88  END-OF-ADDRESS-FILE    VALUE 'Y'.
+
+      *> HARDCOPY-STYLE PAGINATION FOR THE FRONT-DESK BINDER -- EACH
+      *> PAGE GETS ITS OWN HEADING BLOCK, A FORM FEED SEPARATES PAGES
+      *> AFTER THE FIRST SO THE BINDER PRINTS ONE DIRECTORY PAGE PER
+      *> SHEET.
+        01  WS-FORM-FEED                PIC X(01) VALUE X'0C'.
+        01  WS-LINES-PER-PAGE           PIC 9(02) VALUE 55.
+        01  WS-LINE-COUNT               PIC 9(02) VALUE 99.
+        01  WS-PAGE-NUMBER              PIC 9(04) VALUE 0.
+        01  WS-TODAY                    PIC X(08).
+        01  WS-RECORD-COUNT             PIC 9(05) VALUE 0.
+
+        01  WS-HEADING-LINE-1.
+            05  FILLER                  PIC X(20) VALUE
+                "CONTACT DIRECTORY".
+            05  FILLER                  PIC X(06) VALUE "PAGE:".
+            05  WS-H-PAGE-NUMBER        PIC ZZZ9.
+
+        01  WS-HEADING-LINE-2.
+            05  FILLER                  PIC X(06) VALUE "DATE:".
+            05  WS-H-TODAY              PIC X(08).
+
+        01  WS-COLUMN-HEADING.
+            05  FILLER                  PIC X(22) VALUE
+                "LAST NAME".
+            05  FILLER                  PIC X(17) VALUE
+                "FIRST NAME".
+            05  FILLER                  PIC X(14) VALUE
+                "PHONE".
+            05  FILLER                  PIC X(32) VALUE
+                "STREET".
+            05  FILLER                  PIC X(17) VALUE
+                "CITY".
+            05  FILLER                  PIC X(04) VALUE
+                "ST".
+            05  FILLER                  PIC X(10) VALUE
+                "ZIP".
+
+        01  WS-DETAIL-LINE.
+            05  WS-D-LAST-NAME          PIC X(20).
+            05  FILLER                  PIC X(02) VALUE SPACES.
+            05  WS-D-FIRST-NAME         PIC X(15).
+            05  FILLER                  PIC X(02) VALUE SPACES.
+            05  WS-D-PHONE              PIC X(12).
+            05  FILLER                  PIC X(02) VALUE SPACES.
+            05  WS-D-STREET             PIC X(30).
+            05  FILLER                  PIC X(02) VALUE SPACES.
+            05  WS-D-CITY               PIC X(15).
+            05  FILLER                  PIC X(02) VALUE SPACES.
+            05  WS-D-STATE              PIC X(02).
+            05  FILLER                  PIC X(02) VALUE SPACES.
+            05  WS-D-ZIP                PIC X(10).
+
+       PROCEDURE DIVISION.
+        MAIN SECTION.
+        START-PRG.
+            PERFORM OPEN-FILES
+            ACCEPT WS-TODAY FROM DATE YYYYMMDD
+            PERFORM READ-FIRST-BY-NAME
+            PERFORM WRITE-DETAIL-LINE THRU WRITE-DETAIL-LINE-EXIT
+               UNTIL END-OF-ADDRESS-FILE
+            PERFORM WRITE-REPORT-SUMMARY
+            PERFORM CLOSE-FILES
+            STOP RUN.
+
+        OPEN-FILES.
+            OPEN INPUT ADDRESS-FILE
+            IF FILESTATUS NOT = '00' AND FILESTATUS NOT = '05'
+               DISPLAY 'CANNOT OPEN ADDRESS FILE, STATUS ' FILESTATUS
+               STOP RUN
+            END-IF
+            OPEN OUTPUT REPORT-FILE
+            IF REPORT-STATUS NOT = '00'
+               DISPLAY 'CANNOT OPEN REPORT FILE, STATUS ' REPORT-STATUS
+               STOP RUN
+            END-IF.
+
+        CLOSE-FILES.
+            CLOSE ADDRESS-FILE
+            CLOSE REPORT-FILE.
+
+        READ-FIRST-BY-NAME.
+            MOVE LOW-VALUES TO FD-LAST-NAME
+            START ADDRESS-FILE KEY >= FD-LAST-NAME
+              INVALID KEY
+                 SET END-OF-ADDRESS-FILE TO TRUE
+              NOT INVALID KEY
+                 PERFORM READ-NEXT-BY-NAME
+            END-START.
+
+        READ-NEXT-BY-NAME.
+            READ ADDRESS-FILE NEXT
+              AT END
+                 SET END-OF-ADDRESS-FILE TO TRUE
+            END-READ.
+
+        WRITE-DETAIL-LINE.
+            IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM WRITE-PAGE-HEADING
+            END-IF
+            MOVE FD-LAST-NAME   TO WS-D-LAST-NAME
+            MOVE FD-FIRST-NAME  TO WS-D-FIRST-NAME
+            MOVE FD-PHONE       TO WS-D-PHONE
+            MOVE FD-STREET-NAME TO WS-D-STREET
+            MOVE FD-CITY        TO WS-D-CITY
+            MOVE FD-STATE       TO WS-D-STATE
+            MOVE FD-ZIP         TO WS-D-ZIP
+            MOVE WS-DETAIL-LINE TO REPORT-LINE
+            WRITE REPORT-LINE
+            ADD 1 TO WS-LINE-COUNT
+            ADD 1 TO WS-RECORD-COUNT
+            PERFORM READ-NEXT-BY-NAME.
+        WRITE-DETAIL-LINE-EXIT.
+            EXIT.
+
+        WRITE-PAGE-HEADING.
+            ADD 1 TO WS-PAGE-NUMBER
+            MOVE WS-PAGE-NUMBER TO WS-H-PAGE-NUMBER
+            MOVE WS-TODAY       TO WS-H-TODAY
+            IF WS-PAGE-NUMBER > 1
+               MOVE WS-FORM-FEED TO REPORT-LINE
+               WRITE REPORT-LINE
+            END-IF
+            MOVE SPACES            TO REPORT-LINE
+            WRITE REPORT-LINE
+            MOVE WS-HEADING-LINE-1 TO REPORT-LINE
+            WRITE REPORT-LINE
+            MOVE WS-HEADING-LINE-2 TO REPORT-LINE
+            WRITE REPORT-LINE
+            MOVE SPACES            TO REPORT-LINE
+            WRITE REPORT-LINE
+            MOVE WS-COLUMN-HEADING TO REPORT-LINE
+            WRITE REPORT-LINE
+            MOVE SPACES            TO REPORT-LINE
+            WRITE REPORT-LINE
+            MOVE 0 TO WS-LINE-COUNT.
+
+        WRITE-REPORT-SUMMARY.
+            MOVE SPACES TO REPORT-LINE
+            WRITE REPORT-LINE
+            MOVE SPACES TO REPORT-LINE
+            STRING 'TOTAL CONTACTS LISTED: ' DELIMITED BY SIZE
+                   WS-RECORD-COUNT           DELIMITED BY SIZE
+                   INTO REPORT-LINE
+            END-STRING
+            WRITE REPORT-LINE.
+
+       END PROGRAM ADDRESS-DIRECTORY-REPORT.
