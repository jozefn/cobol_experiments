@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  ADDRESS-PHONE-RECORD.CPY
+      *  ONE ADDITIONAL PHONE NUMBER FOR A CONTACT ALREADY ON FILE IN
+      *  ADDRESS-FILE.  THE CONTACT'S PRIMARY PHONE NUMBER (THE
+      *  ADDRESS-FILE RECORD KEY) IS NOT DUPLICATED HERE -- THIS FILE
+      *  HOLDS ONLY THE EXTRA NUMBERS, LINKED BACK TO THE OWNING
+      *  CONTACT BY (TAG)OWNPHONE.
+      *  CALLERS COPY THIS REPLACING ==(TAG)== BY THEIR OWN PREFIX,
+      *  E.G. ==PH-== FOR A FILE RECORD.
+      *****************************************************************
+           05  (TAG)PHONE               PIC X(12).
+           05  (TAG)OWNPHONE         PIC X(12).
+           05  (TAG)PHONE-TYPE          PIC X(10).
