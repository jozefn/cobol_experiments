@@ -0,0 +1,157 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADDRESS-NOTES-HISTORY-REPORT.
+
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT OPTIONAL     ADDRESS-FILE
+                   ASSIGN       TO  OUTFILE
+                   ORGANIZATION IS  INDEXED
+                   RECORD KEY   IS FD-PHONE
+                   ALTERNATE RECORD KEY IS FD-LAST-NAME  WITH DUPLICATES
+                   FILE STATUS  IS  FILESTATUS
+                   ACCESS MODE  IS  DYNAMIC.
+
+            SELECT OPTIONAL     HISTORY-FILE
+                   ASSIGN       TO  HISTORYOUT
+                   ORGANIZATION IS  INDEXED
+                   RECORD KEY   IS HS-ENTRY-ID
+                   FILE STATUS  IS  HISTORY-STATUS
+                   ACCESS MODE  IS  SEQUENTIAL.
+
+            SELECT REPORT-FILE
+                   ASSIGN       TO  REPORTOUT
+                   ORGANIZATION IS  LINE SEQUENTIAL
+                   FILE STATUS  IS  REPORT-STATUS.
+
+       DATA DIVISION.
+        FILE SECTION.
+        FD ADDRESS-FILE.
+        01 ADDRESS-RECORD.
+        COPY "ADDRESS-RECORD.CPY" REPLACING ==(TAG)== BY ==FD-==.
+
+        FD HISTORY-FILE.
+        01 HISTORY-RECORD.
+        COPY "ADDRESS-HISTORY-RECORD.CPY"
+             REPLACING ==(TAG)== BY ==HS-==.
+
+        FD REPORT-FILE.
+        01 REPORT-LINE                  PIC X(132).
+
+        WORKING-STORAGE SECTION.
+        01  OUTFILE                    PIC X(50)
+            VALUE "/mnt/c/cobfiles\address.idx".
+        01  HISTORYOUT                 PIC X(50)
+            VALUE "/mnt/c/cobfiles\address-history.idx".
+        01  REPORTOUT                  PIC X(50)
+            VALUE "/mnt/c/cobfiles\notes-history.txt".
+
+        COPY "FILESTATUS.CPY".
+        01  HISTORY-STATUS             PIC X(02).
+        01  REPORT-STATUS              PIC X(02).
+
+        01  WS-EOF-SWITCH              PIC X(01) VALUE 'N'.
+            88  END-OF-HISTORY-FILE    VALUE 'Y'.
+        01  WS-LAST-OWNER              PIC X(12) VALUE SPACES.
+        01  WS-ENTRY-COUNT             PIC 9(05) VALUE 0.
+        01  WS-OWNER-COUNT             PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+        MAIN SECTION.
+        START-PRG.
+            PERFORM OPEN-FILES
+            PERFORM READ-NEXT-HISTORY
+            PERFORM WRITE-DETAIL-LINE THRU WRITE-DETAIL-LINE-EXIT
+               UNTIL END-OF-HISTORY-FILE
+            PERFORM WRITE-REPORT-SUMMARY
+            PERFORM CLOSE-FILES
+            STOP RUN.
+
+        OPEN-FILES.
+            OPEN INPUT ADDRESS-FILE
+            IF FILESTATUS NOT = '00' AND FILESTATUS NOT = '05'
+               DISPLAY 'CANNOT OPEN ADDRESS FILE, STATUS ' FILESTATUS
+               STOP RUN
+            END-IF
+            OPEN INPUT HISTORY-FILE
+            IF HISTORY-STATUS NOT = '00' AND HISTORY-STATUS NOT = '05'
+               DISPLAY 'CANNOT OPEN HISTORY FILE, STATUS '
+                       HISTORY-STATUS
+               STOP RUN
+            END-IF
+            OPEN OUTPUT REPORT-FILE
+            IF REPORT-STATUS NOT = '00'
+               DISPLAY 'CANNOT OPEN REPORT FILE, STATUS ' REPORT-STATUS
+               STOP RUN
+            END-IF
+            MOVE "CONTACT NOTES HISTORY" TO REPORT-LINE
+            WRITE REPORT-LINE
+            MOVE SPACES TO REPORT-LINE
+            WRITE REPORT-LINE.
+
+        CLOSE-FILES.
+            CLOSE ADDRESS-FILE
+            CLOSE HISTORY-FILE
+            CLOSE REPORT-FILE.
+
+        READ-NEXT-HISTORY.
+            READ HISTORY-FILE NEXT
+              AT END
+                 SET END-OF-HISTORY-FILE TO TRUE
+            END-READ.
+
+      *> HISTORY-FILE'S ONLY KEY IS OWNER PHONE + SEQUENCE, SO READING
+      *> IT IN KEY ORDER NATURALLY GROUPS ALL OF ONE CONTACT'S PAST
+      *> NOTES TOGETHER, OLDEST FIRST.  A NEW OWNER PHONE STARTS A NEW
+      *> GROUP HEADING LOOKED UP AGAINST ADDRESS-FILE FOR THE NAME.
+        WRITE-DETAIL-LINE.
+            IF HS-OWNPHONE NOT = WS-LAST-OWNER
+               PERFORM WRITE-OWNER-HEADING
+               MOVE HS-OWNPHONE TO WS-LAST-OWNER
+            END-IF
+            ADD 1 TO WS-ENTRY-COUNT
+            MOVE SPACES TO REPORT-LINE
+            STRING '    '                        DELIMITED BY SIZE
+                   HS-ENTRY-DATE                  DELIMITED BY SIZE
+                   '  '                           DELIMITED BY SIZE
+                   FUNCTION TRIM(HS-MEMO-LINE)    DELIMITED BY SIZE
+                   INTO REPORT-LINE
+            END-STRING
+            WRITE REPORT-LINE
+            PERFORM READ-NEXT-HISTORY.
+        WRITE-DETAIL-LINE-EXIT.
+            EXIT.
+
+        WRITE-OWNER-HEADING.
+            ADD 1 TO WS-OWNER-COUNT
+            MOVE HS-OWNPHONE TO FD-PHONE
+            READ ADDRESS-FILE
+              INVALID KEY
+                 MOVE SPACES TO FD-LAST-NAME
+                 MOVE SPACES TO FD-FIRST-NAME
+            END-READ
+            MOVE SPACES TO REPORT-LINE
+            WRITE REPORT-LINE
+            MOVE SPACES TO REPORT-LINE
+            STRING FUNCTION TRIM(HS-OWNPHONE)    DELIMITED BY SIZE
+                   '  '                          DELIMITED BY SIZE
+                   FUNCTION TRIM(FD-LAST-NAME)   DELIMITED BY SIZE
+                   ', '                          DELIMITED BY SIZE
+                   FUNCTION TRIM(FD-FIRST-NAME)  DELIMITED BY SIZE
+                   INTO REPORT-LINE
+            END-STRING
+            WRITE REPORT-LINE.
+
+        WRITE-REPORT-SUMMARY.
+            MOVE SPACES TO REPORT-LINE
+            WRITE REPORT-LINE
+            MOVE SPACES TO REPORT-LINE
+            STRING 'CONTACTS WITH HISTORY: '  DELIMITED BY SIZE
+                   WS-OWNER-COUNT             DELIMITED BY SIZE
+                   '   TOTAL ENTRIES: '       DELIMITED BY SIZE
+                   WS-ENTRY-COUNT             DELIMITED BY SIZE
+                   INTO REPORT-LINE
+            END-STRING
+            WRITE REPORT-LINE.
+
+       END PROGRAM ADDRESS-NOTES-HISTORY-REPORT.
