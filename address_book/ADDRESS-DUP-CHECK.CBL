@@ -0,0 +1,146 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADDRESS-DUP-CHECK.
+
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT OPTIONAL     ADDRESS-FILE
+                   ASSIGN       TO  OUTFILE
+                   ORGANIZATION IS  INDEXED
+                   RECORD KEY   IS FD-PHONE
+                   ALTERNATE RECORD KEY IS FD-LAST-NAME  WITH DUPLICATES
+                   FILE STATUS  IS  FILESTATUS
+                   ACCESS MODE  IS  DYNAMIC.
+
+            SELECT REPORT-FILE
+                   ASSIGN       TO  REPORTOUT
+                   ORGANIZATION IS  LINE SEQUENTIAL
+                   FILE STATUS  IS  REPORT-STATUS.
+
+       DATA DIVISION.
+        FILE SECTION.
+        FD ADDRESS-FILE.
+        01 ADDRESS-RECORD.
+        COPY "ADDRESS-RECORD.CPY" REPLACING ==(TAG)== BY ==FD-==.
+
+        FD REPORT-FILE.
+        01 REPORT-LINE                  PIC X(132).
+
+        WORKING-STORAGE SECTION.
+        01  OUTFILE                    PIC X(50)
+            VALUE "/mnt/c/cobfiles\address.idx".
+        01  REPORTOUT                  PIC X(50)
+            VALUE "/mnt/c/cobfiles\dupcheck.txt".
+
+        COPY "FILESTATUS.CPY".
+        01  REPORT-STATUS              PIC X(02).
+
+        01  WS-EOF-SWITCH              PIC X(01) VALUE 'N'.
+            88  END-OF-ADDRESS-FILE    VALUE 'Y'.
+        01  WS-FIRST-RECORD-SWITCH     PIC X(01) VALUE 'Y'.
+            88  FIRST-RECORD           VALUE 'Y'.
+
+      *> KEY OF THE MOST RECENTLY READ RECORD, KEPT SO EACH NEW
+      *> RECORD CAN BE COMPARED AGAINST THE PRIOR ONE FOR A NAME PLUS
+      *> STREET/CITY/ZIP MATCH.  BECAUSE THE ALTERNATE KEY TRAVERSAL
+      *> GROUPS DUPLICATE LAST NAMES TOGETHER, A LIKELY DUPLICATE PAIR
+      *> ALWAYS ENDS UP ADJACENT IN THIS WALK.
+        01  WS-PREV-PHONE              PIC X(12).
+        01  WS-PREV-LAST-NAME          PIC X(20).
+        01  WS-PREV-STREET-NAME        PIC X(40).
+        01  WS-PREV-CITY               PIC X(40).
+        01  WS-PREV-ZIP                PIC X(10).
+
+        01  WS-DUP-COUNT               PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+        MAIN SECTION.
+        START-PRG.
+            PERFORM OPEN-FILES
+            MOVE "DUPLICATE CONTACT REPORT" TO REPORT-LINE
+            WRITE REPORT-LINE
+            MOVE SPACES TO REPORT-LINE
+            WRITE REPORT-LINE
+            PERFORM READ-FIRST-BY-NAME
+            PERFORM CHECK-RECORD THRU CHECK-RECORD-EXIT
+               UNTIL END-OF-ADDRESS-FILE
+            PERFORM WRITE-SUMMARY
+            PERFORM CLOSE-FILES
+            STOP RUN.
+
+        OPEN-FILES.
+            OPEN INPUT ADDRESS-FILE
+            IF FILESTATUS NOT = '00' AND FILESTATUS NOT = '05'
+               DISPLAY 'CANNOT OPEN ADDRESS FILE, STATUS ' FILESTATUS
+               STOP RUN
+            END-IF
+            OPEN OUTPUT REPORT-FILE
+            IF REPORT-STATUS NOT = '00'
+               DISPLAY 'CANNOT OPEN REPORT FILE, STATUS ' REPORT-STATUS
+               STOP RUN
+            END-IF.
+
+        CLOSE-FILES.
+            CLOSE ADDRESS-FILE
+            CLOSE REPORT-FILE.
+
+        READ-FIRST-BY-NAME.
+            MOVE LOW-VALUES TO FD-LAST-NAME
+            START ADDRESS-FILE KEY >= FD-LAST-NAME
+              INVALID KEY
+                 SET END-OF-ADDRESS-FILE TO TRUE
+              NOT INVALID KEY
+                 PERFORM READ-NEXT-BY-NAME
+            END-START.
+
+        READ-NEXT-BY-NAME.
+            READ ADDRESS-FILE NEXT
+              AT END
+                 SET END-OF-ADDRESS-FILE TO TRUE
+            END-READ.
+
+        CHECK-RECORD.
+            IF NOT FIRST-RECORD
+               IF FD-LAST-NAME    = WS-PREV-LAST-NAME
+                  AND FD-STREET-NAME = WS-PREV-STREET-NAME
+                  AND FD-CITY        = WS-PREV-CITY
+                  AND FD-ZIP         = WS-PREV-ZIP
+                  PERFORM REPORT-DUPLICATE
+               END-IF
+            END-IF
+            MOVE 'N'             TO WS-FIRST-RECORD-SWITCH
+            MOVE FD-PHONE        TO WS-PREV-PHONE
+            MOVE FD-LAST-NAME    TO WS-PREV-LAST-NAME
+            MOVE FD-STREET-NAME  TO WS-PREV-STREET-NAME
+            MOVE FD-CITY         TO WS-PREV-CITY
+            MOVE FD-ZIP          TO WS-PREV-ZIP
+            PERFORM READ-NEXT-BY-NAME.
+        CHECK-RECORD-EXIT.
+            EXIT.
+
+        REPORT-DUPLICATE.
+            ADD 1 TO WS-DUP-COUNT
+            MOVE SPACES TO REPORT-LINE
+            STRING 'POSSIBLE DUPLICATE: '  DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-PREV-LAST-NAME) DELIMITED BY SIZE
+                   ' AT '                  DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-PREV-STREET-NAME) DELIMITED BY SIZE
+                   ' -- PHONE '            DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-PREV-PHONE) DELIMITED BY SIZE
+                   ' AND PHONE '           DELIMITED BY SIZE
+                   FUNCTION TRIM(FD-PHONE) DELIMITED BY SIZE
+                   INTO REPORT-LINE
+            END-STRING
+            WRITE REPORT-LINE.
+
+        WRITE-SUMMARY.
+            MOVE SPACES TO REPORT-LINE
+            WRITE REPORT-LINE
+            MOVE SPACES TO REPORT-LINE
+            STRING 'TOTAL POSSIBLE DUPLICATES FOUND: ' DELIMITED BY SIZE
+                   WS-DUP-COUNT                        DELIMITED BY SIZE
+                   INTO REPORT-LINE
+            END-STRING
+            WRITE REPORT-LINE.
+
+        END PROGRAM ADDRESS-DUP-CHECK.
