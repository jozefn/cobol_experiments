@@ -0,0 +1,39 @@
+      *****************************************************************
+      *  ADDRESS-ARCHIVE-RECORD.CPY
+      *  A FULL COPY OF A CONTACT AS IT LOOKED THE MOMENT IT WAS
+      *  ACTUALLY REMOVED FROM ADDRESS-FILE, SO A DELETE MADE BY
+      *  MISTAKE IS NOT UNRECOVERABLE.  ADDRESS-PURGE-JOB WRITES ONE
+      *  OF THESE JUST BEFORE ITS DELETE ADDRESS-FILE RECORD, USING
+      *  THE SAME PG- PURGE-FILE ENTRY THAT AUTHORIZED THE REMOVAL.
+      *  (TAG)PHONE IS THE RECORD KEY -- THE SAME PRIMARY KEY AS
+      *  ADDRESS-FILE -- SINCE A RESTORE PUTS THE CONTACT BACK UNDER
+      *  ITS ORIGINAL KEY.  A PHONE NUMBER DELETED AND RE-ADDED MORE
+      *  THAN ONCE OVERWRITES ITS OWN ARCHIVE ENTRY WITH THE LATEST
+      *  COPY, THE SAME WAY ADDRESS-PURGE-RECORD.CPY DOES FOR PENDING
+      *  REQUESTS.  CALLERS COPY THIS REPLACING ==(TAG)== BY THEIR OWN
+      *  PREFIX, E.G. ==AR-== FOR A FILE RECORD.
+      *****************************************************************
+           05  (TAG)PHONE               PIC X(12).
+           05  (TAG)NAME-CODE           PIC S9(09).
+           05  (TAG)LAST-NAME           PIC X(20).
+           05  (TAG)FIRST-NAME          PIC X(20).
+           05  (TAG)STREET-NAME         PIC X(40).
+           05  (TAG)CITY                PIC X(40).
+           05  (TAG)STATE               PIC X(02).
+           05  (TAG)ZIP                 PIC X(10).
+           05  (TAG)NOTES               PIC X(50).
+           05  (TAG)EMAIL               PIC X(50).
+           05  (TAG)LAST-UPDATED-BY     PIC X(10).
+           05  (TAG)LAST-UPDATED-DATE   PIC X(08).
+           05  (TAG)HOUSEHOLD-ID        PIC X(12).
+           05  (TAG)DO-NOT-MAIL         PIC X(01).
+           05  (TAG)DATE-ADDED          PIC X(08).
+           05  (TAG)BIRTHDAY            PIC X(08).
+           05  (TAG)ANNIVERSARY         PIC X(08).
+           05  (TAG)CATEGORY            PIC X(08).
+           05  (TAG)ACCOUNT-ID          PIC 9(07).
+           05  (TAG)ARCHIVED-DATE       PIC X(08).
+           05  (TAG)ARCHIVED-BY         PIC X(10).
+           05  (TAG)RESTORE-STATUS      PIC X(01).
+               88  (TAG)PENDING-RESTORE          VALUE 'P'.
+               88  (TAG)RESTORED                 VALUE 'R'.
