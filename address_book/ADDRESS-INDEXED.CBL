@@ -4,12 +4,54 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT ADDRESS-BOOK ASSIGN TO "ADDRESS_BOOK.DAT"
+      *> ADDRESS-BOOK IS THE SAME DATA SET ADDRESS-FILE (ADDRESS.CBL)
+      *> USES -- SAME ASSIGN, SAME KEYS -- SO A CONTACT ADDED FROM
+      *> EITHER PROGRAM SHOWS UP TO THE OTHER.  FD-NAME-CODE IS STILL
+      *> CARRIED ON THE RECORD BUT IS NO LONGER A KEY.
+           SELECT OPTIONAL ADDRESS-BOOK ASSIGN TO OUTFILE
                    ORGANIZATION IS INDEXED
                    ACCESS MODE IS DYNAMIC
-                   RECORD KEY IS FD-NAME-CODE
+                   RECORD KEY IS FD-PHONE
                    ALTERNATE RECORD KEY IS FD-LAST-NAME
-                   WITH DUPLICATES FILE STATUS IS FILESTATUS.
+                   WITH DUPLICATES
+                   ALTERNATE RECORD KEY IS FD-SOUNDEX
+                   WITH DUPLICATES FILE STATUS IS FILESTATUS
+                   LOCK MODE IS MANUAL WITH LOCK ON MULTIPLE RECORDS.
+
+      *> A DELETE HERE GOES THROUGH THE SAME RIGHT-TO-BE-FORGOTTEN
+      *> HOLD ADDRESS.CBL USES -- SEE DELETE-DATA -- SO A RECORD
+      *> CANNOT BE PURGED IMMEDIATELY JUST BY USING THIS PROGRAM
+      *> INSTEAD OF THE OTHER ONE.
+           SELECT OPTIONAL PURGE-FILE ASSIGN TO PURGEOUT
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS PG-PHONE
+                   FILE STATUS IS PURGE-STATUS.
+
+      *> SAME PERSISTENT ERROR LOG ADDRESS.CBL APPENDS TO, SO EVERY
+      *> NON-SUCCESS FILESTATUS FROM EITHER PROGRAM ENDS UP IN ONE
+      *> PLACE INSTEAD OF JUST FLASHING BY ON FILE-STATUS-SCREEN.
+           SELECT OPTIONAL ERROR-LOG-FILE ASSIGN TO ERRLOGOUT
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS ERRLOG-STATUS.
+
+      *> SAME IN-USE REGISTRY ADDRESS.CBL'S WRITE-RECORD CLAIMS ON A
+      *> WRITE OR REWRITE -- THIS PROGRAM AND ADDRESS.CBL SHARE THE
+      *> SAME PHYSICAL ADDRESS-BOOK DATA SET, SO THEY MUST ALSO SHARE
+      *> THE SAME LOCK REGISTRY OR A CLERK EDITING HERE CAN SILENTLY
+      *> CLOBBER AN EDIT ALREADY IN PROGRESS OVER ON ADDRESS.CBL.
+           SELECT OPTIONAL LOCK-FILE ASSIGN TO LOCKOUT
+                   ORGANIZATION IS INDEXED
+                   RECORD KEY IS LK-PHONE
+                   FILE STATUS IS LOCK-STATUS
+                   ACCESS MODE IS DYNAMIC.
+
+      *> SAME AUDIT TRAIL ADDRESS.CBL APPENDS TO ON EVERY ADD/UPDATE,
+      *> SO A CONTACT ADDED OR CHANGED FROM THIS PROGRAM IS NOT
+      *> INVISIBLE TO ANYONE REVIEWING THE AUDIT LOG.
+           SELECT OPTIONAL AUDIT-FILE ASSIGN TO AUDITOUT
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS AUDIT-STATUS.
 
 
        DATA DIVISION.
@@ -19,6 +61,20 @@
        01 ADDRESS-RECORD.
        COPY "ADDRESS-RECORD.CPY" REPLACING ==(TAG)== BY ==FD-==.
 
+       FD PURGE-FILE.
+       01 PURGE-RECORD.
+       COPY "ADDRESS-PURGE-RECORD.CPY" REPLACING ==(TAG)== BY ==PG-==.
+
+       FD ERROR-LOG-FILE.
+       01 ERROR-LOG-LINE                PIC X(80).
+
+       FD LOCK-FILE.
+       01 LOCK-RECORD.
+       COPY "ADDRESS-LOCK-RECORD.CPY" REPLACING ==(TAG)== BY ==LK-==.
+
+       FD AUDIT-FILE.
+       01 AUDIT-LINE                    PIC X(80).
+
 
        WORKING-STORAGE SECTION.
       *> FOLLOWING VARIABLE IS SHARED WITH WR-INDEX TO GET NEXT
@@ -26,16 +82,72 @@
        01 WS-INDEX-NUMBER EXTERNAL PIC S9(09).
 
        01 WS-RESPONSE PIC X.
+       01 WS-DUMMY    PIC X.
+       01 WS-CONFIRM  PIC X.
+
+       01  OUTFILE                    PIC X(50).
+       01  PURGEOUT                   PIC X(50).
+       01  ERRLOGOUT                  PIC X(50).
+       01  LOCKOUT                    PIC X(50).
+       01  AUDITOUT                   PIC X(50).
+
+      *> SELECTABLE DATA SET LOCATION -- MATCHES ADDRESS.CBL'S SIGN-ON
+      *> CHOICE SINCE BOTH PROGRAMS SHARE THE SAME UNDERLYING DATA SET.
+       01  WS-DATA-ENV-CHOICE          PIC X(01) VALUE 'P'.
+           88  TEST-DATA-SET           VALUE 'T'.
+           88  PRODUCTION-DATA-SET     VALUE 'P'.
+       01  WS-DATA-DIRECTORY           PIC X(30).
+       01  WS-PRODUCTION-DIRECTORY     PIC X(30)
+           VALUE "/mnt/c/cobfiles".
+       01  WS-TEST-DIRECTORY           PIC X(30)
+           VALUE "/mnt/c/cobfiles\test".
 
        01 ADDRESS-STRUCTURE.
        COPY "ADDRESS-RECORD.CPY" REPLACING ==(TAG)== BY ==WS-==.
 
        COPY "FILESTATUS.CPY".
 
+       01 PURGE-STATUS              PIC X(02).
+       01 ERRLOG-STATUS             PIC X(02).
+       01 WS-ERRLOG-TIMESTAMP       PIC X(26).
+       01 LOCK-STATUS               PIC X(02).
+       01 AUDIT-STATUS              PIC X(02).
+       01 AUDIT-OUTOPENED-SWITCH    PIC X(01) VALUE 'N'.
+          88  AUDIT-FILE-OPEN       VALUE 'Y'.
+       01 WS-AUDIT-TIMESTAMP        PIC X(26).
+       01 WS-AUDIT-ACTION           PIC X(10).
+       01 WS-LOCK-TIME              PIC X(08).
+       01 WS-RETENTION-DAYS         PIC 9(03) VALUE 30.
+       01 WS-PURGE-TODAY-8          PIC 9(08).
+       01 WS-PURGE-INTEGER-DATE     PIC 9(07).
+       01 WS-PURGE-TARGET-DATE      PIC 9(07).
+       01 WS-PURGE-DUE-DATE-8       PIC 9(08).
+       01 WS-CLERK-ID               PIC X(10).
+       01 WS-SIGNED-ON-SWITCH       PIC X(01) VALUE 'N'.
+          88  SIGNED-ON             VALUE 'Y'.
+
        01 FS-MSG                    PIC X(30).
        01 WS-MSG                    PIC X(30).
        01 WS-MESSAGE                PIC X(30).
 
+      *> THE PHONE NUMBER A RECORD WAS FOUND UNDER IN EDIT-DATA,
+      *> CAPTURED BEFORE DATA-ENTRY-SCREEN LETS THE OPERATOR CHANGE
+      *> WS-PHONE.  FD-PHONE IS THE RECORD KEY, SO IF THE OPERATOR
+      *> TYPES A NEW PHONE NUMBER THE RECORD HAS TO BE DELETED UNDER
+      *> ITS OLD KEY AND WRITTEN FRESH UNDER THE NEW ONE -- A REWRITE
+      *> CANNOT CHANGE A RECORD'S OWN KEY.
+       01 WS-EDIT-OLD-PHONE         PIC X(12).
+
+      *> SOUNDEX CODING WORK FIELDS -- SEE COMPUTE-SOUNDEX-CODE.
+       01 WS-SOUNDEX-LETTER         PIC X(01).
+       01 WS-SOUNDEX-CODE           PIC X(01).
+       01 WS-SOUNDEX-LAST-CODE      PIC X(01).
+       01 WS-SOUNDEX-POSITION       PIC 9(02).
+       01 WS-SOUNDEX-NAME-LEN       PIC 9(02).
+       01 WS-SOUNDEX-OUT-LEN        PIC 9(02).
+       01 WS-SOUNDEX-SOURCE         PIC X(20).
+       01 WS-SOUNDEX-RESULT         PIC X(04).
+
 
        SCREEN SECTION.
        01 BLANK-SCREEN BLANK SCREEN.
@@ -47,54 +159,192 @@
           05  MSG-VALUE                           LINE 10 COL 30
                 PIC X(30) FROM WS-MESSAGE.
 
+      *> USED FOR BOTH ADD AND EDIT -- ON ADD THE WS- FIELDS ARE BLANK
+      *> (INITIALIZE-WS-RECORD JUST RAN) SO THE FROM SIDE DISPLAYS
+      *> NOTHING; ON EDIT THE WS- FIELDS ALREADY HOLD THE FOUND
+      *> RECORD SO THE FROM SIDE SHOWS THE CURRENT VALUES TO CHANGE.
        01 DATA-ENTRY-SCREEN BLANK SCREEN.
           05  VALUE "ACTION: "                    LINE 1 COL 10.
           05  RESPONSE-INPUT                      LINE 1 COL 30
                 PIC X FROM WS-RESPONSE.
+          05  VALUE "PHONE:"                      LINE 2 COL 10.
+          05  PHONE-VALUE                         LINE 2 COL 30
+                 PIC X(12) FROM WS-PHONE TO WS-PHONE.
           05  VALUE "LAST NAME:"                  LINE 3 COL 10.
           05  LAST-NAME                           LINE 3 COL 30
-                 PIC X(20) TO WS-LAST-NAME.
+                 PIC X(20) FROM WS-LAST-NAME TO WS-LAST-NAME.
           05  VALUE "FIRST NAME:"                 LINE 4 COL 10.
           05  FIRST-NAME                          LINE 4 COL 30
-                 PIC X(20) TO WS-FIRST-NAME.
+                 PIC X(20) FROM WS-FIRST-NAME TO WS-FIRST-NAME.
           05  VALUE "STREET NAME:"                LINE 5 COL 10.
           05  STREET-NAME                         LINE 5 COL 30
-                 PIC X(40) TO WS-STREET-NAME.
+                 PIC X(40) FROM WS-STREET-NAME TO WS-STREET-NAME.
           05  VALUE "CITY:"                       LINE 6 COL 10.
           05  CITY-NAME                           LINE 6 COL 30
-                 PIC X(40) TO WS-CITY.
+                 PIC X(40) FROM WS-CITY TO WS-CITY.
           05  VALUE "STATE:"                      LINE 7 COL 10.
           05  STATE-NAME                          LINE 7 COL 30
-                PIC X(2) TO WS-STATE.
+                PIC X(2) FROM WS-STATE TO WS-STATE.
           05  VALUE "ZIP:"                        LINE 8 COL 10.
           05  ZIP-VALUE                           LINE 8 COL 30
-                PIC X(10) TO WS-ZIP.
+                PIC X(10) FROM WS-ZIP TO WS-ZIP.
           05  VALUE "NOTES:"                      LINE 9 COL 10.
-          05  ZIP-VALUE                           LINE 9 COL 30
-                PIC X(50) TO WS-NOTES.
+          05  NOTES-VALUE                         LINE 9 COL 30
+                PIC X(50) FROM WS-NOTES TO WS-NOTES.
+          05  MSG-VALUE                           LINE 10 COL 30
+                PIC X(30) FROM WS-MESSAGE.
+
+       01 FIND-ENTRY-SCREEN BLANK SCREEN.
+          05  VALUE "ACTION: "                    LINE 1 COL 10.
+          05  RESPONSE-INPUT                      LINE 1 COL 30
+                PIC X FROM WS-RESPONSE.
+          05  VALUE "LAST NAME TO FIND:"           LINE 3 COL 10.
+          05  FIND-LAST-NAME                      LINE 3 COL 30
+                 PIC X(20) TO WS-LAST-NAME.
           05  MSG-VALUE                           LINE 10 COL 30
                 PIC X(30) FROM WS-MESSAGE.
 
+       01 FOUND-RECORD-SCREEN BLANK SCREEN.
+          05  VALUE "NAME CODE:"                  LINE 1 COL 10.
+          05  FOUND-NAME-CODE                     LINE 1 COL 30
+                PIC 9(09) FROM WS-NAME-CODE.
+          05  VALUE "PHONE:"                      LINE 2 COL 10.
+          05  FOUND-PHONE                         LINE 2 COL 30
+                PIC X(12) FROM WS-PHONE.
+          05  VALUE "LAST NAME:"                  LINE 3 COL 10.
+          05  FOUND-LAST-NAME                     LINE 3 COL 30
+                PIC X(20) FROM WS-LAST-NAME.
+          05  VALUE "FIRST NAME:"                 LINE 4 COL 10.
+          05  FOUND-FIRST-NAME                    LINE 4 COL 30
+                PIC X(20) FROM WS-FIRST-NAME.
+          05  VALUE "STREET NAME:"                LINE 5 COL 10.
+          05  FOUND-STREET-NAME                   LINE 5 COL 30
+                PIC X(40) FROM WS-STREET-NAME.
+          05  VALUE "CITY:"                       LINE 6 COL 10.
+          05  FOUND-CITY-NAME                     LINE 6 COL 30
+                PIC X(40) FROM WS-CITY.
+          05  VALUE "STATE:"                      LINE 7 COL 10.
+          05  FOUND-STATE-NAME                    LINE 7 COL 30
+                PIC X(2) FROM WS-STATE.
+          05  VALUE "ZIP:"                        LINE 8 COL 10.
+          05  FOUND-ZIP-VALUE                     LINE 8 COL 30
+                PIC X(10) FROM WS-ZIP.
+          05  VALUE "NOTES:"                      LINE 9 COL 10.
+          05  FOUND-NOTES-VALUE                   LINE 9 COL 30
+                PIC X(50) FROM WS-NOTES.
+          05  VALUE "PRESS ENTER TO CONTINUE:"    LINE 11 COL 10.
+          05  FOUND-CONTINUE                      LINE 11 COL 40
+                PIC X TO WS-DUMMY.
+
+      *> SHOWS THE RECORD ABOUT TO BE REMOVED AND MAKES THE OPERATOR
+      *> TYPE Y TO GO THROUGH WITH IT -- ANYTHING ELSE CANCELS.
+       01 DELETE-CONFIRM-SCREEN BLANK SCREEN.
+          05  VALUE "NAME CODE:"                  LINE 1 COL 10.
+          05  DEL-NAME-CODE                       LINE 1 COL 30
+                PIC 9(09) FROM WS-NAME-CODE.
+          05  VALUE "LAST NAME:"                  LINE 3 COL 10.
+          05  DEL-LAST-NAME                       LINE 3 COL 30
+                PIC X(20) FROM WS-LAST-NAME.
+          05  VALUE "FIRST NAME:"                 LINE 4 COL 10.
+          05  DEL-FIRST-NAME                      LINE 4 COL 30
+                PIC X(20) FROM WS-FIRST-NAME.
+          05  VALUE "PHONE:"                      LINE 5 COL 10.
+          05  DEL-PHONE                           LINE 5 COL 30
+                PIC X(12) FROM WS-PHONE.
+          05  VALUE "DELETE THIS RECORD? (Y/N):"  LINE 7 COL 10.
+          05  DEL-CONFIRM                         LINE 7 COL 40
+                PIC X TO WS-CONFIRM.
+
        01 FILE-STATUS-SCREEN.
           05 STATUS-MSG                             LINE 12 COL 30
              PIC X(30) FROM FS-MSG.
 
+      *> ASKS WHO IS AT THE TERMINAL BEFORE ANY RECORD CAN BE ADDED,
+      *> CHANGED, OR DELETED -- WS-CLERK-ID FEEDS PG-REQUESTED-BY ON
+      *> THE PURGE REQUEST THE SAME WAY IT ALWAYS HAS, BUT NOW COMES
+      *> FROM THE OPERATOR INSTEAD OF SILENTLY FROM THE OS LOGIN.
+       01 SIGN-ON-SCREEN BLANK SCREEN.
+          05  VALUE "ADDRESS BOOK SIGN-ON"           LINE 1 COL 10.
+          05  VALUE "ENTER YOUR CLERK ID:"            LINE 3 COL 10.
+          05  SIGN-ON-CLERK-ID                        LINE 3 COL 32
+                PIC X(10) FROM WS-CLERK-ID TO WS-CLERK-ID.
+          05  VALUE "RUN AGAINST (P)RODUCTION OR (T)EST DATA:"
+                                                        LINE 5 COL 10.
+          05  SIGN-ON-ENV-CHOICE                       LINE 5 COL 52
+                PIC X(01) FROM WS-DATA-ENV-CHOICE TO WS-DATA-ENV-CHOICE.
+
 
        PROCEDURE DIVISION.
+            PERFORM SIGN-ON.
+            PERFORM BUILD-DATA-FILE-NAMES.
             PERFORM CHECK-FILE-EXIST.
             PERFORM SHOW-SCREEN UNTIL WS-RESPONSE IS EQUAL TO 'Q'.
             STOP RUN.
 
-       CHECK-FILE-EXIST SECTION.
-            OPEN INPUT ADDRESS-BOOK
-            IF NOT FS-SUCCESS
-                IF FS-NO-FILE
-                    PERFORM BUILD-EMPTY-FILE
-                    CLOSE ADDRESS-BOOK
-                ELSE
-                    PERFORM GET-FILE-STATUS
-                END-IF
+      *> LOOPS THE SIGN-ON SCREEN UNTIL A NON-BLANK CLERK ID IS
+      *> ENTERED -- DEFAULTS THE FIELD TO THE OS LOGIN SO A CLERK WHO
+      *> HAS NOTHING TO ADD CAN JUST PRESS ENTER.
+       SIGN-ON SECTION.
+            ACCEPT WS-CLERK-ID FROM ENVIRONMENT "USER".
+            PERFORM PROMPT-FOR-CLERK-ID UNTIL SIGNED-ON.
+       SO-EXIT.
+           EXIT.
+
+       PROMPT-FOR-CLERK-ID SECTION.
+            DISPLAY BLANK-SCREEN.
+            DISPLAY SIGN-ON-SCREEN.
+            ACCEPT SIGN-ON-SCREEN.
+            IF WS-DATA-ENV-CHOICE NOT = 'P' AND
+               WS-DATA-ENV-CHOICE NOT = 'T'
+               MOVE 'P' TO WS-DATA-ENV-CHOICE
+            END-IF
+            IF WS-CLERK-ID NOT = SPACES
+               SET SIGNED-ON TO TRUE
             END-IF.
+       PFCI-EXIT.
+           EXIT.
+
+      *> PICKS THE PRODUCTION OR TEST DATA DIRECTORY BASED ON THE
+      *> SIGN-ON SCREEN'S ENVIRONMENT CHOICE AND PREFIXES IT ONTO
+      *> EVERY *OUT FILE NAME.
+       BUILD-DATA-FILE-NAMES SECTION.
+            IF TEST-DATA-SET
+               MOVE WS-TEST-DIRECTORY TO WS-DATA-DIRECTORY
+            ELSE
+               MOVE WS-PRODUCTION-DIRECTORY TO WS-DATA-DIRECTORY
+            END-IF
+            STRING WS-DATA-DIRECTORY DELIMITED BY SPACE
+                   "\address.idx"    DELIMITED BY SIZE
+                   INTO OUTFILE
+            END-STRING
+            STRING WS-DATA-DIRECTORY DELIMITED BY SPACE
+                   "\address-purge.idx" DELIMITED BY SIZE
+                   INTO PURGEOUT
+            END-STRING
+            STRING WS-DATA-DIRECTORY DELIMITED BY SPACE
+                   "\address-error.log" DELIMITED BY SIZE
+                   INTO ERRLOGOUT
+            END-STRING
+            STRING WS-DATA-DIRECTORY DELIMITED BY SPACE
+                   "\address-lock.idx" DELIMITED BY SIZE
+                   INTO LOCKOUT
+            END-STRING
+            STRING WS-DATA-DIRECTORY DELIMITED BY SPACE
+                   "\address-audit.log" DELIMITED BY SIZE
+                   INTO AUDITOUT
+            END-STRING.
+       BDFN-EXIT.
+           EXIT.
+
+      *> ADDRESS-BOOK IS SELECT OPTIONAL, SO OPEN I-O CREATES THE DATA
+      *> SET THE FIRST TIME THROUGH (STATUS 05) THE SAME WAY OPEN-FILE
+      *> IN ADDRESS.CBL DOES FOR THE SAME PHYSICAL FILE.
+       CHECK-FILE-EXIST SECTION.
+            OPEN I-O ADDRESS-BOOK
+            IF NOT FS-SUCCESS AND NOT FS-SUCCESS-OPTIONAL
+                PERFORM GET-FILE-STATUS
+            END-IF
+            CLOSE ADDRESS-BOOK.
        CEF-EXIST.
            EXIT.
 
@@ -111,6 +361,18 @@
                PERFORM ADD-DATA
             END-IF.
 
+            IF WS-RESPONSE IS EQUAL TO 'F' THEN
+               PERFORM FIND-DATA
+            END-IF.
+
+            IF WS-RESPONSE IS EQUAL TO 'E' THEN
+               PERFORM EDIT-DATA
+            END-IF.
+
+            IF WS-RESPONSE IS EQUAL TO 'D' THEN
+               PERFORM DELETE-DATA
+            END-IF.
+
 
        SS-EXIT.
           EXIT.
@@ -122,62 +384,340 @@
               MOVE " MUST HAVE LAST NAME " TO WS-MESSAGE
               GO TO AD-EXIT
            END-IF.
+      *> PHONE IS THE RECORD KEY ON THE SHARED ADDRESS-BOOK DATA SET
+      *> AND CANNOT BE LEFT BLANK.
+           IF WS-PHONE IS EQUAL SPACES THEN
+              MOVE " MUST HAVE PHONE NUMBER " TO WS-MESSAGE
+              GO TO AD-EXIT
+           END-IF.
            PERFORM WFILE.
            PERFORM GET-FILE-STATUS.
            PERFORM INITIALIZE-WS-RECORD.
        AD-EXIT.
          EXIT.
 
+      *> LOOKS A RECORD UP BY LAST NAME AND DISPLAYS IT.  READ ONLY --
+      *> USE 'E' TO CHANGE A RECORD.
+       FIND-DATA SECTION.
+           DISPLAY FIND-ENTRY-SCREEN.
+           ACCEPT FIND-ENTRY-SCREEN.
+           IF WS-LAST-NAME IS EQUAL SPACES THEN
+              MOVE " ENTER A LAST NAME TO FIND " TO WS-MESSAGE
+              GO TO FD-EXIT
+           END-IF.
+           OPEN INPUT ADDRESS-BOOK.
+           START ADDRESS-BOOK KEY IS = FD-LAST-NAME
+             INVALID KEY
+                MOVE " RECORD NOT FOUND " TO WS-MESSAGE
+             NOT INVALID KEY
+                READ ADDRESS-BOOK NEXT RECORD
+                  AT END
+                     MOVE " RECORD NOT FOUND " TO WS-MESSAGE
+                  NOT AT END
+                     MOVE ADDRESS-RECORD TO ADDRESS-STRUCTURE
+                     MOVE " RECORD FOUND " TO WS-MESSAGE
+                     DISPLAY FOUND-RECORD-SCREEN
+                     ACCEPT FOUND-RECORD-SCREEN
+                END-READ
+           END-START.
+           CLOSE ADDRESS-BOOK.
+           PERFORM INITIALIZE-WS-RECORD.
+       FD-EXIT.
+          EXIT.
+
+      *> LOOKS A RECORD UP BY LAST NAME, LETS THE OPERATOR CHANGE ITS
+      *> FIELDS ON THE SAME SCREEN ADD-DATA USES, AND REWRITES IT
+      *> UNDER ITS EXISTING NAME CODE.  THE RECORD IS RE-READ WITH
+      *> LOCK JUST BEFORE THE REWRITE SO A CONTACT ADDRESS.CBL ALREADY
+      *> HAS OPEN FOR EDIT CANNOT BE CLOBBERED FROM HERE.
+       EDIT-DATA SECTION.
+           DISPLAY FIND-ENTRY-SCREEN.
+           ACCEPT FIND-ENTRY-SCREEN.
+           IF WS-LAST-NAME IS EQUAL SPACES THEN
+              MOVE " ENTER A LAST NAME TO EDIT " TO WS-MESSAGE
+              GO TO ED-EXIT
+           END-IF.
+           OPEN I-O ADDRESS-BOOK.
+           MOVE WS-LAST-NAME TO FD-LAST-NAME.
+           START ADDRESS-BOOK KEY IS = FD-LAST-NAME
+             INVALID KEY
+                MOVE " RECORD NOT FOUND " TO WS-MESSAGE
+             NOT INVALID KEY
+                READ ADDRESS-BOOK NEXT RECORD
+                  AT END
+                     MOVE " RECORD NOT FOUND " TO WS-MESSAGE
+                  NOT AT END
+                     MOVE ADDRESS-RECORD TO ADDRESS-STRUCTURE
+                     MOVE FD-PHONE TO WS-EDIT-OLD-PHONE
+                     DISPLAY DATA-ENTRY-SCREEN
+                     ACCEPT DATA-ENTRY-SCREEN
+                     READ ADDRESS-BOOK WITH LOCK KEY IS FD-PHONE
+                     IF FS-RECORD-LOCKED
+                        OPEN I-O LOCK-FILE
+                        PERFORM SHOW-LOCK-OWNER
+                        CLOSE LOCK-FILE
+                     ELSE
+                        MOVE WS-LAST-NAME TO WS-SOUNDEX-SOURCE
+                        PERFORM COMPUTE-SOUNDEX-CODE THRU CSC-EXIT
+                        MOVE WS-SOUNDEX-RESULT TO WS-SOUNDEX
+                        MOVE ADDRESS-STRUCTURE TO ADDRESS-RECORD
+                        OPEN I-O LOCK-FILE
+                        PERFORM CLAIM-LOCK-OWNER
+                        IF WS-PHONE NOT = WS-EDIT-OLD-PHONE
+                           DELETE ADDRESS-BOOK RECORD
+                           IF FS-SUCCESS
+                              WRITE ADDRESS-RECORD
+                           END-IF
+                        ELSE
+                           REWRITE ADDRESS-RECORD
+                        END-IF
+                        IF FS-SUCCESS
+                           MOVE " RECORD UPDATED " TO WS-MESSAGE
+                           MOVE "UPDATE" TO WS-AUDIT-ACTION
+                           OPEN EXTEND AUDIT-FILE
+                           IF AUDIT-STATUS = '05' OR AUDIT-STATUS = '35'
+                              OPEN OUTPUT AUDIT-FILE
+                              CLOSE AUDIT-FILE
+                              OPEN EXTEND AUDIT-FILE
+                           END-IF
+                           IF AUDIT-STATUS = '00'
+                              SET AUDIT-FILE-OPEN TO TRUE
+                           END-IF
+                           PERFORM WRITE-AUDIT-RECORD
+                           IF AUDIT-FILE-OPEN
+                              CLOSE AUDIT-FILE
+                           END-IF
+                        ELSE
+                           MOVE " RECORD NOT UPDATED " TO WS-MESSAGE
+                           PERFORM GET-FILE-STATUS
+                        END-IF
+                        PERFORM RELEASE-LOCK-OWNER
+                        CLOSE LOCK-FILE
+                     END-IF
+                END-READ
+           END-START.
+           CLOSE ADDRESS-BOOK.
+           PERFORM INITIALIZE-WS-RECORD.
+       ED-EXIT.
+          EXIT.
+
+      *> LOOKS A RECORD UP BY LAST NAME, SHOWS IT ON THE CONFIRM
+      *> SCREEN, AND IF THE OPERATOR TYPES Y LOGS A RIGHT-TO-BE-
+      *> FORGOTTEN REQUEST INSTEAD OF DELETING THE RECORD ON THE
+      *> SPOT -- THE NIGHTLY ADDRESS-PURGE-JOB REMOVES IT ONCE THE
+      *> RETENTION PERIOD HAS PASSED, THE SAME AS A DELETE MADE
+      *> FROM ADDRESS.CBL.
+       DELETE-DATA SECTION.
+           DISPLAY FIND-ENTRY-SCREEN.
+           ACCEPT FIND-ENTRY-SCREEN.
+           IF WS-LAST-NAME IS EQUAL SPACES THEN
+              MOVE " ENTER A LAST NAME TO DELETE " TO WS-MESSAGE
+              GO TO DD-EXIT
+           END-IF.
+           OPEN I-O ADDRESS-BOOK.
+           MOVE WS-LAST-NAME TO FD-LAST-NAME.
+           START ADDRESS-BOOK KEY IS = FD-LAST-NAME
+             INVALID KEY
+                MOVE " RECORD NOT FOUND " TO WS-MESSAGE
+             NOT INVALID KEY
+                READ ADDRESS-BOOK NEXT RECORD
+                  AT END
+                     MOVE " RECORD NOT FOUND " TO WS-MESSAGE
+                  NOT AT END
+                     MOVE ADDRESS-RECORD TO ADDRESS-STRUCTURE
+                     MOVE SPACES TO WS-CONFIRM
+                     DISPLAY DELETE-CONFIRM-SCREEN
+                     ACCEPT DELETE-CONFIRM-SCREEN
+                     IF WS-CONFIRM IS EQUAL TO 'Y'
+                        PERFORM LOG-PURGE-REQUEST
+                     ELSE
+                        MOVE " DELETE CANCELLED " TO WS-MESSAGE
+                     END-IF
+                END-READ
+           END-START.
+           CLOSE ADDRESS-BOOK.
+           PERFORM INITIALIZE-WS-RECORD.
+       DD-EXIT.
+          EXIT.
+
+      *> WRITES OR REFRESHES A PENDING PURGE-FILE ENTRY FOR THE
+      *> RECORD JUST CONFIRMED FOR DELETION, DUE WS-RETENTION-DAYS
+      *> FROM TODAY.
+       LOG-PURGE-REQUEST SECTION.
+           OPEN I-O PURGE-FILE.
+           IF PURGE-STATUS NOT = '00' AND PURGE-STATUS NOT = '05'
+              MOVE " RECORD NOT DELETED " TO WS-MESSAGE
+              MOVE PURGE-STATUS TO FILESTATUS
+              PERFORM GET-FILE-STATUS
+              GO TO LPR-EXIT
+           END-IF.
+           ACCEPT WS-PURGE-TODAY-8 FROM DATE YYYYMMDD.
+           MOVE WS-PHONE      TO PG-PHONE.
+           MOVE WS-LAST-NAME  TO PG-LAST-NAME.
+           MOVE WS-FIRST-NAME TO PG-FIRST-NAME.
+           MOVE WS-PURGE-TODAY-8 TO PG-REQUEST-DATE.
+           COMPUTE WS-PURGE-INTEGER-DATE =
+              FUNCTION INTEGER-OF-DATE(WS-PURGE-TODAY-8).
+           COMPUTE WS-PURGE-TARGET-DATE =
+              WS-PURGE-INTEGER-DATE + WS-RETENTION-DAYS.
+           COMPUTE WS-PURGE-DUE-DATE-8 =
+              FUNCTION DATE-OF-INTEGER(WS-PURGE-TARGET-DATE).
+           MOVE WS-PURGE-DUE-DATE-8 TO PG-PURGE-DATE.
+           MOVE WS-CLERK-ID TO PG-REQUESTED-BY.
+           SET PG-PURGE-PENDING TO TRUE.
+           WRITE PURGE-RECORD.
+           IF PURGE-STATUS = '22'
+              REWRITE PURGE-RECORD
+           END-IF.
+           CLOSE PURGE-FILE.
+           IF PURGE-STATUS = '00'
+              MOVE " PURGE REQUESTED " TO WS-MESSAGE
+           ELSE
+              MOVE " RECORD NOT DELETED " TO WS-MESSAGE
+              MOVE PURGE-STATUS TO FILESTATUS
+              PERFORM GET-FILE-STATUS
+           END-IF.
+       LPR-EXIT.
+          EXIT.
+
        SHOW-HELP SECTION.
            DISPLAY "H - HELP " AT LINE 15 COL 10.
            DISPLAY "A - ADD NEW RECORD " AT LINE 16 COL 10.
            DISPLAY "F - FIND RECORD " AT LINE 17 COL 10.
-           DISPLAY "E - FIND RECORD " AT LINE 18 COL 10.
-           DISPLAY "Q - QUIT PROGRAM " AT LINE 18 COL 10.
+           DISPLAY "E - EDIT RECORD " AT LINE 18 COL 10.
+           DISPLAY "D - DELETE RECORD " AT LINE 19 COL 10.
+           DISPLAY "Q - QUIT PROGRAM " AT LINE 20 COL 10.
        SH-EXIT.
          EXIT.
 
+      *> OPEN I-O, NOT OUTPUT -- OUTPUT WOULD RE-CREATE THE FILE EMPTY
+      *> AND LOSE EVERY RECORD ADDED BEFORE THIS ONE.
        WFILE SECTION.
            CALL "WR-INDEX".
            MOVE WS-INDEX-NUMBER TO WS-NAME-CODE.
+           MOVE WS-LAST-NAME TO WS-SOUNDEX-SOURCE.
+           PERFORM COMPUTE-SOUNDEX-CODE THRU CSC-EXIT.
+           MOVE WS-SOUNDEX-RESULT TO WS-SOUNDEX.
            MOVE ADDRESS-STRUCTURE TO ADDRESS-RECORD.
-           OPEN OUTPUT ADDRESS-BOOK.
+           OPEN I-O ADDRESS-BOOK.
            WRITE ADDRESS-RECORD.
+           IF FS-SUCCESS
+              MOVE "ADD" TO WS-AUDIT-ACTION
+              OPEN EXTEND AUDIT-FILE
+              IF AUDIT-STATUS = '05' OR AUDIT-STATUS = '35'
+                 OPEN OUTPUT AUDIT-FILE
+                 CLOSE AUDIT-FILE
+                 OPEN EXTEND AUDIT-FILE
+              END-IF
+              IF AUDIT-STATUS = '00'
+                 SET AUDIT-FILE-OPEN TO TRUE
+              END-IF
+              PERFORM WRITE-AUDIT-RECORD
+              IF AUDIT-FILE-OPEN
+                 CLOSE AUDIT-FILE
+              END-IF
+           END-IF.
            CLOSE ADDRESS-BOOK.
        WF-EXIT.
           EXIT.
 
-       BUILD-EMPTY-FILE SECTION.
-            MOVE -1
-            TO WS-INDEX-NUMBER.
-            CALL "WR-INDEX".
-            OPEN OUTPUT ADDRESS-BOOK.
-            PERFORM GET-FILE-STATUS.
-            IF NOT FS-SUCCESS
-                STOP RUN
-            END-IF.
-            MOVE 'FIRST_RECORD'
-            TO WS-LAST-NAME.
-            MOVE WS-INDEX-NUMBER
-            TO WS-NAME-CODE.
-            MOVE ADDRESS-STRUCTURE
-            TO ADDRESS-RECORD.
-            WRITE ADDRESS-RECORD.
-            PERFORM GET-FILE-STATUS.
-            IF NOT FS-SUCCESS
-                STOP RUN
-            END-IF.
-       BEF-EXIT.
-           EXIT.
-
        GET-FILE-STATUS SECTION.
        COPY "FILESTATUS-PROCEDURE.CPY" REPLACING ==MSG== BY ==WS-MSG==.
            MOVE FUNCTION CONCATENATE(" FILE ACTION: ",WS-MSG) TO FS-MSG.
            DISPLAY FILE-STATUS-SCREEN.
+           PERFORM WRITE-ERROR-LOG-RECORD.
        GFS-EXIT.
 
+      *> APPEND ONE LINE TO THE SAME PERSISTENT ERROR LOG ADDRESS.CBL
+      *> USES, SINCE A FILESTATUS PROBLEM THAT ONLY FLASHED BY ON
+      *> FILE-STATUS-SCREEN OTHERWISE LEAVES NO TRACE BEHIND.
+       WRITE-ERROR-LOG-RECORD SECTION.
+           IF FILESTATUS NOT = '00'
+              OPEN EXTEND ERROR-LOG-FILE
+              IF ERRLOG-STATUS = '05' OR ERRLOG-STATUS = '35'
+                 OPEN OUTPUT ERROR-LOG-FILE
+                 CLOSE ERROR-LOG-FILE
+                 OPEN EXTEND ERROR-LOG-FILE
+              END-IF
+              IF ERRLOG-STATUS = '00'
+                 MOVE FUNCTION CURRENT-DATE TO WS-ERRLOG-TIMESTAMP
+                 MOVE SPACES TO ERROR-LOG-LINE
+                 STRING WS-ERRLOG-TIMESTAMP (1:8) '-'
+                        WS-ERRLOG-TIMESTAMP (9:6) ' '
+                        'FILESTATUS ' FILESTATUS ' ' WS-MSG
+                        DELIMITED BY SIZE INTO ERROR-LOG-LINE
+                 END-STRING
+                 WRITE ERROR-LOG-LINE
+                 CLOSE ERROR-LOG-FILE
+              END-IF
+           END-IF.
+       WELR-EXIT.
+
+      *> RECORDS THIS CLERK AS THE ONE HOLDING FD-PHONE OPEN, THE SAME
+      *> REGISTRY ADDRESS.CBL'S CLAIM-LOCK-OWNER MAINTAINS, SO A CLERK
+      *> WHO HITS FS-RECORD-LOCKED ON THE SAME RECORD OVER THERE CAN
+      *> SEE WHO HAS IT HELD FROM HERE.
+       CLAIM-LOCK-OWNER SECTION.
+           ACCEPT WS-LOCK-TIME FROM TIME.
+           MOVE FD-PHONE       TO LK-PHONE.
+           MOVE WS-CLERK-ID    TO LK-CLERK-ID.
+           ACCEPT LK-LOCK-DATE FROM DATE YYYYMMDD.
+           MOVE WS-LOCK-TIME   TO LK-LOCK-TIME.
+           WRITE LOCK-RECORD.
+           IF LOCK-STATUS = '22'
+              REWRITE LOCK-RECORD
+           END-IF.
+       CLO-EXIT.
+          EXIT.
+
+      *> THE RECORD HAS BEEN REWRITTEN, SO THE LOCK THIS CLERK CLAIMED
+      *> IS RELEASED FROM THE REGISTRY.
+       RELEASE-LOCK-OWNER SECTION.
+           MOVE FD-PHONE TO LK-PHONE.
+           DELETE LOCK-FILE RECORD
+             INVALID KEY
+                CONTINUE
+           END-DELETE.
+       RLO-EXIT.
+          EXIT.
+
+      *> READ WITH LOCK CAME BACK FS-RECORD-LOCKED -- LOOK UP WHO
+      *> ALREADY HAS FD-PHONE OPEN AND SHOW THAT INSTEAD OF A BARE
+      *> FILESTATUS CODE.
+       SHOW-LOCK-OWNER SECTION.
+           MOVE FD-PHONE TO LK-PHONE.
+           READ LOCK-FILE
+             INVALID KEY
+                MOVE " RECORD LOCKED BY ANOTHER USER " TO WS-MESSAGE
+             NOT INVALID KEY
+                STRING " LOCKED BY " LK-CLERK-ID
+                       " SINCE "     LK-LOCK-TIME
+                       DELIMITED BY SIZE INTO WS-MESSAGE
+           END-READ.
+       SLO-EXIT.
+          EXIT.
+
+      *> APPEND ONE LINE TO THE SAME AUDIT LOG ADDRESS.CBL WRITES TO,
+      *> RECORDING WHICH KEY WAS TOUCHED, WHAT HAPPENED TO IT, AND
+      *> WHEN.
+       WRITE-AUDIT-RECORD SECTION.
+           IF AUDIT-FILE-OPEN
+              MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+              MOVE SPACES TO AUDIT-LINE
+              STRING WS-AUDIT-TIMESTAMP (1:8) '-'
+                     WS-AUDIT-TIMESTAMP (9:6) ' '
+                     WS-AUDIT-ACTION           ' '
+                     FD-PHONE
+                     DELIMITED BY SIZE INTO AUDIT-LINE
+              END-STRING
+              WRITE AUDIT-LINE
+           END-IF.
+       WAR-EXIT.
+          EXIT.
+
        INITIALIZE-WS-RECORD SECTION.
            MOVE SPACES TO WS-RESPONSE.
+           MOVE SPACES TO WS-PHONE.
            MOVE SPACES TO WS-LAST-NAME.
            MOVE SPACES TO WS-FIRST-NAME.
            MOVE SPACES TO WS-STREET-NAME.
@@ -185,6 +725,71 @@
            MOVE SPACES TO WS-STATE.
            MOVE SPACES TO WS-ZIP.
            MOVE SPACES TO WS-NOTES.
+           MOVE SPACES TO WS-EMAIL.
+           MOVE SPACES TO WS-HOUSEHOLD-ID.
+           MOVE 'N'    TO WS-DO-NOT-MAIL.
+           MOVE SPACES TO WS-DATE-ADDED.
+           MOVE SPACES TO WS-BIRTHDAY.
+           MOVE SPACES TO WS-ANNIVERSARY.
+           MOVE SPACES TO WS-CATEGORY.
+           MOVE ZERO   TO WS-ACCOUNT-ID.
            MOVE ZERO TO WS-NAME-CODE.
        IWR-EXIT.
            EXIT.
+
+      *> STANDARD SOUNDEX CODING (LETTER + 3 DIGITS): B F P V=1,
+      *> C G J K Q S X Z=2, D T=3, L=4, M N=5, R=6, VOWELS/H/W/Y
+      *> ARE DROPPED, AND A REPEATED DIGIT IN A ROW COLLAPSES TO ONE.
+      *> WS-SOUNDEX-SOURCE IN, WS-SOUNDEX-RESULT OUT.
+       COMPUTE-SOUNDEX-CODE SECTION.
+           MOVE SPACES TO WS-SOUNDEX-RESULT.
+           IF WS-SOUNDEX-SOURCE = SPACES
+              GO TO CSC-EXIT
+           END-IF.
+           MOVE WS-SOUNDEX-SOURCE (1:1) TO WS-SOUNDEX-RESULT (1:1).
+           MOVE 1 TO WS-SOUNDEX-OUT-LEN.
+           MOVE SPACES TO WS-SOUNDEX-LAST-CODE.
+           INSPECT WS-SOUNDEX-SOURCE TALLYING
+              WS-SOUNDEX-NAME-LEN FOR CHARACTERS BEFORE SPACE.
+           MOVE 2 TO WS-SOUNDEX-POSITION.
+           PERFORM ADD-SOUNDEX-DIGIT THRU ADD-SOUNDEX-DIGIT-EXIT
+              UNTIL WS-SOUNDEX-POSITION > WS-SOUNDEX-NAME-LEN
+                 OR WS-SOUNDEX-OUT-LEN = 4.
+           IF WS-SOUNDEX-OUT-LEN < 4
+              MOVE "0" TO
+                 WS-SOUNDEX-RESULT (WS-SOUNDEX-OUT-LEN + 1:
+                    4 - WS-SOUNDEX-OUT-LEN)
+           END-IF.
+       CSC-EXIT.
+           EXIT.
+
+       ADD-SOUNDEX-DIGIT.
+           MOVE WS-SOUNDEX-SOURCE (WS-SOUNDEX-POSITION:1)
+              TO WS-SOUNDEX-LETTER.
+           EVALUATE WS-SOUNDEX-LETTER
+              WHEN "B" WHEN "F" WHEN "P" WHEN "V"
+                 MOVE "1" TO WS-SOUNDEX-CODE
+              WHEN "C" WHEN "G" WHEN "J" WHEN "K"
+              WHEN "Q" WHEN "S" WHEN "X" WHEN "Z"
+                 MOVE "2" TO WS-SOUNDEX-CODE
+              WHEN "D" WHEN "T"
+                 MOVE "3" TO WS-SOUNDEX-CODE
+              WHEN "L"
+                 MOVE "4" TO WS-SOUNDEX-CODE
+              WHEN "M" WHEN "N"
+                 MOVE "5" TO WS-SOUNDEX-CODE
+              WHEN "R"
+                 MOVE "6" TO WS-SOUNDEX-CODE
+              WHEN OTHER
+                 MOVE SPACE TO WS-SOUNDEX-CODE
+           END-EVALUATE.
+           IF WS-SOUNDEX-CODE NOT = SPACE
+              AND WS-SOUNDEX-CODE NOT = WS-SOUNDEX-LAST-CODE
+              ADD 1 TO WS-SOUNDEX-OUT-LEN
+              MOVE WS-SOUNDEX-CODE TO
+                 WS-SOUNDEX-RESULT (WS-SOUNDEX-OUT-LEN:1)
+           END-IF.
+           MOVE WS-SOUNDEX-CODE TO WS-SOUNDEX-LAST-CODE.
+           ADD 1 TO WS-SOUNDEX-POSITION.
+       ADD-SOUNDEX-DIGIT-EXIT.
+           EXIT.
