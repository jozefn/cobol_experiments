@@ -0,0 +1,196 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADDRESS-STATE-SUMMARY-REPORT.
+
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT OPTIONAL     ADDRESS-FILE
+                   ASSIGN       TO  OUTFILE
+                   ORGANIZATION IS  INDEXED
+                   RECORD KEY   IS FD-PHONE
+                   ALTERNATE RECORD KEY IS FD-LAST-NAME  WITH DUPLICATES
+                   FILE STATUS  IS  FILESTATUS
+                   ACCESS MODE  IS  DYNAMIC.
+
+            SELECT SORT-WORK-FILE
+                   ASSIGN       TO  "sortwork.tmp".
+
+            SELECT REPORT-FILE
+                   ASSIGN       TO  REPORTOUT
+                   ORGANIZATION IS  LINE SEQUENTIAL
+                   FILE STATUS  IS  REPORT-STATUS.
+
+       DATA DIVISION.
+        FILE SECTION.
+        FD ADDRESS-FILE.
+        01 ADDRESS-RECORD.
+        COPY "ADDRESS-RECORD.CPY" REPLACING ==(TAG)== BY ==FD-==.
+
+        SD SORT-WORK-FILE.
+        01 SORT-RECORD.
+        COPY "ADDRESS-RECORD.CPY" REPLACING ==(TAG)== BY ==SD-==.
+
+        FD REPORT-FILE.
+        01 REPORT-LINE                  PIC X(132).
+
+        WORKING-STORAGE SECTION.
+        01  OUTFILE                    PIC X(50)
+            VALUE "/mnt/c/cobfiles\address.idx".
+        01  REPORTOUT                  PIC X(50)
+            VALUE "/mnt/c/cobfiles\state-summary.txt".
+
+        COPY "FILESTATUS.CPY".
+        01  REPORT-STATUS              PIC X(02).
+
+        01  WS-EOF-SWITCH              PIC X(01) VALUE 'N'.
+            88  END-OF-ADDRESS-FILE    VALUE 'Y'.
+        01  WS-FIRST-STATE-SWITCH      PIC X(01) VALUE 'Y'.
+            88  FIRST-STATE            VALUE 'Y'.
+        01  WS-FIRST-ZIP-SWITCH        PIC X(01) VALUE 'Y'.
+            88  FIRST-ZIP              VALUE 'Y'.
+
+        01  WS-PREV-STATE               PIC X(02).
+        01  WS-PREV-CITY                PIC X(40).
+        01  WS-PREV-ZIP                 PIC X(10).
+        01  WS-STATE-COUNT              PIC 9(05) VALUE 0.
+        01  WS-ZIP-COUNT                PIC 9(05) VALUE 0.
+        01  WS-STATE-TOTAL-COUNT        PIC 9(05) VALUE 0.
+        01  WS-GRAND-TOTAL-COUNT        PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+        MAIN SECTION.
+        START-PRG.
+            OPEN INPUT ADDRESS-FILE
+            IF FILESTATUS NOT = '00' AND FILESTATUS NOT = '05'
+               DISPLAY 'CANNOT OPEN ADDRESS FILE, STATUS ' FILESTATUS
+               STOP RUN
+            END-IF
+            SORT SORT-WORK-FILE
+                ON ASCENDING KEY SD-STATE
+                ON ASCENDING KEY SD-CITY
+                ON ASCENDING KEY SD-ZIP
+                INPUT PROCEDURE  IS LOAD-SORT-FILE
+                OUTPUT PROCEDURE IS WRITE-SUMMARY-REPORT
+            CLOSE ADDRESS-FILE
+            STOP RUN.
+
+      *> A CONTACT WITH NO STATE ON FILE HAS NOTHING TO SUMMARIZE BY
+      *> AND IS LEFT OFF THE REPORT.
+        LOAD-SORT-FILE.
+            PERFORM READ-NEXT-ADDRESS-RECORD
+            PERFORM RELEASE-ADDRESS-RECORD
+               THRU RELEASE-ADDRESS-RECORD-EXIT
+               UNTIL END-OF-ADDRESS-FILE.
+
+        READ-NEXT-ADDRESS-RECORD.
+            READ ADDRESS-FILE NEXT
+              AT END
+                 SET END-OF-ADDRESS-FILE TO TRUE
+            END-READ.
+
+        RELEASE-ADDRESS-RECORD.
+            IF FD-STATE NOT = SPACES
+               MOVE ADDRESS-RECORD TO SORT-RECORD
+               RELEASE SORT-RECORD
+            END-IF
+            PERFORM READ-NEXT-ADDRESS-RECORD.
+        RELEASE-ADDRESS-RECORD-EXIT.
+            EXIT.
+
+        WRITE-SUMMARY-REPORT.
+            OPEN OUTPUT REPORT-FILE
+            MOVE "CITY / STATE / ZIP SUMMARY REPORT" TO REPORT-LINE
+            WRITE REPORT-LINE
+            MOVE SPACES TO REPORT-LINE
+            WRITE REPORT-LINE
+            MOVE SPACES TO WS-EOF-SWITCH
+            MOVE SPACES TO WS-PREV-STATE
+            MOVE SPACES TO WS-PREV-CITY
+            MOVE SPACES TO WS-PREV-ZIP
+            PERFORM RETURN-SORTED-RECORD
+            PERFORM WRITE-DETAIL-LINE THRU WRITE-DETAIL-LINE-EXIT
+               UNTIL END-OF-ADDRESS-FILE
+            PERFORM WRITE-REPORT-SUMMARY
+            CLOSE REPORT-FILE.
+
+        RETURN-SORTED-RECORD.
+            RETURN SORT-WORK-FILE
+              AT END
+                 SET END-OF-ADDRESS-FILE TO TRUE
+            END-RETURN.
+
+      *> TWO LEVELS OF CONTROL BREAK: A NEW STATE STARTS A NEW STATE
+      *> HEADER AND SUBTOTAL, A NEW CITY/ZIP WITHIN THE SAME STATE
+      *> STARTS A NEW ZIP LINE.
+        WRITE-DETAIL-LINE.
+            IF NOT FIRST-STATE AND SD-STATE NOT = WS-PREV-STATE
+               PERFORM WRITE-ZIP-SUBTOTAL
+               PERFORM WRITE-STATE-SUBTOTAL
+            END-IF
+            IF FIRST-STATE OR SD-STATE NOT = WS-PREV-STATE
+               MOVE SPACES TO REPORT-LINE
+               STRING 'STATE: ' DELIMITED BY SIZE
+                      SD-STATE  DELIMITED BY SIZE
+                      INTO REPORT-LINE
+               END-STRING
+               WRITE REPORT-LINE
+               MOVE 'N' TO WS-FIRST-STATE-SWITCH
+               MOVE 'Y' TO WS-FIRST-ZIP-SWITCH
+               MOVE SD-STATE TO WS-PREV-STATE
+               MOVE 0 TO WS-STATE-TOTAL-COUNT
+            END-IF
+            IF NOT FIRST-ZIP
+               AND (SD-CITY NOT = WS-PREV-CITY
+                    OR SD-ZIP NOT = WS-PREV-ZIP)
+               PERFORM WRITE-ZIP-SUBTOTAL
+            END-IF
+            IF FIRST-ZIP OR SD-CITY NOT = WS-PREV-CITY
+               OR SD-ZIP NOT = WS-PREV-ZIP
+               MOVE 'N'        TO WS-FIRST-ZIP-SWITCH
+               MOVE SD-CITY    TO WS-PREV-CITY
+               MOVE SD-ZIP     TO WS-PREV-ZIP
+               MOVE 0          TO WS-ZIP-COUNT
+            END-IF
+            ADD 1 TO WS-ZIP-COUNT
+            ADD 1 TO WS-STATE-TOTAL-COUNT
+            ADD 1 TO WS-GRAND-TOTAL-COUNT
+            PERFORM RETURN-SORTED-RECORD.
+        WRITE-DETAIL-LINE-EXIT.
+            EXIT.
+
+        WRITE-ZIP-SUBTOTAL.
+            MOVE SPACES TO REPORT-LINE
+            STRING '    '                      DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-PREV-CITY)  DELIMITED BY SIZE
+                   '  '                         DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-PREV-ZIP)   DELIMITED BY SIZE
+                   ' -- '                       DELIMITED BY SIZE
+                   WS-ZIP-COUNT                 DELIMITED BY SIZE
+                   ' CONTACT(S)'                DELIMITED BY SIZE
+                   INTO REPORT-LINE
+            END-STRING
+            WRITE REPORT-LINE.
+
+        WRITE-STATE-SUBTOTAL.
+            MOVE SPACES TO REPORT-LINE
+            STRING '  STATE TOTAL: '   DELIMITED BY SIZE
+                   WS-STATE-TOTAL-COUNT DELIMITED BY SIZE
+                   INTO REPORT-LINE
+            END-STRING
+            WRITE REPORT-LINE
+            MOVE SPACES TO REPORT-LINE
+            WRITE REPORT-LINE.
+
+        WRITE-REPORT-SUMMARY.
+            IF NOT FIRST-ZIP
+               PERFORM WRITE-ZIP-SUBTOTAL
+               PERFORM WRITE-STATE-SUBTOTAL
+            END-IF
+            MOVE SPACES TO REPORT-LINE
+            STRING 'GRAND TOTAL CONTACTS: ' DELIMITED BY SIZE
+                   WS-GRAND-TOTAL-COUNT     DELIMITED BY SIZE
+                   INTO REPORT-LINE
+            END-STRING
+            WRITE REPORT-LINE.
+
+       END PROGRAM ADDRESS-STATE-SUMMARY-REPORT.
