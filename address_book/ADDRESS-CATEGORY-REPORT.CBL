@@ -0,0 +1,166 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADDRESS-CATEGORY-REPORT.
+
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT OPTIONAL     ADDRESS-FILE
+                   ASSIGN       TO  OUTFILE
+                   ORGANIZATION IS  INDEXED
+                   RECORD KEY   IS FD-PHONE
+                   ALTERNATE RECORD KEY IS FD-LAST-NAME  WITH DUPLICATES
+                   FILE STATUS  IS  FILESTATUS
+                   ACCESS MODE  IS  DYNAMIC.
+
+            SELECT SORT-WORK-FILE
+                   ASSIGN       TO  "sortwork.tmp".
+
+            SELECT REPORT-FILE
+                   ASSIGN       TO  REPORTOUT
+                   ORGANIZATION IS  LINE SEQUENTIAL
+                   FILE STATUS  IS  REPORT-STATUS.
+
+       DATA DIVISION.
+        FILE SECTION.
+        FD ADDRESS-FILE.
+        01 ADDRESS-RECORD.
+        COPY "ADDRESS-RECORD.CPY" REPLACING ==(TAG)== BY ==FD-==.
+
+        SD SORT-WORK-FILE.
+        01 SORT-RECORD.
+        COPY "ADDRESS-RECORD.CPY" REPLACING ==(TAG)== BY ==SD-==.
+
+        FD REPORT-FILE.
+        01 REPORT-LINE                  PIC X(132).
+
+        WORKING-STORAGE SECTION.
+        01  OUTFILE                    PIC X(50)
+            VALUE "/mnt/c/cobfiles\address.idx".
+        01  REPORTOUT                  PIC X(50)
+            VALUE "/mnt/c/cobfiles\category-report.txt".
+
+        COPY "FILESTATUS.CPY".
+        01  REPORT-STATUS              PIC X(02).
+
+        01  WS-EOF-SWITCH              PIC X(01) VALUE 'N'.
+            88  END-OF-ADDRESS-FILE    VALUE 'Y'.
+        01  WS-FIRST-CATEGORY-SWITCH   PIC X(01) VALUE 'Y'.
+            88  FIRST-CATEGORY         VALUE 'Y'.
+
+        01  WS-PREV-CATEGORY           PIC X(08).
+        01  WS-CATEGORY-COUNT          PIC 9(05) VALUE 0.
+        01  WS-GRAND-TOTAL-COUNT       PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+        MAIN SECTION.
+        START-PRG.
+            OPEN INPUT ADDRESS-FILE
+            IF FILESTATUS NOT = '00' AND FILESTATUS NOT = '05'
+               DISPLAY 'CANNOT OPEN ADDRESS FILE, STATUS ' FILESTATUS
+               STOP RUN
+            END-IF
+            SORT SORT-WORK-FILE
+                ON ASCENDING KEY SD-CATEGORY
+                ON ASCENDING KEY SD-LAST-NAME
+                INPUT PROCEDURE  IS LOAD-SORT-FILE
+                OUTPUT PROCEDURE IS WRITE-CATEGORY-REPORT
+            CLOSE ADDRESS-FILE
+            STOP RUN.
+
+      *> A CONTACT WITH NO CATEGORY ON FILE HAS NOTHING TO SELECT BY
+      *> AND IS LEFT OFF THE REPORT.
+        LOAD-SORT-FILE.
+            PERFORM READ-NEXT-ADDRESS-RECORD
+            PERFORM RELEASE-ADDRESS-RECORD
+               THRU RELEASE-ADDRESS-RECORD-EXIT
+               UNTIL END-OF-ADDRESS-FILE.
+
+        READ-NEXT-ADDRESS-RECORD.
+            READ ADDRESS-FILE NEXT
+              AT END
+                 SET END-OF-ADDRESS-FILE TO TRUE
+            END-READ.
+
+        RELEASE-ADDRESS-RECORD.
+            IF FD-CATEGORY NOT = SPACES
+               MOVE ADDRESS-RECORD TO SORT-RECORD
+               RELEASE SORT-RECORD
+            END-IF
+            PERFORM READ-NEXT-ADDRESS-RECORD.
+        RELEASE-ADDRESS-RECORD-EXIT.
+            EXIT.
+
+        WRITE-CATEGORY-REPORT.
+            OPEN OUTPUT REPORT-FILE
+            MOVE "CONTACTS BY CATEGORY" TO REPORT-LINE
+            WRITE REPORT-LINE
+            MOVE SPACES TO REPORT-LINE
+            WRITE REPORT-LINE
+            MOVE SPACES TO WS-EOF-SWITCH
+            MOVE SPACES TO WS-PREV-CATEGORY
+            PERFORM RETURN-SORTED-RECORD
+            PERFORM WRITE-DETAIL-LINE THRU WRITE-DETAIL-LINE-EXIT
+               UNTIL END-OF-ADDRESS-FILE
+            PERFORM WRITE-REPORT-SUMMARY
+            CLOSE REPORT-FILE.
+
+        RETURN-SORTED-RECORD.
+            RETURN SORT-WORK-FILE
+              AT END
+                 SET END-OF-ADDRESS-FILE TO TRUE
+            END-RETURN.
+
+      *> A NEW CATEGORY STARTS A NEW HEADING AND SUBTOTAL.
+        WRITE-DETAIL-LINE.
+            IF NOT FIRST-CATEGORY AND SD-CATEGORY NOT = WS-PREV-CATEGORY
+               PERFORM WRITE-CATEGORY-SUBTOTAL
+            END-IF
+            IF FIRST-CATEGORY OR SD-CATEGORY NOT = WS-PREV-CATEGORY
+               MOVE SPACES TO REPORT-LINE
+               STRING 'CATEGORY: '            DELIMITED BY SIZE
+                      FUNCTION TRIM(SD-CATEGORY) DELIMITED BY SIZE
+                      INTO REPORT-LINE
+               END-STRING
+               WRITE REPORT-LINE
+               MOVE 'N' TO WS-FIRST-CATEGORY-SWITCH
+               MOVE SD-CATEGORY TO WS-PREV-CATEGORY
+               MOVE 0 TO WS-CATEGORY-COUNT
+            END-IF
+            ADD 1 TO WS-CATEGORY-COUNT
+            ADD 1 TO WS-GRAND-TOTAL-COUNT
+            MOVE SPACES TO REPORT-LINE
+            STRING '    '                          DELIMITED BY SIZE
+                   FUNCTION TRIM(SD-LAST-NAME)      DELIMITED BY SIZE
+                   ', '                             DELIMITED BY SIZE
+                   FUNCTION TRIM(SD-FIRST-NAME)     DELIMITED BY SIZE
+                   ' -- '                           DELIMITED BY SIZE
+                   FUNCTION TRIM(SD-PHONE)          DELIMITED BY SIZE
+                   INTO REPORT-LINE
+            END-STRING
+            WRITE REPORT-LINE
+            PERFORM RETURN-SORTED-RECORD.
+        WRITE-DETAIL-LINE-EXIT.
+            EXIT.
+
+        WRITE-CATEGORY-SUBTOTAL.
+            MOVE SPACES TO REPORT-LINE
+            STRING '  CATEGORY TOTAL: '   DELIMITED BY SIZE
+                   WS-CATEGORY-COUNT      DELIMITED BY SIZE
+                   INTO REPORT-LINE
+            END-STRING
+            WRITE REPORT-LINE
+            MOVE SPACES TO REPORT-LINE
+            WRITE REPORT-LINE.
+
+        WRITE-REPORT-SUMMARY.
+            IF NOT FIRST-CATEGORY
+               PERFORM WRITE-CATEGORY-SUBTOTAL
+            END-IF
+            MOVE SPACES TO REPORT-LINE
+            STRING 'GRAND TOTAL CONTACTS: ' DELIMITED BY SIZE
+                   WS-GRAND-TOTAL-COUNT     DELIMITED BY SIZE
+                   INTO REPORT-LINE
+            END-STRING
+            WRITE REPORT-LINE.
+
+       END PROGRAM ADDRESS-CATEGORY-REPORT.
