@@ -0,0 +1,373 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADDRESS-CSV-IMPORT.
+
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT OPTIONAL     ADDRESS-FILE
+                   ASSIGN       TO  OUTFILE
+                   ORGANIZATION IS  INDEXED
+                   RECORD KEY   IS FD-PHONE
+                   ALTERNATE RECORD KEY IS FD-LAST-NAME  WITH DUPLICATES
+                   ALTERNATE RECORD KEY IS FD-SOUNDEX    WITH DUPLICATES
+                   FILE STATUS  IS  FILESTATUS
+                   ACCESS MODE  IS  DYNAMIC.
+
+            SELECT CSV-FILE
+                   ASSIGN       TO  CSVIN
+                   ORGANIZATION IS  LINE SEQUENTIAL
+                   FILE STATUS  IS  CSV-STATUS.
+
+            SELECT OPTIONAL     AUDIT-FILE
+                   ASSIGN       TO  AUDITOUT
+                   ORGANIZATION IS  LINE SEQUENTIAL
+                   FILE STATUS  IS  AUDIT-STATUS.
+
+      *> HOLDS THE LINE NUMBER AND PHONE NUMBER OF THE LAST CSV
+      *> RECORD SUCCESSFULLY LOADED, WRITTEN EVERY
+      *> WS-CHECKPOINT-INTERVAL RECORDS SO A RUN THAT DIES PARTWAY
+      *> THROUGH (POWER LOSS, BAD RECORD, DISK FULL) CAN RESUME
+      *> WHERE IT LEFT OFF INSTEAD OF REPROCESSING EVERYTHING
+      *> ALREADY LOADED.
+            SELECT OPTIONAL     RESTART-FILE
+                   ASSIGN       TO  RESTARTFL
+                   ORGANIZATION IS  LINE SEQUENTIAL
+                   FILE STATUS  IS  RESTART-STATUS.
+
+       DATA DIVISION.
+        FILE SECTION.
+        FD ADDRESS-FILE.
+        01 ADDRESS-RECORD.
+        COPY "ADDRESS-RECORD.CPY" REPLACING ==(TAG)== BY ==FD-==.
+
+        FD CSV-FILE.
+        01 CSV-LINE                     PIC X(200).
+
+        FD AUDIT-FILE.
+        01 AUDIT-LINE                   PIC X(80).
+
+        FD RESTART-FILE.
+        01 RESTART-LINE                 PIC X(20).
+
+        WORKING-STORAGE SECTION.
+        01  OUTFILE                    PIC X(50)
+            VALUE "/mnt/c/cobfiles\address.idx".
+        01  CSVIN                      PIC X(50)
+            VALUE "/mnt/c/cobfiles\address.csv".
+        01  AUDITOUT                   PIC X(50)
+            VALUE "/mnt/c/cobfiles\address-audit.log".
+        01  RESTARTFL                  PIC X(50)
+            VALUE "/mnt/c/cobfiles\address-import.ckp".
+
+        COPY "FILESTATUS.CPY".
+        01  CSV-STATUS                 PIC X(02).
+        01  AUDIT-STATUS               PIC X(02).
+        01  AUDIT-OUTOPENED-SWITCH     PIC X(01) VALUE 'N'.
+            88  AUDIT-FILE-OPEN        VALUE 'Y'.
+        01  WS-AUDIT-TIMESTAMP         PIC X(26).
+        01  WS-AUDIT-ACTION            PIC X(10).
+        01  WS-CURRENT-CLERK-ID        PIC X(10).
+
+        01  RESTART-STATUS             PIC X(02).
+      *> HOW OFTEN A CHECKPOINT IS WRITTEN, IN RECORDS LOADED.
+        01  WS-CHECKPOINT-INTERVAL     PIC 9(05) VALUE 100.
+        01  WS-CHECKPOINT-DATA.
+            05  WS-CHECKPOINT-LINE-NUM PIC 9(07).
+            05  FILLER                 PIC X(01).
+            05  WS-CHECKPOINT-PHONE    PIC X(12).
+        01  WS-RESTART-LINE-NUM        PIC 9(07) VALUE 0.
+        01  WS-LINE-NUM                PIC 9(07) VALUE 0.
+        01  WS-SKIPPED-COUNT           PIC 9(07) VALUE 0.
+
+        01  WS-EOF-SWITCH              PIC X(01) VALUE 'N'.
+            88  END-OF-CSV-FILE        VALUE 'Y'.
+
+        01  WS-ADDED-COUNT             PIC 9(05) VALUE 0.
+        01  WS-UPDATED-COUNT           PIC 9(05) VALUE 0.
+        01  WS-REJECTED-COUNT          PIC 9(05) VALUE 0.
+
+      *> ONE CSV DATA LINE, SPLIT OUT IN THE SAME COLUMN ORDER
+      *> ADDRESS-CSV-EXPORT.CBL WRITES: PHONE,LAST,FIRST,STREET,
+      *> CITY,STATE,ZIP,NOTES.
+        01  IMP-PHONE                  PIC X(12).
+        01  IMP-LAST-NAME              PIC X(20).
+        01  IMP-FIRST-NAME             PIC X(20).
+        01  IMP-STREET-NAME            PIC X(40).
+        01  IMP-CITY                   PIC X(40).
+        01  IMP-STATE                  PIC X(02).
+        01  IMP-ZIP                    PIC X(10).
+        01  IMP-NOTES                  PIC X(50).
+
+      *> THE EXACT HEADING LINE ADDRESS-CSV-EXPORT.CBL WRITES.  A
+      *> PURCHASED OR MIGRATED CONTACT LIST HAS NO REASON TO CARRY
+      *> THIS EXACT TEXT, SO ONLY A LINE THAT MATCHES IT IS SKIPPED --
+      *> THE FIRST DATA LINE OF EVERY OTHER FEED IS LOADED LIKE ANY
+      *> OTHER RECORD.
+        01  WS-EXPECTED-HEADING        PIC X(80) VALUE
+            "PHONE,LAST NAME,FIRST NAME,STREET,CITY,STATE,ZIP,NOTES".
+
+      *> SOUNDEX CODING WORK FIELDS -- SEE COMPUTE-SOUNDEX-CODE.
+        01  WS-SOUNDEX-LETTER          PIC X(01).
+        01  WS-SOUNDEX-CODE            PIC X(01).
+        01  WS-SOUNDEX-LAST-CODE       PIC X(01).
+        01  WS-SOUNDEX-POSITION        PIC 9(02).
+        01  WS-SOUNDEX-NAME-LEN        PIC 9(02).
+        01  WS-SOUNDEX-OUT-LEN         PIC 9(02).
+        01  WS-SOUNDEX-SOURCE          PIC X(20).
+        01  WS-SOUNDEX-RESULT          PIC X(04).
+
+       PROCEDURE DIVISION.
+        MAIN SECTION.
+        START-PRG.
+            PERFORM OPEN-FILES
+            ACCEPT WS-CURRENT-CLERK-ID FROM ENVIRONMENT "USER"
+            PERFORM READ-RESTART-CHECKPOINT
+            IF WS-RESTART-LINE-NUM > 0
+               DISPLAY 'RESUMING AFTER LINE ' WS-RESTART-LINE-NUM
+            END-IF
+            PERFORM READ-NEXT-CSV-LINE
+            IF NOT END-OF-CSV-FILE AND CSV-LINE = WS-EXPECTED-HEADING
+               PERFORM READ-NEXT-CSV-LINE
+            END-IF
+            PERFORM IMPORT-CSV-LINE THRU IMPORT-CSV-LINE-EXIT
+               UNTIL END-OF-CSV-FILE
+            PERFORM WRITE-IMPORT-SUMMARY
+            PERFORM CLEAR-CHECKPOINT
+            PERFORM CLOSE-FILES
+            STOP RUN.
+
+        OPEN-FILES.
+            OPEN I-O ADDRESS-FILE
+            IF FILESTATUS = '00' OR '05'
+               CONTINUE
+            ELSE
+               DISPLAY 'CANNOT OPEN ADDRESS FILE ' FILESTATUS
+               STOP RUN
+            END-IF
+            OPEN INPUT CSV-FILE
+            IF CSV-STATUS NOT = '00'
+               DISPLAY 'CANNOT OPEN CSV FILE, STATUS ' CSV-STATUS
+               STOP RUN
+            END-IF
+            OPEN EXTEND AUDIT-FILE
+            IF AUDIT-STATUS = '05' OR AUDIT-STATUS = '35'
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN EXTEND AUDIT-FILE
+            END-IF
+            IF AUDIT-STATUS = '00'
+               SET AUDIT-FILE-OPEN TO TRUE
+            END-IF.
+
+        CLOSE-FILES.
+            CLOSE ADDRESS-FILE
+            CLOSE CSV-FILE
+            IF AUDIT-FILE-OPEN
+               CLOSE AUDIT-FILE
+            END-IF.
+
+      *> A CHECKPOINT FROM A PRIOR RUN THAT DIED PARTWAY THROUGH
+      *> RECORDS HOW MANY DATA LINES WERE ALREADY LOADED, SO THIS
+      *> RUN CAN SKIP PAST THEM INSTEAD OF REPROCESSING OR
+      *> RE-ERRORING ON RECORDS ALREADY ON FILE.  NO CHECKPOINT
+      *> FILE MEANS A FRESH RUN, STARTING AT LINE ZERO.
+        READ-RESTART-CHECKPOINT.
+            MOVE 0 TO WS-RESTART-LINE-NUM
+            OPEN INPUT RESTART-FILE
+            IF RESTART-STATUS = '00'
+               READ RESTART-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE RESTART-LINE (1:7) TO WS-RESTART-LINE-NUM
+               END-READ
+               CLOSE RESTART-FILE
+            END-IF.
+
+      *> WRITTEN EVERY WS-CHECKPOINT-INTERVAL RECORDS LOADED.
+      *> OVERWRITES ANY PRIOR CHECKPOINT SINCE ONLY THE MOST RECENT
+      *> POSITION MATTERS.
+        WRITE-CHECKPOINT.
+            MOVE WS-LINE-NUM   TO WS-CHECKPOINT-LINE-NUM
+            MOVE FD-PHONE      TO WS-CHECKPOINT-PHONE
+            OPEN OUTPUT RESTART-FILE
+            MOVE WS-CHECKPOINT-DATA TO RESTART-LINE
+            WRITE RESTART-LINE
+            CLOSE RESTART-FILE.
+
+      *> A RUN THAT REACHES END OF FILE COMPLETED CLEANLY, SO THE
+      *> CHECKPOINT IS RESET -- THE NEXT RUN OF THIS JOB IS A FRESH
+      *> LOAD, NOT A RESUME OF WORK ALREADY FINISHED.
+        CLEAR-CHECKPOINT.
+            MOVE 0 TO WS-CHECKPOINT-LINE-NUM
+            MOVE SPACES TO WS-CHECKPOINT-PHONE
+            OPEN OUTPUT RESTART-FILE
+            MOVE WS-CHECKPOINT-DATA TO RESTART-LINE
+            WRITE RESTART-LINE
+            CLOSE RESTART-FILE.
+
+        READ-NEXT-CSV-LINE.
+            READ CSV-FILE
+              AT END
+                 SET END-OF-CSV-FILE TO TRUE
+            END-READ.
+
+      *> ONE INPUT LINE BECOMES ONE ADDRESS-FILE RECORD.  A PHONE
+      *> NUMBER ALREADY ON FILE IS UPDATED IN PLACE, THE SAME AS
+      *> KEYING THE SAME PHONE NUMBER IN ON THE ADD/UPDATE SCREEN;
+      *> A BLANK OR MALFORMED PHONE NUMBER REJECTS THE LINE.  A LINE
+      *> ALREADY COVERED BY A PRIOR CHECKPOINT IS SKIPPED WITHOUT
+      *> BEING REPROCESSED.
+        IMPORT-CSV-LINE.
+            ADD 1 TO WS-LINE-NUM
+            IF WS-LINE-NUM <= WS-RESTART-LINE-NUM
+               ADD 1 TO WS-SKIPPED-COUNT
+               PERFORM READ-NEXT-CSV-LINE
+               GO TO IMPORT-CSV-LINE-EXIT
+            END-IF
+            PERFORM SPLIT-CSV-LINE
+            IF IMP-PHONE = SPACES OR IMP-LAST-NAME = SPACES
+               ADD 1 TO WS-REJECTED-COUNT
+               DISPLAY 'REJECTED, MISSING PHONE OR LAST NAME: ' CSV-LINE
+               PERFORM READ-NEXT-CSV-LINE
+               GO TO IMPORT-CSV-LINE-EXIT
+            END-IF
+            PERFORM LOAD-ADDRESS-RECORD
+            READ ADDRESS-FILE KEY IS FD-PHONE
+              INVALID KEY
+                 PERFORM ADD-IMPORTED-RECORD
+              NOT INVALID KEY
+                 PERFORM UPDATE-IMPORTED-RECORD
+            END-READ
+            IF FUNCTION MOD(WS-LINE-NUM, WS-CHECKPOINT-INTERVAL) = 0
+               PERFORM WRITE-CHECKPOINT
+            END-IF
+            PERFORM READ-NEXT-CSV-LINE.
+        IMPORT-CSV-LINE-EXIT.
+            EXIT.
+
+        SPLIT-CSV-LINE.
+            UNSTRING CSV-LINE DELIMITED BY ','
+                INTO IMP-PHONE IMP-LAST-NAME IMP-FIRST-NAME
+                     IMP-STREET-NAME IMP-CITY IMP-STATE
+                     IMP-ZIP IMP-NOTES
+            END-UNSTRING.
+
+        LOAD-ADDRESS-RECORD.
+            MOVE IMP-PHONE        TO FD-PHONE
+            MOVE IMP-LAST-NAME    TO FD-LAST-NAME
+            MOVE IMP-FIRST-NAME   TO FD-FIRST-NAME
+            MOVE IMP-STREET-NAME  TO FD-STREET-NAME
+            MOVE IMP-CITY         TO FD-CITY
+            MOVE FUNCTION UPPER-CASE(IMP-STATE) TO FD-STATE
+            MOVE IMP-ZIP          TO FD-ZIP
+            MOVE IMP-NOTES        TO FD-NOTES
+            MOVE WS-CURRENT-CLERK-ID TO FD-LAST-UPDATED-BY
+            ACCEPT FD-LAST-UPDATED-DATE FROM DATE YYYYMMDD
+            MOVE FD-LAST-NAME TO WS-SOUNDEX-SOURCE
+            PERFORM COMPUTE-SOUNDEX-CODE THRU CSC-EXIT
+            MOVE WS-SOUNDEX-RESULT TO FD-SOUNDEX.
+
+        ADD-IMPORTED-RECORD.
+            WRITE ADDRESS-RECORD
+            IF FILESTATUS = '00'
+               ADD 1 TO WS-ADDED-COUNT
+               MOVE 'IMPORT-ADD' TO WS-AUDIT-ACTION
+               PERFORM WRITE-AUDIT-RECORD
+            ELSE
+               ADD 1 TO WS-REJECTED-COUNT
+               DISPLAY 'CANNOT ADD ' FD-PHONE ' STATUS ' FILESTATUS
+            END-IF.
+
+        UPDATE-IMPORTED-RECORD.
+            REWRITE ADDRESS-RECORD
+            IF FILESTATUS = '00' OR '02'
+               ADD 1 TO WS-UPDATED-COUNT
+               MOVE 'IMPORT-UPD' TO WS-AUDIT-ACTION
+               PERFORM WRITE-AUDIT-RECORD
+            ELSE
+               ADD 1 TO WS-REJECTED-COUNT
+               DISPLAY 'CANNOT UPDATE ' FD-PHONE ' STATUS ' FILESTATUS
+            END-IF.
+
+      *> APPEND ONE LINE TO THE SAME AUDIT LOG ADDRESS.CBL WRITES TO,
+      *> IN THE SAME LAYOUT ITS OWN WRITE-AUDIT-RECORD PARAGRAPH USES.
+        WRITE-AUDIT-RECORD.
+            IF AUDIT-FILE-OPEN
+               MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+               MOVE SPACES TO AUDIT-LINE
+               STRING WS-AUDIT-TIMESTAMP (1:8) '-'
+                      WS-AUDIT-TIMESTAMP (9:6) ' '
+                      WS-AUDIT-ACTION           ' '
+                      FD-PHONE
+                      DELIMITED BY SIZE INTO AUDIT-LINE
+               END-STRING
+               WRITE AUDIT-LINE
+            END-IF.
+
+        WRITE-IMPORT-SUMMARY.
+            DISPLAY 'IMPORT COMPLETE'
+            DISPLAY 'RECORDS ADDED:    ' WS-ADDED-COUNT
+            DISPLAY 'RECORDS UPDATED:  ' WS-UPDATED-COUNT
+            DISPLAY 'RECORDS REJECTED: ' WS-REJECTED-COUNT
+            DISPLAY 'RECORDS SKIPPED (ALREADY LOADED): '
+                    WS-SKIPPED-COUNT.
+
+      *> STANDARD SOUNDEX CODING (LETTER + 3 DIGITS): B F P V=1,
+      *> C G J K Q S X Z=2, D T=3, L=4, M N=5, R=6, VOWELS/H/W/Y
+      *> ARE DROPPED, AND A REPEATED DIGIT IN A ROW COLLAPSES TO ONE.
+      *> WS-SOUNDEX-SOURCE IN, WS-SOUNDEX-RESULT OUT.
+        COMPUTE-SOUNDEX-CODE.
+            MOVE SPACES TO WS-SOUNDEX-RESULT
+            IF WS-SOUNDEX-SOURCE = SPACES
+               GO TO CSC-EXIT
+            END-IF
+            MOVE WS-SOUNDEX-SOURCE (1:1) TO WS-SOUNDEX-RESULT (1:1)
+            MOVE 1 TO WS-SOUNDEX-OUT-LEN
+            MOVE SPACES TO WS-SOUNDEX-LAST-CODE
+            INSPECT WS-SOUNDEX-SOURCE TALLYING
+               WS-SOUNDEX-NAME-LEN FOR CHARACTERS BEFORE SPACE
+            MOVE 2 TO WS-SOUNDEX-POSITION
+            PERFORM ADD-SOUNDEX-DIGIT THRU ADD-SOUNDEX-DIGIT-EXIT
+               UNTIL WS-SOUNDEX-POSITION > WS-SOUNDEX-NAME-LEN
+                  OR WS-SOUNDEX-OUT-LEN = 4
+            IF WS-SOUNDEX-OUT-LEN < 4
+               MOVE "0" TO
+                  WS-SOUNDEX-RESULT (WS-SOUNDEX-OUT-LEN + 1:
+                     4 - WS-SOUNDEX-OUT-LEN)
+            END-IF.
+        CSC-EXIT.
+            EXIT.
+
+        ADD-SOUNDEX-DIGIT.
+            MOVE WS-SOUNDEX-SOURCE (WS-SOUNDEX-POSITION:1)
+               TO WS-SOUNDEX-LETTER
+            EVALUATE WS-SOUNDEX-LETTER
+               WHEN "B" WHEN "F" WHEN "P" WHEN "V"
+                  MOVE "1" TO WS-SOUNDEX-CODE
+               WHEN "C" WHEN "G" WHEN "J" WHEN "K"
+               WHEN "Q" WHEN "S" WHEN "X" WHEN "Z"
+                  MOVE "2" TO WS-SOUNDEX-CODE
+               WHEN "D" WHEN "T"
+                  MOVE "3" TO WS-SOUNDEX-CODE
+               WHEN "L"
+                  MOVE "4" TO WS-SOUNDEX-CODE
+               WHEN "M" WHEN "N"
+                  MOVE "5" TO WS-SOUNDEX-CODE
+               WHEN "R"
+                  MOVE "6" TO WS-SOUNDEX-CODE
+               WHEN OTHER
+                  MOVE SPACE TO WS-SOUNDEX-CODE
+            END-EVALUATE
+            IF WS-SOUNDEX-CODE NOT = SPACE
+               AND WS-SOUNDEX-CODE NOT = WS-SOUNDEX-LAST-CODE
+               ADD 1 TO WS-SOUNDEX-OUT-LEN
+               MOVE WS-SOUNDEX-CODE TO
+                  WS-SOUNDEX-RESULT (WS-SOUNDEX-OUT-LEN:1)
+            END-IF
+            MOVE WS-SOUNDEX-CODE TO WS-SOUNDEX-LAST-CODE
+            ADD 1 TO WS-SOUNDEX-POSITION.
+        ADD-SOUNDEX-DIGIT-EXIT.
+            EXIT.
+
+       END PROGRAM ADDRESS-CSV-IMPORT.
