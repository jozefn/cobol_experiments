@@ -0,0 +1,149 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADDRESS-SEGMENT-EXTRACT.
+
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT OPTIONAL     ADDRESS-FILE
+                   ASSIGN       TO  OUTFILE
+                   ORGANIZATION IS  INDEXED
+                   RECORD KEY   IS FD-PHONE
+                   ALTERNATE RECORD KEY IS FD-LAST-NAME  WITH DUPLICATES
+                   FILE STATUS  IS  FILESTATUS
+                   ACCESS MODE  IS  DYNAMIC.
+
+            SELECT CSV-FILE
+                   ASSIGN       TO  CSVOUT
+                   ORGANIZATION IS  LINE SEQUENTIAL
+                   FILE STATUS  IS  CSV-STATUS.
+
+       DATA DIVISION.
+        FILE SECTION.
+        FD ADDRESS-FILE.
+        01 ADDRESS-RECORD.
+        COPY "ADDRESS-RECORD.CPY" REPLACING ==(TAG)== BY ==FD-==.
+
+        FD CSV-FILE.
+        01 CSV-LINE                     PIC X(200).
+
+        WORKING-STORAGE SECTION.
+        01  OUTFILE                    PIC X(50)
+            VALUE "/mnt/c/cobfiles\address.idx".
+        01  CSVOUT                     PIC X(50)
+            VALUE "/mnt/c/cobfiles\segment-extract.csv".
+
+        COPY "FILESTATUS.CPY".
+        01  CSV-STATUS                 PIC X(02).
+
+        01  WS-EOF-SWITCH              PIC X(01) VALUE 'N'.
+            88  END-OF-ADDRESS-FILE    VALUE 'Y'.
+
+        01  WS-HEADING                 PIC X(80) VALUE
+            "PHONE,LAST NAME,FIRST NAME,STREET,CITY,STATE,ZIP,CATEGORY".
+
+      *> THE SELECTION CRITERIA FOR THIS RUN.  LEAVE A FIELD BLANK TO
+      *> MATCH ANY VALUE FOR IT.  SET ANY COMBINATION OF STATE, ZIP
+      *> AND CATEGORY BEFORE COMPILING/RUNNING TO TARGET A SPECIFIC
+      *> MAILING SEGMENT FOR THE PRINT VENDOR.
+        01  WS-SELECT-STATE            PIC X(02) VALUE SPACES.
+        01  WS-SELECT-ZIP              PIC X(10) VALUE SPACES.
+        01  WS-SELECT-CATEGORY         PIC X(08) VALUE "VIP".
+
+        01  WS-RECORD-COUNT            PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+        MAIN SECTION.
+        START-PRG.
+            PERFORM OPEN-FILES
+            MOVE WS-HEADING TO CSV-LINE
+            WRITE CSV-LINE
+            PERFORM READ-FIRST-BY-NAME
+            PERFORM WRITE-CSV-RECORD THRU WRITE-CSV-RECORD-EXIT
+               UNTIL END-OF-ADDRESS-FILE
+            PERFORM WRITE-EXTRACT-SUMMARY
+            PERFORM CLOSE-FILES
+            STOP RUN.
+
+        OPEN-FILES.
+            OPEN INPUT ADDRESS-FILE
+            IF FILESTATUS NOT = '00' AND FILESTATUS NOT = '05'
+               DISPLAY 'CANNOT OPEN ADDRESS FILE, STATUS ' FILESTATUS
+               STOP RUN
+            END-IF
+            OPEN OUTPUT CSV-FILE
+            IF CSV-STATUS NOT = '00'
+               DISPLAY 'CANNOT OPEN CSV FILE, STATUS ' CSV-STATUS
+               STOP RUN
+            END-IF.
+
+        CLOSE-FILES.
+            CLOSE ADDRESS-FILE
+            CLOSE CSV-FILE.
+
+        READ-FIRST-BY-NAME.
+            MOVE LOW-VALUES TO FD-LAST-NAME
+            START ADDRESS-FILE KEY >= FD-LAST-NAME
+              INVALID KEY
+                 SET END-OF-ADDRESS-FILE TO TRUE
+              NOT INVALID KEY
+                 PERFORM READ-NEXT-BY-NAME
+            END-START.
+
+        READ-NEXT-BY-NAME.
+            READ ADDRESS-FILE NEXT
+              AT END
+                 SET END-OF-ADDRESS-FILE TO TRUE
+            END-READ.
+
+      *> A CONTACT MUST MATCH EVERY CRITERION THAT WAS ACTUALLY SET
+      *> (A BLANK CRITERION MATCHES ANYTHING), AND MUST NOT BE FLAGGED
+      *> DO-NOT-MAIL, SINCE THIS FEEDS A PHYSICAL MAILING.
+        WRITE-CSV-RECORD.
+            IF FD-DO-NOT-MAIL-YES
+               PERFORM READ-NEXT-BY-NAME
+               GO TO WRITE-CSV-RECORD-EXIT
+            END-IF
+            IF WS-SELECT-STATE NOT = SPACES
+               AND FD-STATE NOT = WS-SELECT-STATE
+               PERFORM READ-NEXT-BY-NAME
+               GO TO WRITE-CSV-RECORD-EXIT
+            END-IF
+            IF WS-SELECT-ZIP NOT = SPACES
+               AND FD-ZIP NOT = WS-SELECT-ZIP
+               PERFORM READ-NEXT-BY-NAME
+               GO TO WRITE-CSV-RECORD-EXIT
+            END-IF
+            IF WS-SELECT-CATEGORY NOT = SPACES
+               AND FD-CATEGORY NOT = WS-SELECT-CATEGORY
+               PERFORM READ-NEXT-BY-NAME
+               GO TO WRITE-CSV-RECORD-EXIT
+            END-IF
+            ADD 1 TO WS-RECORD-COUNT
+            MOVE SPACES TO CSV-LINE
+            STRING FUNCTION TRIM(FD-PHONE)      DELIMITED BY SIZE
+                   ','                          DELIMITED BY SIZE
+                   FUNCTION TRIM(FD-LAST-NAME)  DELIMITED BY SIZE
+                   ','                          DELIMITED BY SIZE
+                   FUNCTION TRIM(FD-FIRST-NAME) DELIMITED BY SIZE
+                   ','                          DELIMITED BY SIZE
+                   FUNCTION TRIM(FD-STREET-NAME) DELIMITED BY SIZE
+                   ','                          DELIMITED BY SIZE
+                   FUNCTION TRIM(FD-CITY)       DELIMITED BY SIZE
+                   ','                          DELIMITED BY SIZE
+                   FUNCTION TRIM(FD-STATE)      DELIMITED BY SIZE
+                   ','                          DELIMITED BY SIZE
+                   FUNCTION TRIM(FD-ZIP)        DELIMITED BY SIZE
+                   ','                          DELIMITED BY SIZE
+                   FUNCTION TRIM(FD-CATEGORY)   DELIMITED BY SIZE
+                   INTO CSV-LINE
+            END-STRING
+            WRITE CSV-LINE
+            PERFORM READ-NEXT-BY-NAME.
+        WRITE-CSV-RECORD-EXIT.
+            EXIT.
+
+        WRITE-EXTRACT-SUMMARY.
+            DISPLAY "SEGMENT EXTRACT COMPLETE, " WS-RECORD-COUNT
+                    " RECORD(S) WRITTEN TO " CSVOUT.
+
+       END PROGRAM ADDRESS-SEGMENT-EXTRACT.
