@@ -0,0 +1,181 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADDRESS-COUNTER-CHECK.
+
+      *> NIGHTLY CHECK THAT THE 'abindex' COUNTER WR-INDEX.CBL HANDS
+      *> OUT NAME-CODES FROM NEVER FALLS BEHIND THE HIGHEST FD-NAME-
+      *> CODE ACTUALLY ON FILE IN ADDRESS-FILE (ADDRESS-BOOK).  IF THE
+      *> COUNTER FILE WAS EVER HAND-EDITED, RESTORED FROM AN OLD
+      *> BACKUP, OR OTHERWISE FELL OUT OF SYNC WITH REAL USAGE, THE
+      *> NEXT WR-INDEX CALL WOULD HAND OUT A NAME-CODE ALREADY IN USE.
+
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT OPTIONAL     ADDRESS-FILE
+                   ASSIGN       TO  OUTFILE
+                   ORGANIZATION IS  INDEXED
+                   RECORD KEY   IS FD-PHONE
+                   ALTERNATE RECORD KEY IS FD-LAST-NAME  WITH DUPLICATES
+                   FILE STATUS  IS  FILESTATUS
+                   ACCESS MODE  IS  DYNAMIC.
+
+      *> SAME BARE FILE NAME AND SEQUENTIAL LAYOUT WR-INDEX.CBL USES,
+      *> SO THIS JOB READS THE ACTUAL COUNTER WR-INDEX HANDS OUT FROM
+      *> NEXT, NOT A COPY OF IT.
+            SELECT INDEX-FILE
+                   ASSIGN       TO  'abindex'
+                   ORGANIZATION IS  SEQUENTIAL
+                   FILE STATUS  IS  INDEX-FILE-STATUS.
+
+            SELECT REPORT-FILE
+                   ASSIGN       TO  REPORTOUT
+                   ORGANIZATION IS  LINE SEQUENTIAL
+                   FILE STATUS  IS  REPORT-STATUS.
+
+       DATA DIVISION.
+        FILE SECTION.
+        FD ADDRESS-FILE.
+        01 ADDRESS-RECORD.
+        COPY "ADDRESS-RECORD.CPY" REPLACING ==(TAG)== BY ==FD-==.
+
+        FD INDEX-FILE.
+        01 INDEX-RECORD.
+           05  INDEX-FIELD              PIC 9(09).
+
+        FD REPORT-FILE.
+        01 REPORT-LINE                  PIC X(132).
+
+        WORKING-STORAGE SECTION.
+        01  OUTFILE                    PIC X(50)
+            VALUE "/mnt/c/cobfiles\address.idx".
+        01  REPORTOUT                  PIC X(50)
+            VALUE "/mnt/c/cobfiles\counter-check.txt".
+
+        COPY "FILESTATUS.CPY".
+        01  INDEX-FILE-STATUS          PIC X(02).
+        01  REPORT-STATUS              PIC X(02).
+
+        01  WS-EOF-SWITCH              PIC X(01) VALUE 'N'.
+            88  END-OF-ADDRESS-FILE    VALUE 'Y'.
+
+        01  WS-HIGH-NAME-CODE          PIC S9(09) VALUE 0.
+        01  WS-COUNTER-VALUE           PIC 9(09) VALUE 0.
+        01  WS-HIGH-CODE-DISPLAY       PIC -(9)9.
+        01  WS-COUNTER-DISPLAY         PIC Z(8)9.
+
+       PROCEDURE DIVISION.
+        MAIN SECTION.
+        START-PRG.
+            PERFORM OPEN-FILES
+            MOVE "WR-INDEX COUNTER RECONCILIATION CHECK" TO REPORT-LINE
+            WRITE REPORT-LINE
+
+            PERFORM FIND-HIGHEST-NAME-CODE
+            PERFORM READ-COUNTER-FILE
+            PERFORM WRITE-CHECK-RESULT
+
+            PERFORM CLOSE-FILES
+            STOP RUN.
+
+        OPEN-FILES.
+            OPEN INPUT ADDRESS-FILE
+            IF FILESTATUS NOT = '00' AND FILESTATUS NOT = '05'
+               DISPLAY 'CANNOT OPEN ADDRESS FILE, STATUS ' FILESTATUS
+               STOP RUN
+            END-IF
+            OPEN INPUT INDEX-FILE
+            IF INDEX-FILE-STATUS NOT = '00'
+               DISPLAY 'CANNOT OPEN COUNTER FILE, STATUS '
+                       INDEX-FILE-STATUS
+               STOP RUN
+            END-IF
+            OPEN OUTPUT REPORT-FILE
+            IF REPORT-STATUS NOT = '00'
+               DISPLAY 'CANNOT OPEN REPORT FILE, STATUS ' REPORT-STATUS
+               STOP RUN
+            END-IF.
+
+        CLOSE-FILES.
+            CLOSE ADDRESS-FILE
+            CLOSE INDEX-FILE
+            CLOSE REPORT-FILE.
+
+      *> WALKS EVERY RECORD ON FILE IN PRIMARY-KEY (PHONE) ORDER,
+      *> THE SAME TRAVERSAL ADDRESS-INDEX-CHECK.CBL USES, SINCE
+      *> FD-NAME-CODE IS NO LONGER A KEY ON ADDRESS-FILE AND CANNOT
+      *> BE STARTED ON DIRECTLY.
+        FIND-HIGHEST-NAME-CODE.
+            MOVE 'N' TO WS-EOF-SWITCH
+            MOVE LOW-VALUES TO FD-PHONE
+            START ADDRESS-FILE KEY >= FD-PHONE
+              INVALID KEY
+                 SET END-OF-ADDRESS-FILE TO TRUE
+              NOT INVALID KEY
+                 PERFORM READ-NEXT-BY-PHONE
+            END-START
+            PERFORM CHECK-NAME-CODE-RECORD
+                    THRU CHECK-NAME-CODE-RECORD-EXIT
+               UNTIL END-OF-ADDRESS-FILE.
+
+        READ-NEXT-BY-PHONE.
+            READ ADDRESS-FILE NEXT
+              AT END
+                 SET END-OF-ADDRESS-FILE TO TRUE
+            END-READ.
+
+        CHECK-NAME-CODE-RECORD.
+            IF FD-NAME-CODE > WS-HIGH-NAME-CODE
+               MOVE FD-NAME-CODE TO WS-HIGH-NAME-CODE
+            END-IF
+            PERFORM READ-NEXT-BY-PHONE.
+        CHECK-NAME-CODE-RECORD-EXIT.
+            EXIT.
+
+      *> A SINGLE-RECORD SEQUENTIAL FILE -- WR-INDEX.CBL ITSELF READS
+      *> IT THE SAME WAY BEFORE HANDING OUT THE NEXT NAME-CODE.
+        READ-COUNTER-FILE.
+            READ INDEX-FILE INTO INDEX-RECORD
+              AT END
+                 MOVE 0 TO INDEX-FIELD
+            END-READ
+            MOVE INDEX-FIELD TO WS-COUNTER-VALUE.
+
+        WRITE-CHECK-RESULT.
+            MOVE SPACES TO REPORT-LINE
+            MOVE WS-HIGH-NAME-CODE TO WS-HIGH-CODE-DISPLAY
+            STRING "HIGHEST FD-NAME-CODE ON FILE:  "
+                   WS-HIGH-CODE-DISPLAY
+                   DELIMITED BY SIZE INTO REPORT-LINE
+            END-STRING
+            WRITE REPORT-LINE
+
+            MOVE SPACES TO REPORT-LINE
+            MOVE WS-COUNTER-VALUE TO WS-COUNTER-DISPLAY
+            STRING "CURRENT ABINDEX COUNTER VALUE: "
+                   WS-COUNTER-DISPLAY
+                   DELIMITED BY SIZE INTO REPORT-LINE
+            END-STRING
+            WRITE REPORT-LINE
+
+            MOVE SPACES TO REPORT-LINE
+            IF WS-HIGH-NAME-CODE <= WS-COUNTER-VALUE
+               MOVE "RESULT: COUNTER IS IN SYNC" TO REPORT-LINE
+            ELSE
+               STRING "RESULT: *** COUNTER OUT OF SYNC -- ABINDEX "
+                      "IS BEHIND ACTUAL USAGE ***"
+                      DELIMITED BY SIZE INTO REPORT-LINE
+               END-STRING
+            END-IF
+            WRITE REPORT-LINE
+
+            IF WS-HIGH-NAME-CODE <= WS-COUNTER-VALUE
+               DISPLAY "COUNTER CHECK PASSED -- ABINDEX "
+                       WS-COUNTER-VALUE " COVERS HIGHEST NAME-CODE "
+                       WS-HIGH-NAME-CODE
+            ELSE
+               DISPLAY "COUNTER CHECK FAILED -- ABINDEX "
+                       WS-COUNTER-VALUE " IS BEHIND HIGHEST NAME-CODE "
+                       WS-HIGH-NAME-CODE
+            END-IF.
+
+       END PROGRAM ADDRESS-COUNTER-CHECK.
