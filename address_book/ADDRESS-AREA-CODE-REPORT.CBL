@@ -0,0 +1,175 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADDRESS-AREA-CODE-REPORT.
+
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT OPTIONAL     ADDRESS-FILE
+                   ASSIGN       TO  OUTFILE
+                   ORGANIZATION IS  INDEXED
+                   RECORD KEY   IS FD-PHONE
+                   ALTERNATE RECORD KEY IS FD-LAST-NAME  WITH DUPLICATES
+                   FILE STATUS  IS  FILESTATUS
+                   ACCESS MODE  IS  DYNAMIC.
+
+            SELECT SORT-WORK-FILE
+                   ASSIGN       TO  "sortwork.tmp".
+
+            SELECT REPORT-FILE
+                   ASSIGN       TO  REPORTOUT
+                   ORGANIZATION IS  LINE SEQUENTIAL
+                   FILE STATUS  IS  REPORT-STATUS.
+
+       DATA DIVISION.
+        FILE SECTION.
+        FD ADDRESS-FILE.
+        01 ADDRESS-RECORD.
+        COPY "ADDRESS-RECORD.CPY" REPLACING ==(TAG)== BY ==FD-==.
+
+      *> ONE SORT-WORK ENTRY PER CONTACT, HOLDING JUST THE PIECES THE
+      *> AREA-CODE BREAKDOWN NEEDS.
+        SD SORT-WORK-FILE.
+        01 SORT-RECORD.
+           05  SD-AREA-CODE             PIC X(03).
+           05  SD-LAST-NAME             PIC X(20).
+           05  SD-FIRST-NAME            PIC X(20).
+           05  SD-PHONE                 PIC X(12).
+
+        FD REPORT-FILE.
+        01 REPORT-LINE                  PIC X(132).
+
+        WORKING-STORAGE SECTION.
+        01  OUTFILE                    PIC X(50)
+            VALUE "/mnt/c/cobfiles\address.idx".
+        01  REPORTOUT                  PIC X(50)
+            VALUE "/mnt/c/cobfiles\area-code-summary.txt".
+
+        COPY "FILESTATUS.CPY".
+        01  REPORT-STATUS              PIC X(02).
+
+        01  WS-EOF-SWITCH              PIC X(01) VALUE 'N'.
+            88  END-OF-ADDRESS-FILE    VALUE 'Y'.
+        01  WS-FIRST-AREA-SWITCH       PIC X(01) VALUE 'Y'.
+            88  FIRST-AREA-CODE        VALUE 'Y'.
+
+        01  WS-PREV-AREA-CODE          PIC X(03).
+        01  WS-AREA-CODE-COUNT         PIC 9(05) VALUE 0.
+        01  WS-AREA-CODE-TOTAL         PIC 9(05) VALUE 0.
+        01  WS-GRAND-TOTAL-COUNT       PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+        MAIN SECTION.
+        START-PRG.
+            OPEN INPUT ADDRESS-FILE
+            IF FILESTATUS NOT = '00' AND FILESTATUS NOT = '05'
+               DISPLAY 'CANNOT OPEN ADDRESS FILE, STATUS ' FILESTATUS
+               STOP RUN
+            END-IF
+            SORT SORT-WORK-FILE
+                ON ASCENDING KEY SD-AREA-CODE
+                ON ASCENDING KEY SD-LAST-NAME
+                INPUT PROCEDURE  IS LOAD-SORT-FILE
+                OUTPUT PROCEDURE IS WRITE-AREA-CODE-REPORT
+            CLOSE ADDRESS-FILE
+            STOP RUN.
+
+      *> A PHONE NUMBER SHORTER THAN AN AREA CODE HAS NOTHING TO
+      *> BREAK DOWN BY AND IS LEFT OFF THE REPORT.
+        LOAD-SORT-FILE.
+            PERFORM READ-NEXT-ADDRESS-RECORD
+            PERFORM RELEASE-ADDRESS-RECORD
+               THRU RELEASE-ADDRESS-RECORD-EXIT
+               UNTIL END-OF-ADDRESS-FILE.
+
+        READ-NEXT-ADDRESS-RECORD.
+            READ ADDRESS-FILE NEXT
+              AT END
+                 SET END-OF-ADDRESS-FILE TO TRUE
+            END-READ.
+
+        RELEASE-ADDRESS-RECORD.
+            IF FD-PHONE (1:3) IS NUMERIC
+               MOVE FD-PHONE (1:3)  TO SD-AREA-CODE
+               MOVE FD-LAST-NAME    TO SD-LAST-NAME
+               MOVE FD-FIRST-NAME   TO SD-FIRST-NAME
+               MOVE FD-PHONE        TO SD-PHONE
+               RELEASE SORT-RECORD
+            END-IF
+            PERFORM READ-NEXT-ADDRESS-RECORD.
+        RELEASE-ADDRESS-RECORD-EXIT.
+            EXIT.
+
+        WRITE-AREA-CODE-REPORT.
+            OPEN OUTPUT REPORT-FILE
+            MOVE "AREA CODE / CALLING REGION BREAKDOWN" TO REPORT-LINE
+            WRITE REPORT-LINE
+            MOVE SPACES TO REPORT-LINE
+            WRITE REPORT-LINE
+            MOVE SPACES TO WS-EOF-SWITCH
+            MOVE SPACES TO WS-PREV-AREA-CODE
+            PERFORM RETURN-SORTED-RECORD
+            PERFORM WRITE-DETAIL-LINE THRU WRITE-DETAIL-LINE-EXIT
+               UNTIL END-OF-ADDRESS-FILE
+            PERFORM WRITE-REPORT-SUMMARY
+            CLOSE REPORT-FILE.
+
+        RETURN-SORTED-RECORD.
+            RETURN SORT-WORK-FILE
+              AT END
+                 SET END-OF-ADDRESS-FILE TO TRUE
+            END-RETURN.
+
+        WRITE-DETAIL-LINE.
+            IF NOT FIRST-AREA-CODE
+               AND SD-AREA-CODE NOT = WS-PREV-AREA-CODE
+               PERFORM WRITE-AREA-CODE-SUBTOTAL
+            END-IF
+            IF FIRST-AREA-CODE OR SD-AREA-CODE NOT = WS-PREV-AREA-CODE
+               MOVE SPACES TO REPORT-LINE
+               STRING 'AREA CODE ' DELIMITED BY SIZE
+                      SD-AREA-CODE DELIMITED BY SIZE
+                      INTO REPORT-LINE
+               END-STRING
+               WRITE REPORT-LINE
+               MOVE 'N' TO WS-FIRST-AREA-SWITCH
+               MOVE SD-AREA-CODE TO WS-PREV-AREA-CODE
+               MOVE 0 TO WS-AREA-CODE-COUNT
+            END-IF
+            ADD 1 TO WS-AREA-CODE-COUNT
+            ADD 1 TO WS-GRAND-TOTAL-COUNT
+            MOVE SPACES TO REPORT-LINE
+            STRING '    '                       DELIMITED BY SIZE
+                   FUNCTION TRIM(SD-LAST-NAME)  DELIMITED BY SIZE
+                   ', '                         DELIMITED BY SIZE
+                   FUNCTION TRIM(SD-FIRST-NAME) DELIMITED BY SIZE
+                   ' -- '                       DELIMITED BY SIZE
+                   FUNCTION TRIM(SD-PHONE)      DELIMITED BY SIZE
+                   INTO REPORT-LINE
+            END-STRING
+            WRITE REPORT-LINE
+            PERFORM RETURN-SORTED-RECORD.
+        WRITE-DETAIL-LINE-EXIT.
+            EXIT.
+
+        WRITE-AREA-CODE-SUBTOTAL.
+            MOVE SPACES TO REPORT-LINE
+            STRING '  AREA CODE TOTAL: '   DELIMITED BY SIZE
+                   WS-AREA-CODE-COUNT      DELIMITED BY SIZE
+                   INTO REPORT-LINE
+            END-STRING
+            WRITE REPORT-LINE
+            MOVE SPACES TO REPORT-LINE
+            WRITE REPORT-LINE.
+
+        WRITE-REPORT-SUMMARY.
+            IF NOT FIRST-AREA-CODE
+               PERFORM WRITE-AREA-CODE-SUBTOTAL
+            END-IF
+            MOVE SPACES TO REPORT-LINE
+            STRING 'GRAND TOTAL CONTACTS: ' DELIMITED BY SIZE
+                   WS-GRAND-TOTAL-COUNT     DELIMITED BY SIZE
+                   INTO REPORT-LINE
+            END-STRING
+            WRITE REPORT-LINE.
+
+       END PROGRAM ADDRESS-AREA-CODE-REPORT.
