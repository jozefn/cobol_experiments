@@ -0,0 +1,164 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADDRESS-LABELS.
+
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT OPTIONAL     ADDRESS-FILE
+                   ASSIGN       TO  OUTFILE
+                   ORGANIZATION IS  INDEXED
+                   RECORD KEY   IS FD-PHONE
+                   ALTERNATE RECORD KEY IS FD-LAST-NAME  WITH DUPLICATES
+                   FILE STATUS  IS  FILESTATUS
+                   ACCESS MODE  IS  DYNAMIC.
+
+            SELECT LABEL-FILE
+                   ASSIGN       TO  LABELOUT
+                   ORGANIZATION IS  LINE SEQUENTIAL
+                   FILE STATUS  IS  LABEL-STATUS.
+
+       DATA DIVISION.
+        FILE SECTION.
+        FD ADDRESS-FILE.
+        01 ADDRESS-RECORD.
+        COPY "ADDRESS-RECORD.CPY" REPLACING ==(TAG)== BY ==FD-==.
+
+        FD LABEL-FILE.
+        01 LABEL-LINE                   PIC X(82).
+
+        WORKING-STORAGE SECTION.
+        01  OUTFILE                    PIC X(50)
+            VALUE "/mnt/c/cobfiles\address.idx".
+        01  LABELOUT                   PIC X(50)
+            VALUE "/mnt/c/cobfiles\labels.txt".
+
+        COPY "FILESTATUS.CPY".
+        01  LABEL-STATUS               PIC X(02).
+
+        01  WS-EOF-SWITCH              PIC X(01) VALUE 'N'.
+            88  END-OF-ADDRESS-FILE    VALUE 'Y'.
+
+      *> LABELS ARE PRINTED 3-UP, THREE COLUMNS OF LABEL STOCK ACROSS
+      *> THE PAGE, EACH COLUMN HOLDING NAME / STREET / CITY-STATE-ZIP.
+        01  WS-CELL-COUNT              PIC 9(01) VALUE 0.
+        01  WS-LABEL-CELLS.
+            05  WS-LABEL-CELL OCCURS 3 TIMES INDEXED BY LBL-IDX.
+                10  WS-CELL-NAME-LINE     PIC X(26).
+                10  WS-CELL-STREET-LINE   PIC X(26).
+                10  WS-CELL-CSZ-LINE      PIC X(26).
+
+        01  WS-PRINT-LINE              PIC X(82).
+
+       PROCEDURE DIVISION.
+        MAIN SECTION.
+        START-PRG.
+            PERFORM OPEN-FILES
+            PERFORM RESET-LABEL-CELLS
+            PERFORM READ-FIRST-BY-NAME
+            PERFORM BUILD-LABELS THRU BUILD-LABELS-EXIT
+               UNTIL END-OF-ADDRESS-FILE
+            IF WS-CELL-COUNT > 0
+               PERFORM WRITE-LABEL-ROW
+            END-IF
+            PERFORM CLOSE-FILES
+            STOP RUN.
+
+        OPEN-FILES.
+            OPEN INPUT ADDRESS-FILE
+            IF FILESTATUS NOT = '00' AND FILESTATUS NOT = '05'
+               DISPLAY 'CANNOT OPEN ADDRESS FILE, STATUS ' FILESTATUS
+               STOP RUN
+            END-IF
+            OPEN OUTPUT LABEL-FILE
+            IF LABEL-STATUS NOT = '00'
+               DISPLAY 'CANNOT OPEN LABEL FILE, STATUS ' LABEL-STATUS
+               STOP RUN
+            END-IF.
+
+        CLOSE-FILES.
+            CLOSE ADDRESS-FILE
+            CLOSE LABEL-FILE.
+
+        RESET-LABEL-CELLS.
+            MOVE SPACES TO WS-LABEL-CELLS
+            MOVE 0      TO WS-CELL-COUNT.
+
+      *> WALK ADDRESS-FILE IN FD-LAST-NAME ORDER, THE SAME ALTERNATE
+      *> KEY TRAVERSAL ADDRESS.CBL'S READ-NEXT-RECORD-BY-NAME USES.
+        READ-FIRST-BY-NAME.
+            MOVE LOW-VALUES TO FD-LAST-NAME
+            START ADDRESS-FILE KEY >= FD-LAST-NAME
+              INVALID KEY
+                 SET END-OF-ADDRESS-FILE TO TRUE
+              NOT INVALID KEY
+                 PERFORM READ-NEXT-BY-NAME
+            END-START.
+
+        READ-NEXT-BY-NAME.
+            READ ADDRESS-FILE NEXT
+              AT END
+                 SET END-OF-ADDRESS-FILE TO TRUE
+            END-READ.
+
+      *> CONTACTS FLAGGED DO-NOT-MAIL ARE LEFT OFF THE LABEL RUN.
+        BUILD-LABELS.
+            IF NOT FD-DO-NOT-MAIL-YES
+               PERFORM ADD-LABEL-CELL
+               IF WS-CELL-COUNT = 3
+                  PERFORM WRITE-LABEL-ROW
+               END-IF
+            END-IF
+            PERFORM READ-NEXT-BY-NAME.
+        BUILD-LABELS-EXIT.
+            EXIT.
+
+        ADD-LABEL-CELL.
+            ADD 1 TO WS-CELL-COUNT
+            SET LBL-IDX TO WS-CELL-COUNT
+            STRING FD-FIRST-NAME DELIMITED BY SIZE
+                   ' '           DELIMITED BY SIZE
+                   FD-LAST-NAME  DELIMITED BY SIZE
+                   INTO WS-CELL-NAME-LINE (LBL-IDX)
+            END-STRING
+            MOVE FD-STREET-NAME TO WS-CELL-STREET-LINE (LBL-IDX)
+            STRING FD-CITY  DELIMITED BY SIZE
+                   ', '     DELIMITED BY SIZE
+                   FD-STATE DELIMITED BY SIZE
+                   '  '     DELIMITED BY SIZE
+                   FD-ZIP   DELIMITED BY SIZE
+                   INTO WS-CELL-CSZ-LINE (LBL-IDX)
+            END-STRING.
+
+      *> EMIT ONE ROW OF UP TO THREE LABELS, THEN A BLANK SEPARATOR
+      *> LINE, AND CLEAR THE CELLS FOR THE NEXT ROW.
+        WRITE-LABEL-ROW.
+            MOVE SPACES TO WS-PRINT-LINE
+            STRING WS-CELL-NAME-LINE (1) '  '
+                   WS-CELL-NAME-LINE (2) '  '
+                   WS-CELL-NAME-LINE (3)
+                   DELIMITED BY SIZE INTO WS-PRINT-LINE
+            END-STRING
+            WRITE LABEL-LINE FROM WS-PRINT-LINE
+
+            MOVE SPACES TO WS-PRINT-LINE
+            STRING WS-CELL-STREET-LINE (1) '  '
+                   WS-CELL-STREET-LINE (2) '  '
+                   WS-CELL-STREET-LINE (3)
+                   DELIMITED BY SIZE INTO WS-PRINT-LINE
+            END-STRING
+            WRITE LABEL-LINE FROM WS-PRINT-LINE
+
+            MOVE SPACES TO WS-PRINT-LINE
+            STRING WS-CELL-CSZ-LINE (1) '  '
+                   WS-CELL-CSZ-LINE (2) '  '
+                   WS-CELL-CSZ-LINE (3)
+                   DELIMITED BY SIZE INTO WS-PRINT-LINE
+            END-STRING
+            WRITE LABEL-LINE FROM WS-PRINT-LINE
+
+            MOVE SPACES TO LABEL-LINE
+            WRITE LABEL-LINE
+
+            PERFORM RESET-LABEL-CELLS.
+
+        END PROGRAM ADDRESS-LABELS.
