@@ -13,16 +13,125 @@
                    ORGANIZATION IS  INDEXED
                    RECORD KEY   IS FD-PHONE
                    ALTERNATE RECORD KEY IS FD-LAST-NAME  WITH DUPLICATES
+                   ALTERNATE RECORD KEY IS FD-SOUNDEX    WITH DUPLICATES
                    FILE STATUS  IS  FILESTATUS
                    LOCK MODE    IS MANUAL WITH LOCK ON MULTIPLE RECORDS
                    ACCESS MODE  IS  DYNAMIC.
 
+            SELECT OPTIONAL     AUDIT-FILE
+                   ASSIGN       TO  AUDITOUT
+                   ORGANIZATION IS  LINE SEQUENTIAL
+                   FILE STATUS  IS  AUDIT-STATUS.
+
+            SELECT OPTIONAL     PHONE-FILE
+                   ASSIGN       TO  PHONEOUT
+                   ORGANIZATION IS  INDEXED
+                   RECORD KEY   IS PH-PHONE
+                   ALTERNATE RECORD KEY IS PH-OWNPHONE WITH DUPLICATES
+                   FILE STATUS  IS  PHONE-STATUS
+                   ACCESS MODE  IS  DYNAMIC.
+
+      *> RETIRED NOTES TEXT, ONE ENTRY PER PRIOR VALUE, KEYED BY OWNER
+      *> PHONE + SEQUENCE SO THE NOTES FIELD CAN KEEP A 50-CHARACTER
+      *> "CURRENT VALUE" WHILE NO PAST WORDING IS EVER DISCARDED.
+            SELECT OPTIONAL     HISTORY-FILE
+                   ASSIGN       TO  HISTORYOUT
+                   ORGANIZATION IS  INDEXED
+                   RECORD KEY   IS HS-ENTRY-ID
+                   FILE STATUS  IS  HISTORY-STATUS
+                   ACCESS MODE  IS  DYNAMIC.
+
+      *> LOGGED RIGHT-TO-BE-FORGOTTEN REQUESTS.  F9 NO LONGER DELETES
+      *> A CONTACT ON THE SPOT -- IT WRITES A PENDING REQUEST HERE,
+      *> AND THE NIGHTLY ADDRESS-PURGE-JOB REMOVES THE CONTACT ONCE
+      *> THE RETENTION PERIOD HAS PASSED.
+            SELECT OPTIONAL     PURGE-FILE
+                   ASSIGN       TO  PURGEOUT
+                   ORGANIZATION IS  INDEXED
+                   RECORD KEY   IS PG-PHONE
+                   FILE STATUS  IS  PURGE-STATUS
+                   ACCESS MODE  IS  DYNAMIC.
+
+      *> IN-USE REGISTRY FOR RECORDS CURRENTLY HELD OPEN BY
+      *> WRITE-RECORD'S READ ... WITH LOCK, SO A SECOND CLERK WHO
+      *> HITS FILESTATUS 51 SEES WHO HAS THE RECORD OPEN INSTEAD OF
+      *> JUST THE STATUS CODE.
+            SELECT OPTIONAL     LOCK-FILE
+                   ASSIGN       TO  LOCKOUT
+                   ORGANIZATION IS  INDEXED
+                   RECORD KEY   IS LK-PHONE
+                   FILE STATUS  IS  LOCK-STATUS
+                   ACCESS MODE  IS  DYNAMIC.
+
+      *> PERSISTENT RECORD OF EVERY NON-SUCCESS FILESTATUS OUTCOME,
+      *> SINCE A MESSAGE THAT ONLY FLASHES BY ON MSG-LINEX LEAVES NO
+      *> TRACE FOR ANYONE REVIEWING THE DAY'S ACTIVITY AFTERWARD.
+            SELECT OPTIONAL     ERROR-LOG-FILE
+                   ASSIGN       TO  ERRLOGOUT
+                   ORGANIZATION IS  LINE SEQUENTIAL
+                   FILE STATUS  IS  ERRLOG-STATUS.
+
+      *> FULL SNAPSHOTS OF CONTACTS ADDRESS-PURGE-JOB HAS REMOVED --
+      *> SEE ADDRESS-ARCHIVE-RECORD.CPY.  F11 WALKS THIS FILE FORWARD
+      *> ONE ENTRY AT A TIME SO A PURGE MADE IN ERROR CAN BE RESTORED.
+            SELECT OPTIONAL     ARCHIVE-FILE
+                   ASSIGN       TO  ARCHIVEOUT
+                   ORGANIZATION IS  INDEXED
+                   RECORD KEY   IS AR-PHONE
+                   FILE STATUS  IS  ARCHIVE-STATUS
+                   ACCESS MODE  IS  DYNAMIC.
+
+      *> ONE ENTRY PER CALL OR INTERACTION WITH A CONTACT, KEYED BY
+      *> OWNER PHONE PLUS SEQUENCE THE SAME WAY HISTORY-FILE PRESERVES
+      *> RETIRED NOTES TEXT, SO FD-NOTES CAN STILL BE OVERWRITTEN
+      *> WITHOUT LOSING THE RECORD OF WHO CALLED WHEN.  F12 PAGES
+      *> THROUGH A CONTACT'S LOG AND CAN APPEND A NEW ENTRY.
+            SELECT OPTIONAL     CALL-LOG-FILE
+                   ASSIGN       TO  CALLLOGOUT
+                   ORGANIZATION IS  INDEXED
+                   RECORD KEY   IS CL-ENTRY-ID
+                   FILE STATUS  IS  CALLLOG-STATUS
+                   ACCESS MODE  IS  DYNAMIC.
+
        DATA DIVISION.
         FILE SECTION.
         FD ADDRESS-FILE.
         01 ADDRESS-RECORD.
         COPY "ADDRESS-RECORD.CPY" REPLACING ==(TAG)== BY ==FD-==.
 
+        FD AUDIT-FILE.
+        01 AUDIT-LINE                    PIC X(80).
+
+        FD PHONE-FILE.
+        01 PHONE-RECORD.
+        COPY "ADDRESS-PHONE-RECORD.CPY" REPLACING ==(TAG)== BY ==PH-==.
+
+        FD HISTORY-FILE.
+        01 HISTORY-RECORD.
+        COPY "ADDRESS-HISTORY-RECORD.CPY"
+             REPLACING ==(TAG)== BY ==HS-==.
+
+        FD PURGE-FILE.
+        01 PURGE-RECORD.
+        COPY "ADDRESS-PURGE-RECORD.CPY" REPLACING ==(TAG)== BY ==PG-==.
+
+        FD LOCK-FILE.
+        01 LOCK-RECORD.
+        COPY "ADDRESS-LOCK-RECORD.CPY" REPLACING ==(TAG)== BY ==LK-==.
+
+        FD ERROR-LOG-FILE.
+        01 ERROR-LOG-LINE                PIC X(80).
+
+        FD ARCHIVE-FILE.
+        01 ARCHIVE-RECORD.
+        COPY "ADDRESS-ARCHIVE-RECORD.CPY"
+             REPLACING ==(TAG)== BY ==AR-==.
+
+        FD CALL-LOG-FILE.
+        01 CALL-LOG-RECORD.
+        COPY "ADDRESS-CALLLOG-RECORD.CPY"
+             REPLACING ==(TAG)== BY ==CL-==.
+
         WORKING-STORAGE SECTION.
         01 ADDRESS-STRUCTURE.
         COPY "ADDRESS-RECORD.CPY" REPLACING ==(TAG)== BY ==WS-==.
@@ -33,10 +142,45 @@
 
         COPY "FILESTATUS.CPY".
         01  LLCC                       PIC 9(04).
-        01  OUTFILE                    PIC X(50)
-            VALUE "/mnt/c/cobfiles\address.idx".
+        01  OUTFILE                    PIC X(50).
+        01  AUDITOUT                   PIC X(50).
+        01  PHONEOUT                   PIC X(50).
+        01  HISTORYOUT                 PIC X(50).
+        01  PURGEOUT                   PIC X(50).
+        01  LOCKOUT                    PIC X(50).
+        01  ERRLOGOUT                  PIC X(50).
+        01  ARCHIVEOUT                 PIC X(50).
+        01  CALLLOGOUT                 PIC X(50).
+        01  ARCHIVE-STATUS             PIC X(02).
+        01  WS-ARCHIVE-EOF-SWITCH      PIC X(01) VALUE 'N'.
+            88  ARCHIVE-EOF            VALUE 'Y'.
+        01  WS-ARCHIVE-LAST-KEY        PIC X(12) VALUE LOW-VALUES.
+        01  WS-RESTORE-CONFIRM         PIC X(01).
+        01  CALLLOG-STATUS             PIC X(02).
+        01  WS-CALLLOG-EOF-SWITCH      PIC X(01) VALUE 'N'.
+            88  CALLLOG-EOF            VALUE 'Y'.
+        01  WS-CALLLOG-LAST-KEY        PIC X(16) VALUE LOW-VALUES.
+        01  WS-CALLLOG-SEQ             PIC 9(04) VALUE 0.
+        01  WS-CALLLOG-NEW-NOTE        PIC X(50).
+
+      *> SELECTABLE DATA SET LOCATION -- LETS A CLERK RUN AGAINST A
+      *> PRACTICE COPY OF THE BOOK WITHOUT TOUCHING THE LIVE FILES.
+      *> WS-DATA-DIRECTORY FEEDS SET ENVIRONMENT "DB_HOME" BELOW AND
+      *> IS PREFIXED ONTO EACH *OUT FILE NAME IN BUILD-DATA-FILE-NAMES.
+        01  WS-DATA-ENV-CHOICE          PIC X(01) VALUE 'P'.
+            88  TEST-DATA-SET           VALUE 'T'.
+            88  PRODUCTION-DATA-SET     VALUE 'P'.
+        01  WS-DATA-DIRECTORY           PIC X(30).
+        01  WS-PRODUCTION-DIRECTORY     PIC X(30)
+            VALUE "/mnt/c/cobfiles".
+        01  WS-TEST-DIRECTORY           PIC X(30)
+            VALUE "/mnt/c/cobfiles\test".
         01  ID-NUM-ERROR               PIC X(01) VALUE SPACE.
         01  NAME-VALUE-ERROR           PIC X(01) VALUE SPACE.
+        01  EMAIL-VALUE-ERROR          PIC X(01) VALUE SPACE.
+        01  WS-EMAIL-AT-COUNT          PIC S9(09) VALUE 0.
+        01  WS-EMAIL-AT-POS            PIC S9(09) VALUE 0.
+        01  WS-EMAIL-DOMAIN            PIC X(50).
         01  SCREEN-ERROR               PIC 9(01) VALUE ZERO.
             88 NO-SCREEN-ERROR-EXIST   VALUE 0.
             88 SCREEN-ERROR-EXISTS     VALUE 1.
@@ -52,6 +196,119 @@
         01  P2                          PIC X.
         01  P3                          PIC X.
         01  WS-COUNT                    PIC S9(09) VALUE 0.
+      *> SHARED BY EDIT-PHONE-FORMAT SO THE MAIN PHONE AND THE
+      *> ALTERNATE PHONE GO THROUGH THE SAME EDIT INSTEAD OF EACH
+      *> KEEPING ITS OWN COPY OF THE RULES.
+        01  WS-PHONE-TO-EDIT            PIC X(12).
+        01  WS-INTL-INDEX               PIC S9(04) VALUE 0.
+        01  WS-INTL-DIGIT-COUNT         PIC S9(04) VALUE 0.
+        01  WS-INTL-CHAR                PIC X(01).
+        01  WS-BACKUP-DATE               PIC X(08).
+        01  WS-BACKUP-FILE               PIC X(60).
+        01  WS-BACKUP-STATUS             PIC S9(09) COMP-5 VALUE 0.
+        01  AUDIT-STATUS                 PIC X(02).
+        01  AUDIT-OUTOPENED-SWITCH       PIC X(01) VALUE 'N'.
+            88  AUDIT-FILE-OPEN          VALUE 'Y'.
+        01  ERRLOG-STATUS                PIC X(02).
+        01  ERRLOG-OUTOPENED-SWITCH      PIC X(01) VALUE 'N'.
+            88  ERRLOG-FILE-OPEN         VALUE 'Y'.
+        01  WS-AUDIT-TIMESTAMP           PIC X(26).
+        01  WS-AUDIT-ACTION              PIC X(10).
+        01  WS-CURRENT-CLERK-ID          PIC X(10).
+        01  WS-SIGNED-ON-SWITCH          PIC X(01) VALUE 'N'.
+            88  SIGNED-ON                VALUE 'Y'.
+        01  PHONE-STATUS                 PIC X(02).
+        01  WS-ALT-PHONE-OWNER           PIC X(12) VALUE SPACES.
+        01  WS-ALT-PHONE-LAST-KEY        PIC X(12) VALUE SPACES.
+        01  HISTORY-STATUS               PIC X(02).
+        01  WS-OLD-NOTES                 PIC X(50) VALUE SPACES.
+        01  WS-HISTORY-SEQ               PIC 9(04) VALUE 0.
+        01  WS-HISTORY-EOF-SWITCH        PIC X(01) VALUE 'N'.
+            88  HISTORY-EOF              VALUE 'Y'.
+        01  PURGE-STATUS                 PIC X(02).
+        01  WS-RETENTION-DAYS            PIC 9(03) VALUE 30.
+        01  WS-PURGE-TODAY-8             PIC 9(08).
+        01  WS-PURGE-INTEGER-DATE        PIC 9(07).
+        01  WS-PURGE-TARGET-DATE         PIC 9(07).
+        01  WS-PURGE-DUE-DATE-8          PIC 9(08).
+        01  LOCK-STATUS                  PIC X(02).
+        01  WS-LOCK-TIME                 PIC X(08).
+
+      *> VALID TWO-LETTER USPS STATE, DC, AND TERRITORY CODES, IN
+      *> STANDARD POSTAL (NOT ALPHABETICAL) ORDER.
+        01  WS-STATE-CODES.
+            05 FILLER          PIC X(22) VALUE "ALAKAZARCACOCTDEFLGAHI".
+            05 FILLER          PIC X(22) VALUE "IDILINIAKSKYLAMEMDMAMI".
+            05 FILLER          PIC X(22) VALUE "MNMSMOMTNENVNHNJNMNYNC".
+            05 FILLER          PIC X(22) VALUE "NDOHOKORPARISCSDTNTXUT".
+            05 FILLER          PIC X(22) VALUE "VTVAWAWVWIWYDCPRVIGUAS".
+        01  WS-STATE-TABLE REDEFINES WS-STATE-CODES.
+            05  WS-STATE-CODE   PIC X(02) OCCURS 55 TIMES.
+        01  WS-STATE-INDEX               PIC S9(04) VALUE 0.
+        01  WS-STATE-FOUND-SWITCH        PIC X(01) VALUE 'N'.
+            88  STATE-CODE-FOUND         VALUE 'Y'.
+
+      *> CRITERIA ENTERED ON SEARCH-SCREEN FOR THE F4 CITY/STATE/ZIP
+      *> LOOKUP, SAVED OFF SO A BLANK ENTERED FIELD READS AS "MATCH
+      *> ANY" AND SO THE VALUE SURVIVES THE SCAN OVERWRITING FD-CITY,
+      *> FD-STATE, AND FD-ZIP AS EACH CANDIDATE RECORD IS READ.
+        01  WS-SEARCH-CITY               PIC X(40).
+        01  WS-SEARCH-STATE              PIC X(02).
+        01  WS-SEARCH-ZIP                PIC X(10).
+        01  WS-LOCATION-FOUND-SWITCH     PIC X(01) VALUE 'N'.
+            88  LOCATION-RECORD-FOUND    VALUE 'Y'.
+        01  WS-LOCATION-EOF-SWITCH       PIC X(01) VALUE 'N'.
+            88  LOCATION-EOF             VALUE 'Y'.
+
+      *> "SOUNDS LIKE THIS SUBSTRING" LAST-NAME LOOKUP FOR F4 --
+      *> ENTERED SEPARATELY FROM LAST-NAME SO AN EXACT/START-WITH
+      *> SEARCH AND A CONTAINS SEARCH CAN'T BE CONFUSED FOR ONE
+      *> ANOTHER.  UNLIKE READ-NEXT-RECORD-BY-NAME'S START ON THE
+      *> ALTERNATE KEY, A CONTAINS MATCH CAN LAND ANYWHERE IN THE
+      *> NAME, SO THIS HAS TO WALK THE FILE CHECKING EVERY POSITION.
+        01  WS-NAME-CONTAINS             PIC X(20).
+        01  WS-CONTAINS-LEN              PIC S9(04) VALUE 0.
+        01  WS-CONTAINS-TRAILING         PIC S9(04) VALUE 0.
+        01  WS-CONTAINS-POSITION         PIC S9(04) VALUE 0.
+        01  WS-CONTAINS-MAX-POSITION     PIC S9(04) VALUE 0.
+        01  WS-NAME-CONTAINS-SWITCH      PIC X(01) VALUE 'N'.
+            88  NAME-CONTAINS-FOUND      VALUE 'Y'.
+        01  WS-NAME-SCAN-EOF-SWITCH      PIC X(01) VALUE 'N'.
+            88  NAME-SCAN-EOF            VALUE 'Y'.
+
+      *> SOUNDS-LIKE SEARCH -- FD-SOUNDEX (SEE COMPUTE-SOUNDEX-CODE)
+      *> IS AN ALTERNATE KEY, SO THIS IS A DIRECT START/READ THE SAME
+      *> SHAPE AS READ-NEXT-RECORD-BY-NAME, NOT A FILE-WIDE SCAN.
+        01  WS-SOUNDS-LIKE-NAME          PIC X(20).
+        01  WS-SOUNDEX-LETTER            PIC X(01).
+      *> HOUSEHOLD ID TYPED ON SEARCH-SCREEN FOR THE F4 HOUSEHOLD-
+      *> MEMBER LOOKUP -- LETS A CLERK VIEWING ONE CONTACT JUMP TO THE
+      *> NEXT CONTACT SHARING THE SAME FD-HOUSEHOLD-ID (SEE
+      *> READ-NEXT-RECORD-BY-HOUSEHOLD), THE SAME WAY THE CITY/STATE/
+      *> ZIP CRITERIA ABOVE WALK THE FILE LOOKING FOR A MATCH.
+        01  WS-SEARCH-HOUSEHOLD-ID       PIC X(12).
+        01  WS-HOUSEHOLD-FOUND-SWITCH    PIC X(01) VALUE 'N'.
+            88  HOUSEHOLD-RECORD-FOUND   VALUE 'Y'.
+        01  WS-HOUSEHOLD-EOF-SWITCH      PIC X(01) VALUE 'N'.
+            88  HOUSEHOLD-EOF            VALUE 'Y'.
+        01  WS-SOUNDEX-CODE              PIC X(01).
+        01  WS-SOUNDEX-LAST-CODE         PIC X(01).
+        01  WS-SOUNDEX-POSITION          PIC 9(02).
+        01  WS-SOUNDEX-NAME-LEN          PIC 9(02).
+        01  WS-SOUNDEX-OUT-LEN           PIC 9(02).
+        01  WS-SOUNDEX-SOURCE            PIC X(20).
+        01  WS-SOUNDEX-RESULT            PIC X(04).
+
+      *> VALID CUSTOMER CATEGORY CODES.
+        01  WS-CATEGORY-CODES.
+            05 FILLER          PIC X(08) VALUE "VIP     ".
+            05 FILLER          PIC X(08) VALUE "STANDARD".
+            05 FILLER          PIC X(08) VALUE "PROSPECT".
+        01  WS-CATEGORY-TABLE REDEFINES WS-CATEGORY-CODES.
+            05  WS-CATEGORY-CODE PIC X(08) OCCURS 3 TIMES.
+        01  WS-CATEGORY-INDEX            PIC S9(04) VALUE 0.
+        01  WS-CATEGORY-FOUND-SWITCH     PIC X(01) VALUE 'N'.
+            88  CATEGORY-CODE-FOUND      VALUE 'Y'.
 
         01  EXIT-KEY                   PIC X(85)
              VALUE "F1 = EXIT F4 = LOOKUP ENTER = SAVE "
@@ -59,7 +316,11 @@
 
         01  EXIT-KEY2                  PIC X(85)
              VALUE "F7 = BACK BY PHONE F8 = NEXT BY PHONE, "
-             & "F9 = DELETE F10 = ADD NEW RECORD".
+             & "F9 = PURGE F10 = ADD NEW RECORD F11 = RESTORE".
+
+        01  EXIT-KEY3                  PIC X(85)
+             VALUE "F5 = ADD ALTERNATE PHONE F6 = NEXT ALTERNATE PHONE "
+             & "F12 = CALL LOG".
 
         01  SCREEN-STATUS PIC 9(04) .
 
@@ -68,6 +329,67 @@
            BACKGROUND-COLOR IS COB-COLOR-WHITE
            FOREGROUND-COLOR IS COB-COLOR-BLACK.
 
+       *> ASKS WHO IS AT THE TERMINAL BEFORE ANY RECORD CAN BE ADDED,
+       *> CHANGED, OR DELETED -- FEEDS FD-LAST-UPDATED-BY, LK-CLERK-ID,
+       *> AND PG-REQUESTED-BY THE SAME WAY WS-CURRENT-CLERK-ID ALWAYS
+       *> HAS, BUT NOW COMES FROM THE OPERATOR INSTEAD OF SILENTLY
+       *> FROM THE OS LOGIN.
+        01 SIGN-ON-SCREEN BACKGROUND-COLOR IS COB-COLOR-WHITE
+                       FOREGROUND-COLOR IS COB-COLOR-BLACK.
+           05  LINE 10 COL 25 VALUE "ADDRESS BOOK SIGN-ON".
+           05  LINE 12 COL 25 VALUE "ENTER YOUR CLERK ID:".
+           05  SIGN-ON-CLERK-ID                    LINE 12 COL 47
+                PIC X(10) FROM WS-CURRENT-CLERK-ID
+                TO WS-CURRENT-CLERK-ID AUTO FULL UNDERLINE.
+           05  LINE 14 COL 25 VALUE
+               "RUN AGAINST (P)RODUCTION OR (T)EST DATA:".
+           05  SIGN-ON-ENV-CHOICE                  LINE 14 COL 67
+                PIC X(01) FROM WS-DATA-ENV-CHOICE
+                TO WS-DATA-ENV-CHOICE AUTO.
+
+        01 RESTORE-SCREEN BACKGROUND-COLOR IS COB-COLOR-WHITE
+                       FOREGROUND-COLOR IS COB-COLOR-BLACK.
+           05  LINE 3 COL 10 VALUE
+               "ARCHIVED CONTACT AVAILABLE FOR RESTORE".
+           05  LINE 5 COL 10 VALUE "PHONE:".
+           05  RESTORE-PHONE                       LINE 5 COL 30
+                PIC X(12) FROM AR-PHONE.
+           05  LINE 6 COL 10 VALUE "LAST NAME:".
+           05  RESTORE-LAST-NAME                   LINE 6 COL 30
+                PIC X(20) FROM AR-LAST-NAME.
+           05  LINE 7 COL 10 VALUE "FIRST NAME:".
+           05  RESTORE-FIRST-NAME                  LINE 7 COL 30
+                PIC X(20) FROM AR-FIRST-NAME.
+           05  LINE 8 COL 10 VALUE "ARCHIVED ON:".
+           05  RESTORE-ARCHIVED-DATE               LINE 8 COL 30
+                PIC X(08) FROM AR-ARCHIVED-DATE.
+           05  LINE 10 COL 10 VALUE "RESTORE THIS CONTACT (Y/N):".
+           05  RESTORE-CONFIRM-AREA                LINE 10 COL 40
+                PIC X(01) FROM WS-RESTORE-CONFIRM
+                TO WS-RESTORE-CONFIRM AUTO.
+
+        01 CALL-LOG-SCREEN BACKGROUND-COLOR IS COB-COLOR-WHITE
+                       FOREGROUND-COLOR IS COB-COLOR-BLACK.
+           05  LINE 3 COL 10 VALUE "CALL LOG FOR:".
+           05  CALL-LOG-PHONE                      LINE 3 COL 25
+                PIC X(12) FROM FD-PHONE.
+           05  CALL-LOG-NAME                       LINE 3 COL 40
+                PIC X(20) FROM FD-LAST-NAME.
+           05  LINE 5 COL 10 VALUE "DATE:".
+           05  CALL-LOG-DATE                       LINE 5 COL 20
+                PIC X(08) FROM CL-ENTRY-DATE.
+           05  LINE 5 COL 35 VALUE "CLERK:".
+           05  CALL-LOG-CLERK                      LINE 5 COL 45
+                PIC X(10) FROM CL-CLERK-ID.
+           05  LINE 6 COL 10 VALUE "NOTE:".
+           05  CALL-LOG-NOTE                       LINE 6 COL 20
+                PIC X(50) FROM CL-NOTE-LINE.
+           05  LINE 9 COL 10 VALUE
+               "NEW NOTE (BLANK TO JUST PAGE), ENTER TO LOG:".
+           05  CALL-LOG-NEW-NOTE-AREA              LINE 10 COL 10
+                PIC X(50) FROM WS-CALLLOG-NEW-NOTE
+                TO WS-CALLLOG-NEW-NOTE.
+
         01 SEARCH-SCREEN BACKGROUND-COLOR IS COB-COLOR-WHITE
                        FOREGROUND-COLOR IS COB-COLOR-BLACK.
            05  LINE 3 COL 10 VALUE "LAST NAME:".
@@ -82,6 +404,26 @@
                 PIC X FROM ID-NUM-ERROR.
            05  PHONE-NUMBER-AREA                   LINE 4 COL 30
                 PIC X(12) FROM FD-PHONE TO FD-PHONE AUTO FULL UNDERLINE.
+           05  LINE 5 COL 10 VALUE "CITY:".
+           05  CITY-NAME                           LINE 5 COL 30
+                PIC X(40) FROM FD-CITY TO FD-CITY.
+           05  LINE 6 COL 10 VALUE "STATE:".
+           05  STATE-NAME                          LINE 6 COL 30
+                PIC X(2) FROM FD-STATE TO FD-STATE.
+           05  LINE 7 COL 10 VALUE "ZIP:".
+           05  ZIP-VALUE                           LINE 7 COL 30
+                PIC X(10) FROM FD-ZIP TO FD-ZIP.
+           05  LINE 8 COL 10 VALUE "NAME CONTAINS:".
+           05  NAME-CONTAINS-AREA                  LINE 8 COL 30
+                PIC X(20) FROM WS-NAME-CONTAINS TO WS-NAME-CONTAINS.
+           05  LINE 9 COL 10 VALUE "SOUNDS LIKE:".
+           05  SOUNDS-LIKE-AREA                    LINE 9 COL 30
+                PIC X(20) FROM WS-SOUNDS-LIKE-NAME TO
+                WS-SOUNDS-LIKE-NAME.
+           05  LINE 10 COL 10 VALUE "HOUSEHOLD ID:".
+           05  HOUSEHOLD-SEARCH-AREA               LINE 10 COL 30
+                PIC X(12) FROM WS-SEARCH-HOUSEHOLD-ID TO
+                WS-SEARCH-HOUSEHOLD-ID.
            05 KEY-DSC-AREA1    LINE 22 COLUMN 01
               BACKGROUND-COLOR IS COB-COLOR-BLUE
               FOREGROUND-COLOR IS COB-COLOR-WHITE
@@ -131,6 +473,49 @@
            05  LINE 10 COL 10 VALUE "NOTES:".
            05  NOTES-VALUE                         LINE 10 COL 30
                 PIC X(50) FROM FD-NOTES TO FD-NOTES.
+           05  LINE 11 COL 10 VALUE "EMAIL:".
+           05  ERROR-EMAIL                         LINE 11 COL 9
+                FOREGROUND-COLOR IS COB-COLOR-RED
+                PIC X FROM EMAIL-VALUE-ERROR.
+           05  EMAIL-VALUE                         LINE 11 COL 30
+                PIC X(50) FROM FD-EMAIL TO FD-EMAIL.
+           05  LINE 12 COL 10 VALUE "UPDATED BY/DATE:".
+           05  UPDATED-BY-VALUE                    LINE 12 COL 30
+                PIC X(10) FROM FD-LAST-UPDATED-BY.
+           05  UPDATED-DATE-VALUE                  LINE 12 COL 42
+                PIC X(08) FROM FD-LAST-UPDATED-DATE.
+           05  LINE 13 COL 10 VALUE "ALT PHONE:".
+           05  ALT-PHONE-VALUE                     LINE 13 COL 30
+                PIC X(12) FROM PH-PHONE TO PH-PHONE.
+           05  LINE 13 COL 45 VALUE "TYPE:".
+           05  ALT-PHONE-TYPE-VALUE                LINE 13 COL 51
+                PIC X(10) FROM PH-PHONE-TYPE TO PH-PHONE-TYPE.
+           05  LINE 14 COL 10 VALUE "HOUSEHOLD ID:".
+           05  HOUSEHOLD-ID-VALUE                  LINE 14 COL 30
+                PIC X(12) FROM FD-HOUSEHOLD-ID TO FD-HOUSEHOLD-ID.
+           05  LINE 14 COL 45 VALUE "DO NOT MAIL (Y/N):".
+           05  DO-NOT-MAIL-VALUE                   LINE 14 COL 64
+                PIC X(01) FROM FD-DO-NOT-MAIL TO FD-DO-NOT-MAIL.
+           05  LINE 15 COL 10 VALUE "DATE ADDED:".
+           05  DATE-ADDED-VALUE                    LINE 15 COL 30
+                PIC X(08) FROM FD-DATE-ADDED.
+           05  LINE 15 COL 45 VALUE "BIRTHDAY (YYYYMMDD):".
+           05  BIRTHDAY-VALUE                      LINE 15 COL 67
+                PIC X(08) FROM FD-BIRTHDAY TO FD-BIRTHDAY.
+           05  LINE 16 COL 10 VALUE "ANNIVERSARY (YYYYMMDD):".
+           05  ANNIVERSARY-VALUE                   LINE 16 COL 34
+                PIC X(08) FROM FD-ANNIVERSARY TO FD-ANNIVERSARY.
+           05  LINE 16 COL 45 VALUE "CATEGORY:".
+           05  CATEGORY-VALUE                      LINE 16 COL 55
+                PIC X(08) FROM FD-CATEGORY TO FD-CATEGORY.
+           05  LINE 17 COL 10 VALUE "ACCOUNT ID:".
+           05  ACCOUNT-ID-VALUE                    LINE 17 COL 30
+                PIC 9(07) FROM FD-ACCOUNT-ID TO FD-ACCOUNT-ID.
+           05 KEY-DSC-AREA0    LINE 21 COLUMN 01
+              BACKGROUND-COLOR IS COB-COLOR-BLUE
+              FOREGROUND-COLOR IS COB-COLOR-WHITE
+              PIC X(85)
+              FROM EXIT-KEY3.
            05 KEY-DSC-AREA1    LINE 22 COLUMN 01
               BACKGROUND-COLOR IS COB-COLOR-BLUE
               FOREGROUND-COLOR IS COB-COLOR-WHITE
@@ -151,7 +536,10 @@
         MAIN SECTION.
         START-PRG.
         *> CONCUURENT USER TO SUPPORT FILE AND RECORD LOCKING.
-            SET ENVIRONMENT "DB_HOME" TO "/mnt/c/cobfiles"
+            ACCEPT WS-CURRENT-CLERK-ID FROM ENVIRONMENT "USER"
+            PERFORM SIGN-ON THRU SIGN-ON-EXIT
+            PERFORM BUILD-DATA-FILE-NAMES
+            PERFORM BACKUP-ADDRESS-FILE
             PERFORM OPEN-FILE
             DISPLAY CLEAR-SCREEN
             PERFORM INITIALIZE-VARIABLES
@@ -160,8 +548,117 @@
 
         STOP-PRG.
             CLOSE ADDRESS-FILE.
+            CLOSE PHONE-FILE.
+            CLOSE HISTORY-FILE.
+            CLOSE PURGE-FILE.
+            CLOSE LOCK-FILE.
+            CLOSE ARCHIVE-FILE.
+            CLOSE CALL-LOG-FILE.
+            IF AUDIT-FILE-OPEN
+               CLOSE AUDIT-FILE
+            END-IF.
+            IF ERRLOG-FILE-OPEN
+               CLOSE ERROR-LOG-FILE
+            END-IF.
             STOP RUN.
 
+      *> LOOPS THE SIGN-ON SCREEN UNTIL A NON-BLANK CLERK ID IS
+      *> ENTERED.  THE FIELD DEFAULTS TO THE OS LOGIN (ACCEPTED IN
+      *> START-PRG ABOVE) SO A CLERK WHOSE ID MATCHES CAN JUST PRESS
+      *> ENTER, BUT ANYONE ELSE SITTING DOWN AT THE TERMINAL TYPES
+      *> OVER IT WITH THEIR OWN ID.
+        SIGN-ON.
+            PERFORM PROMPT-FOR-CLERK-ID THRU PROMPT-FOR-CLERK-ID-EXIT
+               UNTIL SIGNED-ON.
+        SIGN-ON-EXIT.
+            EXIT.
+
+        PROMPT-FOR-CLERK-ID.
+            DISPLAY CLEAR-SCREEN
+            DISPLAY SIGN-ON-SCREEN
+            ACCEPT SIGN-ON-SCREEN
+            IF WS-DATA-ENV-CHOICE NOT EQUAL 'P' AND
+               WS-DATA-ENV-CHOICE NOT EQUAL 'T'
+               MOVE 'P' TO WS-DATA-ENV-CHOICE
+            END-IF
+            IF WS-CURRENT-CLERK-ID NOT EQUAL SPACES
+               SET SIGNED-ON TO TRUE
+            ELSE
+               DISPLAY RING-BELL
+            END-IF.
+        PROMPT-FOR-CLERK-ID-EXIT.
+            EXIT.
+
+      *> PICKS THE PRODUCTION OR TEST DATA DIRECTORY BASED ON THE
+      *> SIGN-ON SCREEN'S ENVIRONMENT CHOICE, POINTS "DB_HOME" AT IT
+      *> FOR RECORD LOCKING, AND PREFIXES IT ONTO EVERY *OUT FILE NAME
+      *> SO A CLERK RUNNING AGAINST TEST DATA NEVER TOUCHES THE LIVE
+      *> FILES.
+        BUILD-DATA-FILE-NAMES.
+            IF TEST-DATA-SET
+               MOVE WS-TEST-DIRECTORY TO WS-DATA-DIRECTORY
+            ELSE
+               MOVE WS-PRODUCTION-DIRECTORY TO WS-DATA-DIRECTORY
+            END-IF
+            SET ENVIRONMENT "DB_HOME" TO WS-DATA-DIRECTORY
+            STRING WS-DATA-DIRECTORY DELIMITED BY SPACE
+                   "\address.idx"    DELIMITED BY SIZE
+                   INTO OUTFILE
+            END-STRING
+            STRING WS-DATA-DIRECTORY DELIMITED BY SPACE
+                   "\address-audit.log" DELIMITED BY SIZE
+                   INTO AUDITOUT
+            END-STRING
+            STRING WS-DATA-DIRECTORY DELIMITED BY SPACE
+                   "\address-phone.idx" DELIMITED BY SIZE
+                   INTO PHONEOUT
+            END-STRING
+            STRING WS-DATA-DIRECTORY DELIMITED BY SPACE
+                   "\address-history.idx" DELIMITED BY SIZE
+                   INTO HISTORYOUT
+            END-STRING
+            STRING WS-DATA-DIRECTORY DELIMITED BY SPACE
+                   "\address-purge.idx" DELIMITED BY SIZE
+                   INTO PURGEOUT
+            END-STRING
+            STRING WS-DATA-DIRECTORY DELIMITED BY SPACE
+                   "\address-lock.idx" DELIMITED BY SIZE
+                   INTO LOCKOUT
+            END-STRING
+            STRING WS-DATA-DIRECTORY DELIMITED BY SPACE
+                   "\address-error.log" DELIMITED BY SIZE
+                   INTO ERRLOGOUT
+            END-STRING
+            STRING WS-DATA-DIRECTORY DELIMITED BY SPACE
+                   "\address-archive.idx" DELIMITED BY SIZE
+                   INTO ARCHIVEOUT
+            END-STRING
+            STRING WS-DATA-DIRECTORY DELIMITED BY SPACE
+                   "\address-calllog.idx" DELIMITED BY SIZE
+                   INTO CALLLOGOUT
+            END-STRING.
+
+      *> COPY THE CURRENT DATA SET TO A DATED GENERATION FILE BEFORE
+      *> IT IS OPENED FOR I-O, SO A BAD SESSION CAN BE ROLLED BACK BY
+      *> RESTORING THE MOST RECENT DATED COPY.  THE INDEXED FILE'S
+      *> KEY INFORMATION (INCLUDING THE FD-LAST-NAME ALTERNATE INDEX)
+      *> LIVES INSIDE THE SAME DATA SET UNDER THIS RUNTIME, SO ONE
+      *> CBL_COPY_FILE CALL BACKS UP BOTH.
+        BACKUP-ADDRESS-FILE.
+            ACCEPT WS-BACKUP-DATE FROM DATE YYYYMMDD
+            MOVE SPACES TO WS-BACKUP-FILE
+            STRING OUTFILE          DELIMITED BY SPACE
+                   '.'              DELIMITED BY SIZE
+                   WS-BACKUP-DATE   DELIMITED BY SIZE
+                   INTO WS-BACKUP-FILE
+            END-STRING
+            CALL "CBL_COPY_FILE" USING OUTFILE, WS-BACKUP-FILE
+               RETURNING WS-BACKUP-STATUS
+            IF WS-BACKUP-STATUS NOT = 0
+               DISPLAY "WARNING: COULD NOT BACK UP " OUTFILE
+                       " TO " WS-BACKUP-FILE
+            END-IF.
+
         OPEN-FILE.
             OPEN I-O ADDRESS-FILE
             IF FILESTATUS = '00' OR '05'
@@ -169,6 +666,66 @@
             ELSE
                DISPLAY 'CANNOT OPEN FILE ' FILESTATUS
                STOP RUN
+            END-IF
+            OPEN EXTEND AUDIT-FILE
+            IF AUDIT-STATUS = '05' OR AUDIT-STATUS = '35'
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN EXTEND AUDIT-FILE
+            END-IF
+            IF AUDIT-STATUS = '00'
+               SET AUDIT-FILE-OPEN TO TRUE
+            END-IF
+            OPEN EXTEND ERROR-LOG-FILE
+            IF ERRLOG-STATUS = '05' OR ERRLOG-STATUS = '35'
+               OPEN OUTPUT ERROR-LOG-FILE
+               CLOSE ERROR-LOG-FILE
+               OPEN EXTEND ERROR-LOG-FILE
+            END-IF
+            IF ERRLOG-STATUS = '00'
+               SET ERRLOG-FILE-OPEN TO TRUE
+            END-IF
+            OPEN I-O PHONE-FILE
+            IF PHONE-STATUS = '00' OR '05'
+               CONTINUE
+            ELSE
+               DISPLAY 'CANNOT OPEN PHONE FILE ' PHONE-STATUS
+               STOP RUN
+            END-IF
+            OPEN I-O HISTORY-FILE
+            IF HISTORY-STATUS = '00' OR '05'
+               CONTINUE
+            ELSE
+               DISPLAY 'CANNOT OPEN HISTORY FILE ' HISTORY-STATUS
+               STOP RUN
+            END-IF
+            OPEN I-O PURGE-FILE
+            IF PURGE-STATUS = '00' OR '05'
+               CONTINUE
+            ELSE
+               DISPLAY 'CANNOT OPEN PURGE FILE ' PURGE-STATUS
+               STOP RUN
+            END-IF
+            OPEN I-O LOCK-FILE
+            IF LOCK-STATUS = '00' OR '05'
+               CONTINUE
+            ELSE
+               DISPLAY 'CANNOT OPEN LOCK FILE ' LOCK-STATUS
+               STOP RUN
+            END-IF
+            OPEN I-O ARCHIVE-FILE
+            IF ARCHIVE-STATUS = '00' OR '05'
+               CONTINUE
+            ELSE
+               DISPLAY 'CANNOT OPEN ARCHIVE FILE ' ARCHIVE-STATUS
+               STOP RUN
+            END-IF
+            OPEN I-O CALL-LOG-FILE
+            IF CALLLOG-STATUS = '00' OR '05'
+               CONTINUE
+            ELSE
+               DISPLAY 'CANNOT OPEN CALL LOG FILE ' CALLLOG-STATUS
+               STOP RUN
             END-IF.
 
         INITIALIZE-VARIABLES.
@@ -181,6 +738,21 @@
             MOVE SPACES TO FD-ZIP.
             MOVE SPACES TO FD-NOTES.
             MOVE SPACES TO FD-PHONE.
+            MOVE SPACES TO FD-EMAIL.
+            MOVE SPACES TO FD-HOUSEHOLD-ID.
+            MOVE 'N'    TO FD-DO-NOT-MAIL.
+            MOVE SPACES TO FD-DATE-ADDED.
+            MOVE SPACES TO FD-BIRTHDAY.
+            MOVE SPACES TO FD-ANNIVERSARY.
+            MOVE SPACES TO FD-CATEGORY.
+            MOVE ZERO   TO FD-ACCOUNT-ID.
+            MOVE SPACES TO PH-PHONE.
+            MOVE SPACES TO PH-PHONE-TYPE.
+            MOVE SPACES TO WS-ALT-PHONE-OWNER.
+            MOVE SPACES TO WS-ALT-PHONE-LAST-KEY.
+            MOVE SPACES TO WS-NAME-CONTAINS.
+            MOVE SPACES TO WS-SOUNDS-LIKE-NAME.
+            MOVE SPACES TO WS-SEARCH-HOUSEHOLD-ID.
             MOVE SPACES TO MSG-LINE.
 
         SCREEN-LOOP.
@@ -197,9 +769,10 @@
                   PERFORM READ-LAST-RECORD-BY-NAME
                WHEN COB-CRT-STATUS = COB-SCR-OK
                   PERFORM EDIT-SCREEN-FIELDS
+                     THRU EDIT-SCREEN-FIELDS-EXIT
                   IF NO-SCREEN-ERROR-EXIST
                      MOVE SPACES TO MSG-LINE
-                     PERFORM WRITE-RECORD
+                     PERFORM WRITE-RECORD THRU WRITE-RECORD-EXIT
                   END-IF
                WHEN COB-CRT-STATUS = COB-SCR-F4
                   PERFORM INITIALIZE-VARIABLES
@@ -208,11 +781,30 @@
                   ACCEPT SEARCH-SCREEN
                   IF FD-LAST-NAME IS NOT EQUAL SPACES
                     PERFORM READ-NEXT-RECORD-BY-NAME
+                  ELSE IF WS-NAME-CONTAINS NOT EQUAL SPACES
+                    PERFORM READ-NEXT-RECORD-BY-NAME-CONTAINS
+                            THRU READ-NEXT-RECORD-BY-NAME-CONTAINS-EXIT
                   ELSE IF FD-PHONE NOT EQUAL SPACES
                     PERFORM READ-RECORD-BY-KEY
+                  ELSE IF FD-CITY NOT EQUAL SPACES
+                          OR FD-STATE NOT EQUAL SPACES
+                          OR FD-ZIP NOT EQUAL SPACES
+                    PERFORM READ-NEXT-RECORD-BY-LOCATION
+                            THRU READ-NEXT-RECORD-BY-LOCATION-EXIT
+                  ELSE IF WS-SOUNDS-LIKE-NAME NOT EQUAL SPACES
+                    PERFORM READ-NEXT-RECORD-BY-SOUNDEX
+                  ELSE IF WS-SEARCH-HOUSEHOLD-ID NOT EQUAL SPACES
+                    PERFORM READ-NEXT-RECORD-BY-HOUSEHOLD
+                            THRU READ-NEXT-RECORD-BY-HOUSEHOLD-EXIT
                   ELSE
-                    MOVE "MUST CHOSE A NAME OR PHONE " TO MSG-LINE
+                    MOVE "MUST CHOSE A NAME, PHONE, CITY, STATE, ZIP, "
+                      & "OR HOUSEHOLD ID"
+                      TO MSG-LINE
                   END-IF
+               WHEN COB-CRT-STATUS = COB-SCR-F5
+                  PERFORM WRITE-ALT-PHONE
+               WHEN COB-CRT-STATUS = COB-SCR-F6
+                  PERFORM READ-NEXT-ALT-PHONE
                WHEN COB-CRT-STATUS = COB-SCR-F7
                   PERFORM READ-LAST-RECORD
                WHEN COB-CRT-STATUS = COB-SCR-F8
@@ -223,6 +815,11 @@
                   PERFORM INITIALIZE-VARIABLES
                   MOVE "ADD NEW RECORD " TO MSG-LINE
                   GO TO SCREEN-LOOP
+               WHEN COB-CRT-STATUS = COB-SCR-F11
+                  PERFORM RESTORE-NEXT-ARCHIVED-RECORD
+                          THRU RESTORE-NEXT-ARCHIVED-RECORD-EXIT
+               WHEN COB-CRT-STATUS = COB-SCR-F12
+                  PERFORM VIEW-CALL-LOG THRU VIEW-CALL-LOG-EXIT
                WHEN OTHER
                   MOVE "INVALID RELEASE KEY PRESSED." TO MSG-LINE
                   DISPLAY RING-BELL
@@ -232,33 +829,277 @@
             EXIT.
 
         RESET-SCREEN-IND.
-            MOVE SPACES TO ID-NUM-ERROR NAME-VALUE-ERROR.
+            MOVE SPACES TO ID-NUM-ERROR NAME-VALUE-ERROR
+                           EMAIL-VALUE-ERROR.
+            MOVE SPACES TO WS-ALT-PHONE-OWNER.
+            MOVE SPACES TO WS-ALT-PHONE-LAST-KEY.
 
         WRITE-RECORD.
            MOVE ADDRESS-RECORD TO ADDRESS-STRUCTURE
+           MOVE SPACES TO WS-OLD-NOTES
            READ ADDRESS-FILE WITH LOCK KEY IS FD-PHONE  *> LOCK RECORD BEFORE UPDATI
+           IF FILESTATUS = '51'
+              PERFORM SHOW-LOCK-OWNER
+              GO TO WRITE-RECORD-EXIT
+           END-IF
+           IF FILESTATUS = '00'
+              MOVE FD-NOTES TO WS-OLD-NOTES
+           END-IF
            MOVE ADDRESS-STRUCTURE TO ADDRESS-RECORD
+           PERFORM CLAIM-LOCK-OWNER
 
+            IF FD-DATE-ADDED = SPACES
+               ACCEPT FD-DATE-ADDED FROM DATE YYYYMMDD
+            END-IF
+            MOVE WS-CURRENT-CLERK-ID TO FD-LAST-UPDATED-BY
+            ACCEPT FD-LAST-UPDATED-DATE FROM DATE YYYYMMDD
+            MOVE FD-LAST-NAME TO WS-SOUNDEX-SOURCE
+            PERFORM COMPUTE-SOUNDEX-CODE THRU CSC-EXIT
+            MOVE WS-SOUNDEX-RESULT TO FD-SOUNDEX
             WRITE ADDRESS-RECORD
             IF FILESTATUS = '00'
                MOVE "RECORD ADDED" TO MSG-LINE
+               MOVE "ADD"          TO WS-AUDIT-ACTION
+               PERFORM WRITE-AUDIT-RECORD
             ELSE
                IF FILESTATUS = '22'
                   REWRITE ADDRESS-RECORD
                   IF FILESTATUS = '00' OR '02' *> 02 HANDLES DUP ALTERNATE KEY
                      MOVE "RECORD UPDATED" TO MSG-LINE
+                     MOVE "UPDATE"         TO WS-AUDIT-ACTION
+                     PERFORM WRITE-AUDIT-RECORD
+                     IF WS-OLD-NOTES NOT = SPACES
+                        AND WS-OLD-NOTES NOT = FD-NOTES
+                        PERFORM APPEND-NOTES-HISTORY
+                     END-IF
                   ELSE
                      STRING "CANNOT UPDATE RECORD."
                             " FILESTATUSUS = "
                             FILESTATUS DELIMITED BY SIZE
                             INTO MSG-LINE
                      END-STRING
+                     PERFORM WRITE-ERROR-LOG-RECORD
                   END-IF
                ELSE
                   MOVE 'CANNOT WRITE RECORD ' TO MSG-LINE
+                  PERFORM WRITE-ERROR-LOG-RECORD
                   STOP RUN
                END-IF
+            END-IF
+            PERFORM RELEASE-LOCK-OWNER.
+        WRITE-RECORD-EXIT.
+            EXIT.
+
+      *> RECORDS THIS CLERK AS THE ONE HOLDING FD-PHONE OPEN, SO A
+      *> SECOND CLERK WHO HITS FILESTATUS 51 ON THE SAME RECORD CAN
+      *> SEE WHO HAS IT AND SINCE WHEN INSTEAD OF JUST THE CODE.
+        CLAIM-LOCK-OWNER.
+            ACCEPT WS-LOCK-TIME FROM TIME
+            MOVE FD-PHONE            TO LK-PHONE
+            MOVE WS-CURRENT-CLERK-ID TO LK-CLERK-ID
+            ACCEPT LK-LOCK-DATE FROM DATE YYYYMMDD
+            MOVE WS-LOCK-TIME        TO LK-LOCK-TIME
+            WRITE LOCK-RECORD
+            IF LOCK-STATUS = '22'
+               REWRITE LOCK-RECORD
+            END-IF.
+
+      *> THE RECORD HAS BEEN WRITTEN/REWRITTEN, SO THE LOCK THIS
+      *> CLERK CLAIMED IS RELEASED FROM THE REGISTRY.
+        RELEASE-LOCK-OWNER.
+            MOVE FD-PHONE TO LK-PHONE
+            DELETE LOCK-FILE RECORD
+              INVALID KEY
+                 CONTINUE
+            END-DELETE.
+
+      *> A SECOND CLERK HIT FILESTATUS 51 ON FD-PHONE -- LOOK UP WHO
+      *> ALREADY HAS IT OPEN AND SHOW THAT INSTEAD OF A BARE CODE.
+        SHOW-LOCK-OWNER.
+            MOVE FD-PHONE TO LK-PHONE
+            READ LOCK-FILE
+              INVALID KEY
+                 MOVE "RECORD LOCKED BY ANOTHER USER " TO MSG-LINE
+              NOT INVALID KEY
+                 STRING "RECORD LOCKED BY " LK-CLERK-ID
+                        " SINCE "  LK-LOCK-TIME
+                        DELIMITED BY SIZE INTO MSG-LINE
+                 END-STRING
+            END-READ
+            DISPLAY RING-BELL.
+
+      *> APPEND ONE LINE TO THE AUDIT LOG RECORDING WHICH KEY WAS
+      *> TOUCHED, WHAT HAPPENED TO IT, AND WHEN.
+        WRITE-AUDIT-RECORD.
+            IF AUDIT-FILE-OPEN
+               MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+               MOVE SPACES TO AUDIT-LINE
+               STRING WS-AUDIT-TIMESTAMP (1:8) '-'
+                      WS-AUDIT-TIMESTAMP (9:6) ' '
+                      WS-AUDIT-ACTION           ' '
+                      FD-PHONE
+                      DELIMITED BY SIZE INTO AUDIT-LINE
+               END-STRING
+               WRITE AUDIT-LINE
+            END-IF.
+
+      *> APPEND ONE LINE TO THE PERSISTENT ERROR LOG FOR ANY
+      *> NON-SUCCESS FILESTATUS OUTCOME, SO A PROBLEM THAT ONLY
+      *> FLASHED BY ON MSG-LINEX LEAVES A TRACE FOR ANYONE REVIEWING
+      *> THE DAY'S ACTIVITY AFTERWARD.
+        WRITE-ERROR-LOG-RECORD.
+            IF ERRLOG-FILE-OPEN AND FILESTATUS NOT = '00'
+               MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+               MOVE SPACES TO ERROR-LOG-LINE
+               STRING WS-AUDIT-TIMESTAMP (1:8) '-'
+                      WS-AUDIT-TIMESTAMP (9:6) ' '
+                      'FILESTATUS ' FILESTATUS ' '
+                      MSG-LINE (1:40)
+                      DELIMITED BY SIZE INTO ERROR-LOG-LINE
+               END-STRING
+               WRITE ERROR-LOG-LINE
+            END-IF.
+
+      *> THE NOTES FIELD JUST BEING OVERWRITTEN ON THE CONTACT IS
+      *> PRESERVED PERMANENTLY IN HISTORY-FILE, KEYED BY OWNER PHONE
+      *> PLUS THE NEXT SEQUENCE NUMBER FOR THAT OWNER, SO NO PAST
+      *> WORDING IS EVER LOST EVEN THOUGH THE NOTES FIELD ON THE
+      *> CONTACT RECORD ITSELF STAYS A FIXED 50 CHARACTERS.
+        APPEND-NOTES-HISTORY.
+            PERFORM FIND-NEXT-HISTORY-SEQ
+            MOVE SPACES TO HS-ENTRY-ID
+            STRING FD-PHONE                    DELIMITED BY SIZE
+                   WS-HISTORY-SEQ              DELIMITED BY SIZE
+                   INTO HS-ENTRY-ID
+            END-STRING
+            MOVE FD-PHONE      TO HS-OWNPHONE
+            MOVE WS-HISTORY-SEQ TO HS-ENTRY-SEQ
+            ACCEPT HS-ENTRY-DATE FROM DATE YYYYMMDD
+            MOVE WS-OLD-NOTES  TO HS-MEMO-LINE
+            WRITE HISTORY-RECORD
+            IF HISTORY-STATUS NOT = '00'
+               DISPLAY 'WARNING: COULD NOT SAVE NOTES HISTORY, STATUS '
+                       HISTORY-STATUS
+            END-IF.
+
+      *> COUNT THE HISTORY ENTRIES ALREADY ON FILE FOR THIS OWNER SO
+      *> THE NEW ENTRY GOES IN AS THE NEXT SEQUENCE NUMBER, THE SAME
+      *> PRIMARY-KEY SCAN AND OWNER-FIELD FILTER READ-NEXT-ALT-PHONE
+      *> USES FOR PHONE-FILE.
+        FIND-NEXT-HISTORY-SEQ.
+            MOVE 0 TO WS-HISTORY-SEQ
+            MOVE 'N' TO WS-HISTORY-EOF-SWITCH
+            MOVE LOW-VALUES TO HS-ENTRY-ID
+            MOVE FD-PHONE TO HS-ENTRY-ID (1:12)
+            START HISTORY-FILE KEY IS >= HS-ENTRY-ID
+              INVALID KEY
+                 SET HISTORY-EOF TO TRUE
+            END-START
+            PERFORM COUNT-HISTORY-ENTRY THRU COUNT-HISTORY-ENTRY-EXIT
+               UNTIL HISTORY-EOF
+            ADD 1 TO WS-HISTORY-SEQ.
+
+        COUNT-HISTORY-ENTRY.
+            READ HISTORY-FILE NEXT
+              AT END
+                 SET HISTORY-EOF TO TRUE
+                 GO TO COUNT-HISTORY-ENTRY-EXIT
+            END-READ
+            IF HS-ENTRY-ID (1:12) NOT = FD-PHONE
+               SET HISTORY-EOF TO TRUE
+            ELSE
+               MOVE HS-ENTRY-SEQ TO WS-HISTORY-SEQ
+            END-IF.
+        COUNT-HISTORY-ENTRY-EXIT.
+            EXIT.
+
+      *> ADD THE NUMBER CURRENTLY KEYED INTO THE ALT PHONE FIELD AS AN
+      *> ADDITIONAL PHONE FOR THE CONTACT ON SCREEN.  THE CONTACT MUST
+      *> ALREADY BE ON FILE SINCE THE ALTERNATE NUMBER IS LINKED BACK
+      *> TO IT BY ITS PRIMARY (RECORD KEY) PHONE NUMBER.
+        WRITE-ALT-PHONE.
+            IF FD-PHONE = SPACES
+               MOVE "SAVE THE CONTACT BEFORE ADDING A PHONE" TO MSG-LINE
+               DISPLAY RING-BELL
+               GO TO WRITE-ALT-PHONE-EXIT
+            END-IF
+            IF PH-PHONE = SPACES
+               MOVE "ENTER AN ALTERNATE PHONE NUMBER FIRST" TO MSG-LINE
+               DISPLAY RING-BELL
+               GO TO WRITE-ALT-PHONE-EXIT
+            END-IF
+            MOVE PH-PHONE TO WS-PHONE-TO-EDIT
+            PERFORM EDIT-PHONE-FORMAT THRU EDIT-PHONE-FORMAT-EXIT
+            IF IN-ERROR
+               MOVE "ALT PHONE MUST BE ###-###-#### OR +INTERNATIONAL"
+                 TO MSG-LINE
+               DISPLAY RING-BELL
+               GO TO WRITE-ALT-PHONE-EXIT
+            END-IF
+            IF PH-PHONE = FD-PHONE
+               MOVE "ALT PHONE MUST DIFFER FROM THE MAIN PHONE"
+                 TO MSG-LINE
+               DISPLAY RING-BELL
+               GO TO WRITE-ALT-PHONE-EXIT
+            END-IF
+            MOVE FD-PHONE TO PH-OWNPHONE
+            WRITE PHONE-RECORD
+            IF PHONE-STATUS = '00'
+               MOVE "ALTERNATE PHONE ADDED" TO MSG-LINE
+               MOVE PH-PHONE TO WS-ALT-PHONE-LAST-KEY
+               MOVE FD-PHONE TO WS-ALT-PHONE-OWNER
+            ELSE
+               STRING "CANNOT ADD ALTERNATE PHONE, STATUS "
+                      PHONE-STATUS DELIMITED BY SIZE
+                      INTO MSG-LINE
+               END-STRING
+               DISPLAY RING-BELL
             END-IF.
+        WRITE-ALT-PHONE-EXIT.
+            EXIT.
+
+      *> STEP THROUGH THE ALTERNATE PHONES BELONGING TO THE CONTACT ON
+      *> SCREEN, ONE PER F6 PRESS, IN ASCENDING PHONE-NUMBER ORDER.
+      *> PHONE-FILE IS SCANNED IN PRIMARY-KEY (PH-PHONE) ORDER RATHER
+      *> THAN VIA THE OWNER ALTERNATE KEY SO THE LAST NUMBER SHOWN CAN
+      *> BE USED AS THE RESTART POINT FOR THE NEXT PRESS.
+        READ-NEXT-ALT-PHONE.
+            IF FD-PHONE = SPACES
+               MOVE "SELECT A CONTACT FIRST"     TO MSG-LINE
+               DISPLAY RING-BELL
+               GO TO READ-NEXT-ALT-PHONE-EXIT
+            END-IF
+            IF FD-PHONE NOT = WS-ALT-PHONE-OWNER
+               MOVE FD-PHONE  TO WS-ALT-PHONE-OWNER
+               MOVE LOW-VALUES TO WS-ALT-PHONE-LAST-KEY
+            END-IF
+            MOVE WS-ALT-PHONE-LAST-KEY TO PH-PHONE
+            START PHONE-FILE KEY IS > PH-PHONE
+              INVALID KEY
+                 MOVE "NO MORE ALTERNATE PHONES" TO MSG-LINE
+                 DISPLAY RING-BELL
+              NOT INVALID KEY
+                 PERFORM FIND-NEXT-ALT-PHONE-FOR-OWNER
+            END-START.
+        READ-NEXT-ALT-PHONE-EXIT.
+            EXIT.
+
+        FIND-NEXT-ALT-PHONE-FOR-OWNER.
+            READ PHONE-FILE NEXT
+              AT END
+                 MOVE "NO MORE ALTERNATE PHONES" TO MSG-LINE
+                 DISPLAY RING-BELL
+              NOT AT END
+                 IF PH-OWNPHONE = WS-ALT-PHONE-OWNER
+                    MOVE PH-PHONE TO WS-ALT-PHONE-LAST-KEY
+                    MOVE "ALTERNATE PHONE RETRIEVED" TO MSG-LINE
+                 ELSE
+                    MOVE "NO MORE ALTERNATE PHONES" TO MSG-LINE
+                    DISPLAY RING-BELL
+                    MOVE SPACES TO PH-PHONE
+                    MOVE SPACES TO PH-PHONE-TYPE
+                 END-IF
+            END-READ.
 
         READ-RECORD-BY-KEY.
             PERFORM RESET-SCREEN-IND
@@ -272,18 +1113,271 @@
             END-READ
             PERFORM RECORD-LOCK-CHECK.
 
+      *> A RIGHT-TO-BE-FORGOTTEN REQUEST IS LOGGED, NOT ACTED ON
+      *> IMMEDIATELY -- THE CONTACT STAYS ON FILE, HELD FOR
+      *> WS-RETENTION-DAYS, UNTIL ADDRESS-PURGE-JOB REMOVES IT ON
+      *> SCHEDULE.  THIS GIVES A DEFENSIBLE RECORD OF WHEN THE
+      *> REQUEST WAS MADE AND WHEN THE DATA WAS ACTUALLY REMOVED.
         DELETE-RECORD-BY-KEY.
             PERFORM RESET-SCREEN-IND
-            MOVE SPACES TO FD-LAST-NAME
-            DELETE ADDRESS-FILE RECORD
+            IF FD-PHONE = SPACES
+               MOVE "SELECT A CONTACT FIRST"     TO MSG-LINE
+               DISPLAY RING-BELL
+               GO TO DRBK-EXIT
+            END-IF
+            MOVE FD-PHONE      TO PG-PHONE
+            MOVE FD-LAST-NAME  TO PG-LAST-NAME
+            MOVE FD-FIRST-NAME TO PG-FIRST-NAME
+            ACCEPT WS-PURGE-TODAY-8 FROM DATE YYYYMMDD
+            MOVE WS-PURGE-TODAY-8 TO PG-REQUEST-DATE
+            COMPUTE WS-PURGE-INTEGER-DATE =
+               FUNCTION INTEGER-OF-DATE(WS-PURGE-TODAY-8)
+            COMPUTE WS-PURGE-TARGET-DATE =
+               WS-PURGE-INTEGER-DATE + WS-RETENTION-DAYS
+            COMPUTE WS-PURGE-DUE-DATE-8 =
+               FUNCTION DATE-OF-INTEGER(WS-PURGE-TARGET-DATE)
+            MOVE WS-PURGE-DUE-DATE-8 TO PG-PURGE-DATE
+            MOVE WS-CURRENT-CLERK-ID TO PG-REQUESTED-BY
+            SET PG-PURGE-PENDING TO TRUE
+            WRITE PURGE-RECORD
+            IF PURGE-STATUS = '22'
+               REWRITE PURGE-RECORD
+            END-IF
+            IF PURGE-STATUS = '00'
+               STRING "PURGE REQUESTED, DUE " PG-PURGE-DATE
+                      DELIMITED BY SIZE INTO MSG-LINE
+               END-STRING
+               MOVE "PURGE REQ"              TO WS-AUDIT-ACTION
+               PERFORM WRITE-AUDIT-RECORD
+            ELSE
+               STRING "CANNOT LOG PURGE REQUEST, STATUS "
+                      PURGE-STATUS DELIMITED BY SIZE
+                      INTO MSG-LINE
+               END-STRING
+               MOVE PURGE-STATUS TO FILESTATUS
+               PERFORM WRITE-ERROR-LOG-RECORD
+               DISPLAY RING-BELL
+            END-IF.
+        DRBK-EXIT.
+            EXIT.
+
+      *> WALKS ARCHIVE-FILE FORWARD ONE PENDING ENTRY AT A TIME (F11),
+      *> REMEMBERING THE LAST PHONE SHOWN IN WS-ARCHIVE-LAST-KEY SO
+      *> REPEATED F11 PRESSES PAGE THROUGH THE ARCHIVE WITHOUT
+      *> REVISITING A CONTACT ALREADY RESTORED.
+        RESTORE-NEXT-ARCHIVED-RECORD.
+            MOVE 'N' TO WS-ARCHIVE-EOF-SWITCH
+            MOVE WS-ARCHIVE-LAST-KEY TO AR-PHONE
+            START ARCHIVE-FILE KEY > AR-PHONE
               INVALID KEY
-                MOVE "KEY NOT FOUND"          TO MSG-LINE
-                DISPLAY RING-BELL
-              NOT INVALID KEY
-                MOVE "RECORD DELETED"         TO MSG-LINE
-                MOVE SPACES TO FD-LAST-NAME
-            END-DELETE.
-            PERFORM RECORD-LOCK-CHECK.
+                 SET ARCHIVE-EOF TO TRUE
+            END-START
+            IF NOT ARCHIVE-EOF
+               PERFORM FIND-PENDING-ARCHIVE-RECORD
+                       THRU FIND-PENDING-ARCHIVE-RECORD-EXIT
+                  UNTIL ARCHIVE-EOF OR AR-PENDING-RESTORE
+            END-IF
+            IF ARCHIVE-EOF
+               MOVE "NO MORE ARCHIVED CONTACTS TO RESTORE" TO MSG-LINE
+               DISPLAY RING-BELL
+               GO TO RESTORE-NEXT-ARCHIVED-RECORD-EXIT
+            END-IF
+            MOVE AR-PHONE TO WS-ARCHIVE-LAST-KEY
+            MOVE SPACES TO WS-RESTORE-CONFIRM
+            DISPLAY CLEAR-SCREEN
+            DISPLAY RESTORE-SCREEN
+            ACCEPT RESTORE-SCREEN
+            IF WS-RESTORE-CONFIRM = 'Y'
+               PERFORM RESTORE-ARCHIVED-RECORD
+            ELSE
+               MOVE "RESTORE CANCELLED" TO MSG-LINE
+            END-IF.
+        RESTORE-NEXT-ARCHIVED-RECORD-EXIT.
+            EXIT.
+
+        FIND-PENDING-ARCHIVE-RECORD.
+            READ ARCHIVE-FILE NEXT
+              AT END
+                 SET ARCHIVE-EOF TO TRUE
+            END-READ.
+        FIND-PENDING-ARCHIVE-RECORD-EXIT.
+            EXIT.
+
+      *> PUTS THE ARCHIVED CONTACT BACK INTO ADDRESS-FILE UNDER ITS
+      *> ORIGINAL FD-PHONE KEY.  IF THAT PHONE HAS SINCE BEEN REUSED
+      *> BY A NEW CONTACT THE WRITE FAILS AND THE ARCHIVE ENTRY IS
+      *> LEFT PENDING RATHER THAN OVERWRITING THE NEWER RECORD.
+        RESTORE-ARCHIVED-RECORD.
+            MOVE AR-PHONE             TO FD-PHONE
+            MOVE AR-NAME-CODE         TO FD-NAME-CODE
+            MOVE AR-LAST-NAME         TO FD-LAST-NAME
+            MOVE AR-FIRST-NAME        TO FD-FIRST-NAME
+            MOVE AR-STREET-NAME       TO FD-STREET-NAME
+            MOVE AR-CITY              TO FD-CITY
+            MOVE AR-STATE             TO FD-STATE
+            MOVE AR-ZIP               TO FD-ZIP
+            MOVE AR-NOTES             TO FD-NOTES
+            MOVE AR-EMAIL             TO FD-EMAIL
+            MOVE AR-HOUSEHOLD-ID      TO FD-HOUSEHOLD-ID
+            MOVE AR-DO-NOT-MAIL       TO FD-DO-NOT-MAIL
+            MOVE AR-DATE-ADDED        TO FD-DATE-ADDED
+            MOVE AR-BIRTHDAY          TO FD-BIRTHDAY
+            MOVE AR-ANNIVERSARY       TO FD-ANNIVERSARY
+            MOVE AR-CATEGORY          TO FD-CATEGORY
+            MOVE AR-ACCOUNT-ID        TO FD-ACCOUNT-ID
+            MOVE WS-CURRENT-CLERK-ID  TO FD-LAST-UPDATED-BY
+            ACCEPT FD-LAST-UPDATED-DATE FROM DATE YYYYMMDD
+            MOVE FD-LAST-NAME TO WS-SOUNDEX-SOURCE
+            PERFORM COMPUTE-SOUNDEX-CODE THRU CSC-EXIT
+            MOVE WS-SOUNDEX-RESULT TO FD-SOUNDEX
+            WRITE ADDRESS-RECORD
+            IF FILESTATUS = '00'
+               SET AR-RESTORED TO TRUE
+               REWRITE ARCHIVE-RECORD
+               MOVE "CONTACT RESTORED" TO MSG-LINE
+               MOVE "RESTORE"          TO WS-AUDIT-ACTION
+               PERFORM WRITE-AUDIT-RECORD
+            ELSE
+               STRING "CANNOT RESTORE, PHONE ALREADY IN USE, STATUS "
+                      FILESTATUS DELIMITED BY SIZE INTO MSG-LINE
+               END-STRING
+               DISPLAY RING-BELL
+            END-IF.
+
+      *> ENTERS THE F12 CALL-LOG SUB-SCREEN FOR THE CONTACT CURRENTLY
+      *> ON SCREEN, STARTING FROM THE FIRST ENTRY ON FILE FOR ITS
+      *> PHONE NUMBER.
+        VIEW-CALL-LOG.
+            IF FD-PHONE = SPACES
+               MOVE "MUST HAVE A CONTACT ON SCREEN TO SHOW CALL LOG"
+                 TO MSG-LINE
+               DISPLAY RING-BELL
+               GO TO VIEW-CALL-LOG-EXIT
+            END-IF
+            MOVE LOW-VALUES TO WS-CALLLOG-LAST-KEY
+            MOVE FD-PHONE TO WS-CALLLOG-LAST-KEY (1:12)
+            PERFORM CALL-LOG-SCREEN-LOOP THRU CALL-LOG-SCREEN-LOOP-EXIT.
+        VIEW-CALL-LOG-EXIT.
+            EXIT.
+
+      *> ONE PASS OF THE CALL-LOG SUB-SCREEN -- SHOWS THE NEXT ENTRY
+      *> ON FILE FOR THE CONTACT (IF ANY), THEN LETS THE CLERK PAGE
+      *> FORWARD WITH F8, LOG A NEW CALL BY TYPING A NOTE AND PRESSING
+      *> ENTER, OR LEAVE BACK TO MAIN-SCREEN WITH F1.
+        CALL-LOG-SCREEN-LOOP.
+            PERFORM FIND-NEXT-CALL-LOG-ENTRY
+                    THRU FIND-NEXT-CALL-LOG-ENTRY-EXIT
+            IF CALLLOG-EOF
+               MOVE SPACES TO CL-ENTRY-DATE
+               MOVE SPACES TO CL-CLERK-ID
+               MOVE "NO MORE CALL LOG ENTRIES FOR THIS CONTACT"
+                 TO CL-NOTE-LINE
+            END-IF
+            MOVE SPACES TO WS-CALLLOG-NEW-NOTE
+            DISPLAY CLEAR-SCREEN
+            DISPLAY CALL-LOG-SCREEN
+            ACCEPT CALL-LOG-SCREEN
+            EVALUATE TRUE
+               WHEN COB-CRT-STATUS = COB-SCR-F1
+                  GO TO CALL-LOG-SCREEN-LOOP-EXIT
+               WHEN COB-CRT-STATUS = COB-SCR-F8
+                  GO TO CALL-LOG-SCREEN-LOOP
+               WHEN COB-CRT-STATUS = COB-SCR-OK
+                  IF WS-CALLLOG-NEW-NOTE NOT = SPACES
+                     PERFORM LOG-NEW-CALL THRU LOG-NEW-CALL-EXIT
+                  END-IF
+                  GO TO CALL-LOG-SCREEN-LOOP
+               WHEN OTHER
+                  DISPLAY RING-BELL
+                  GO TO CALL-LOG-SCREEN-LOOP
+            END-EVALUATE.
+        CALL-LOG-SCREEN-LOOP-EXIT.
+            EXIT.
+
+      *> READS THE NEXT CALL-LOG-FILE ENTRY AFTER WS-CALLLOG-LAST-KEY
+      *> FOR THE CONTACT'S PHONE PREFIX, THE SAME OWNER-FIELD FILTER
+      *> COUNT-HISTORY-ENTRY USES FOR HISTORY-FILE, SO ENTRIES FOR
+      *> OTHER CONTACTS ARE NEVER SHOWN.
+        FIND-NEXT-CALL-LOG-ENTRY.
+            MOVE 'N' TO WS-CALLLOG-EOF-SWITCH
+            MOVE WS-CALLLOG-LAST-KEY TO CL-ENTRY-ID
+            START CALL-LOG-FILE KEY > CL-ENTRY-ID
+              INVALID KEY
+                 SET CALLLOG-EOF TO TRUE
+            END-START
+            IF NOT CALLLOG-EOF
+               READ CALL-LOG-FILE NEXT
+                 AT END
+                    SET CALLLOG-EOF TO TRUE
+               END-READ
+            END-IF
+            IF NOT CALLLOG-EOF
+               IF CL-ENTRY-ID (1:12) NOT = FD-PHONE
+                  SET CALLLOG-EOF TO TRUE
+               ELSE
+                  MOVE CL-ENTRY-ID TO WS-CALLLOG-LAST-KEY
+               END-IF
+            END-IF.
+        FIND-NEXT-CALL-LOG-ENTRY-EXIT.
+            EXIT.
+
+      *> APPENDS A NEW CALL-LOG-FILE ENTRY FOR THE CONTACT ON SCREEN,
+      *> STAMPED WITH TODAY'S DATE AND THE SIGNED-ON CLERK, THE SAME
+      *> SEQUENCE-NUMBERING FIND-NEXT-HISTORY-SEQ USES FOR
+      *> HISTORY-FILE.
+        LOG-NEW-CALL.
+            PERFORM FIND-NEXT-CALL-LOG-SEQ
+                    THRU FIND-NEXT-CALL-LOG-SEQ-EXIT
+            MOVE SPACES TO CL-ENTRY-ID
+            STRING FD-PHONE                    DELIMITED BY SIZE
+                   WS-CALLLOG-SEQ              DELIMITED BY SIZE
+                   INTO CL-ENTRY-ID
+            END-STRING
+            MOVE FD-PHONE             TO CL-OWNPHONE
+            MOVE WS-CALLLOG-SEQ       TO CL-ENTRY-SEQ
+            ACCEPT CL-ENTRY-DATE FROM DATE YYYYMMDD
+            MOVE WS-CURRENT-CLERK-ID  TO CL-CLERK-ID
+            MOVE WS-CALLLOG-NEW-NOTE  TO CL-NOTE-LINE
+            WRITE CALL-LOG-RECORD
+            IF CALLLOG-STATUS NOT = '00'
+               DISPLAY 'WARNING: COULD NOT SAVE CALL LOG ENTRY, STATUS '
+                       CALLLOG-STATUS
+            END-IF
+            MOVE CL-ENTRY-ID TO WS-CALLLOG-LAST-KEY.
+        LOG-NEW-CALL-EXIT.
+            EXIT.
+
+      *> COUNTS THE CALL-LOG-FILE ENTRIES ALREADY ON FILE FOR THIS
+      *> OWNER SO THE NEW ENTRY GOES IN AS THE NEXT SEQUENCE NUMBER,
+      *> THE SAME WAY FIND-NEXT-HISTORY-SEQ SCANS HISTORY-FILE.
+        FIND-NEXT-CALL-LOG-SEQ.
+            MOVE 0 TO WS-CALLLOG-SEQ
+            MOVE 'N' TO WS-CALLLOG-EOF-SWITCH
+            MOVE LOW-VALUES TO CL-ENTRY-ID
+            MOVE FD-PHONE TO CL-ENTRY-ID (1:12)
+            START CALL-LOG-FILE KEY IS >= CL-ENTRY-ID
+              INVALID KEY
+                 SET CALLLOG-EOF TO TRUE
+            END-START
+            PERFORM COUNT-CALL-LOG-ENTRY THRU COUNT-CALL-LOG-ENTRY-EXIT
+               UNTIL CALLLOG-EOF
+            ADD 1 TO WS-CALLLOG-SEQ.
+        FIND-NEXT-CALL-LOG-SEQ-EXIT.
+            EXIT.
+
+        COUNT-CALL-LOG-ENTRY.
+            READ CALL-LOG-FILE NEXT
+              AT END
+                 SET CALLLOG-EOF TO TRUE
+                 GO TO COUNT-CALL-LOG-ENTRY-EXIT
+            END-READ
+            IF CL-ENTRY-ID (1:12) NOT = FD-PHONE
+               SET CALLLOG-EOF TO TRUE
+            ELSE
+               MOVE CL-ENTRY-SEQ TO WS-CALLLOG-SEQ
+            END-IF.
+        COUNT-CALL-LOG-ENTRY-EXIT.
+            EXIT.
 
         READ-NEXT-RECORD.
             PERFORM RESET-SCREEN-IND
@@ -319,6 +1413,237 @@
                 PERFORM RECORD-LOCK-CHECK
             END-START.
 
+      *> F4 "SOUNDS LIKE" LOOKUP -- TURNS THE CLERK'S TYPED-BY-EAR
+      *> SPELLING INTO A SOUNDEX CODE AND STARTS ON THE FD-SOUNDEX
+      *> ALTERNATE KEY, THE SAME SHAPE AS READ-NEXT-RECORD-BY-NAME'S
+      *> EXACT-SPELLING START ON FD-LAST-NAME.
+        READ-NEXT-RECORD-BY-SOUNDEX.
+            PERFORM RESET-SCREEN-IND
+            MOVE WS-SOUNDS-LIKE-NAME TO WS-SOUNDEX-SOURCE
+            PERFORM COMPUTE-SOUNDEX-CODE THRU CSC-EXIT
+            MOVE WS-SOUNDEX-RESULT TO FD-SOUNDEX
+            START ADDRESS-FILE KEY >= FD-SOUNDEX
+              INVALID KEY
+                MOVE "NO SOUNDS-LIKE MATCH FOUND"  TO MSG-LINE
+                DISPLAY RING-BELL
+              NOT INVALID KEY
+                READ ADDRESS-FILE NEXT
+                  AT END
+                     MOVE "NO SOUNDS-LIKE MATCH FOUND" TO MSG-LINE
+                     DISPLAY RING-BELL
+                  NOT AT END
+                     MOVE "RECORD RETRIEVED"  TO MSG-LINE
+                END-READ
+                PERFORM RECORD-LOCK-CHECK
+            END-START.
+
+      *> STANDARD SOUNDEX CODING (LETTER + 3 DIGITS): B F P V=1,
+      *> C G J K Q S X Z=2, D T=3, L=4, M N=5, R=6, VOWELS/H/W/Y
+      *> ARE DROPPED, AND A REPEATED DIGIT IN A ROW COLLAPSES TO ONE.
+      *> WS-SOUNDEX-SOURCE IN, WS-SOUNDEX-RESULT OUT.
+        COMPUTE-SOUNDEX-CODE.
+            MOVE SPACES TO WS-SOUNDEX-RESULT
+            IF WS-SOUNDEX-SOURCE = SPACES
+               GO TO CSC-EXIT
+            END-IF
+            MOVE WS-SOUNDEX-SOURCE (1:1) TO WS-SOUNDEX-RESULT (1:1)
+            MOVE 1 TO WS-SOUNDEX-OUT-LEN
+            MOVE SPACES TO WS-SOUNDEX-LAST-CODE
+            INSPECT WS-SOUNDEX-SOURCE TALLYING
+               WS-SOUNDEX-NAME-LEN FOR CHARACTERS BEFORE SPACE
+            MOVE 2 TO WS-SOUNDEX-POSITION
+            PERFORM ADD-SOUNDEX-DIGIT THRU ADD-SOUNDEX-DIGIT-EXIT
+               UNTIL WS-SOUNDEX-POSITION > WS-SOUNDEX-NAME-LEN
+                  OR WS-SOUNDEX-OUT-LEN = 4
+            IF WS-SOUNDEX-OUT-LEN < 4
+               MOVE "0" TO
+                  WS-SOUNDEX-RESULT (WS-SOUNDEX-OUT-LEN + 1:
+                     4 - WS-SOUNDEX-OUT-LEN)
+            END-IF.
+        CSC-EXIT.
+            EXIT.
+
+        ADD-SOUNDEX-DIGIT.
+            MOVE WS-SOUNDEX-SOURCE (WS-SOUNDEX-POSITION:1)
+               TO WS-SOUNDEX-LETTER
+            EVALUATE WS-SOUNDEX-LETTER
+               WHEN "B" WHEN "F" WHEN "P" WHEN "V"
+                  MOVE "1" TO WS-SOUNDEX-CODE
+               WHEN "C" WHEN "G" WHEN "J" WHEN "K"
+               WHEN "Q" WHEN "S" WHEN "X" WHEN "Z"
+                  MOVE "2" TO WS-SOUNDEX-CODE
+               WHEN "D" WHEN "T"
+                  MOVE "3" TO WS-SOUNDEX-CODE
+               WHEN "L"
+                  MOVE "4" TO WS-SOUNDEX-CODE
+               WHEN "M" WHEN "N"
+                  MOVE "5" TO WS-SOUNDEX-CODE
+               WHEN "R"
+                  MOVE "6" TO WS-SOUNDEX-CODE
+               WHEN OTHER
+                  MOVE SPACE TO WS-SOUNDEX-CODE
+            END-EVALUATE
+            IF WS-SOUNDEX-CODE NOT = SPACE
+               AND WS-SOUNDEX-CODE NOT = WS-SOUNDEX-LAST-CODE
+               ADD 1 TO WS-SOUNDEX-OUT-LEN
+               MOVE WS-SOUNDEX-CODE TO
+                  WS-SOUNDEX-RESULT (WS-SOUNDEX-OUT-LEN:1)
+            END-IF
+            MOVE WS-SOUNDEX-CODE TO WS-SOUNDEX-LAST-CODE
+            ADD 1 TO WS-SOUNDEX-POSITION.
+        ADD-SOUNDEX-DIGIT-EXIT.
+            EXIT.
+
+      *> F4 LOOKUP WHEN THE CLERK ENTERED A CITY, STATE, AND/OR ZIP
+      *> INSTEAD OF A NAME OR PHONE.  THERE'S NO ALTERNATE KEY ON
+      *> THESE FIELDS, SO THIS WALKS THE FILE IN PRIMARY (PHONE) KEY
+      *> ORDER FROM THE TOP LOOKING FOR THE FIRST RECORD THAT MATCHES
+      *> EVERY CRITERION THE CLERK FILLED IN.
+        READ-NEXT-RECORD-BY-LOCATION.
+            MOVE FD-CITY  TO WS-SEARCH-CITY.
+            MOVE FD-STATE TO WS-SEARCH-STATE.
+            MOVE FD-ZIP   TO WS-SEARCH-ZIP.
+            PERFORM RESET-SCREEN-IND.
+            MOVE 'N' TO WS-LOCATION-FOUND-SWITCH.
+            MOVE 'N' TO WS-LOCATION-EOF-SWITCH.
+            MOVE LOW-VALUES TO FD-PHONE.
+            START ADDRESS-FILE KEY IS >= FD-PHONE
+                INVALID KEY
+                   SET LOCATION-EOF TO TRUE
+            END-START.
+            IF NOT LOCATION-EOF
+               PERFORM CHECK-LOCATION-MATCH
+                       THRU CHECK-LOCATION-MATCH-EXIT
+                  UNTIL LOCATION-RECORD-FOUND OR LOCATION-EOF
+            END-IF.
+            IF LOCATION-RECORD-FOUND
+               MOVE "RECORD RETRIEVED"             TO MSG-LINE
+               PERFORM RECORD-LOCK-CHECK
+            ELSE
+               MOVE "NO MATCH FOUND FOR THAT LOCATION" TO MSG-LINE
+               DISPLAY RING-BELL
+            END-IF.
+        READ-NEXT-RECORD-BY-LOCATION-EXIT.
+            EXIT.
+
+        CHECK-LOCATION-MATCH.
+            READ ADDRESS-FILE NEXT
+                AT END
+                   SET LOCATION-EOF TO TRUE
+                NOT AT END
+                   IF (WS-SEARCH-CITY = SPACES
+                        OR FD-CITY = WS-SEARCH-CITY)
+                      AND (WS-SEARCH-STATE = SPACES
+                           OR FD-STATE = WS-SEARCH-STATE)
+                      AND (WS-SEARCH-ZIP = SPACES
+                           OR FD-ZIP = WS-SEARCH-ZIP)
+                      SET LOCATION-RECORD-FOUND TO TRUE
+                   END-IF
+            END-READ.
+        CHECK-LOCATION-MATCH-EXIT.
+            EXIT.
+
+      *> F4 LOOKUP WHEN THE CLERK ENTERED A HOUSEHOLD ID -- LETS ONE
+      *> CONTACT'S RECORD BE USED TO JUMP TO THE NEXT LINKED HOUSEHOLD
+      *> MEMBER (SAME FD-HOUSEHOLD-ID) INSTEAD OF HAVING TO PAGE
+      *> THROUGH THE WHOLE FILE WITH F7/F8 LOOKING FOR THEM.  SAME
+      *> FILE-WIDE WALK READ-NEXT-RECORD-BY-LOCATION USES SINCE
+      *> HOUSEHOLD-ID HAS NO ALTERNATE KEY OF ITS OWN.
+        READ-NEXT-RECORD-BY-HOUSEHOLD.
+            PERFORM RESET-SCREEN-IND.
+            MOVE 'N' TO WS-HOUSEHOLD-FOUND-SWITCH.
+            MOVE 'N' TO WS-HOUSEHOLD-EOF-SWITCH.
+            MOVE LOW-VALUES TO FD-PHONE.
+            START ADDRESS-FILE KEY IS >= FD-PHONE
+                INVALID KEY
+                   SET HOUSEHOLD-EOF TO TRUE
+            END-START.
+            IF NOT HOUSEHOLD-EOF
+               PERFORM CHECK-HOUSEHOLD-MATCH
+                       THRU CHECK-HOUSEHOLD-MATCH-EXIT
+                  UNTIL HOUSEHOLD-RECORD-FOUND OR HOUSEHOLD-EOF
+            END-IF.
+            IF HOUSEHOLD-RECORD-FOUND
+               MOVE "RECORD RETRIEVED"             TO MSG-LINE
+               PERFORM RECORD-LOCK-CHECK
+            ELSE
+               MOVE "NO MATCH FOUND FOR THAT HOUSEHOLD ID" TO MSG-LINE
+               DISPLAY RING-BELL
+            END-IF.
+        READ-NEXT-RECORD-BY-HOUSEHOLD-EXIT.
+            EXIT.
+
+        CHECK-HOUSEHOLD-MATCH.
+            READ ADDRESS-FILE NEXT
+                AT END
+                   SET HOUSEHOLD-EOF TO TRUE
+                NOT AT END
+                   IF FD-HOUSEHOLD-ID = WS-SEARCH-HOUSEHOLD-ID
+                      SET HOUSEHOLD-RECORD-FOUND TO TRUE
+                   END-IF
+            END-READ.
+        CHECK-HOUSEHOLD-MATCH-EXIT.
+            EXIT.
+
+      *> F4 LOOKUP WHEN THE CLERK ENTERED A NAME-CONTAINS SUBSTRING
+      *> INSTEAD OF THE EXACT START OF A LAST NAME -- E.G. "SON"
+      *> SHOULD FIND ANDERSON, JOHNSON, AND WILSON.  A CONTAINS MATCH
+      *> CAN START ANYWHERE IN THE FIELD SO THIS WALKS THE ALTERNATE
+      *> (LAST NAME) KEY FROM THE TOP TRYING EVERY POSITION IN EACH
+      *> CANDIDATE RECORD.
+        READ-NEXT-RECORD-BY-NAME-CONTAINS.
+            PERFORM RESET-SCREEN-IND.
+            MOVE 0 TO WS-CONTAINS-TRAILING.
+            INSPECT WS-NAME-CONTAINS TALLYING WS-CONTAINS-TRAILING
+                    FOR TRAILING SPACES.
+            COMPUTE WS-CONTAINS-LEN = 20 - WS-CONTAINS-TRAILING.
+            COMPUTE WS-CONTAINS-MAX-POSITION = 21 - WS-CONTAINS-LEN.
+            MOVE 'N' TO WS-NAME-CONTAINS-SWITCH.
+            MOVE 'N' TO WS-NAME-SCAN-EOF-SWITCH.
+            MOVE LOW-VALUES TO FD-LAST-NAME.
+            START ADDRESS-FILE KEY IS >= FD-LAST-NAME
+                INVALID KEY
+                   SET NAME-SCAN-EOF TO TRUE
+            END-START.
+            IF NOT NAME-SCAN-EOF
+               PERFORM CHECK-NAME-CONTAINS-MATCH
+                       THRU CHECK-NAME-CONTAINS-MATCH-EXIT
+                  UNTIL NAME-CONTAINS-FOUND OR NAME-SCAN-EOF
+            END-IF.
+            IF NAME-CONTAINS-FOUND
+               MOVE "RECORD RETRIEVED"             TO MSG-LINE
+               PERFORM RECORD-LOCK-CHECK
+            ELSE
+               MOVE "NO MATCH FOUND FOR THAT NAME"  TO MSG-LINE
+               DISPLAY RING-BELL
+            END-IF.
+        READ-NEXT-RECORD-BY-NAME-CONTAINS-EXIT.
+            EXIT.
+
+        CHECK-NAME-CONTAINS-MATCH.
+            READ ADDRESS-FILE NEXT
+                AT END
+                   SET NAME-SCAN-EOF TO TRUE
+                NOT AT END
+                   MOVE 1 TO WS-CONTAINS-POSITION
+                   PERFORM CHECK-NAME-CONTAINS-POSITION
+                           THRU CHECK-NAME-CONTAINS-POSITION-EXIT
+                      UNTIL NAME-CONTAINS-FOUND OR
+                         WS-CONTAINS-POSITION > WS-CONTAINS-MAX-POSITION
+            END-READ.
+        CHECK-NAME-CONTAINS-MATCH-EXIT.
+            EXIT.
+
+        CHECK-NAME-CONTAINS-POSITION.
+            IF FD-LAST-NAME (WS-CONTAINS-POSITION:WS-CONTAINS-LEN)
+               = WS-NAME-CONTAINS (1:WS-CONTAINS-LEN)
+               SET NAME-CONTAINS-FOUND TO TRUE
+            ELSE
+               ADD 1 TO WS-CONTAINS-POSITION
+            END-IF.
+        CHECK-NAME-CONTAINS-POSITION-EXIT.
+            EXIT.
+
         READ-LAST-RECORD.
             PERFORM RESET-SCREEN-IND
             START ADDRESS-FILE KEY < FD-PHONE
@@ -386,6 +1711,7 @@
             WHEN 61 MOVE 'FILE SHARING FAILURE ' TO MSG-LINE
             WHEN 91 MOVE 'FILE NOT AVAILABLE ' TO MSG-LINE
            END-EVALUATE.
+           PERFORM WRITE-ERROR-LOG-RECORD.
 
         EDIT-SCREEN-FIELDS SECTION.
       ******************************************************
@@ -419,29 +1745,11 @@
             EXIT.
 
         EDIT-ID-FIELD.
-            MOVE 0 TO WS-ERROR.
-            MOVE 0 TO WS-COUNT.
-            INSPECT FD-PHONE TALLYING WS-COUNT FOR ALL '-'.
-            IF WS-COUNT NOT EQUAL 2
-               MOVE 1 TO WS-ERROR
-            END-IF.
-            IF NOT-IN-ERROR
-                UNSTRING FD-PHONE DELIMITED BY '-'
-                        INTO WS-PHONE1 DELIMITER IN P1
-                             WS-PHONE2 DELIMITER IN P2
-                             WS-PHONE3 DELIMITER IN P3
-                IF WS-PHONE1 NOT NUMERIC
-                   MOVE 1 TO WS-ERROR
-                END-IF
-                IF WS-PHONE2 NOT NUMERIC
-                   MOVE 1 TO WS-ERROR
-                END-IF
-                IF WS-PHONE3 NOT NUMERIC
-                   MOVE 1 TO WS-ERROR
-                END-IF
-            END-IF.
+            MOVE FD-PHONE TO WS-PHONE-TO-EDIT.
+            PERFORM EDIT-PHONE-FORMAT THRU EDIT-PHONE-FORMAT-EXIT.
             IF IN-ERROR
-               MOVE "PHONE MUST BE IN ###-###-#### FORMAT" TO MSG-LINE
+               MOVE "PHONE MUST BE ###-###-#### OR +INTERNATIONAL"
+                 TO MSG-LINE
                SET SCREEN-ERROR-EXISTS TO TRUE
                DISPLAY LLCC LINE 25 COL 50
                MOVE 0630               TO LLCC
@@ -449,5 +1757,236 @@
             END-IF.
         EDIT-ID-FIELD-EXIT.
             EXIT.
+      *> EDIT-PHONE-FORMAT WAS ALREADY INVOKED ABOVE VIA ITS OWN
+      *> PERFORM ... THRU -- SKIP PAST ITS BODY HERE SO THIS SECTION'S
+      *> BARE OUTER PERFORM DOESN'T FALL THROUGH AND RUN IT AGAIN.
+            GO TO EDIT-EMAIL-VALUE.
+
+      *> COMMON PHONE-FORMAT EDIT SHARED BY THE MAIN PHONE (EDIT-ID-
+      *> FIELD) AND THE ALTERNATE PHONE (WRITE-ALT-PHONE).  CALLER
+      *> MOVES THE NUMBER TO CHECK INTO WS-PHONE-TO-EDIT FIRST AND
+      *> READS THE RESULT BACK IN WS-ERROR/IN-ERROR.  A NUMBER
+      *> LEADING WITH '+' IS TREATED AS INTERNATIONAL -- COUNTRY CODE
+      *> PLUS VARIABLE-LENGTH GROUPS -- SINCE THOSE DON'T FIT THE
+      *> THREE-GROUP ###-###-#### AMERICAN PATTERN.  OTHERWISE THE
+      *> NUMBER MUST STILL TALLY EXACTLY TWO HYPHENS AND UNSTRING INTO
+      *> THREE NUMERIC GROUPS AS BEFORE.
+        EDIT-PHONE-FORMAT.
+            MOVE 0 TO WS-ERROR.
+            IF WS-PHONE-TO-EDIT (1:1) = '+'
+               MOVE 2 TO WS-INTL-INDEX
+               MOVE 0 TO WS-INTL-DIGIT-COUNT
+               PERFORM CHECK-INTL-PHONE-CHAR
+                       THRU CHECK-INTL-PHONE-CHAR-EXIT
+                  UNTIL WS-INTL-INDEX > 12
+               IF WS-INTL-DIGIT-COUNT < 4
+                  MOVE 1 TO WS-ERROR
+               END-IF
+            ELSE
+               MOVE 0 TO WS-COUNT
+               INSPECT WS-PHONE-TO-EDIT TALLYING WS-COUNT FOR ALL '-'
+               IF WS-COUNT NOT EQUAL 2
+                  MOVE 1 TO WS-ERROR
+               END-IF
+               IF NOT-IN-ERROR
+                   UNSTRING WS-PHONE-TO-EDIT DELIMITED BY '-'
+                           INTO WS-PHONE1 DELIMITER IN P1
+                                WS-PHONE2 DELIMITER IN P2
+                                WS-PHONE3 DELIMITER IN P3
+                   IF WS-PHONE1 NOT NUMERIC OR WS-PHONE2 NOT NUMERIC
+                      OR WS-PHONE3 NOT NUMERIC
+                      MOVE 1 TO WS-ERROR
+                   END-IF
+               END-IF
+            END-IF.
+        EDIT-PHONE-FORMAT-EXIT.
+            EXIT.
+
+      *> ONE CHARACTER OF AN INTERNATIONAL NUMBER: DIGITS ARE TALLIED,
+      *> HYPHENS AND TRAILING SPACES ARE ALLOWED AS GROUP SEPARATORS
+      *> AND FILL, ANYTHING ELSE FAILS THE EDIT.
+        CHECK-INTL-PHONE-CHAR.
+            MOVE WS-PHONE-TO-EDIT (WS-INTL-INDEX:1) TO WS-INTL-CHAR.
+            IF WS-INTL-CHAR IS NUMERIC
+               ADD 1 TO WS-INTL-DIGIT-COUNT
+            ELSE
+               IF WS-INTL-CHAR NOT = '-' AND WS-INTL-CHAR NOT = SPACE
+                  MOVE 1 TO WS-ERROR
+               END-IF
+            END-IF.
+            ADD 1 TO WS-INTL-INDEX.
+        CHECK-INTL-PHONE-CHAR-EXIT.
+            EXIT.
+
+      *> EMAIL IS OPTIONAL, BUT IF ENTERED IT MUST LOOK LIKE AN
+      *> ADDRESS: A NAME PART, A SINGLE "@", AND A DOMAIN CONTAINING
+      *> A ".".
+        EDIT-EMAIL-VALUE.
+            IF FD-EMAIL = SPACES
+               GO TO EDIT-EMAIL-VALUE-EXIT
+            END-IF
+            MOVE 0 TO WS-EMAIL-AT-COUNT
+            MOVE 0 TO WS-EMAIL-AT-POS
+            INSPECT FD-EMAIL TALLYING WS-EMAIL-AT-COUNT FOR ALL '@'
+            IF WS-EMAIL-AT-COUNT NOT EQUAL 1
+               MOVE "EMAIL MUST CONTAIN ONE @" TO MSG-LINE
+               SET SCREEN-ERROR-EXISTS TO TRUE
+               MOVE "*" TO EMAIL-VALUE-ERROR
+               GO TO EDIT-EMAIL-VALUE-EXIT
+            END-IF
+            INSPECT FD-EMAIL TALLYING WS-EMAIL-AT-POS
+               FOR CHARACTERS BEFORE INITIAL '@'
+            ADD 1 TO WS-EMAIL-AT-POS
+            MOVE SPACES TO WS-EMAIL-DOMAIN
+            MOVE FD-EMAIL (WS-EMAIL-AT-POS + 1:) TO WS-EMAIL-DOMAIN
+            IF WS-EMAIL-AT-POS = 1 OR WS-EMAIL-DOMAIN = SPACES
+               MOVE "EMAIL MUST HAVE A NAME AND A DOMAIN" TO MSG-LINE
+               SET SCREEN-ERROR-EXISTS TO TRUE
+               MOVE "*" TO EMAIL-VALUE-ERROR
+               GO TO EDIT-EMAIL-VALUE-EXIT
+            END-IF
+            MOVE 0 TO WS-EMAIL-AT-COUNT
+            INSPECT WS-EMAIL-DOMAIN TALLYING WS-EMAIL-AT-COUNT
+               FOR ALL '.'
+            IF WS-EMAIL-AT-COUNT = 0
+               MOVE "EMAIL DOMAIN MUST CONTAIN A ." TO MSG-LINE
+               SET SCREEN-ERROR-EXISTS TO TRUE
+               MOVE "*" TO EMAIL-VALUE-ERROR
+            END-IF.
+        EDIT-EMAIL-VALUE-EXIT.
+            EXIT.
+
+      *> STATE IS OPTIONAL, BUT IF ENTERED IT MUST BE ONE OF THE
+      *> TWO-LETTER USPS STATE, DC, OR TERRITORY CODES IN
+      *> WS-STATE-TABLE.
+        EDIT-STATE-VALUE.
+            IF FD-STATE = SPACES
+               GO TO EDIT-STATE-VALUE-EXIT
+            END-IF
+            MOVE FUNCTION UPPER-CASE(FD-STATE) TO FD-STATE
+            MOVE 1   TO WS-STATE-INDEX
+            MOVE 'N' TO WS-STATE-FOUND-SWITCH
+            PERFORM CHECK-STATE-CODE THRU CHECK-STATE-CODE-EXIT
+               UNTIL STATE-CODE-FOUND OR WS-STATE-INDEX > 55
+            IF NOT STATE-CODE-FOUND
+               MOVE "STATE MUST BE A VALID USPS STATE CODE" TO MSG-LINE
+               SET SCREEN-ERROR-EXISTS TO TRUE
+            END-IF.
+        EDIT-STATE-VALUE-EXIT.
+            EXIT.
+      *> CHECK-STATE-CODE WAS ALREADY INVOKED ABOVE VIA ITS OWN
+      *> PERFORM ... THRU -- SKIP PAST ITS BODY HERE SO THIS SECTION'S
+      *> BARE OUTER PERFORM DOESN'T FALL THROUGH AND RUN IT AGAIN
+      *> AGAINST A STALE WS-STATE-INDEX.
+            GO TO EDIT-ZIP-VALUE.
+
+        CHECK-STATE-CODE.
+            IF FD-STATE = WS-STATE-CODE (WS-STATE-INDEX)
+               SET STATE-CODE-FOUND TO TRUE
+            ELSE
+               ADD 1 TO WS-STATE-INDEX
+            END-IF.
+        CHECK-STATE-CODE-EXIT.
+            EXIT.
+
+      *> ZIP IS OPTIONAL, BUT IF ENTERED IT MUST BE A PLAIN 5-DIGIT
+      *> ZIP OR A ZIP+4 (#####-####).
+        EDIT-ZIP-VALUE.
+            IF FD-ZIP = SPACES
+               GO TO EDIT-ZIP-VALUE-EXIT
+            END-IF
+            IF FD-ZIP (1:5) IS NUMERIC AND FD-ZIP (6:5) = SPACES
+               GO TO EDIT-ZIP-VALUE-EXIT
+            END-IF
+            IF FD-ZIP (1:5) IS NUMERIC AND FD-ZIP (6:1) = '-'
+               AND FD-ZIP (7:4) IS NUMERIC
+               GO TO EDIT-ZIP-VALUE-EXIT
+            END-IF
+            MOVE "ZIP MUST BE ##### OR #####-####" TO MSG-LINE
+            SET SCREEN-ERROR-EXISTS TO TRUE.
+        EDIT-ZIP-VALUE-EXIT.
+            EXIT.
+
+      *> DO-NOT-MAIL IS A Y/N FLAG.  BLANK DEFAULTS TO N SO EXISTING
+      *> RECORDS WRITTEN BEFORE THIS FIELD EXISTED STILL MAIL.
+        EDIT-DO-NOT-MAIL-VALUE.
+            IF FD-DO-NOT-MAIL = SPACES
+               MOVE 'N' TO FD-DO-NOT-MAIL
+            END-IF
+            MOVE FUNCTION UPPER-CASE(FD-DO-NOT-MAIL) TO FD-DO-NOT-MAIL
+            IF NOT FD-DO-NOT-MAIL-YES AND NOT FD-DO-NOT-MAIL-NO
+               MOVE "DO NOT MAIL MUST BE Y OR N" TO MSG-LINE
+               SET SCREEN-ERROR-EXISTS TO TRUE
+            END-IF.
+        EDIT-DO-NOT-MAIL-VALUE-EXIT.
+            EXIT.
+
+      *> BIRTHDAY AND ANNIVERSARY ARE BOTH OPTIONAL, BUT IF ENTERED
+      *> MUST BE A REAL YYYYMMDD DATE SO THE REMINDER EXTRACT CAN
+      *> COMPARE THEM AGAINST THE CALENDAR.
+        EDIT-BIRTHDAY-VALUE.
+            IF FD-BIRTHDAY = SPACES
+               GO TO EDIT-BIRTHDAY-VALUE-EXIT
+            END-IF
+            IF FD-BIRTHDAY IS NOT NUMERIC
+               OR FD-BIRTHDAY (5:2) < '01' OR FD-BIRTHDAY (5:2) > '12'
+               OR FD-BIRTHDAY (7:2) < '01' OR FD-BIRTHDAY (7:2) > '31'
+               MOVE "BIRTHDAY MUST BE A VALID YYYYMMDD DATE" TO MSG-LINE
+               SET SCREEN-ERROR-EXISTS TO TRUE
+            END-IF.
+        EDIT-BIRTHDAY-VALUE-EXIT.
+            EXIT.
+
+        EDIT-ANNIVERSARY-VALUE.
+            IF FD-ANNIVERSARY = SPACES
+               GO TO EDIT-ANNIVERSARY-VALUE-EXIT
+            END-IF
+            IF FD-ANNIVERSARY IS NOT NUMERIC
+               OR FD-ANNIVERSARY (5:2) < '01'
+               OR FD-ANNIVERSARY (5:2) > '12'
+               OR FD-ANNIVERSARY (7:2) < '01'
+               OR FD-ANNIVERSARY (7:2) > '31'
+               MOVE "ANNIVERSARY MUST BE A VALID YYYYMMDD DATE"
+                 TO MSG-LINE
+               SET SCREEN-ERROR-EXISTS TO TRUE
+            END-IF.
+        EDIT-ANNIVERSARY-VALUE-EXIT.
+            EXIT.
+
+      *> CATEGORY IS OPTIONAL, BUT IF ENTERED MUST BE ONE OF THE
+      *> CODES MARKETING SELECTS ON WHEN PULLING A TARGETED LIST.
+        EDIT-CATEGORY-VALUE.
+            IF FD-CATEGORY = SPACES
+               GO TO EDIT-CATEGORY-VALUE-EXIT
+            END-IF
+            MOVE FUNCTION UPPER-CASE(FD-CATEGORY) TO FD-CATEGORY
+            MOVE 1   TO WS-CATEGORY-INDEX
+            MOVE 'N' TO WS-CATEGORY-FOUND-SWITCH
+            PERFORM CHECK-CATEGORY-CODE THRU CHECK-CATEGORY-CODE-EXIT
+               UNTIL CATEGORY-CODE-FOUND OR WS-CATEGORY-INDEX > 3
+            IF NOT CATEGORY-CODE-FOUND
+               MOVE "CATEGORY MUST BE VIP, STANDARD, OR PROSPECT"
+                 TO MSG-LINE
+               SET SCREEN-ERROR-EXISTS TO TRUE
+            END-IF.
+        EDIT-CATEGORY-VALUE-EXIT.
+            EXIT.
+      *> CHECK-CATEGORY-CODE WAS ALREADY INVOKED ABOVE VIA ITS OWN
+      *> PERFORM ... THRU -- SKIP PAST ITS BODY HERE SO THIS SECTION'S
+      *> BARE OUTER PERFORM DOESN'T FALL THROUGH AND RUN IT AGAIN
+      *> AGAINST A STALE WS-CATEGORY-INDEX.
+            GO TO EDIT-SCREEN-FIELDS-EXIT.
+
+        CHECK-CATEGORY-CODE.
+            IF FD-CATEGORY = WS-CATEGORY-CODE (WS-CATEGORY-INDEX)
+               SET CATEGORY-CODE-FOUND TO TRUE
+            ELSE
+               ADD 1 TO WS-CATEGORY-INDEX
+            END-IF.
+        CHECK-CATEGORY-CODE-EXIT.
+            EXIT.
+
+        EDIT-SCREEN-FIELDS-EXIT.
+            EXIT.
 
         END PROGRAM ADDRESS.
