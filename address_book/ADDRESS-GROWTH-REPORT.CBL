@@ -0,0 +1,124 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADDRESS-GROWTH-REPORT.
+
+      *> COUNTS THE RECORDS CURRENTLY IN ADDRESS-FILE AND APPENDS ONE
+      *> DATE-STAMPED LINE TO A RUNNING GROWTH HISTORY FILE, SINCE
+      *> THERE IS OTHERWISE NO WAY TO SEE THE SIZE OF THE ADDRESS BOOK
+      *> WITHOUT PAGING THROUGH IT WITH F7/F8 AND COUNTING BY HAND.
+      *> RUN ONCE A DAY (OR ONCE A MONTH), IT BUILDS UP A HISTORY THAT
+      *> SHOWS HOW FAST THE FILE IS GROWING OVER TIME.
+
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT OPTIONAL     ADDRESS-FILE
+                   ASSIGN       TO  OUTFILE
+                   ORGANIZATION IS  INDEXED
+                   RECORD KEY   IS FD-PHONE
+                   ALTERNATE RECORD KEY IS FD-LAST-NAME  WITH DUPLICATES
+                   FILE STATUS  IS  FILESTATUS
+                   ACCESS MODE  IS  DYNAMIC.
+
+            SELECT GROWTH-FILE
+                   ASSIGN       TO  GROWTHOUT
+                   ORGANIZATION IS  LINE SEQUENTIAL
+                   FILE STATUS  IS  GROWTH-STATUS.
+
+       DATA DIVISION.
+        FILE SECTION.
+        FD ADDRESS-FILE.
+        01 ADDRESS-RECORD.
+        COPY "ADDRESS-RECORD.CPY" REPLACING ==(TAG)== BY ==FD-==.
+
+        FD GROWTH-FILE.
+        01 GROWTH-LINE                  PIC X(80).
+
+        WORKING-STORAGE SECTION.
+        01  OUTFILE                    PIC X(50)
+            VALUE "/mnt/c/cobfiles\address.idx".
+        01  GROWTHOUT                  PIC X(50)
+            VALUE "/mnt/c/cobfiles\address-growth.log".
+
+        COPY "FILESTATUS.CPY".
+        01  GROWTH-STATUS              PIC X(02).
+
+        01  WS-EOF-SWITCH              PIC X(01) VALUE 'N'.
+            88  END-OF-ADDRESS-FILE    VALUE 'Y'.
+
+        01  WS-RECORD-COUNT            PIC 9(07) VALUE 0.
+        01  WS-COUNT-DISPLAY           PIC Z(6)9.
+        01  WS-TODAY-DATE              PIC X(08).
+
+       PROCEDURE DIVISION.
+        MAIN SECTION.
+        START-PRG.
+            PERFORM OPEN-FILES
+            PERFORM COUNT-ADDRESS-RECORDS
+            PERFORM APPEND-GROWTH-LINE
+            PERFORM CLOSE-FILES
+            DISPLAY "GROWTH REPORT COMPLETE -- " WS-RECORD-COUNT
+                    " RECORDS ON FILE"
+            STOP RUN.
+
+        OPEN-FILES.
+            OPEN INPUT ADDRESS-FILE
+            IF FILESTATUS NOT = '00' AND FILESTATUS NOT = '05'
+               DISPLAY 'CANNOT OPEN ADDRESS FILE, STATUS ' FILESTATUS
+               STOP RUN
+            END-IF
+            OPEN EXTEND GROWTH-FILE
+            IF GROWTH-STATUS = '05' OR GROWTH-STATUS = '35'
+               OPEN OUTPUT GROWTH-FILE
+               CLOSE GROWTH-FILE
+               OPEN EXTEND GROWTH-FILE
+            END-IF
+            IF GROWTH-STATUS NOT = '00'
+               DISPLAY 'CANNOT OPEN GROWTH FILE, STATUS ' GROWTH-STATUS
+               STOP RUN
+            END-IF.
+
+        CLOSE-FILES.
+            CLOSE ADDRESS-FILE
+            CLOSE GROWTH-FILE.
+
+      *> WALKS THE FILE IN PRIMARY-KEY ORDER, THE SAME TRAVERSAL
+      *> ADDRESS-INDEX-CHECK.CBL USES TO COUNT BY FD-PHONE.
+        COUNT-ADDRESS-RECORDS.
+            MOVE LOW-VALUES TO FD-PHONE
+            START ADDRESS-FILE KEY >= FD-PHONE
+              INVALID KEY
+                 SET END-OF-ADDRESS-FILE TO TRUE
+              NOT INVALID KEY
+                 PERFORM READ-NEXT-BY-PHONE
+            END-START
+            PERFORM COUNT-ONE-RECORD THRU COUNT-ONE-RECORD-EXIT
+               UNTIL END-OF-ADDRESS-FILE.
+
+        READ-NEXT-BY-PHONE.
+            READ ADDRESS-FILE NEXT
+              AT END
+                 SET END-OF-ADDRESS-FILE TO TRUE
+            END-READ.
+
+        COUNT-ONE-RECORD.
+            ADD 1 TO WS-RECORD-COUNT
+            PERFORM READ-NEXT-BY-PHONE.
+        COUNT-ONE-RECORD-EXIT.
+            EXIT.
+
+      *> ONE LINE PER RUN -- "YYYYMMDD  NNNNNNN" -- APPENDED TO THE
+      *> RUNNING HISTORY FILE SO MONTH-OVER-MONTH GROWTH CAN BE READ
+      *> STRAIGHT OFF THE FILE WITHOUT ANY FURTHER PROCESSING.
+        APPEND-GROWTH-LINE.
+            ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+            MOVE WS-RECORD-COUNT TO WS-COUNT-DISPLAY
+            MOVE SPACES TO GROWTH-LINE
+            STRING WS-TODAY-DATE     DELIMITED BY SIZE
+                   "  "              DELIMITED BY SIZE
+                   WS-COUNT-DISPLAY  DELIMITED BY SIZE
+                   " RECORDS"        DELIMITED BY SIZE
+                   INTO GROWTH-LINE
+            END-STRING
+            WRITE GROWTH-LINE.
+
+       END PROGRAM ADDRESS-GROWTH-REPORT.
