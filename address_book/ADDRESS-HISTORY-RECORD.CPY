@@ -0,0 +1,18 @@
+      *****************************************************************
+      *  ADDRESS-HISTORY-RECORD.CPY
+      *  ONE PAST NOTES ENTRY FOR A CONTACT ON FILE IN ADDRESS-FILE.
+      *  EVERY TIME THE NOTES FIELD ON AN EXISTING CONTACT IS CHANGED,
+      *  THE OLD TEXT IS APPENDED HERE INSTEAD OF BEING LOST, SO THE
+      *  50-CHARACTER NOTES FIELD ON THE MAIN RECORD BECOMES A "MOST
+      *  RECENT NOTE" VIEW OVER AN UNLIMITED HISTORY OF ENTRIES.
+      *  (TAG)ENTRY-ID IS THE RECORD KEY -- THE OWNING CONTACT'S PHONE
+      *  NUMBER FOLLOWED BY A FOUR-DIGIT SEQUENCE NUMBER -- SO ENTRIES
+      *  FOR ONE CONTACT SORT TOGETHER IN THE ORDER THEY WERE MADE.
+      *  CALLERS COPY THIS REPLACING ==(TAG)== BY THEIR OWN PREFIX,
+      *  E.G. ==HS-== FOR A FILE RECORD.
+      *****************************************************************
+           05  (TAG)ENTRY-ID            PIC X(16).
+           05  (TAG)OWNPHONE            PIC X(12).
+           05  (TAG)ENTRY-SEQ           PIC 9(04).
+           05  (TAG)ENTRY-DATE          PIC X(08).
+           05  (TAG)MEMO-LINE           PIC X(60).
