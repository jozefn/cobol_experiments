@@ -0,0 +1,133 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADDRESS-NEW-RECORDS-REPORT.
+
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT OPTIONAL     ADDRESS-FILE
+                   ASSIGN       TO  OUTFILE
+                   ORGANIZATION IS  INDEXED
+                   RECORD KEY   IS FD-PHONE
+                   ALTERNATE RECORD KEY IS FD-LAST-NAME  WITH DUPLICATES
+                   FILE STATUS  IS  FILESTATUS
+                   ACCESS MODE  IS  DYNAMIC.
+
+            SELECT REPORT-FILE
+                   ASSIGN       TO  REPORTOUT
+                   ORGANIZATION IS  LINE SEQUENTIAL
+                   FILE STATUS  IS  REPORT-STATUS.
+
+       DATA DIVISION.
+        FILE SECTION.
+        FD ADDRESS-FILE.
+        01 ADDRESS-RECORD.
+        COPY "ADDRESS-RECORD.CPY" REPLACING ==(TAG)== BY ==FD-==.
+
+        FD REPORT-FILE.
+        01 REPORT-LINE                  PIC X(132).
+
+        WORKING-STORAGE SECTION.
+        01  OUTFILE                    PIC X(50)
+            VALUE "/mnt/c/cobfiles\address.idx".
+        01  REPORTOUT                  PIC X(50)
+            VALUE "/mnt/c/cobfiles\new-records.txt".
+
+        COPY "FILESTATUS.CPY".
+        01  REPORT-STATUS              PIC X(02).
+
+        01  WS-EOF-SWITCH              PIC X(01) VALUE 'N'.
+            88  END-OF-ADDRESS-FILE    VALUE 'Y'.
+
+      *> "THIS PERIOD" IS THE CURRENT CALENDAR MONTH TO DATE, THE
+      *> SAME PERIOD A NIGHTLY OR MONTH-TO-DATE BATCH RUN WOULD USE.
+        01  WS-TODAY                   PIC X(08).
+        01  WS-PERIOD-START            PIC X(08).
+        01  WS-RECORD-COUNT            PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+        MAIN SECTION.
+        START-PRG.
+            PERFORM OPEN-FILES
+            PERFORM SET-PERIOD-START
+            PERFORM READ-FIRST-BY-NAME
+            PERFORM WRITE-DETAIL-LINE THRU WRITE-DETAIL-LINE-EXIT
+               UNTIL END-OF-ADDRESS-FILE
+            PERFORM WRITE-REPORT-SUMMARY
+            PERFORM CLOSE-FILES
+            STOP RUN.
+
+        OPEN-FILES.
+            OPEN INPUT ADDRESS-FILE
+            IF FILESTATUS NOT = '00' AND FILESTATUS NOT = '05'
+               DISPLAY 'CANNOT OPEN ADDRESS FILE, STATUS ' FILESTATUS
+               STOP RUN
+            END-IF
+            OPEN OUTPUT REPORT-FILE
+            IF REPORT-STATUS NOT = '00'
+               DISPLAY 'CANNOT OPEN REPORT FILE, STATUS ' REPORT-STATUS
+               STOP RUN
+            END-IF
+            MOVE "NEW RECORDS THIS PERIOD" TO REPORT-LINE
+            WRITE REPORT-LINE
+            MOVE SPACES TO REPORT-LINE
+            WRITE REPORT-LINE.
+
+        CLOSE-FILES.
+            CLOSE ADDRESS-FILE
+            CLOSE REPORT-FILE.
+
+        SET-PERIOD-START.
+            ACCEPT WS-TODAY FROM DATE YYYYMMDD
+            MOVE WS-TODAY (1:6) TO WS-PERIOD-START (1:6)
+            MOVE "01"      TO WS-PERIOD-START (7:2).
+
+        READ-FIRST-BY-NAME.
+            MOVE LOW-VALUES TO FD-LAST-NAME
+            START ADDRESS-FILE KEY >= FD-LAST-NAME
+              INVALID KEY
+                 SET END-OF-ADDRESS-FILE TO TRUE
+              NOT INVALID KEY
+                 PERFORM READ-NEXT-BY-NAME
+            END-START.
+
+        READ-NEXT-BY-NAME.
+            READ ADDRESS-FILE NEXT
+              AT END
+                 SET END-OF-ADDRESS-FILE TO TRUE
+            END-READ.
+
+      *> RECORDS WITH A BLANK DATE ADDED PREDATE THIS FIELD AND ARE
+      *> LEFT OFF THE REPORT ALONG WITH ANYTHING OUTSIDE THE PERIOD.
+        WRITE-DETAIL-LINE.
+            IF FD-DATE-ADDED NOT = SPACES
+               AND FD-DATE-ADDED >= WS-PERIOD-START
+               ADD 1 TO WS-RECORD-COUNT
+               MOVE SPACES TO REPORT-LINE
+               STRING FD-DATE-ADDED               DELIMITED BY SIZE
+                      '  '                         DELIMITED BY SIZE
+                      FUNCTION TRIM(FD-LAST-NAME)  DELIMITED BY SIZE
+                      ', '                         DELIMITED BY SIZE
+                      FUNCTION TRIM(FD-FIRST-NAME) DELIMITED BY SIZE
+                      ' -- '                       DELIMITED BY SIZE
+                      FUNCTION TRIM(FD-PHONE)      DELIMITED BY SIZE
+                      INTO REPORT-LINE
+               END-STRING
+               WRITE REPORT-LINE
+            END-IF
+            PERFORM READ-NEXT-BY-NAME.
+        WRITE-DETAIL-LINE-EXIT.
+            EXIT.
+
+        WRITE-REPORT-SUMMARY.
+            MOVE SPACES TO REPORT-LINE
+            WRITE REPORT-LINE
+            MOVE SPACES TO REPORT-LINE
+            STRING 'PERIOD START: '     DELIMITED BY SIZE
+                   WS-PERIOD-START      DELIMITED BY SIZE
+                   '   TOTAL NEW RECORDS: ' DELIMITED BY SIZE
+                   WS-RECORD-COUNT      DELIMITED BY SIZE
+                   INTO REPORT-LINE
+            END-STRING
+            WRITE REPORT-LINE.
+
+       END PROGRAM ADDRESS-NEW-RECORDS-REPORT.
