@@ -0,0 +1,160 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADDRESS-HOUSEHOLD-REPORT.
+
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT OPTIONAL     ADDRESS-FILE
+                   ASSIGN       TO  OUTFILE
+                   ORGANIZATION IS  INDEXED
+                   RECORD KEY   IS FD-PHONE
+                   ALTERNATE RECORD KEY IS FD-LAST-NAME  WITH DUPLICATES
+                   FILE STATUS  IS  FILESTATUS
+                   ACCESS MODE  IS  DYNAMIC.
+
+            SELECT SORT-WORK-FILE
+                   ASSIGN       TO  "sortwork.tmp".
+
+            SELECT REPORT-FILE
+                   ASSIGN       TO  REPORTOUT
+                   ORGANIZATION IS  LINE SEQUENTIAL
+                   FILE STATUS  IS  REPORT-STATUS.
+
+       DATA DIVISION.
+        FILE SECTION.
+        FD ADDRESS-FILE.
+        01 ADDRESS-RECORD.
+        COPY "ADDRESS-RECORD.CPY" REPLACING ==(TAG)== BY ==FD-==.
+
+        SD SORT-WORK-FILE.
+        01 SORT-RECORD.
+        COPY "ADDRESS-RECORD.CPY" REPLACING ==(TAG)== BY ==SD-==.
+
+        FD REPORT-FILE.
+        01 REPORT-LINE                  PIC X(132).
+
+        WORKING-STORAGE SECTION.
+        01  OUTFILE                    PIC X(50)
+            VALUE "/mnt/c/cobfiles\address.idx".
+        01  REPORTOUT                  PIC X(50)
+            VALUE "/mnt/c/cobfiles\household.txt".
+
+        COPY "FILESTATUS.CPY".
+        01  REPORT-STATUS              PIC X(02).
+
+        01  WS-EOF-SWITCH              PIC X(01) VALUE 'N'.
+            88  END-OF-ADDRESS-FILE    VALUE 'Y'.
+        01  WS-FIRST-GROUP-SWITCH      PIC X(01) VALUE 'Y'.
+            88  FIRST-GROUP            VALUE 'Y'.
+
+        01  WS-PREV-HOUSEHOLD-ID       PIC X(12).
+        01  WS-HOUSEHOLD-COUNT         PIC 9(05) VALUE 0.
+        01  WS-CONTACT-COUNT           PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+        MAIN SECTION.
+        START-PRG.
+            OPEN INPUT ADDRESS-FILE
+            IF FILESTATUS NOT = '00' AND FILESTATUS NOT = '05'
+               DISPLAY 'CANNOT OPEN ADDRESS FILE, STATUS ' FILESTATUS
+               STOP RUN
+            END-IF
+            SORT SORT-WORK-FILE
+                ON ASCENDING KEY SD-HOUSEHOLD-ID
+                ON ASCENDING KEY SD-LAST-NAME
+                INPUT PROCEDURE  IS LOAD-SORT-FILE
+                OUTPUT PROCEDURE IS WRITE-HOUSEHOLD-REPORT
+            CLOSE ADDRESS-FILE
+            STOP RUN.
+
+      *> FEED EVERY CONTACT THAT HAS A HOUSEHOLD ID INTO THE SORT --
+      *> CONTACTS NOT ASSIGNED TO A HOUSEHOLD HAVE NOTHING TO GROUP
+      *> WITH AND ARE LEFT OFF THE REPORT.
+        LOAD-SORT-FILE.
+            PERFORM READ-NEXT-ADDRESS-RECORD
+            PERFORM RELEASE-ADDRESS-RECORD
+               THRU RELEASE-ADDRESS-RECORD-EXIT
+               UNTIL END-OF-ADDRESS-FILE.
+
+        READ-NEXT-ADDRESS-RECORD.
+            READ ADDRESS-FILE NEXT
+              AT END
+                 SET END-OF-ADDRESS-FILE TO TRUE
+            END-READ.
+
+        RELEASE-ADDRESS-RECORD.
+            IF FD-HOUSEHOLD-ID NOT = SPACES
+               MOVE ADDRESS-RECORD TO SORT-RECORD
+               RELEASE SORT-RECORD
+            END-IF
+            PERFORM READ-NEXT-ADDRESS-RECORD.
+        RELEASE-ADDRESS-RECORD-EXIT.
+            EXIT.
+
+        WRITE-HOUSEHOLD-REPORT.
+            OPEN OUTPUT REPORT-FILE
+            MOVE "HOUSEHOLD GROUPING REPORT" TO REPORT-LINE
+            WRITE REPORT-LINE
+            MOVE SPACES TO REPORT-LINE
+            WRITE REPORT-LINE
+            MOVE SPACES TO WS-EOF-SWITCH
+            MOVE SPACES TO WS-PREV-HOUSEHOLD-ID
+            PERFORM RETURN-SORTED-RECORD
+            PERFORM WRITE-DETAIL-LINE THRU WRITE-DETAIL-LINE-EXIT
+               UNTIL END-OF-ADDRESS-FILE
+            PERFORM WRITE-REPORT-SUMMARY
+            CLOSE REPORT-FILE.
+
+        RETURN-SORTED-RECORD.
+            RETURN SORT-WORK-FILE
+              AT END
+                 SET END-OF-ADDRESS-FILE TO TRUE
+            END-RETURN.
+
+        WRITE-DETAIL-LINE.
+            IF NOT FIRST-GROUP
+               AND SD-HOUSEHOLD-ID NOT = WS-PREV-HOUSEHOLD-ID
+               PERFORM WRITE-GROUP-TRAILER
+            END-IF
+            IF FIRST-GROUP OR SD-HOUSEHOLD-ID NOT = WS-PREV-HOUSEHOLD-ID
+               ADD 1 TO WS-HOUSEHOLD-COUNT
+               MOVE SPACES TO REPORT-LINE
+               STRING 'HOUSEHOLD ' DELIMITED BY SIZE
+                      FUNCTION TRIM(SD-HOUSEHOLD-ID) DELIMITED BY SIZE
+                      INTO REPORT-LINE
+               END-STRING
+               WRITE REPORT-LINE
+               MOVE 'N' TO WS-FIRST-GROUP-SWITCH
+               MOVE SD-HOUSEHOLD-ID TO WS-PREV-HOUSEHOLD-ID
+            END-IF
+            ADD 1 TO WS-CONTACT-COUNT
+            MOVE SPACES TO REPORT-LINE
+            STRING '    '                       DELIMITED BY SIZE
+                   FUNCTION TRIM(SD-LAST-NAME)  DELIMITED BY SIZE
+                   ', '                         DELIMITED BY SIZE
+                   FUNCTION TRIM(SD-FIRST-NAME) DELIMITED BY SIZE
+                   ' -- '                       DELIMITED BY SIZE
+                   FUNCTION TRIM(SD-PHONE)      DELIMITED BY SIZE
+                   INTO REPORT-LINE
+            END-STRING
+            WRITE REPORT-LINE
+            PERFORM RETURN-SORTED-RECORD.
+        WRITE-DETAIL-LINE-EXIT.
+            EXIT.
+
+        WRITE-GROUP-TRAILER.
+            MOVE SPACES TO REPORT-LINE
+            WRITE REPORT-LINE.
+
+        WRITE-REPORT-SUMMARY.
+            PERFORM WRITE-GROUP-TRAILER
+            MOVE SPACES TO REPORT-LINE
+            STRING 'TOTAL HOUSEHOLDS: '       DELIMITED BY SIZE
+                   WS-HOUSEHOLD-COUNT         DELIMITED BY SIZE
+                   '   TOTAL CONTACTS: '      DELIMITED BY SIZE
+                   WS-CONTACT-COUNT           DELIMITED BY SIZE
+                   INTO REPORT-LINE
+            END-STRING
+            WRITE REPORT-LINE.
+
+        END PROGRAM ADDRESS-HOUSEHOLD-REPORT.
