@@ -0,0 +1,219 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADDRESS-PURGE-JOB.
+
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT OPTIONAL     ADDRESS-FILE
+                   ASSIGN       TO  OUTFILE
+                   ORGANIZATION IS  INDEXED
+                   RECORD KEY   IS FD-PHONE
+                   ALTERNATE RECORD KEY IS FD-LAST-NAME  WITH DUPLICATES
+                   FILE STATUS  IS  FILESTATUS
+                   ACCESS MODE  IS  DYNAMIC.
+
+            SELECT OPTIONAL     PURGE-FILE
+                   ASSIGN       TO  PURGEOUT
+                   ORGANIZATION IS  INDEXED
+                   RECORD KEY   IS PG-PHONE
+                   FILE STATUS  IS  PURGE-STATUS
+                   ACCESS MODE  IS  DYNAMIC.
+
+            SELECT OPTIONAL     AUDIT-FILE
+                   ASSIGN       TO  AUDITOUT
+                   ORGANIZATION IS  LINE SEQUENTIAL
+                   FILE STATUS  IS  AUDIT-STATUS.
+
+            SELECT OPTIONAL     ARCHIVE-FILE
+                   ASSIGN       TO  ARCHIVEOUT
+                   ORGANIZATION IS  INDEXED
+                   RECORD KEY   IS AR-PHONE
+                   FILE STATUS  IS  ARCHIVE-STATUS
+                   ACCESS MODE  IS  DYNAMIC.
+
+       DATA DIVISION.
+        FILE SECTION.
+        FD ADDRESS-FILE.
+        01 ADDRESS-RECORD.
+        COPY "ADDRESS-RECORD.CPY" REPLACING ==(TAG)== BY ==FD-==.
+
+        FD PURGE-FILE.
+        01 PURGE-RECORD.
+        COPY "ADDRESS-PURGE-RECORD.CPY" REPLACING ==(TAG)== BY ==PG-==.
+
+        FD AUDIT-FILE.
+        01 AUDIT-LINE                    PIC X(80).
+
+        FD ARCHIVE-FILE.
+        01 ARCHIVE-RECORD.
+        COPY "ADDRESS-ARCHIVE-RECORD.CPY"
+             REPLACING ==(TAG)== BY ==AR-==.
+
+        WORKING-STORAGE SECTION.
+        01  OUTFILE                    PIC X(50)
+            VALUE "/mnt/c/cobfiles\address.idx".
+        01  PURGEOUT                   PIC X(50)
+            VALUE "/mnt/c/cobfiles\address-purge.idx".
+        01  AUDITOUT                   PIC X(50)
+            VALUE "/mnt/c/cobfiles\address-audit.log".
+        01  ARCHIVEOUT                 PIC X(50)
+            VALUE "/mnt/c/cobfiles\address-archive.idx".
+        01  ARCHIVE-STATUS             PIC X(02).
+
+        COPY "FILESTATUS.CPY".
+        01  PURGE-STATUS               PIC X(02).
+        01  AUDIT-STATUS               PIC X(02).
+        01  AUDIT-OUTOPENED-SWITCH     PIC X(01) VALUE 'N'.
+            88  AUDIT-FILE-OPEN       VALUE 'Y'.
+        01  WS-AUDIT-TIMESTAMP         PIC X(26).
+        01  WS-AUDIT-ACTION            PIC X(10).
+
+        01  WS-EOF-SWITCH              PIC X(01) VALUE 'N'.
+            88  END-OF-PURGE-FILE      VALUE 'Y'.
+        01  WS-TODAY-8                 PIC 9(08).
+        01  WS-PURGED-COUNT            PIC 9(05) VALUE 0.
+        01  WS-SKIPPED-COUNT           PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+        MAIN SECTION.
+        START-PRG.
+            ACCEPT WS-TODAY-8 FROM DATE YYYYMMDD
+            PERFORM OPEN-FILES
+            PERFORM READ-FIRST-PURGE-RECORD
+            PERFORM PROCESS-PURGE-RECORD THRU PROCESS-PURGE-RECORD-EXIT
+               UNTIL END-OF-PURGE-FILE
+            DISPLAY "PURGE JOB COMPLETE -- " WS-PURGED-COUNT
+                    " REMOVED, " WS-SKIPPED-COUNT " STILL PENDING"
+            PERFORM CLOSE-FILES
+            STOP RUN.
+
+        OPEN-FILES.
+            OPEN I-O ADDRESS-FILE
+            IF FILESTATUS NOT = '00' AND FILESTATUS NOT = '05'
+               DISPLAY 'CANNOT OPEN ADDRESS FILE, STATUS ' FILESTATUS
+               STOP RUN
+            END-IF
+            OPEN I-O PURGE-FILE
+            IF PURGE-STATUS NOT = '00' AND PURGE-STATUS NOT = '05'
+               DISPLAY 'CANNOT OPEN PURGE FILE, STATUS ' PURGE-STATUS
+               STOP RUN
+            END-IF
+            OPEN EXTEND AUDIT-FILE
+            IF AUDIT-STATUS = '05' OR AUDIT-STATUS = '35'
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN EXTEND AUDIT-FILE
+            END-IF
+            IF AUDIT-STATUS = '00'
+               SET AUDIT-FILE-OPEN TO TRUE
+            END-IF
+            OPEN I-O ARCHIVE-FILE
+            IF ARCHIVE-STATUS NOT = '00' AND ARCHIVE-STATUS NOT = '05'
+               DISPLAY 'CANNOT OPEN ARCHIVE FILE, STATUS '
+                       ARCHIVE-STATUS
+               STOP RUN
+            END-IF.
+
+        CLOSE-FILES.
+            CLOSE ADDRESS-FILE
+            CLOSE PURGE-FILE
+            CLOSE ARCHIVE-FILE
+            IF AUDIT-FILE-OPEN
+               CLOSE AUDIT-FILE
+            END-IF.
+
+        READ-FIRST-PURGE-RECORD.
+            MOVE LOW-VALUES TO PG-PHONE
+            START PURGE-FILE KEY >= PG-PHONE
+              INVALID KEY
+                 SET END-OF-PURGE-FILE TO TRUE
+              NOT INVALID KEY
+                 PERFORM READ-NEXT-PURGE-RECORD
+            END-START.
+
+        READ-NEXT-PURGE-RECORD.
+            READ PURGE-FILE NEXT
+              AT END
+                 SET END-OF-PURGE-FILE TO TRUE
+            END-READ.
+
+      *> A PENDING REQUEST WHOSE PURGE DATE HAS ARRIVED IS ARCHIVED
+      *> (SEE WRITE-ARCHIVE-RECORD) AND THEN REMOVED FROM ADDRESS-FILE
+      *> AND IS MARKED COMPLETED SO IT REMAINS ON PURGE-FILE AS PROOF
+      *> OF WHEN THE DATA WAS ACTUALLY REMOVED.  A REQUEST NOT YET
+      *> DUE, OR ALREADY COMPLETED, IS LEFT ALONE.
+        PROCESS-PURGE-RECORD.
+            IF PG-PURGE-PENDING AND PG-PURGE-DATE <= WS-TODAY-8
+               MOVE PG-PHONE TO FD-PHONE
+               READ ADDRESS-FILE
+                 INVALID KEY
+                    CONTINUE
+                 NOT INVALID KEY
+                    PERFORM WRITE-ARCHIVE-RECORD
+               END-READ
+               DELETE ADDRESS-FILE RECORD
+                 INVALID KEY
+                    CONTINUE
+                 NOT INVALID KEY
+                    MOVE "PURGE"  TO WS-AUDIT-ACTION
+                    PERFORM WRITE-AUDIT-RECORD
+               END-DELETE
+               SET PG-PURGE-COMPLETED TO TRUE
+               REWRITE PURGE-RECORD
+               ADD 1 TO WS-PURGED-COUNT
+            ELSE
+               IF PG-PURGE-PENDING
+                  ADD 1 TO WS-SKIPPED-COUNT
+               END-IF
+            END-IF
+            PERFORM READ-NEXT-PURGE-RECORD.
+        PROCESS-PURGE-RECORD-EXIT.
+            EXIT.
+
+      *> COPIES THE CONTACT'S CURRENT ADDRESS-FILE FIELDS TO THE
+      *> ARCHIVE FILE UNDER ITS OWN PHONE KEY BEFORE IT IS DELETED, SO
+      *> AN ACCIDENTAL PURGE CAN BE RESTORED.  A PHONE NUMBER ARCHIVED
+      *> BEFORE (DELETED, RE-ADDED, DELETED AGAIN) OVERWRITES ITS OLD
+      *> ARCHIVE ENTRY WITH THE LATEST COPY.
+        WRITE-ARCHIVE-RECORD.
+            MOVE FD-PHONE            TO AR-PHONE
+            MOVE FD-NAME-CODE        TO AR-NAME-CODE
+            MOVE FD-LAST-NAME        TO AR-LAST-NAME
+            MOVE FD-FIRST-NAME       TO AR-FIRST-NAME
+            MOVE FD-STREET-NAME      TO AR-STREET-NAME
+            MOVE FD-CITY             TO AR-CITY
+            MOVE FD-STATE            TO AR-STATE
+            MOVE FD-ZIP              TO AR-ZIP
+            MOVE FD-NOTES            TO AR-NOTES
+            MOVE FD-EMAIL            TO AR-EMAIL
+            MOVE FD-LAST-UPDATED-BY  TO AR-LAST-UPDATED-BY
+            MOVE FD-LAST-UPDATED-DATE TO AR-LAST-UPDATED-DATE
+            MOVE FD-HOUSEHOLD-ID     TO AR-HOUSEHOLD-ID
+            MOVE FD-DO-NOT-MAIL      TO AR-DO-NOT-MAIL
+            MOVE FD-DATE-ADDED       TO AR-DATE-ADDED
+            MOVE FD-BIRTHDAY         TO AR-BIRTHDAY
+            MOVE FD-ANNIVERSARY      TO AR-ANNIVERSARY
+            MOVE FD-CATEGORY         TO AR-CATEGORY
+            MOVE FD-ACCOUNT-ID       TO AR-ACCOUNT-ID
+            MOVE WS-TODAY-8          TO AR-ARCHIVED-DATE
+            MOVE PG-REQUESTED-BY     TO AR-ARCHIVED-BY
+            SET AR-PENDING-RESTORE   TO TRUE
+            WRITE ARCHIVE-RECORD
+            IF ARCHIVE-STATUS = '22'
+               REWRITE ARCHIVE-RECORD
+            END-IF.
+
+        WRITE-AUDIT-RECORD.
+            IF AUDIT-FILE-OPEN
+               MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+               MOVE SPACES TO AUDIT-LINE
+               STRING WS-AUDIT-TIMESTAMP (1:8) '-'
+                      WS-AUDIT-TIMESTAMP (9:6) ' '
+                      WS-AUDIT-ACTION           ' '
+                      PG-PHONE
+                      DELIMITED BY SIZE INTO AUDIT-LINE
+               END-STRING
+               WRITE AUDIT-LINE
+            END-IF.
+
+       END PROGRAM ADDRESS-PURGE-JOB.
