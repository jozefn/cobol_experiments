@@ -0,0 +1,370 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADDRESS-BOOK-MERGE.
+
+      *> ONE-TIME RECONCILIATION JOB.  BEFORE THE ADDRESS-BOOK DATA
+      *> STORES WERE MERGED, ADDRESS.CBL AND SCREEN (ADDRESS-INDEXED.
+      *> CBL) EACH MAINTAINED THEIR OWN DATA SET -- ADDRESS-FILE
+      *> (OUTFILE, KEYED BY FD-PHONE) AND ADDRESS-BOOK (ADDRESS_BOOK.
+      *> DAT, KEYED BY FD-NAME-CODE) -- BOTH USING ADDRESS-RECORD.CPY.
+      *> SCREEN WAS LATER REPOINTED AT THE SAME PHYSICAL DATA SET
+      *> ADDRESS.CBL USES SO NEW ACTIVITY IS SHARED, BUT ANY CONTACT
+      *> ENTERED THROUGH SCREEN BEFORE THAT CHANGE ONLY EVER LIVED IN
+      *> THE NOW-ORPHANED ADDRESS_BOOK.DAT.  THIS JOB WALKS WHATEVER IS
+      *> LEFT IN ADDRESS_BOOK.DAT AND COPIES EACH RECORD INTO THE
+      *> SHARED ADDRESS-FILE, KEYED BY ITS PHONE NUMBER, SO THAT
+      *> LEGACY DATA IS NOT SIMPLY LOST.  RUN ONCE, AFTER SCREEN IS
+      *> REPOINTED AT THE SHARED FILE AND BEFORE ADDRESS_BOOK.DAT IS
+      *> RETIRED FOR GOOD.
+
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+      *> THE OLD, NOW-ORPHANED DATA SET.  STILL KEYED BY FD-NAME-CODE
+      *> THE WAY SCREEN LEFT IT BEFORE IT WAS REPOINTED AT
+      *> ADDRESS-FILE.
+            SELECT OPTIONAL     OLD-ADDRESS-BOOK
+                   ASSIGN       TO  "ADDRESS_BOOK.DAT"
+                   ORGANIZATION IS  INDEXED
+                   ACCESS MODE  IS  DYNAMIC
+                   RECORD KEY   IS  OB-NAME-CODE
+                   ALTERNATE RECORD KEY IS OB-LAST-NAME WITH DUPLICATES
+                   FILE STATUS  IS  OLD-STATUS.
+
+      *> THE CURRENT SHARED DATA SET -- SAME ASSIGN AND KEYS
+      *> ADDRESS.CBL AND ADDRESS-INDEXED.CBL BOTH USE.
+            SELECT OPTIONAL     ADDRESS-FILE
+                   ASSIGN       TO  OUTFILE
+                   ORGANIZATION IS  INDEXED
+                   ACCESS MODE  IS  DYNAMIC
+                   RECORD KEY   IS  FD-PHONE
+                   ALTERNATE RECORD KEY IS FD-LAST-NAME WITH DUPLICATES
+                   ALTERNATE RECORD KEY IS FD-SOUNDEX   WITH DUPLICATES
+                   FILE STATUS  IS  FILESTATUS.
+
+      *> SAME PERSISTENT AUDIT TRAIL ADDRESS.CBL AND
+      *> ADDRESS-CSV-IMPORT.CBL APPEND TO, SO A MIGRATED RECORD SHOWS
+      *> UP IN THE SAME PLACE AS EVERY OTHER ADD.
+            SELECT OPTIONAL     AUDIT-FILE
+                   ASSIGN       TO  AUDITOUT
+                   ORGANIZATION IS  LINE SEQUENTIAL
+                   FILE STATUS  IS  AUDIT-STATUS.
+
+            SELECT REPORT-FILE
+                   ASSIGN       TO  REPORTOUT
+                   ORGANIZATION IS  LINE SEQUENTIAL
+                   FILE STATUS  IS  REPORT-STATUS.
+
+       DATA DIVISION.
+        FILE SECTION.
+        FD OLD-ADDRESS-BOOK.
+        01 OLD-RECORD.
+        COPY "ADDRESS-RECORD.CPY" REPLACING ==(TAG)== BY ==OB-==.
+
+        FD ADDRESS-FILE.
+        01 ADDRESS-RECORD.
+        COPY "ADDRESS-RECORD.CPY" REPLACING ==(TAG)== BY ==FD-==.
+
+        FD AUDIT-FILE.
+        01 AUDIT-LINE                    PIC X(80).
+
+        FD REPORT-FILE.
+        01 REPORT-LINE                   PIC X(132).
+
+        WORKING-STORAGE SECTION.
+        01  OUTFILE                    PIC X(50)
+            VALUE "/mnt/c/cobfiles\address.idx".
+        01  AUDITOUT                   PIC X(50)
+            VALUE "/mnt/c/cobfiles\address-audit.log".
+        01  REPORTOUT                  PIC X(50)
+            VALUE "/mnt/c/cobfiles\address-book-merge.txt".
+
+        COPY "FILESTATUS.CPY".
+        01  OLD-STATUS                 PIC X(02).
+        01  REPORT-STATUS              PIC X(02).
+        01  AUDIT-STATUS               PIC X(02).
+        01  AUDIT-OUTOPENED-SWITCH     PIC X(01) VALUE 'N'.
+            88  AUDIT-FILE-OPEN        VALUE 'Y'.
+        01  WS-AUDIT-TIMESTAMP         PIC X(26).
+        01  WS-AUDIT-ACTION            PIC X(10).
+
+        01  WS-EOF-SWITCH              PIC X(01) VALUE 'N'.
+            88  END-OF-OLD-FILE        VALUE 'Y'.
+        01  WS-OLD-FILE-FOUND-SWITCH   PIC X(01) VALUE 'N'.
+            88  OLD-FILE-FOUND         VALUE 'Y'.
+
+        01  WS-SCANNED-COUNT           PIC 9(07) VALUE 0.
+        01  WS-MERGED-COUNT            PIC 9(07) VALUE 0.
+        01  WS-SKIPPED-COUNT           PIC 9(07) VALUE 0.
+        01  WS-COUNT-DISPLAY           PIC Z(6)9.
+
+      *> SOUNDEX CODING WORK FIELDS -- SEE COMPUTE-SOUNDEX-CODE.  A
+      *> LEGACY RECORD PREDATING SOUNDEX CODING WOULD OTHERWISE LAND
+      *> IN THE SHARED FILE WITH FD-SOUNDEX BLANK.
+        01  WS-SOUNDEX-LETTER          PIC X(01).
+        01  WS-SOUNDEX-CODE            PIC X(01).
+        01  WS-SOUNDEX-LAST-CODE       PIC X(01).
+        01  WS-SOUNDEX-POSITION        PIC 9(02).
+        01  WS-SOUNDEX-NAME-LEN        PIC 9(02).
+        01  WS-SOUNDEX-OUT-LEN         PIC 9(02).
+        01  WS-SOUNDEX-SOURCE          PIC X(20).
+        01  WS-SOUNDEX-RESULT          PIC X(04).
+
+       PROCEDURE DIVISION.
+        MAIN SECTION.
+        START-PRG.
+            PERFORM OPEN-FILES
+            MOVE "ADDRESS-BOOK-MERGE -- ONE-TIME LEGACY DATA MERGE"
+              TO REPORT-LINE
+            WRITE REPORT-LINE
+            MOVE SPACES TO REPORT-LINE
+            WRITE REPORT-LINE
+
+            IF OLD-FILE-FOUND
+               MOVE LOW-VALUES TO OB-NAME-CODE
+               START OLD-ADDRESS-BOOK KEY >= OB-NAME-CODE
+                 INVALID KEY
+                    SET END-OF-OLD-FILE TO TRUE
+                 NOT INVALID KEY
+                    PERFORM READ-NEXT-OLD-RECORD
+               END-START
+               PERFORM MERGE-ONE-RECORD THRU MERGE-ONE-RECORD-EXIT
+                  UNTIL END-OF-OLD-FILE
+            ELSE
+               MOVE "NO LEGACY ADDRESS_BOOK.DAT FOUND -- "
+                  & "NOTHING TO MERGE" TO REPORT-LINE
+               WRITE REPORT-LINE
+            END-IF
+
+            PERFORM WRITE-SUMMARY
+            PERFORM CLOSE-FILES
+            DISPLAY "ADDRESS-BOOK-MERGE COMPLETE -- " WS-MERGED-COUNT
+                    " MERGED, " WS-SKIPPED-COUNT " SKIPPED OF "
+                    WS-SCANNED-COUNT " SCANNED"
+            STOP RUN.
+
+      *> OLD-ADDRESS-BOOK IS SELECT OPTIONAL -- STATUS '05' ON OPEN
+      *> INPUT MEANS THE FILE DOES NOT EXIST, THE SAME WAY THE OTHER
+      *> REPORT JOBS IN THIS DIRECTORY TREAT AN OPTIONAL ADDRESS-FILE
+      *> THAT HAS NEVER BEEN CREATED.
+        OPEN-FILES.
+            OPEN INPUT OLD-ADDRESS-BOOK
+            IF OLD-STATUS = '00'
+               SET OLD-FILE-FOUND TO TRUE
+            ELSE
+               IF OLD-STATUS NOT = '05'
+                  DISPLAY 'CANNOT OPEN ADDRESS_BOOK.DAT, STATUS '
+                          OLD-STATUS
+                  STOP RUN
+               END-IF
+            END-IF
+
+            OPEN I-O ADDRESS-FILE
+            IF FILESTATUS NOT = '00' AND FILESTATUS NOT = '05'
+               DISPLAY 'CANNOT OPEN ADDRESS FILE, STATUS ' FILESTATUS
+               STOP RUN
+            END-IF
+
+            OPEN EXTEND AUDIT-FILE
+            IF AUDIT-STATUS = '05' OR AUDIT-STATUS = '35'
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN EXTEND AUDIT-FILE
+            END-IF
+            IF AUDIT-STATUS = '00'
+               SET AUDIT-FILE-OPEN TO TRUE
+            END-IF
+
+            OPEN OUTPUT REPORT-FILE
+            IF REPORT-STATUS NOT = '00'
+               DISPLAY 'CANNOT OPEN REPORT FILE, STATUS ' REPORT-STATUS
+               STOP RUN
+            END-IF.
+
+        CLOSE-FILES.
+            IF OLD-FILE-FOUND
+               CLOSE OLD-ADDRESS-BOOK
+            END-IF
+            CLOSE ADDRESS-FILE
+            IF AUDIT-FILE-OPEN
+               CLOSE AUDIT-FILE
+            END-IF
+            CLOSE REPORT-FILE.
+
+        READ-NEXT-OLD-RECORD.
+            READ OLD-ADDRESS-BOOK NEXT
+              AT END
+                 SET END-OF-OLD-FILE TO TRUE
+            END-READ.
+
+      *> A PHONE NUMBER ALREADY ON THE SHARED FILE MEANS THE SAME
+      *> CONTACT (OR AT LEAST THE SAME KEY) ALREADY MADE IT ACROSS,
+      *> EITHER BY BEING ENTERED THROUGH ADDRESS.CBL DIRECTLY OR BY A
+      *> PRIOR RUN OF THIS JOB -- LEAVE THE EXISTING RECORD ALONE
+      *> RATHER THAN GUESS WHICH SIDE IS RIGHT, AND LOG IT SO A CLERK
+      *> CAN RECONCILE THE TWO BY HAND.  A BLANK PHONE NUMBER CANNOT
+      *> BE MERGED AT ALL SINCE IT IS NOW THE RECORD KEY.
+        MERGE-ONE-RECORD.
+            ADD 1 TO WS-SCANNED-COUNT
+            IF OB-PHONE = SPACES
+               MOVE SPACES TO REPORT-LINE
+               STRING "SKIPPED (NO PHONE NUMBER): NAME-CODE "
+                      OB-NAME-CODE " " OB-LAST-NAME
+                      DELIMITED BY SIZE INTO REPORT-LINE
+               END-STRING
+               WRITE REPORT-LINE
+               ADD 1 TO WS-SKIPPED-COUNT
+               GO TO MERGE-ONE-RECORD-EXIT
+            END-IF
+
+            MOVE OB-PHONE TO FD-PHONE
+            READ ADDRESS-FILE KEY IS FD-PHONE
+              INVALID KEY
+                 PERFORM COPY-OLD-INTO-ADDRESS-RECORD
+                 PERFORM WRITE-MERGED-RECORD
+              NOT INVALID KEY
+                 MOVE SPACES TO REPORT-LINE
+                 STRING "SKIPPED (PHONE ALREADY ON FILE): "
+                        OB-PHONE " " OB-LAST-NAME
+                        DELIMITED BY SIZE INTO REPORT-LINE
+                 END-STRING
+                 WRITE REPORT-LINE
+                 ADD 1 TO WS-SKIPPED-COUNT
+            END-READ
+            PERFORM READ-NEXT-OLD-RECORD.
+        MERGE-ONE-RECORD-EXIT.
+            EXIT.
+
+        COPY-OLD-INTO-ADDRESS-RECORD.
+            MOVE OB-NAME-CODE         TO FD-NAME-CODE
+            MOVE OB-PHONE             TO FD-PHONE
+            MOVE OB-LAST-NAME         TO FD-LAST-NAME
+            MOVE OB-FIRST-NAME        TO FD-FIRST-NAME
+            MOVE OB-STREET-NAME       TO FD-STREET-NAME
+            MOVE OB-CITY              TO FD-CITY
+            MOVE OB-STATE             TO FD-STATE
+            MOVE OB-ZIP               TO FD-ZIP
+            MOVE OB-NOTES             TO FD-NOTES
+            MOVE OB-EMAIL             TO FD-EMAIL
+            MOVE OB-LAST-UPDATED-BY   TO FD-LAST-UPDATED-BY
+            MOVE OB-LAST-UPDATED-DATE TO FD-LAST-UPDATED-DATE
+            MOVE OB-HOUSEHOLD-ID      TO FD-HOUSEHOLD-ID
+            MOVE OB-DO-NOT-MAIL       TO FD-DO-NOT-MAIL
+            MOVE OB-DATE-ADDED        TO FD-DATE-ADDED
+            MOVE OB-BIRTHDAY          TO FD-BIRTHDAY
+            MOVE OB-ANNIVERSARY       TO FD-ANNIVERSARY
+            MOVE OB-CATEGORY          TO FD-CATEGORY
+            MOVE OB-ACCOUNT-ID        TO FD-ACCOUNT-ID
+            MOVE FD-LAST-NAME         TO WS-SOUNDEX-SOURCE
+            PERFORM COMPUTE-SOUNDEX-CODE THRU CSC-EXIT
+            MOVE WS-SOUNDEX-RESULT    TO FD-SOUNDEX.
+
+        WRITE-MERGED-RECORD.
+            WRITE ADDRESS-RECORD
+            IF FILESTATUS = '00'
+               ADD 1 TO WS-MERGED-COUNT
+               MOVE 'BOOK-MERGE' TO WS-AUDIT-ACTION
+               PERFORM WRITE-AUDIT-RECORD
+            ELSE
+               MOVE SPACES TO REPORT-LINE
+               STRING "SKIPPED (WRITE FAILED, STATUS " FILESTATUS
+                      "): " FD-PHONE " " FD-LAST-NAME
+                      DELIMITED BY SIZE INTO REPORT-LINE
+               END-STRING
+               WRITE REPORT-LINE
+               ADD 1 TO WS-SKIPPED-COUNT
+            END-IF.
+
+        WRITE-AUDIT-RECORD.
+            IF AUDIT-FILE-OPEN
+               MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+               MOVE SPACES TO AUDIT-LINE
+               STRING WS-AUDIT-TIMESTAMP (1:8) '-'
+                      WS-AUDIT-TIMESTAMP (9:6) ' '
+                      WS-AUDIT-ACTION           ' '
+                      FD-PHONE
+                      DELIMITED BY SIZE INTO AUDIT-LINE
+               END-STRING
+               WRITE AUDIT-LINE
+            END-IF.
+
+        WRITE-SUMMARY.
+            MOVE SPACES TO REPORT-LINE
+            WRITE REPORT-LINE
+            MOVE SPACES TO REPORT-LINE
+            MOVE WS-SCANNED-COUNT TO WS-COUNT-DISPLAY
+            STRING "LEGACY RECORDS SCANNED: " WS-COUNT-DISPLAY
+                   DELIMITED BY SIZE INTO REPORT-LINE
+            END-STRING
+            WRITE REPORT-LINE
+
+            MOVE SPACES TO REPORT-LINE
+            MOVE WS-MERGED-COUNT TO WS-COUNT-DISPLAY
+            STRING "RECORDS MERGED INTO ADDRESS-FILE: " WS-COUNT-DISPLAY
+                   DELIMITED BY SIZE INTO REPORT-LINE
+            END-STRING
+            WRITE REPORT-LINE
+
+            MOVE SPACES TO REPORT-LINE
+            MOVE WS-SKIPPED-COUNT TO WS-COUNT-DISPLAY
+            STRING "RECORDS SKIPPED: " WS-COUNT-DISPLAY
+                   DELIMITED BY SIZE INTO REPORT-LINE
+            END-STRING
+            WRITE REPORT-LINE.
+
+      *> WS-SOUNDEX-SOURCE IN, WS-SOUNDEX-RESULT OUT -- SAME ALGORITHM
+      *> ADDRESS.CBL, ADDRESS-INDEXED.CBL AND ADDRESS-CSV-IMPORT.CBL
+      *> EACH CARRY THEIR OWN COPY OF.
+        COMPUTE-SOUNDEX-CODE.
+            MOVE SPACES TO WS-SOUNDEX-RESULT
+            IF WS-SOUNDEX-SOURCE = SPACES
+               GO TO CSC-EXIT
+            END-IF
+            MOVE WS-SOUNDEX-SOURCE (1:1) TO WS-SOUNDEX-RESULT (1:1)
+            MOVE 1 TO WS-SOUNDEX-OUT-LEN
+            MOVE SPACES TO WS-SOUNDEX-LAST-CODE
+            INSPECT WS-SOUNDEX-SOURCE TALLYING
+               WS-SOUNDEX-NAME-LEN FOR CHARACTERS BEFORE SPACE
+            MOVE 2 TO WS-SOUNDEX-POSITION
+            PERFORM ADD-SOUNDEX-DIGIT THRU ADD-SOUNDEX-DIGIT-EXIT
+               UNTIL WS-SOUNDEX-POSITION > WS-SOUNDEX-NAME-LEN
+                  OR WS-SOUNDEX-OUT-LEN = 4
+            IF WS-SOUNDEX-OUT-LEN < 4
+               MOVE "0" TO
+                  WS-SOUNDEX-RESULT (WS-SOUNDEX-OUT-LEN + 1:
+                     4 - WS-SOUNDEX-OUT-LEN)
+            END-IF.
+        CSC-EXIT.
+            EXIT.
+
+        ADD-SOUNDEX-DIGIT.
+            MOVE WS-SOUNDEX-SOURCE (WS-SOUNDEX-POSITION:1)
+               TO WS-SOUNDEX-LETTER
+            EVALUATE WS-SOUNDEX-LETTER
+               WHEN "B" WHEN "F" WHEN "P" WHEN "V"
+                  MOVE "1" TO WS-SOUNDEX-CODE
+               WHEN "C" WHEN "G" WHEN "J" WHEN "K"
+               WHEN "Q" WHEN "S" WHEN "X" WHEN "Z"
+                  MOVE "2" TO WS-SOUNDEX-CODE
+               WHEN "D" WHEN "T"
+                  MOVE "3" TO WS-SOUNDEX-CODE
+               WHEN "L"
+                  MOVE "4" TO WS-SOUNDEX-CODE
+               WHEN "M" WHEN "N"
+                  MOVE "5" TO WS-SOUNDEX-CODE
+               WHEN "R"
+                  MOVE "6" TO WS-SOUNDEX-CODE
+               WHEN OTHER
+                  MOVE SPACE TO WS-SOUNDEX-CODE
+            END-EVALUATE
+            IF WS-SOUNDEX-CODE NOT = SPACE
+               AND WS-SOUNDEX-CODE NOT = WS-SOUNDEX-LAST-CODE
+               ADD 1 TO WS-SOUNDEX-OUT-LEN
+               MOVE WS-SOUNDEX-CODE TO
+                  WS-SOUNDEX-RESULT (WS-SOUNDEX-OUT-LEN:1)
+            END-IF
+            MOVE WS-SOUNDEX-CODE TO WS-SOUNDEX-LAST-CODE
+            ADD 1 TO WS-SOUNDEX-POSITION.
+        ADD-SOUNDEX-DIGIT-EXIT.
+            EXIT.
+
+       END PROGRAM ADDRESS-BOOK-MERGE.
