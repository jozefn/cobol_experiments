@@ -0,0 +1,15 @@
+000010******************************************************************
+000020*                                                                *
+000030*   TRANSACTION-TRAILER-RECORD.CPY                               *
+000040*                                                                *
+000050*   TRAILING RECORD ON TRANSACTIONS.TXT WITH THE RUN'S CONTROL   *
+000060*   TOTALS.  SAME LENGTH AS TRANSACTION-RECORD.CPY SO IT SHARES  *
+000070*   THE FD'S RECORD AREA.  CALLERS COPY THIS REPLACING           *
+000080*   ==(TAG)== BY THEIR OWN PREFIX.                               *
+000090******************************************************************
+000100    05  (TAG)RECORD-TYPE          PIC X(01).
+000110        88  (TAG)TRAILER-RECORD            VALUE 'T'.
+000120    05  (TAG)DETAIL-COUNT          PIC 9(07).
+000130    05  (TAG)DEBIT-CONTROL-TOTAL   PIC 9(09)V9(02).
+000140    05  (TAG)CREDIT-CONTROL-TOTAL  PIC 9(09)V9(02).
+000150    05  FILLER                     PIC X(91).
