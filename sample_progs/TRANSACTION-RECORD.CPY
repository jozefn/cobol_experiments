@@ -0,0 +1,37 @@
+000010******************************************************************
+000020*                                                                *
+000030*   TRANSACTION-RECORD.CPY                                      *
+000040*                                                                *
+000050*   ONE ENTRY IN THE TRANSACTIONS LEDGER (TRANSACTIONS.TXT).     *
+000060*   ACCOUNT-ID TIES THE ENTRY BACK TO THE OWNING CONTACT'S       *
+000070*   ACCOUNT-ID FIELD ON ADDRESS-RECORD.CPY IN THE ADDRESS BOOK.  *
+000080*                                                                *
+000090*   CALLERS COPY THIS REPLACING ==(TAG)== BY THEIR OWN PREFIX,   *
+000100*   E.G. ==TR-== FOR A FILE RECORD OR ==WS-== FOR A WORKING      *
+000110*   COPY.                                                       *
+000120*                                                                *
+000130******************************************************************
+000140*   RECORD-TYPE WAS ADDED SO TRANSACTIONS.TXT COULD CARRY A
+000150*   LEADING HEADER RECORD AND A TRAILING TRAILER RECORD WITH
+000160*   RUN CONTROL TOTALS, THE WAY A BATCH TAPE FILE WOULD.
+000170    05  (TAG)RECORD-TYPE          PIC X(01).
+000180        88  (TAG)HEADER-RECORD             VALUE 'H'.
+000190        88  (TAG)DETAIL-RECORD             VALUE 'D'.
+000200        88  (TAG)TRAILER-RECORD            VALUE 'T'.
+000210    05  (TAG)UID                  PIC 9(05).
+000220    05  (TAG)DESC                 PIC X(25).
+000230    05  (TAG)DETAILS.
+000240        10  (TAG)AMOUNT           PIC 9(06)V9(02).
+000250        10  (TAG)START-BALANCE    PIC 9(06)V9(02).
+000260        10  (TAG)END-BALANCE      PIC 9(06)V9(02).
+000270    05  (TAG)ACCOUNT-ID           PIC 9(07).
+000280    05  (TAG)ACCOUNT-HOLDER       PIC A(50).
+000290*   TRANSACTION-TYPE AND TRANSACTION-DATE WERE ADDED WHEN THE
+000300*   ONE-SHOT DEMO IN FILES.CBL WAS REPLACED BY A REAL POSTING
+000310*   PROGRAM -- THE MONTHLY STATEMENT, AGING, AND GL EXTRACT
+000320*   JOBS ALL NEED TO KNOW WHEN AN ENTRY POSTED AND WHETHER IT
+000330*   WAS A DEBIT OR A CREDIT.
+000340    05  (TAG)TRANSACTION-DATE     PIC 9(08).
+000350    05  (TAG)TRANSACTION-TYPE     PIC X(01).
+000360        88  (TAG)DEBIT-TRANSACTION        VALUE 'D'.
+000370        88  (TAG)CREDIT-TRANSACTION       VALUE 'C'.
