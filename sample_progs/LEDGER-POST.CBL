@@ -0,0 +1,516 @@
+000010******************************************************************
+000020*                                                                *
+000030*   LEDGER-POST                                                  *
+000040*                                                                *
+000050*   READS A BATCH OF INCOMING LEDGER TRANSACTIONS, VALIDATES     *
+000060*   EACH ONE (INCLUDING CHECKING THE ACCOUNT-ID AGAINST A REAL   *
+000070*   CONTACT ON THE ADDRESS BOOK'S ADDRESS-FILE), AND APPENDS THE *
+000080*   GOOD ONES TO THE TRANSACTIONS LEDGER.  REJECTED TRANSACTIONS *
+000090*   ARE WRITTEN TO A REJECT LOG WITH A REASON INSTEAD OF BEING   *
+000100*   DROPPED SILENTLY.                                            *
+000110*                                                                *
+000120*   THE LEDGER CARRIES A LEADING HEADER RECORD AND A TRAILING    *
+000130*   TRAILER RECORD WITH RUN CONTROL TOTALS.  SINCE A TRAILER     *
+000140*   RECORD HAS TO STAY LAST ON A SEQUENTIAL FILE, EACH POSTING   *
+000150*   RUN REBUILDS THE LEDGER INTO A WORK FILE (ORIGINAL HEADER,   *
+000160*   THEN EVERY PRIOR DETAIL RECORD, THEN THIS RUN'S NEW DETAIL   *
+000170*   RECORDS, THEN A FRESH TRAILER) AND COPIES IT BACK OVER THE   *
+000180*   LIVE FILE THE SAME WAY ADDRESS.CBL'S BACKUP-ADDRESS-FILE     *
+000190*   USES CBL_COPY_FILE.                                          *
+000200*                                                                *
+000210******************************************************************
+000220 IDENTIFICATION DIVISION.
+000230 PROGRAM-ID.      LEDGER-POST.
+000240 AUTHOR.          DATA PROCESSING.
+000250 INSTALLATION.    ACCOUNTING SYSTEMS.
+000260 DATE-WRITTEN.    08/09/2026.
+000270 DATE-COMPILED.   08/09/2026.
+000280*                                                                *
+000290*   MODIFICATION HISTORY                                        *
+000300*   ------------------------------------------------------------ *
+000310*   08/09/2026  DP   ORIGINAL PROGRAM -- REPLACES THE ONE-SHOT   *
+000320*                    DEMO WRITE IN FILES.CBL WITH A REAL POSTING *
+000330*                    RUN THAT VALIDATES AGAINST THE ADDRESS BOOK.*
+000340*   08/09/2026  DP   ADDED THE HEADER/TRAILER CONTROL-TOTAL      *
+000350*                    REBUILD SO THE LEDGER CARRIES RUN TOTALS.   *
+000355*   08/09/2026  DP   FIXED THE REBUILD SO THE NEW HEADER RECORD  *
+000356*                    IS ACTUALLY WRITTEN TO THE WORK FILE AHEAD  *
+000357*                    OF THE DETAIL RECORDS.                      *
+000360*                                                                *
+000370 ENVIRONMENT DIVISION.
+000380 INPUT-OUTPUT SECTION.
+000390 FILE-CONTROL.
+000400     SELECT OPTIONAL TRANS-IN
+000410            ASSIGN       TO  TRANSIN
+000420            ORGANIZATION IS LINE SEQUENTIAL
+000430            FILE STATUS  IS TRANSIN-STATUS.
+000440
+000450     SELECT OPTIONAL OLD-LEDGER
+000460            ASSIGN       TO  TRANSOUT
+000470            ORGANIZATION IS SEQUENTIAL
+000480            FILE STATUS  IS OLDLEDGER-STATUS.
+000490
+000500     SELECT TRANSACTIONS
+000510            ASSIGN       TO  TRANSWORK
+000520            ORGANIZATION IS SEQUENTIAL
+000530            FILE STATUS  IS TRANSOUT-STATUS.
+000540
+000550     SELECT OPTIONAL REJECT-LOG
+000560            ASSIGN       TO  REJECTOUT
+000570            ORGANIZATION IS LINE SEQUENTIAL
+000580            FILE STATUS  IS REJECT-STATUS.
+000590
+000600     SELECT OPTIONAL ADDRESS-FILE
+000610            ASSIGN       TO  ADDROUT
+000620            ORGANIZATION IS INDEXED
+000630            ACCESS MODE  IS DYNAMIC
+000640            RECORD KEY   IS FD-PHONE
+000650            ALTERNATE RECORD KEY IS FD-LAST-NAME WITH DUPLICATES
+000660            FILE STATUS  IS ADDRESS-STATUS.
+000665
+000666     SELECT TRANSACTIONS-INDEX
+000667            ASSIGN       TO  ACCTIDX
+000668            ORGANIZATION IS INDEXED
+000669            ACCESS MODE  IS DYNAMIC
+000670            RECORD KEY   IS TX-ACCT-KEY
+000671            FILE STATUS  IS TXIDX-STATUS.
+000672
+000680 DATA DIVISION.
+000690 FILE SECTION.
+000700 FD  TRANS-IN
+000710     RECORDING MODE IS F.
+000720 01  TRANS-IN-LINE                   PIC X(100).
+000730
+000740 FD  OLD-LEDGER
+000750     RECORDING MODE IS F.
+000760 01  OLD-LEDGER-DETAIL.
+000770     COPY "TRANSACTION-RECORD.CPY" REPLACING ==(TAG)== BY ==OL-==.
+000780 01  OLD-LEDGER-HEADER.
+000790     COPY "TRANSACTION-HEADER-RECORD.CPY"
+000800          REPLACING ==(TAG)== BY ==TROH-==.
+000810 01  OLD-LEDGER-TRAILER.
+000820     COPY "TRANSACTION-TRAILER-RECORD.CPY"
+000830          REPLACING ==(TAG)== BY ==TROT-==.
+000840
+000850 FD  TRANSACTIONS
+000860     RECORDING MODE IS F.
+000870 01  TRANSACTION-STRUCTURE.
+000880     COPY "TRANSACTION-RECORD.CPY" REPLACING ==(TAG)== BY ==TR-==.
+000890 01  TRANSACTION-HEADER.
+000900     COPY "TRANSACTION-HEADER-RECORD.CPY"
+000910          REPLACING ==(TAG)== BY ==TRH-==.
+000920 01  TRANSACTION-TRAILER.
+000930     COPY "TRANSACTION-TRAILER-RECORD.CPY"
+000940          REPLACING ==(TAG)== BY ==TRT-==.
+000950
+000960 FD  REJECT-LOG
+000970     RECORDING MODE IS F.
+000980 01  REJECT-LINE                     PIC X(100).
+000990
+001000 FD  ADDRESS-FILE.
+001010 01  ADDRESS-RECORD.
+001020     COPY "ADDRESS-RECORD.CPY" REPLACING ==(TAG)== BY ==FD-==.
+001025
+001026 FD  TRANSACTIONS-INDEX.
+001027 01  TRANSACTION-INDEX-STRUCTURE.
+001028     COPY "TRANSACTION-INDEX-RECORD.CPY" REPLACING ==(TAG)==
+001029          BY ==TX-==.
+001030
+001040 WORKING-STORAGE SECTION.
+001050*                                                                *
+001060*   FILE ASSIGNMENT NAMES AND STATUS FIELDS                     *
+001070*                                                                *
+001080 01  TRANSIN                    PIC X(50)
+001090     VALUE "ledger-transactions-in.txt".
+001100 01  TRANSOUT                   PIC X(50)
+001110     VALUE "transactions.txt".
+001120 01  TRANSWORK                  PIC X(50)
+001130     VALUE "transactions.txt.new".
+001140 01  REJECTOUT                  PIC X(50)
+001150     VALUE "ledger-transactions-rejected.txt".
+001160 01  ADDROUT                    PIC X(50)
+001170     VALUE "/mnt/c/cobfiles\address.idx".
+001175 01  ACCTIDX                    PIC X(50)
+001176     VALUE "/mnt/c/cobfiles\transactions.idx".
+001180
+001190 01  TRANSIN-STATUS             PIC X(02).
+001200 01  OLDLEDGER-STATUS           PIC X(02).
+001210 01  TRANSOUT-STATUS            PIC X(02).
+001220 01  REJECT-STATUS              PIC X(02).
+001230 01  ADDRESS-STATUS             PIC X(02).
+001235 01  TXIDX-STATUS               PIC X(02).
+001240 01  WS-COPY-STATUS             PIC S9(09) COMP-5.
+001250
+001260*                                                                *
+001270*   RUN SWITCHES AND COUNTERS                                   *
+001280*                                                                *
+001290 01  WS-SWITCHES.
+001300     05  WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+001310         88  WS-EOF-YES                    VALUE 'Y'.
+001320     05  WS-VALID-SWITCH         PIC X(01) VALUE 'Y'.
+001330         88  WS-RECORD-VALID               VALUE 'Y'.
+001340         88  WS-RECORD-INVALID             VALUE 'N'.
+001350     05  WS-FOUND-SWITCH         PIC X(01) VALUE 'N'.
+001360         88  WS-ACCOUNT-FOUND              VALUE 'Y'.
+001370     05  WS-OLD-EOF-SWITCH       PIC X(01) VALUE 'N'.
+001380         88  WS-OLD-EOF-YES                VALUE 'Y'.
+001390
+001400 01  WS-COUNTERS.
+001410     05  WS-ACCEPTED-COUNT       PIC 9(07) COMP VALUE ZERO.
+001420     05  WS-REJECTED-COUNT       PIC 9(07) COMP VALUE ZERO.
+001430     05  WS-DETAIL-COUNT         PIC 9(07) VALUE ZERO.
+001440     05  WS-DEBIT-TOTAL          PIC 9(09)V9(02) VALUE ZERO.
+001450     05  WS-CREDIT-TOTAL         PIC 9(09)V9(02) VALUE ZERO.
+001460
+001470 01  WS-REJECT-REASON            PIC X(40).
+001480 01  WS-TODAY-8                  PIC 9(08).
+001490 01  WS-NOW-TIME                 PIC X(08).
+001500 01  WS-HEADER-DATE              PIC 9(08).
+001510
+001520*                                                                *
+001530*   WORKING COPY OF ONE INCOMING TRANSACTION                    *
+001540*                                                                *
+001550 01  WS-TRANSACTION.
+001560     COPY "TRANSACTION-RECORD.CPY" REPLACING ==(TAG)== BY ==WS-==.
+001570
+001580*                                                                *
+001590*   FIELDS USED TO UNSTRING THE INCOMING TEXT LINE.  THE INPUT   *
+001600*   LINE IS COMMA DELIMITED: UID,ACCOUNT-ID,DESC,AMOUNT,         *
+001610*   START-BALANCE,END-BALANCE,TYPE                              *
+001620*                                                                *
+001630 01  WS-IN-UID                   PIC X(05).
+001640 01  WS-IN-ACCOUNT-ID            PIC X(07).
+001650 01  WS-IN-DESC                  PIC X(25).
+001660 01  WS-IN-AMOUNT                PIC X(09).
+001670 01  WS-IN-START-BALANCE         PIC X(09).
+001680 01  WS-IN-END-BALANCE           PIC X(09).
+001690 01  WS-IN-TYPE                  PIC X(01).
+001700
+001710 PROCEDURE DIVISION.
+001720*                                                                *
+001730*   0000-MAINLINE                                               *
+001740*                                                                *
+001750 0000-MAINLINE.
+001760     PERFORM 1000-INITIALIZE      THRU 1000-EXIT.
+001770     PERFORM 2000-PROCESS-BATCH   THRU 2000-EXIT
+001780             UNTIL WS-EOF-YES.
+001790     PERFORM 8000-FINISH          THRU 8000-EXIT.
+001800     GO TO 9999-EXIT.
+001810
+001820*                                                                *
+001830*   1000-INITIALIZE                                             *
+001840*                                                                *
+001850 1000-INITIALIZE.
+001860     ACCEPT WS-TODAY-8   FROM DATE YYYYMMDD.
+001870     ACCEPT WS-NOW-TIME  FROM TIME.
+001880     MOVE WS-TODAY-8 TO WS-HEADER-DATE.
+001890     OPEN INPUT  TRANS-IN.
+001900     IF TRANSIN-STATUS NOT = '00'
+001910        DISPLAY "NO INPUT BATCH FOUND -- " TRANSIN
+001920        MOVE 'Y' TO WS-EOF-SWITCH
+001930        GO TO 1000-EXIT
+001940     END-IF.
+001950     OPEN EXTEND REJECT-LOG.
+001960     IF REJECT-STATUS = '05' OR '35'
+001970        OPEN OUTPUT REJECT-LOG
+001980        CLOSE       REJECT-LOG
+001990        OPEN EXTEND REJECT-LOG
+002000     END-IF.
+002010     OPEN INPUT ADDRESS-FILE.
+002020     IF ADDRESS-STATUS NOT = '00'
+002030        DISPLAY "WARNING -- ADDRESS FILE NOT AVAILABLE, ACCOUNT "
+002040        DISPLAY "VALIDATION WILL REJECT EVERY TRANSACTION"
+002050     END-IF.
+002060     PERFORM 1500-START-LEDGER-REBUILD THRU 1500-EXIT.
+002070     PERFORM 2100-READ-TRANS-IN THRU 2100-EXIT.
+002080 1000-EXIT.
+002090     EXIT.
+002100
+002110*                                                                *
+002120*   1500-START-LEDGER-REBUILD -- COPY THE OLD LEDGER'S HEADER    *
+002130*   AND DETAIL RECORDS INTO THE NEW WORK FILE BEFORE THIS RUN'S  *
+002140*   NEW TRANSACTIONS ARE APPENDED                                *
+002150*                                                                *
+002160 1500-START-LEDGER-REBUILD.
+002170     OPEN OUTPUT TRANSACTIONS.
+002172     OPEN OUTPUT TRANSACTIONS-INDEX.
+002180     OPEN INPUT  OLD-LEDGER.
+002190     IF OLDLEDGER-STATUS NOT = '00'
+002200        PERFORM 1550-WRITE-NEW-HEADER THRU 1550-EXIT
+002205        GO TO 1500-EXIT
+002210     END-IF.
+002220     READ OLD-LEDGER
+002230         AT END
+002240            MOVE 'Y' TO WS-OLD-EOF-SWITCH
+002250     END-READ.
+002260     IF NOT WS-OLD-EOF-YES AND TROH-HEADER-RECORD
+002270        MOVE TROH-RUN-DATE TO WS-HEADER-DATE
+002280        READ OLD-LEDGER
+002290            AT END
+002300               MOVE 'Y' TO WS-OLD-EOF-SWITCH
+002310        END-READ
+002320     END-IF.
+002325     PERFORM 1550-WRITE-NEW-HEADER THRU 1550-EXIT.
+002330     PERFORM 1600-COPY-OLD-DETAIL THRU 1600-EXIT
+002340             UNTIL WS-OLD-EOF-YES OR TROT-TRAILER-RECORD.
+002350     CLOSE OLD-LEDGER.
+002360 1500-EXIT.
+002370     EXIT.
+002375
+002376*                                                                *
+002377*   1550-WRITE-NEW-HEADER -- WRITE THE LEADING HEADER RECORD ON   *
+002378*   THE REBUILT LEDGER.  WS-HEADER-DATE CARRIES THE ORIGINAL RUN  *
+002379*   DATE FORWARD WHEN AN OLD HEADER WAS FOUND ABOVE, OR TODAY'S   *
+002380*   DATE FOR A BRAND NEW LEDGER.                                 *
+002381*                                                                *
+002382 1550-WRITE-NEW-HEADER.
+002383     MOVE SPACES TO TRANSACTION-HEADER.
+002384     MOVE 'H'    TO TRH-RECORD-TYPE.
+002385     MOVE WS-HEADER-DATE TO TRH-RUN-DATE.
+002386     MOVE WS-NOW-TIME    TO TRH-RUN-TIME.
+002387     WRITE TRANSACTION-HEADER.
+002388 1550-EXIT.
+002389     EXIT.
+002380
+002390 1600-COPY-OLD-DETAIL.
+002400     MOVE OLD-LEDGER-DETAIL TO TRANSACTION-STRUCTURE.
+002410     WRITE TRANSACTION-STRUCTURE.
+002420     ADD 1 TO WS-DETAIL-COUNT.
+002430     IF OL-DEBIT-TRANSACTION
+002440        ADD OL-AMOUNT TO WS-DEBIT-TOTAL
+002450     ELSE
+002460        ADD OL-AMOUNT TO WS-CREDIT-TOTAL
+002470     END-IF.
+002480     MOVE OL-UID          TO TX-UID.
+002481     MOVE OL-DESC         TO TX-DESC.
+002482     MOVE OL-AMOUNT       TO TX-AMOUNT.
+002483     MOVE OL-START-BALANCE TO TX-START-BALANCE.
+002484     MOVE OL-END-BALANCE  TO TX-END-BALANCE.
+002485     MOVE OL-ACCOUNT-ID   TO TX-ACCOUNT-ID.
+002486     MOVE OL-ACCOUNT-HOLDER TO TX-ACCOUNT-HOLDER.
+002487     MOVE OL-TRANSACTION-DATE TO TX-TRANSACTION-DATE.
+002488     MOVE OL-TRANSACTION-TYPE TO TX-TRANSACTION-TYPE.
+002489     PERFORM 6500-WRITE-INDEX-RECORD THRU 6500-EXIT.
+002490     READ OLD-LEDGER
+002500         AT END
+002510            MOVE 'Y' TO WS-OLD-EOF-SWITCH
+002520     END-READ.
+002530 1600-EXIT.
+002540     EXIT.
+002550
+002560*                                                                *
+002570*   2000-PROCESS-BATCH -- ONE INCOMING TRANSACTION LINE          *
+002580*                                                                *
+002590 2000-PROCESS-BATCH.
+002600     PERFORM 3000-PARSE-TRANS-LINE  THRU 3000-EXIT.
+002610     PERFORM 4000-VALIDATE-TRANS    THRU 4000-EXIT.
+002620     IF WS-RECORD-VALID
+002630        PERFORM 6000-POST-TRANSACTION THRU 6000-EXIT
+002640     ELSE
+002650        PERFORM 7000-REJECT-TRANSACTION THRU 7000-EXIT
+002660     END-IF.
+002670     PERFORM 2100-READ-TRANS-IN THRU 2100-EXIT.
+002680 2000-EXIT.
+002690     EXIT.
+002700
+002710*                                                                *
+002720*   2100-READ-TRANS-IN                                          *
+002730*                                                                *
+002740 2100-READ-TRANS-IN.
+002750     READ TRANS-IN
+002760         AT END
+002770            MOVE 'Y' TO WS-EOF-SWITCH
+002780     END-READ.
+002790 2100-EXIT.
+002800     EXIT.
+002810
+002820*                                                                *
+002830*   3000-PARSE-TRANS-LINE -- SPLIT THE COMMA-DELIMITED LINE      *
+002840*                                                                *
+002850 3000-PARSE-TRANS-LINE.
+002860     MOVE 'Y' TO WS-VALID-SWITCH.
+002870     MOVE SPACES TO WS-REJECT-REASON.
+002880     MOVE ZERO   TO WS-UID WS-ACCOUNT-ID.
+002890     MOVE SPACES TO WS-ACCOUNT-HOLDER.
+002900     MOVE WS-TODAY-8 TO WS-TRANSACTION-DATE.
+002910     MOVE 'D' TO WS-RECORD-TYPE.
+002920     UNSTRING TRANS-IN-LINE  DELIMITED BY ","
+002930         INTO WS-IN-UID, WS-IN-ACCOUNT-ID, WS-IN-DESC,
+002940              WS-IN-AMOUNT, WS-IN-START-BALANCE,
+002950              WS-IN-END-BALANCE, WS-IN-TYPE
+002960     END-UNSTRING.
+002970     MOVE WS-IN-DESC TO WS-DESC.
+002980     MOVE WS-IN-TYPE TO WS-TRANSACTION-TYPE.
+002990 3000-EXIT.
+003000     EXIT.
+003010
+003020*                                                                *
+003030*   4000-VALIDATE-TRANS -- CHECK EVERY INBOUND FIELD, THEN       *
+003040*   CONFIRM THE ACCOUNT-ID IS A REAL ADDRESS BOOK CONTACT        *
+003050*                                                                *
+003060 4000-VALIDATE-TRANS.
+003070     IF WS-IN-UID NOT NUMERIC OR WS-IN-UID = ZERO
+003080        MOVE 'N' TO WS-VALID-SWITCH
+003090        MOVE "INVALID OR MISSING UID" TO WS-REJECT-REASON
+003100        GO TO 4000-EXIT
+003110     END-IF.
+003120     MOVE WS-IN-UID TO WS-UID.
+003130
+003140     IF WS-IN-ACCOUNT-ID NOT NUMERIC OR WS-IN-ACCOUNT-ID = ZERO
+003150        MOVE 'N' TO WS-VALID-SWITCH
+003160        MOVE "INVALID OR MISSING ACCOUNT-ID" TO WS-REJECT-REASON
+003170        GO TO 4000-EXIT
+003180     END-IF.
+003190     MOVE WS-IN-ACCOUNT-ID TO WS-ACCOUNT-ID.
+003200
+003210     IF WS-IN-AMOUNT NOT NUMERIC
+003220        OR WS-IN-START-BALANCE NOT NUMERIC
+003230        OR WS-IN-END-BALANCE NOT NUMERIC
+003240        MOVE 'N' TO WS-VALID-SWITCH
+003250        MOVE "AMOUNT OR BALANCE NOT NUMERIC" TO WS-REJECT-REASON
+003260        GO TO 4000-EXIT
+003270     END-IF.
+003280     MOVE WS-IN-AMOUNT         TO WS-AMOUNT.
+003290     MOVE WS-IN-START-BALANCE  TO WS-START-BALANCE.
+003300     MOVE WS-IN-END-BALANCE    TO WS-END-BALANCE.
+003310
+003320     IF NOT WS-DEBIT-TRANSACTION AND NOT WS-CREDIT-TRANSACTION
+003330        MOVE 'N' TO WS-VALID-SWITCH
+003340        MOVE "TRANSACTION TYPE MUST BE D OR C" TO WS-REJECT-REASON
+003350        GO TO 4000-EXIT
+003360     END-IF.
+003370
+003380     PERFORM 5000-LOOKUP-ACCOUNT THRU 5000-EXIT.
+003390     IF NOT WS-ACCOUNT-FOUND
+003400        MOVE 'N' TO WS-VALID-SWITCH
+003410        MOVE "ACCOUNT-ID NOT ON THE ADDRESS BOOK" TO
+003420             WS-REJECT-REASON
+003430     END-IF.
+003440 4000-EXIT.
+003450     EXIT.
+003460
+003470*                                                                *
+003480*   5000-LOOKUP-ACCOUNT -- SCAN ADDRESS-FILE BY PRIMARY KEY      *
+003490*   LOOKING FOR A CONTACT CARRYING THIS ACCOUNT-ID.  THE FILE    *
+003500*   HAS NO KEY ON ACCOUNT-ID, SO A ONE-TIME BATCH VALIDATION     *
+003510*   WALKS IT THE SAME WAY ADDRESS-INDEX-CHECK.CBL COUNTS RECORDS.*
+003520*                                                                *
+003530 5000-LOOKUP-ACCOUNT.
+003540     MOVE 'N' TO WS-FOUND-SWITCH.
+003550     IF ADDRESS-STATUS NOT = '00'
+003560        GO TO 5000-EXIT
+003570     END-IF.
+003580     MOVE LOW-VALUES TO FD-PHONE.
+003590     START ADDRESS-FILE KEY IS >= FD-PHONE
+003600         INVALID KEY
+003610            GO TO 5000-EXIT
+003620     END-START.
+003630 5000-READ-NEXT.
+003640     READ ADDRESS-FILE NEXT RECORD
+003650         AT END
+003660            GO TO 5000-EXIT
+003670     END-READ.
+003680     IF FD-ACCOUNT-ID = WS-ACCOUNT-ID
+003690        MOVE 'Y' TO WS-FOUND-SWITCH
+003700        STRING FD-FIRST-NAME DELIMITED BY SPACE
+003710               " " DELIMITED BY SIZE
+003720               FD-LAST-NAME  DELIMITED BY SPACE
+003730               INTO WS-ACCOUNT-HOLDER
+003740        END-STRING
+003750        GO TO 5000-EXIT
+003760     END-IF.
+003770     GO TO 5000-READ-NEXT.
+003780 5000-EXIT.
+003790     EXIT.
+003800
+003810*                                                                *
+003820*   6000-POST-TRANSACTION -- APPEND THE GOOD RECORD TO THE       *
+003830*   LEDGER WORK FILE                                             *
+003840*                                                                *
+003850 6000-POST-TRANSACTION.
+003860     MOVE WS-TRANSACTION TO TRANSACTION-STRUCTURE.
+003870     WRITE TRANSACTION-STRUCTURE.
+003880     ADD 1 TO WS-ACCEPTED-COUNT WS-DETAIL-COUNT.
+003890     IF WS-DEBIT-TRANSACTION
+003900        ADD WS-AMOUNT TO WS-DEBIT-TOTAL
+003910     ELSE
+003920        ADD WS-AMOUNT TO WS-CREDIT-TOTAL
+003930     END-IF.
+003931     MOVE WS-UID              TO TX-UID.
+003932     MOVE WS-DESC             TO TX-DESC.
+003933     MOVE WS-AMOUNT           TO TX-AMOUNT.
+003934     MOVE WS-START-BALANCE    TO TX-START-BALANCE.
+003935     MOVE WS-END-BALANCE      TO TX-END-BALANCE.
+003936     MOVE WS-ACCOUNT-ID       TO TX-ACCOUNT-ID.
+003937     MOVE WS-ACCOUNT-HOLDER   TO TX-ACCOUNT-HOLDER.
+003938     MOVE WS-TRANSACTION-DATE TO TX-TRANSACTION-DATE.
+003939     MOVE WS-TRANSACTION-TYPE TO TX-TRANSACTION-TYPE.
+003940     PERFORM 6500-WRITE-INDEX-RECORD THRU 6500-EXIT.
+003941 6000-EXIT.
+003942     EXIT.
+003943
+003944*                                                                *
+003945*   6500-WRITE-INDEX-RECORD -- BUILD THE COMPOSITE ACCOUNT-ID +  *
+003946*   UID KEY AND WRITE THE MATCHING ENTRY TO THE INDEXED FILE, SO *
+003947*   A LOOKUP CAN START DIRECTLY ON ONE ACCOUNT'S TRANSACTIONS    *
+003948*   INSTEAD OF SCANNING THE SEQUENTIAL LEDGER                    *
+003949*                                                                *
+003950 6500-WRITE-INDEX-RECORD.
+003951     MOVE SPACES TO TX-ACCT-KEY.
+003952     STRING TX-ACCOUNT-ID DELIMITED BY SIZE
+003953            TX-UID        DELIMITED BY SIZE
+003954            INTO TX-ACCT-KEY
+003955     END-STRING.
+003956     WRITE TRANSACTION-INDEX-STRUCTURE
+003957         INVALID KEY
+003958            DISPLAY "WARNING: DUPLICATE INDEX KEY FOR ACCOUNT "
+003959                    TX-ACCOUNT-ID " UID " TX-UID
+003960     END-WRITE.
+003961 6500-EXIT.
+003962     EXIT.
+003970*                                                                *
+003980*   7000-REJECT-TRANSACTION -- LOG THE BAD RECORD WITH A REASON  *
+003990*                                                                *
+004000 7000-REJECT-TRANSACTION.
+004010     STRING "UID=" WS-IN-UID DELIMITED BY SIZE
+004020            " ACCT=" WS-IN-ACCOUNT-ID DELIMITED BY SIZE
+004030            " REASON: " WS-REJECT-REASON DELIMITED BY SIZE
+004040            INTO REJECT-LINE
+004050     END-STRING.
+004060     WRITE REJECT-LINE.
+004070     ADD 1 TO WS-REJECTED-COUNT.
+004080 7000-EXIT.
+004090     EXIT.
+004100
+004110*                                                                *
+004120*   8000-FINISH -- WRITE THE TRAILER, CLOSE FILES, COPY THE      *
+004130*   WORK FILE BACK OVER THE LIVE LEDGER, AND PRINT THE SUMMARY   *
+004140*                                                                *
+004150 8000-FINISH.
+004160     CLOSE TRANS-IN.
+004170     IF TRANSOUT-STATUS = '00'
+004220        MOVE SPACES TO TRANSACTION-TRAILER
+004230        MOVE 'T'          TO TRT-RECORD-TYPE
+004240        MOVE WS-DETAIL-COUNT TO TRT-DETAIL-COUNT
+004250        MOVE WS-DEBIT-TOTAL  TO TRT-DEBIT-CONTROL-TOTAL
+004260        MOVE WS-CREDIT-TOTAL TO TRT-CREDIT-CONTROL-TOTAL
+004270        WRITE TRANSACTION-TRAILER
+004280        CLOSE TRANSACTIONS
+004290        CALL "CBL_COPY_FILE" USING TRANSWORK, TRANSOUT
+004300           RETURNING WS-COPY-STATUS
+004310        IF WS-COPY-STATUS NOT = 0
+004320           DISPLAY "WARNING: COULD NOT REBUILD " TRANSOUT
+004330        END-IF
+004340     END-IF.
+004345     CLOSE TRANSACTIONS-INDEX.
+004350     CLOSE REJECT-LOG.
+004360     CLOSE ADDRESS-FILE.
+004370     DISPLAY "LEDGER-POST RUN COMPLETE".
+004380     DISPLAY "TRANSACTIONS ACCEPTED: " WS-ACCEPTED-COUNT.
+004390     DISPLAY "TRANSACTIONS REJECTED: " WS-REJECTED-COUNT.
+004400     DISPLAY "LEDGER DETAIL RECORDS:  " WS-DETAIL-COUNT.
+004410 8000-EXIT.
+004420     EXIT.
+004430
+004440 9999-EXIT.
+004450     STOP RUN.
