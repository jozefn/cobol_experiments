@@ -0,0 +1,247 @@
+000010******************************************************************
+000020*                                                                *
+000030*   BALANCE-AGING-REPORT                                         *
+000040*                                                                *
+000050*   FOR EACH ACCOUNT WITH LEDGER ACTIVITY, REPORTS ITS ENDING    *
+000060*   BALANCE AS OF ITS MOST RECENT POSTED TRANSACTION AND HOW     *
+000070*   MANY DAYS OLD THAT BALANCE IS, BUCKETED INTO CURRENT, 31-60, *
+000080*   61-90, AND OVER 90 DAYS.                                     *
+000090*                                                                *
+000100******************************************************************
+000110 IDENTIFICATION DIVISION.
+000120 PROGRAM-ID.      BALANCE-AGING-REPORT.
+000130 AUTHOR.          DATA PROCESSING.
+000140 INSTALLATION.    ACCOUNTING SYSTEMS.
+000150 DATE-WRITTEN.    08/09/2026.
+000160 DATE-COMPILED.   08/09/2026.
+000170*                                                                *
+000180*   MODIFICATION HISTORY                                        *
+000190*   ------------------------------------------------------------ *
+000200*   08/09/2026  DP   ORIGINAL PROGRAM.                          *
+000210*                                                                *
+000220 ENVIRONMENT DIVISION.
+000230 INPUT-OUTPUT SECTION.
+000240 FILE-CONTROL.
+000250     SELECT OPTIONAL TRANSACTIONS
+000260            ASSIGN       TO  TRANSOUT
+000270            ORGANIZATION IS SEQUENTIAL
+000280            FILE STATUS  IS TRANSOUT-STATUS.
+000290
+000300     SELECT SORT-WORK-FILE
+000310            ASSIGN       TO  "agingsort.tmp".
+000320
+000330     SELECT REPORT-FILE
+000340            ASSIGN       TO  REPORTOUT
+000350            ORGANIZATION IS LINE SEQUENTIAL
+000360            FILE STATUS  IS REPORT-STATUS.
+000370
+000380 DATA DIVISION.
+000390 FILE SECTION.
+000400 FD  TRANSACTIONS
+000410     RECORDING MODE IS F.
+000420 01  TRANSACTION-STRUCTURE.
+000430     COPY "TRANSACTION-RECORD.CPY" REPLACING ==(TAG)== BY ==TR-==.
+000440
+000450 SD  SORT-WORK-FILE.
+000460 01  SORT-RECORD.
+000470     COPY "TRANSACTION-RECORD.CPY" REPLACING ==(TAG)== BY ==SD-==.
+000480
+000490 FD  REPORT-FILE
+000500     RECORDING MODE IS F.
+000510 01  REPORT-LINE                  PIC X(80).
+000520
+000530 WORKING-STORAGE SECTION.
+000540 01  TRANSOUT                   PIC X(50)
+000550     VALUE "transactions.txt".
+000560 01  REPORTOUT                  PIC X(50)
+000570     VALUE "balance-aging-report.txt".
+000580
+000590 01  TRANSOUT-STATUS            PIC X(02).
+000600 01  REPORT-STATUS              PIC X(02).
+000610
+000620 01  WS-SWITCHES.
+000630     05  WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+000640         88  WS-EOF-YES                    VALUE 'Y'.
+000650     05  WS-FIRST-ACCOUNT-SWITCH PIC X(01) VALUE 'Y'.
+000660         88  WS-FIRST-ACCOUNT              VALUE 'Y'.
+000670
+000680 01  WS-TODAY-8                  PIC 9(08).
+000690 01  WS-TODAY-INTEGER-DATE       PIC 9(07).
+000700 01  WS-LAST-INTEGER-DATE        PIC 9(07).
+000710 01  WS-DAYS-OLD                 PIC 9(05).
+000720 01  WS-PREV-ACCOUNT-ID          PIC 9(07) VALUE ZERO.
+000730 01  WS-LAST-DATE                PIC 9(08) VALUE ZERO.
+000740 01  WS-LAST-BALANCE             PIC 9(06)V9(02) VALUE ZERO.
+000750 01  WS-LAST-HOLDER              PIC X(50) VALUE SPACES.
+000760
+000770 01  WS-BUCKET-TOTALS.
+000780     05  WS-CURRENT-TOTAL        PIC 9(08)V9(02) VALUE ZERO.
+000790     05  WS-31-60-TOTAL          PIC 9(08)V9(02) VALUE ZERO.
+000800     05  WS-61-90-TOTAL          PIC 9(08)V9(02) VALUE ZERO.
+000810     05  WS-OVER-90-TOTAL        PIC 9(08)V9(02) VALUE ZERO.
+000820
+000830 01  WS-BUCKET-NAME              PIC X(10).
+000840
+000850 PROCEDURE DIVISION.
+000860*                                                                *
+000870*   0000-MAINLINE                                               *
+000880*                                                                *
+000890 0000-MAINLINE.
+000900     ACCEPT WS-TODAY-8 FROM DATE YYYYMMDD.
+000910     COMPUTE WS-TODAY-INTEGER-DATE =
+000920        FUNCTION INTEGER-OF-DATE(WS-TODAY-8).
+000930     SORT SORT-WORK-FILE
+000940         ON ASCENDING KEY SD-ACCOUNT-ID
+000950         ON ASCENDING KEY SD-TRANSACTION-DATE
+000960         INPUT PROCEDURE  IS 2000-LOAD-SORT-FILE
+000970         OUTPUT PROCEDURE IS 3000-WRITE-AGING-REPORT.
+000980     DISPLAY "BALANCE-AGING-REPORT RUN COMPLETE".
+000990     GO TO 9999-EXIT.
+001000
+001010*                                                                *
+001020*   2000-LOAD-SORT-FILE                                         *
+001030*                                                                *
+001040 2000-LOAD-SORT-FILE.
+001050     OPEN INPUT TRANSACTIONS.
+001060     IF TRANSOUT-STATUS NOT = '00'
+001070        DISPLAY "NO TRANSACTIONS FILE FOUND -- " TRANSOUT
+001080        GO TO 2000-EXIT
+001090     END-IF.
+001100     PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+001110     PERFORM 2200-RELEASE-RECORD THRU 2200-EXIT
+001120             UNTIL WS-EOF-YES.
+001130     CLOSE TRANSACTIONS.
+001140 2000-EXIT.
+001150     EXIT.
+001160
+001170 2100-READ-TRANSACTION.
+001180     READ TRANSACTIONS
+001190         AT END
+001200            MOVE 'Y' TO WS-EOF-SWITCH
+001210     END-READ.
+001220 2100-EXIT.
+001230     EXIT.
+001240
+001250 2200-RELEASE-RECORD.
+001255     IF TR-DETAIL-RECORD
+001260        MOVE TRANSACTION-STRUCTURE TO SORT-RECORD
+001265        RELEASE SORT-RECORD
+001270     END-IF.
+001280     PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+001290 2200-EXIT.
+001300     EXIT.
+001310
+001320*                                                                *
+001330*   3000-WRITE-AGING-REPORT -- CONTROL BREAK ON ACCOUNT-ID,      *
+001340*   KEEPING THE LAST (MOST RECENT) TRANSACTION SEEN FOR EACH     *
+001350*   ACCOUNT SINCE THE SORT KEY IS ASCENDING BY DATE             *
+001360*                                                                *
+001370 3000-WRITE-AGING-REPORT.
+001380     OPEN OUTPUT REPORT-FILE.
+001390     MOVE "ACCOUNT   HOLDER                     BALANCE"
+001400        TO REPORT-LINE
+001410     WRITE REPORT-LINE.
+001420     MOVE "                                      AGE  BUCKET"
+001430        TO REPORT-LINE
+001440     WRITE REPORT-LINE.
+001450     MOVE SPACES TO WS-EOF-SWITCH.
+001460     PERFORM 3100-RETURN-SORTED-RECORD THRU 3100-EXIT.
+001470     PERFORM 3200-PROCESS-DETAIL THRU 3200-EXIT
+001480             UNTIL WS-EOF-YES.
+001490     IF NOT WS-FIRST-ACCOUNT
+001500        PERFORM 3300-WRITE-ACCOUNT-LINE THRU 3300-EXIT
+001510     END-IF.
+001520     PERFORM 4000-WRITE-BUCKET-TOTALS THRU 4000-EXIT.
+001530     CLOSE REPORT-FILE.
+001540 3000-EXIT.
+001550     EXIT.
+001560
+001570 3100-RETURN-SORTED-RECORD.
+001580     RETURN SORT-WORK-FILE
+001590         AT END
+001600            MOVE 'Y' TO WS-EOF-SWITCH
+001610     END-RETURN.
+001620 3100-EXIT.
+001630     EXIT.
+001640
+001650 3200-PROCESS-DETAIL.
+001660     IF NOT WS-FIRST-ACCOUNT AND SD-ACCOUNT-ID NOT =
+001670        WS-PREV-ACCOUNT-ID
+001680        PERFORM 3300-WRITE-ACCOUNT-LINE THRU 3300-EXIT
+001690     END-IF.
+001700     MOVE 'N' TO WS-FIRST-ACCOUNT-SWITCH.
+001710     MOVE SD-ACCOUNT-ID      TO WS-PREV-ACCOUNT-ID.
+001720     MOVE SD-TRANSACTION-DATE TO WS-LAST-DATE.
+001730     MOVE SD-END-BALANCE     TO WS-LAST-BALANCE.
+001740     MOVE SD-ACCOUNT-HOLDER  TO WS-LAST-HOLDER.
+001750     PERFORM 3100-RETURN-SORTED-RECORD THRU 3100-EXIT.
+001760 3200-EXIT.
+001770     EXIT.
+001780
+001790*                                                                *
+001800*   3300-WRITE-ACCOUNT-LINE -- BUCKET AND PRINT ONE ACCOUNT'S    *
+001810*   AGED BALANCE                                                 *
+001820*                                                                *
+001830 3300-WRITE-ACCOUNT-LINE.
+001840     COMPUTE WS-LAST-INTEGER-DATE =
+001850        FUNCTION INTEGER-OF-DATE(WS-LAST-DATE).
+001860     COMPUTE WS-DAYS-OLD =
+001870        WS-TODAY-INTEGER-DATE - WS-LAST-INTEGER-DATE.
+001880     EVALUATE TRUE
+001890         WHEN WS-DAYS-OLD <= 30
+001900             MOVE "CURRENT   " TO WS-BUCKET-NAME
+001910             ADD WS-LAST-BALANCE TO WS-CURRENT-TOTAL
+001920         WHEN WS-DAYS-OLD <= 60
+001930             MOVE "31-60     " TO WS-BUCKET-NAME
+001940             ADD WS-LAST-BALANCE TO WS-31-60-TOTAL
+001950         WHEN WS-DAYS-OLD <= 90
+001960             MOVE "61-90     " TO WS-BUCKET-NAME
+001970             ADD WS-LAST-BALANCE TO WS-61-90-TOTAL
+001980         WHEN OTHER
+001990             MOVE "OVER 90   " TO WS-BUCKET-NAME
+002000             ADD WS-LAST-BALANCE TO WS-OVER-90-TOTAL
+002010     END-EVALUATE.
+002020     MOVE SPACES TO REPORT-LINE.
+002030     STRING WS-PREV-ACCOUNT-ID  DELIMITED BY SIZE
+002040            "  "                DELIMITED BY SIZE
+002050            WS-LAST-HOLDER      DELIMITED BY SIZE
+002060            " "                 DELIMITED BY SIZE
+002070            WS-LAST-BALANCE     DELIMITED BY SIZE
+002080            "  "                DELIMITED BY SIZE
+002090            WS-DAYS-OLD         DELIMITED BY SIZE
+002100            "  "                DELIMITED BY SIZE
+002110            WS-BUCKET-NAME      DELIMITED BY SIZE
+002120            INTO REPORT-LINE
+002130     END-STRING.
+002140     WRITE REPORT-LINE.
+002150 3300-EXIT.
+002160     EXIT.
+002170
+002180 4000-WRITE-BUCKET-TOTALS.
+002190     MOVE SPACES TO REPORT-LINE.
+002200     WRITE REPORT-LINE.
+002210     MOVE SPACES TO REPORT-LINE.
+002220     STRING "CURRENT TOTAL:  " WS-CURRENT-TOTAL
+002230            DELIMITED BY SIZE INTO REPORT-LINE
+002240     END-STRING.
+002250     WRITE REPORT-LINE.
+002260     MOVE SPACES TO REPORT-LINE.
+002270     STRING "31-60 TOTAL:    " WS-31-60-TOTAL
+002280            DELIMITED BY SIZE INTO REPORT-LINE
+002290     END-STRING.
+002300     WRITE REPORT-LINE.
+002310     MOVE SPACES TO REPORT-LINE.
+002320     STRING "61-90 TOTAL:    " WS-61-90-TOTAL
+002330            DELIMITED BY SIZE INTO REPORT-LINE
+002340     END-STRING.
+002350     WRITE REPORT-LINE.
+002360     MOVE SPACES TO REPORT-LINE.
+002370     STRING "OVER 90 TOTAL:  " WS-OVER-90-TOTAL
+002380            DELIMITED BY SIZE INTO REPORT-LINE
+002390     END-STRING.
+002400     WRITE REPORT-LINE.
+002410 4000-EXIT.
+002420     EXIT.
+002430
+002440 9999-EXIT.
+002450     STOP RUN.
