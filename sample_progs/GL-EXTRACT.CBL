@@ -0,0 +1,205 @@
+000010******************************************************************
+000020*                                                                *
+000030*   GL-EXTRACT                                                   *
+000040*                                                                *
+000050*   BUILDS A GENERAL LEDGER INTERFACE FILE FROM THE TRANSACTIONS *
+000060*   LEDGER FOR THE FINANCE SYSTEM TO IMPORT.  THE FINANCE SYSTEM *
+000070*   POSTS TO THE GL BY ACCOUNT AND PERIOD, NOT BY INDIVIDUAL     *
+000080*   TRANSACTION, SO POSTED TRANSACTIONS ARE SORTED BY ACCOUNT    *
+000090*   AND SUMMARIZED WITHIN EACH CALENDAR MONTH (YYYYMM) THEY      *
+000100*   POSTED IN, ONE GL LINE PER ACCOUNT/PERIOD CARRYING THE       *
+000110*   TOTAL DEBITS AND TOTAL CREDITS FOR THAT MONTH.               *
+000120*                                                                *
+000130******************************************************************
+000140 IDENTIFICATION DIVISION.
+000150 PROGRAM-ID.      GL-EXTRACT.
+000160 AUTHOR.          DATA PROCESSING.
+000170 INSTALLATION.    ACCOUNTING SYSTEMS.
+000180 DATE-WRITTEN.    08/09/2026.
+000190 DATE-COMPILED.   08/09/2026.
+000200*                                                                *
+000210*   MODIFICATION HISTORY                                        *
+000220*   ------------------------------------------------------------ *
+000230*   08/09/2026  DP   ORIGINAL PROGRAM.                          *
+000240*   08/09/2026  DP   SORTED AND SUMMARIZED THE EXTRACT BY        *
+000250*                    ACCOUNT AND POSTING PERIOD INSTEAD OF       *
+000260*                    WRITING ONE LINE PER RAW TRANSACTION.       *
+000270*                                                                *
+000280 ENVIRONMENT DIVISION.
+000290 INPUT-OUTPUT SECTION.
+000300 FILE-CONTROL.
+000310     SELECT OPTIONAL TRANSACTIONS
+000320            ASSIGN       TO  TRANSOUT
+000330            ORGANIZATION IS SEQUENTIAL
+000340            FILE STATUS  IS TRANSOUT-STATUS.
+000350
+000360     SELECT SORT-WORK-FILE
+000370            ASSIGN       TO  "glsort.tmp".
+000380
+000390     SELECT GL-FILE
+000400            ASSIGN       TO  GLOUT
+000410            ORGANIZATION IS LINE SEQUENTIAL
+000420            FILE STATUS  IS GL-STATUS.
+000430
+000440 DATA DIVISION.
+000450 FILE SECTION.
+000460 FD  TRANSACTIONS
+000470     RECORDING MODE IS F.
+000480 01  TRANSACTION-STRUCTURE.
+000490     COPY "TRANSACTION-RECORD.CPY" REPLACING ==(TAG)== BY ==TR-==.
+000500
+000510 SD  SORT-WORK-FILE.
+000520 01  SORT-RECORD.
+000530     COPY "TRANSACTION-RECORD.CPY" REPLACING ==(TAG)== BY ==SD-==.
+000540
+000550 FD  GL-FILE
+000560     RECORDING MODE IS F.
+000570 01  GL-LINE.
+000580     05  GL-ACCOUNT              PIC 9(07).
+000590     05  FILLER                  PIC X(01) VALUE SPACE.
+000600     05  GL-PERIOD               PIC 9(06).
+000610     05  FILLER                  PIC X(01) VALUE SPACE.
+000620     05  GL-DEBIT-AMOUNT         PIC 9(09)V9(02).
+000630     05  FILLER                  PIC X(01) VALUE SPACE.
+000640     05  GL-CREDIT-AMOUNT        PIC 9(09)V9(02).
+000650     05  FILLER                  PIC X(01) VALUE SPACE.
+000660     05  GL-DESCRIPTION          PIC X(25).
+000670
+000680 WORKING-STORAGE SECTION.
+000690 01  TRANSOUT                   PIC X(50)
+000700     VALUE "transactions.txt".
+000710 01  GLOUT                      PIC X(50)
+000720     VALUE "gl-extract.txt".
+000730
+000740 01  TRANSOUT-STATUS            PIC X(02).
+000750 01  GL-STATUS                  PIC X(02).
+000760
+000770 01  WS-SWITCHES.
+000780     05  WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+000790         88  WS-EOF-YES                     VALUE 'Y'.
+000800     05  WS-FIRST-GROUP-SWITCH   PIC X(01) VALUE 'Y'.
+000810         88  WS-FIRST-GROUP                 VALUE 'Y'.
+000820
+000830 01  WS-PREV-ACCOUNT-ID          PIC 9(07) VALUE ZERO.
+000840 01  WS-PREV-PERIOD              PIC 9(06) VALUE ZERO.
+000850 01  WS-CURRENT-PERIOD           PIC 9(06) VALUE ZERO.
+000860 01  WS-GROUP-DEBIT-TOTAL        PIC 9(09)V9(02) VALUE ZERO.
+000870 01  WS-GROUP-CREDIT-TOTAL       PIC 9(09)V9(02) VALUE ZERO.
+000880
+000890 01  WS-DEBIT-CONTROL-TOTAL      PIC 9(09)V9(02) VALUE ZERO.
+000900 01  WS-CREDIT-CONTROL-TOTAL     PIC 9(09)V9(02) VALUE ZERO.
+000910 01  WS-LINE-COUNT               PIC 9(07) COMP VALUE ZERO.
+000920
+000930 PROCEDURE DIVISION.
+000940*                                                                *
+000950*   0000-MAINLINE                                               *
+000960*                                                                *
+000970 0000-MAINLINE.
+000980     SORT SORT-WORK-FILE
+000990         ON ASCENDING KEY SD-ACCOUNT-ID
+001000         ON ASCENDING KEY SD-TRANSACTION-DATE
+001010         INPUT PROCEDURE  IS 2000-LOAD-SORT-FILE
+001020         OUTPUT PROCEDURE IS 3000-WRITE-GL-LINES.
+001030     DISPLAY "GL-EXTRACT RUN COMPLETE".
+001040     DISPLAY "GL LINES WRITTEN:     " WS-LINE-COUNT.
+001050     DISPLAY "DEBIT CONTROL TOTAL:  " WS-DEBIT-CONTROL-TOTAL.
+001060     DISPLAY "CREDIT CONTROL TOTAL: " WS-CREDIT-CONTROL-TOTAL.
+001070     GO TO 9999-EXIT.
+001080
+001090*                                                                *
+001100*   2000-LOAD-SORT-FILE -- RELEASE EVERY POSTED TRANSACTION      *
+001110*                                                                *
+001120 2000-LOAD-SORT-FILE.
+001130     OPEN INPUT TRANSACTIONS.
+001140     IF TRANSOUT-STATUS NOT = '00'
+001150        DISPLAY "NO TRANSACTIONS FILE FOUND -- " TRANSOUT
+001160        GO TO 2000-EXIT
+001170     END-IF.
+001180     PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+001190     PERFORM 2200-RELEASE-IF-DETAIL THRU 2200-EXIT
+001200             UNTIL WS-EOF-YES.
+001210     CLOSE TRANSACTIONS.
+001220 2000-EXIT.
+001230     EXIT.
+001240
+001250 2100-READ-TRANSACTION.
+001260     READ TRANSACTIONS
+001270         AT END
+001280            MOVE 'Y' TO WS-EOF-SWITCH
+001290     END-READ.
+001300 2100-EXIT.
+001310     EXIT.
+001320
+001330 2200-RELEASE-IF-DETAIL.
+001340     IF TR-DETAIL-RECORD
+001350        MOVE TRANSACTION-STRUCTURE TO SORT-RECORD
+001360        RELEASE SORT-RECORD
+001370     END-IF.
+001380     PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+001390 2200-EXIT.
+001400     EXIT.
+001410
+001420*                                                                *
+001430*   3000-WRITE-GL-LINES -- CONTROL BREAK ON ACCOUNT-ID/PERIOD    *
+001440*                                                                *
+001450 3000-WRITE-GL-LINES.
+001460     OPEN OUTPUT GL-FILE.
+001470     MOVE 'N' TO WS-EOF-SWITCH.
+001480     PERFORM 3100-RETURN-SORTED-RECORD THRU 3100-EXIT.
+001490     PERFORM 3200-PROCESS-DETAIL THRU 3200-EXIT
+001500             UNTIL WS-EOF-YES.
+001510     IF NOT WS-FIRST-GROUP
+001520        PERFORM 4000-WRITE-GL-LINE THRU 4000-EXIT
+001530     END-IF.
+001540     CLOSE GL-FILE.
+001550 3000-EXIT.
+001560     EXIT.
+001570
+001580 3100-RETURN-SORTED-RECORD.
+001590     RETURN SORT-WORK-FILE
+001600         AT END
+001610            MOVE 'Y' TO WS-EOF-SWITCH
+001620     END-RETURN.
+001630 3100-EXIT.
+001640     EXIT.
+001650
+001660 3200-PROCESS-DETAIL.
+001670     MOVE SD-TRANSACTION-DATE (1:6) TO WS-CURRENT-PERIOD.
+001680     IF NOT WS-FIRST-GROUP
+001690        AND (SD-ACCOUNT-ID NOT = WS-PREV-ACCOUNT-ID
+001700             OR WS-CURRENT-PERIOD NOT = WS-PREV-PERIOD)
+001710        PERFORM 4000-WRITE-GL-LINE THRU 4000-EXIT
+001720     END-IF.
+001730     IF WS-FIRST-GROUP
+001740        OR SD-ACCOUNT-ID NOT = WS-PREV-ACCOUNT-ID
+001750        OR WS-CURRENT-PERIOD NOT = WS-PREV-PERIOD
+001760        MOVE 'N' TO WS-FIRST-GROUP-SWITCH
+001770        MOVE SD-ACCOUNT-ID TO WS-PREV-ACCOUNT-ID
+001780        MOVE WS-CURRENT-PERIOD TO WS-PREV-PERIOD
+001790        MOVE ZERO TO WS-GROUP-DEBIT-TOTAL WS-GROUP-CREDIT-TOTAL
+001800     END-IF.
+001810     IF SD-DEBIT-TRANSACTION
+001820        ADD SD-AMOUNT TO WS-GROUP-DEBIT-TOTAL
+001830        ADD SD-AMOUNT TO WS-DEBIT-CONTROL-TOTAL
+001840     ELSE
+001850        ADD SD-AMOUNT TO WS-GROUP-CREDIT-TOTAL
+001860        ADD SD-AMOUNT TO WS-CREDIT-CONTROL-TOTAL
+001870     END-IF.
+001880     PERFORM 3100-RETURN-SORTED-RECORD THRU 3100-EXIT.
+001890 3200-EXIT.
+001900     EXIT.
+001910
+001920 4000-WRITE-GL-LINE.
+001930     MOVE SPACES TO GL-LINE.
+001940     MOVE WS-PREV-ACCOUNT-ID  TO GL-ACCOUNT.
+001950     MOVE WS-PREV-PERIOD      TO GL-PERIOD.
+001960     MOVE WS-GROUP-DEBIT-TOTAL  TO GL-DEBIT-AMOUNT.
+001970     MOVE WS-GROUP-CREDIT-TOTAL TO GL-CREDIT-AMOUNT.
+001980     MOVE "MONTHLY SUMMARY" TO GL-DESCRIPTION.
+001990     WRITE GL-LINE.
+002000     ADD 1 TO WS-LINE-COUNT.
+002010 4000-EXIT.
+002020     EXIT.
+002030
+002040 9999-EXIT.
+002050     STOP RUN.
