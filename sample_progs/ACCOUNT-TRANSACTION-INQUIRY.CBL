@@ -0,0 +1,159 @@
+000010******************************************************************
+000020*                                                                *
+000030*   ACCOUNT-TRANSACTION-INQUIRY                                  *
+000040*                                                                *
+000050*   CUSTOMER-SERVICE LOOKUP OF ONE ACCOUNT'S TRANSACTIONS.       *
+000060*   STARTS DIRECTLY ON THE ACCOUNT'S POSITION IN THE INDEXED     *
+000070*   TRANSACTIONS FILE (TRANSACTIONS-INDEX, MAINTAINED BY         *
+000080*   LEDGER-POST) INSTEAD OF READING THE SEQUENTIAL LEDGER FROM   *
+000090*   THE TOP EVERY TIME.  THE TARGET ACCOUNT-ID IS AN             *
+000100*   OPERATOR-TUNABLE WORKING-STORAGE VALUE, THE SAME WAY         *
+000110*   MONTHLY-STATEMENT'S WS-STATEMENT-YYYYMM IS.                  *
+000120*                                                                *
+000130******************************************************************
+000140 IDENTIFICATION DIVISION.
+000150 PROGRAM-ID.      ACCOUNT-TRANSACTION-INQUIRY.
+000160 AUTHOR.          DATA PROCESSING.
+000170 INSTALLATION.    ACCOUNTING SYSTEMS.
+000180 DATE-WRITTEN.    08/09/2026.
+000190 DATE-COMPILED.   08/09/2026.
+000200*                                                                *
+000210*   MODIFICATION HISTORY                                        *
+000220*   ------------------------------------------------------------ *
+000230*   08/09/2026  DP   ORIGINAL PROGRAM.                          *
+000240*                                                                *
+000250 ENVIRONMENT DIVISION.
+000260 INPUT-OUTPUT SECTION.
+000270 FILE-CONTROL.
+000280     SELECT OPTIONAL TRANSACTIONS-INDEX
+000290            ASSIGN       TO  ACCTIDX
+000300            ORGANIZATION IS INDEXED
+000310            ACCESS MODE  IS DYNAMIC
+000320            RECORD KEY   IS TX-ACCT-KEY
+000330            FILE STATUS  IS TXIDX-STATUS.
+000340
+000350 DATA DIVISION.
+000360 FILE SECTION.
+000370 FD  TRANSACTIONS-INDEX.
+000380 01  TRANSACTION-INDEX-STRUCTURE.
+000390     COPY "TRANSACTION-INDEX-RECORD.CPY" REPLACING ==(TAG)==
+000400          BY ==TX-==.
+000410
+000420 WORKING-STORAGE SECTION.
+000430*                                                                *
+000440*   OPERATOR-TUNABLE SELECTION VALUE                             *
+000450*                                                                *
+000460 01  WS-INQUIRY-ACCOUNT-ID       PIC 9(07) VALUE 1000001.
+000470
+000480 01  ACCTIDX                     PIC X(50)
+000490     VALUE "/mnt/c/cobfiles\transactions.idx".
+000500 01  TXIDX-STATUS                PIC X(02).
+000510
+000520 01  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+000530     88  WS-EOF-YES                       VALUE 'Y'.
+000540 01  WS-START-KEY                PIC X(12).
+000550 01  WS-LINE-COUNT               PIC 9(05) COMP VALUE ZERO.
+000560 01  WS-DEBIT-TOTAL              PIC 9(09)V9(02) VALUE ZERO.
+000570 01  WS-CREDIT-TOTAL             PIC 9(09)V9(02) VALUE ZERO.
+000580
+000590 01  WS-DETAIL-LINE.
+000600     05  FILLER                  PIC X(01) VALUE SPACES.
+000610     05  WS-D-DATE               PIC 9(08).
+000620     05  FILLER                  PIC X(02) VALUE SPACES.
+000630     05  WS-D-UID                PIC 9(05).
+000640     05  FILLER                  PIC X(02) VALUE SPACES.
+000650     05  WS-D-TYPE               PIC X(01).
+000660     05  FILLER                  PIC X(02) VALUE SPACES.
+000670     05  WS-D-AMOUNT             PIC ZZZ,ZZ9.99.
+000680     05  FILLER                  PIC X(02) VALUE SPACES.
+000690     05  WS-D-END-BALANCE        PIC ZZZ,ZZ9.99.
+000700     05  FILLER                  PIC X(02) VALUE SPACES.
+000710     05  WS-D-DESC               PIC X(25).
+000720
+000730 PROCEDURE DIVISION.
+000740*                                                                *
+000750*   0000-MAINLINE                                                *
+000760*                                                                *
+000770 0000-MAINLINE.
+000780     PERFORM 1000-INITIALIZE      THRU 1000-EXIT.
+000790     PERFORM 2000-SHOW-TRANSACTION THRU 2000-EXIT
+000800             UNTIL WS-EOF-YES.
+000810     PERFORM 8000-FINISH          THRU 8000-EXIT.
+000820     GO TO 9999-EXIT.
+000830
+000840*                                                                *
+000850*   1000-INITIALIZE -- START THE INDEX AT THE FIRST KEY FOR THE  *
+000860*   TARGET ACCOUNT                                               *
+000870*                                                                *
+000880 1000-INITIALIZE.
+000890     OPEN INPUT TRANSACTIONS-INDEX.
+000900     IF TXIDX-STATUS NOT = '00'
+000910        DISPLAY "TRANSACTION INDEX NOT AVAILABLE"
+000920        MOVE 'Y' TO WS-EOF-SWITCH
+000930        GO TO 1000-EXIT
+000940     END-IF.
+000950     DISPLAY "TRANSACTIONS FOR ACCOUNT " WS-INQUIRY-ACCOUNT-ID.
+000960     MOVE LOW-VALUES     TO WS-START-KEY.
+000970     MOVE WS-INQUIRY-ACCOUNT-ID TO WS-START-KEY (1:7).
+000980     MOVE WS-START-KEY   TO TX-ACCT-KEY.
+000990     START TRANSACTIONS-INDEX KEY IS >= TX-ACCT-KEY
+001000         INVALID KEY
+001010            MOVE 'Y' TO WS-EOF-SWITCH
+001020     END-START.
+001030     IF NOT WS-EOF-YES
+001040        PERFORM 2100-READ-INDEX THRU 2100-EXIT
+001050     END-IF.
+001060 1000-EXIT.
+001070     EXIT.
+001080
+001090*                                                                *
+001100*   2000-SHOW-TRANSACTION -- PRINT ONE ENTRY IF IT STILL BELONGS *
+001110*   TO THE TARGET ACCOUNT, THEN READ THE NEXT ONE                *
+001120*                                                                *
+001130 2000-SHOW-TRANSACTION.
+001140     IF TX-ACCOUNT-ID NOT = WS-INQUIRY-ACCOUNT-ID
+001150        MOVE 'Y' TO WS-EOF-SWITCH
+001160        GO TO 2000-EXIT
+001170     END-IF.
+001180     MOVE SPACES          TO WS-DETAIL-LINE.
+001190     MOVE TX-TRANSACTION-DATE TO WS-D-DATE.
+001200     MOVE TX-UID          TO WS-D-UID.
+001210     MOVE TX-TRANSACTION-TYPE TO WS-D-TYPE.
+001220     MOVE TX-AMOUNT       TO WS-D-AMOUNT.
+001230     MOVE TX-END-BALANCE  TO WS-D-END-BALANCE.
+001240     MOVE TX-DESC         TO WS-D-DESC.
+001250     DISPLAY WS-DETAIL-LINE.
+001260     ADD 1 TO WS-LINE-COUNT.
+001270     IF TX-DEBIT-TRANSACTION
+001280        ADD TX-AMOUNT TO WS-DEBIT-TOTAL
+001290     ELSE
+001300        ADD TX-AMOUNT TO WS-CREDIT-TOTAL
+001310     END-IF.
+001320     PERFORM 2100-READ-INDEX THRU 2100-EXIT.
+001330 2000-EXIT.
+001340     EXIT.
+001350
+001360*                                                                *
+001370*   2100-READ-INDEX                                              *
+001380*                                                                *
+001390 2100-READ-INDEX.
+001400     READ TRANSACTIONS-INDEX NEXT RECORD
+001410         AT END
+001420            MOVE 'Y' TO WS-EOF-SWITCH
+001430     END-READ.
+001440 2100-EXIT.
+001450     EXIT.
+001460
+001470*                                                                *
+001480*   8000-FINISH                                                  *
+001490*                                                                *
+001500 8000-FINISH.
+001510     CLOSE TRANSACTIONS-INDEX.
+001520     DISPLAY "TRANSACTIONS LISTED:  " WS-LINE-COUNT.
+001530     DISPLAY "DEBIT TOTAL:          " WS-DEBIT-TOTAL.
+001540     DISPLAY "CREDIT TOTAL:         " WS-CREDIT-TOTAL.
+001550 8000-EXIT.
+001560     EXIT.
+001570
+001580 9999-EXIT.
+001590     STOP RUN.
