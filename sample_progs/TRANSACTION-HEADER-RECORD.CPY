@@ -0,0 +1,14 @@
+000010******************************************************************
+000020*                                                                *
+000030*   TRANSACTION-HEADER-RECORD.CPY                                *
+000040*                                                                *
+000050*   LEADING RECORD ON TRANSACTIONS.TXT.  SAME LENGTH AS          *
+000060*   TRANSACTION-RECORD.CPY SO IT SHARES THE FD'S RECORD AREA.    *
+000070*   CALLERS COPY THIS REPLACING ==(TAG)== BY THEIR OWN PREFIX.   *
+000080*                                                                *
+000090******************************************************************
+000100    05  (TAG)RECORD-TYPE          PIC X(01).
+000110        88  (TAG)HEADER-RECORD             VALUE 'H'.
+000120    05  (TAG)RUN-DATE              PIC 9(08).
+000130    05  (TAG)RUN-TIME              PIC X(08).
+000140    05  FILLER                     PIC X(104).
