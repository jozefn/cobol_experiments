@@ -0,0 +1,29 @@
+000010******************************************************************
+000020*                                                                *
+000030*   TRANSACTION-INDEX-RECORD.CPY                                 *
+000040*                                                                *
+000050*   ONE ENTRY IN THE INDEXED TRANSACTION FILE THAT SITS          *
+000060*   ALONGSIDE THE SEQUENTIAL LEDGER (TRANSACTIONS.TXT), KEYED SO *
+000070*   A LOOKUP CAN JUMP STRAIGHT TO ONE ACCOUNT'S TRANSACTIONS     *
+000080*   INSTEAD OF SCANNING THE WHOLE SEQUENTIAL FILE.  (TAG)ACCT-KEY*
+000090*   IS THE RECORD KEY -- ACCOUNT-ID FOLLOWED BY THE TRANSACTION'S*
+000100*   UID -- SO ALL ENTRIES FOR ONE ACCOUNT SORT TOGETHER IN THE   *
+000110*   ORDER THEY WERE POSTED, THE SAME WAY ADDRESS-HISTORY-RECORD  *
+000120*   BUILDS ITS ENTRY-ID FROM OWNER PHONE PLUS A SEQUENCE NUMBER. *
+000130*                                                                *
+000140*   CALLERS COPY THIS REPLACING ==(TAG)== BY THEIR OWN PREFIX.   *
+000150*                                                                *
+000160******************************************************************
+000170    05  (TAG)ACCT-KEY             PIC X(12).
+000180    05  (TAG)ACCOUNT-ID           PIC 9(07).
+000190    05  (TAG)UID                  PIC 9(05).
+000200    05  (TAG)DESC                 PIC X(25).
+000210    05  (TAG)DETAILS.
+000220        10  (TAG)AMOUNT           PIC 9(06)V9(02).
+000230        10  (TAG)START-BALANCE    PIC 9(06)V9(02).
+000240        10  (TAG)END-BALANCE      PIC 9(06)V9(02).
+000250    05  (TAG)ACCOUNT-HOLDER       PIC A(50).
+000260    05  (TAG)TRANSACTION-DATE     PIC 9(08).
+000270    05  (TAG)TRANSACTION-TYPE     PIC X(01).
+000280        88  (TAG)DEBIT-TRANSACTION        VALUE 'D'.
+000290        88  (TAG)CREDIT-TRANSACTION       VALUE 'C'.
