@@ -0,0 +1,335 @@
+000010******************************************************************
+000020*                                                                *
+000030*   MONTHLY-STATEMENT                                            *
+000040*                                                                *
+000050*   PRINTS ONE STATEMENT PER ACCOUNT THAT HAD LEDGER ACTIVITY IN *
+000060*   THE TARGET MONTH, COMBINING THE POSTED TRANSACTIONS WITH THE *
+000070*   OWNING CONTACT'S NAME AND ADDRESS FROM THE ADDRESS BOOK.     *
+000080*                                                                *
+000090******************************************************************
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.      MONTHLY-STATEMENT.
+000120 AUTHOR.          DATA PROCESSING.
+000130 INSTALLATION.    ACCOUNTING SYSTEMS.
+000140 DATE-WRITTEN.    08/09/2026.
+000150 DATE-COMPILED.   08/09/2026.
+000160*                                                                *
+000170*   MODIFICATION HISTORY                                        *
+000180*   ------------------------------------------------------------ *
+000190*   08/09/2026  DP   ORIGINAL PROGRAM.                          *
+000200*                                                                *
+000210 ENVIRONMENT DIVISION.
+000220 INPUT-OUTPUT SECTION.
+000230 FILE-CONTROL.
+000240     SELECT OPTIONAL TRANSACTIONS
+000250            ASSIGN       TO  TRANSOUT
+000260            ORGANIZATION IS SEQUENTIAL
+000270            FILE STATUS  IS TRANSOUT-STATUS.
+000280
+000290     SELECT SORT-WORK-FILE
+000300            ASSIGN       TO  "stmtsort.tmp".
+000310
+000320     SELECT OPTIONAL ADDRESS-FILE
+000330            ASSIGN       TO  ADDROUT
+000340            ORGANIZATION IS INDEXED
+000350            ACCESS MODE  IS DYNAMIC
+000360            RECORD KEY   IS FD-PHONE
+000370            ALTERNATE RECORD KEY IS FD-LAST-NAME WITH DUPLICATES
+000380            FILE STATUS  IS ADDRESS-STATUS.
+000390
+000400     SELECT STATEMENT-FILE
+000410            ASSIGN       TO  STMTOUT
+000420            ORGANIZATION IS LINE SEQUENTIAL
+000430            FILE STATUS  IS STMTOUT-STATUS.
+000440
+000450 DATA DIVISION.
+000460 FILE SECTION.
+000470 FD  TRANSACTIONS
+000480     RECORDING MODE IS F.
+000490 01  TRANSACTION-STRUCTURE.
+000500     COPY "TRANSACTION-RECORD.CPY" REPLACING ==(TAG)== BY ==TR-==.
+000510
+000520 SD  SORT-WORK-FILE.
+000530 01  SORT-RECORD.
+000540     COPY "TRANSACTION-RECORD.CPY" REPLACING ==(TAG)== BY ==SD-==.
+000550
+000560 FD  ADDRESS-FILE.
+000570 01  ADDRESS-RECORD.
+000580     COPY "ADDRESS-RECORD.CPY" REPLACING ==(TAG)== BY ==FD-==.
+000590
+000600 FD  STATEMENT-FILE
+000610     RECORDING MODE IS F.
+000620 01  STATEMENT-LINE               PIC X(80).
+000630
+000640 WORKING-STORAGE SECTION.
+000650*                                                                *
+000660*   FILE ASSIGNMENT NAMES AND STATUS FIELDS                     *
+000670*                                                                *
+000680 01  TRANSOUT                   PIC X(50)
+000690     VALUE "transactions.txt".
+000700 01  ADDROUT                    PIC X(50)
+000710     VALUE "/mnt/c/cobfiles\address.idx".
+000720 01  STMTOUT                    PIC X(50)
+000730     VALUE "monthly-statements.txt".
+000740
+000750 01  TRANSOUT-STATUS            PIC X(02).
+000760 01  ADDRESS-STATUS             PIC X(02).
+000770 01  STMTOUT-STATUS             PIC X(02).
+000780
+000790*                                                                *
+000800*   STATEMENT PERIOD (YYYYMM) -- DERIVED FROM TODAY'S DATE, THE  *
+000810*   SAME WAY BALANCE-AGING-REPORT.CBL DERIVES ITS AGING DATES,   *
+000820*   RATHER THAN A LITERAL THAT WOULD HAVE TO BE EDITED AND       *
+000830*   RECOMPILED EVERY MONTH.  A STATEMENT RUN COVERS THE MONTH    *
+000840*   JUST ENDED, SO THE PERIOD IS TODAY'S MONTH MINUS ONE.        *
+000850*                                                                *
+000860 01  WS-TODAY-8                  PIC 9(08).
+000870 01  WS-TODAY-YYYY               PIC 9(04).
+000880 01  WS-TODAY-MM                 PIC 9(02).
+000890 01  WS-STMT-YYYY                PIC 9(04).
+000900 01  WS-STMT-MM                  PIC 9(02).
+000910 01  WS-STATEMENT-YYYYMM         PIC 9(06) VALUE ZERO.
+000920
+000930 01  WS-SWITCHES.
+000940     05  WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+000950         88  WS-EOF-YES                    VALUE 'Y'.
+000960     05  WS-FIRST-ACCOUNT-SWITCH PIC X(01) VALUE 'Y'.
+000970         88  WS-FIRST-ACCOUNT              VALUE 'Y'.
+000980     05  WS-FOUND-SWITCH         PIC X(01) VALUE 'N'.
+000990         88  WS-ACCOUNT-FOUND              VALUE 'Y'.
+001000
+001010 01  WS-PREV-ACCOUNT-ID          PIC 9(07) VALUE ZERO.
+001020 01  WS-DEBIT-TOTAL              PIC 9(07)V9(02) VALUE ZERO.
+001030 01  WS-CREDIT-TOTAL             PIC 9(07)V9(02) VALUE ZERO.
+001040 01  WS-LAST-END-BALANCE         PIC 9(06)V9(02) VALUE ZERO.
+001050 01  WS-ACCOUNT-NAME             PIC X(41).
+001060 01  WS-ACCOUNT-STREET           PIC X(40).
+001070 01  WS-ACCOUNT-CITY-STATE-ZIP   PIC X(60).
+001080
+001090 PROCEDURE DIVISION.
+001100*                                                                *
+001110*   0000-MAINLINE                                               *
+001120*                                                                *
+001130 0000-MAINLINE.
+001140     PERFORM 1000-SET-STATEMENT-PERIOD THRU 1000-EXIT.
+001150     OPEN INPUT ADDRESS-FILE.
+001160     SORT SORT-WORK-FILE
+001170         ON ASCENDING KEY SD-ACCOUNT-ID
+001180         ON ASCENDING KEY SD-TRANSACTION-DATE
+001190         INPUT PROCEDURE  IS 2000-LOAD-SORT-FILE
+001200         OUTPUT PROCEDURE IS 3000-WRITE-STATEMENTS.
+001210     CLOSE ADDRESS-FILE.
+001220     DISPLAY "MONTHLY-STATEMENT RUN COMPLETE FOR "
+001230             WS-STATEMENT-YYYYMM.
+001240     GO TO 9999-EXIT.
+001250
+001260*                                                                *
+001270*   1000-SET-STATEMENT-PERIOD -- THE MONTH JUST ENDED, RELATIVE  *
+001280*   TO TODAY                                                     *
+001290*                                                                *
+001300 1000-SET-STATEMENT-PERIOD.
+001310     ACCEPT WS-TODAY-8 FROM DATE YYYYMMDD.
+001320     MOVE WS-TODAY-8 (1:4) TO WS-TODAY-YYYY.
+001330     MOVE WS-TODAY-8 (5:2) TO WS-TODAY-MM.
+001340     IF WS-TODAY-MM = 1
+001350        COMPUTE WS-STMT-YYYY = WS-TODAY-YYYY - 1
+001360        MOVE 12 TO WS-STMT-MM
+001370     ELSE
+001380        MOVE WS-TODAY-YYYY TO WS-STMT-YYYY
+001390        COMPUTE WS-STMT-MM = WS-TODAY-MM - 1
+001400     END-IF.
+001410     COMPUTE WS-STATEMENT-YYYYMM = WS-STMT-YYYY * 100 + WS-STMT-MM.
+001420 1000-EXIT.
+001430     EXIT.
+001440
+001450*                                                                *
+001460*   2000-LOAD-SORT-FILE -- RELEASE ONLY TRANSACTIONS THAT FALL   *
+001470*   IN THE TARGET MONTH                                          *
+001480*                                                                *
+001490 2000-LOAD-SORT-FILE.
+001500     OPEN INPUT TRANSACTIONS.
+001510     IF TRANSOUT-STATUS NOT = '00'
+001520        DISPLAY "NO TRANSACTIONS FILE FOUND -- " TRANSOUT
+001530        GO TO 2000-EXIT
+001540     END-IF.
+001550     PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+001560     PERFORM 2200-RELEASE-IF-IN-MONTH THRU 2200-EXIT
+001570             UNTIL WS-EOF-YES.
+001580     CLOSE TRANSACTIONS.
+001590 2000-EXIT.
+001600     EXIT.
+001610
+001620 2100-READ-TRANSACTION.
+001630     READ TRANSACTIONS
+001640         AT END
+001650            MOVE 'Y' TO WS-EOF-SWITCH
+001660     END-READ.
+001670 2100-EXIT.
+001680     EXIT.
+001690
+001700 2200-RELEASE-IF-IN-MONTH.
+001710     IF TR-DETAIL-RECORD
+001720        AND TR-TRANSACTION-DATE (1:6) = WS-STATEMENT-YYYYMM
+001730        MOVE TRANSACTION-STRUCTURE TO SORT-RECORD
+001740        RELEASE SORT-RECORD
+001750     END-IF.
+001760     PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+001770 2200-EXIT.
+001780     EXIT.
+001790
+001800*                                                                *
+001810*   3000-WRITE-STATEMENTS -- CONTROL BREAK ON ACCOUNT-ID         *
+001820*                                                                *
+001830 3000-WRITE-STATEMENTS.
+001840     OPEN OUTPUT STATEMENT-FILE.
+001850     MOVE 'N' TO WS-EOF-SWITCH.
+001860     PERFORM 3100-RETURN-SORTED-RECORD THRU 3100-EXIT.
+001870     PERFORM 3200-PROCESS-DETAIL THRU 3200-EXIT
+001880             UNTIL WS-EOF-YES.
+001890     IF NOT WS-FIRST-ACCOUNT
+001900        PERFORM 4000-WRITE-STATEMENT-TOTALS THRU 4000-EXIT
+001910     END-IF.
+001920     CLOSE STATEMENT-FILE.
+001930 3000-EXIT.
+001940     EXIT.
+001950
+001960 3100-RETURN-SORTED-RECORD.
+001970     RETURN SORT-WORK-FILE
+001980         AT END
+001990            MOVE 'Y' TO WS-EOF-SWITCH
+002000     END-RETURN.
+002010 3100-EXIT.
+002020     EXIT.
+002030
+002040 3200-PROCESS-DETAIL.
+002050     IF NOT WS-FIRST-ACCOUNT AND SD-ACCOUNT-ID NOT =
+002060        WS-PREV-ACCOUNT-ID
+002070        PERFORM 4000-WRITE-STATEMENT-TOTALS THRU 4000-EXIT
+002080     END-IF.
+002090     IF WS-FIRST-ACCOUNT OR SD-ACCOUNT-ID NOT = WS-PREV-ACCOUNT-ID
+002100        PERFORM 3300-WRITE-STATEMENT-HEADER THRU 3300-EXIT
+002110        MOVE 'N' TO WS-FIRST-ACCOUNT-SWITCH
+002120        MOVE SD-ACCOUNT-ID TO WS-PREV-ACCOUNT-ID
+002130        MOVE ZERO TO WS-DEBIT-TOTAL WS-CREDIT-TOTAL
+002140     END-IF.
+002150     PERFORM 3400-WRITE-DETAIL-LINE THRU 3400-EXIT.
+002160     PERFORM 3100-RETURN-SORTED-RECORD THRU 3100-EXIT.
+002170 3200-EXIT.
+002180     EXIT.
+002190
+002200*                                                                *
+002210*   3300-WRITE-STATEMENT-HEADER -- LOOK UP THE CONTACT AND PRINT *
+002220*   THE STATEMENT HEADING                                        *
+002230*                                                                *
+002240 3300-WRITE-STATEMENT-HEADER.
+002250     PERFORM 5000-LOOKUP-ACCOUNT THRU 5000-EXIT.
+002260     MOVE SPACES TO STATEMENT-LINE.
+002270     WRITE STATEMENT-LINE.
+002280     MOVE SPACES TO STATEMENT-LINE.
+002290     STRING "STATEMENT FOR ACCOUNT " SD-ACCOUNT-ID
+002300            DELIMITED BY SIZE INTO STATEMENT-LINE
+002310     END-STRING.
+002320     WRITE STATEMENT-LINE.
+002330     IF WS-ACCOUNT-FOUND
+002340        MOVE WS-ACCOUNT-NAME TO STATEMENT-LINE
+002350        WRITE STATEMENT-LINE
+002360        MOVE WS-ACCOUNT-STREET TO STATEMENT-LINE
+002370        WRITE STATEMENT-LINE
+002380        MOVE WS-ACCOUNT-CITY-STATE-ZIP TO STATEMENT-LINE
+002390        WRITE STATEMENT-LINE
+002400     ELSE
+002410        MOVE "(NO MATCHING ADDRESS BOOK CONTACT ON FILE)" TO
+002420             STATEMENT-LINE
+002430        WRITE STATEMENT-LINE
+002440     END-IF.
+002450     MOVE SPACES TO STATEMENT-LINE.
+002460     WRITE STATEMENT-LINE.
+002470 3300-EXIT.
+002480     EXIT.
+002490
+002500 3400-WRITE-DETAIL-LINE.
+002510     MOVE SPACES TO STATEMENT-LINE.
+002520     STRING SD-TRANSACTION-DATE  DELIMITED BY SIZE
+002530            "  " DELIMITED BY SIZE
+002540            SD-TRANSACTION-TYPE  DELIMITED BY SIZE
+002550            "  " DELIMITED BY SIZE
+002560            SD-DESC              DELIMITED BY SIZE
+002570            "  " DELIMITED BY SIZE
+002580            SD-AMOUNT            DELIMITED BY SIZE
+002590            "  BAL "             DELIMITED BY SIZE
+002600            SD-END-BALANCE       DELIMITED BY SIZE
+002610            INTO STATEMENT-LINE
+002620     END-STRING.
+002630     WRITE STATEMENT-LINE.
+002640     IF SD-DEBIT-TRANSACTION
+002650        ADD SD-AMOUNT TO WS-DEBIT-TOTAL
+002660     ELSE
+002670        ADD SD-AMOUNT TO WS-CREDIT-TOTAL
+002680     END-IF.
+002690     MOVE SD-END-BALANCE TO WS-LAST-END-BALANCE.
+002700 3400-EXIT.
+002710     EXIT.
+002720
+002730 4000-WRITE-STATEMENT-TOTALS.
+002740     MOVE SPACES TO STATEMENT-LINE.
+002750     STRING "  TOTAL DEBITS:  " WS-DEBIT-TOTAL
+002760            DELIMITED BY SIZE INTO STATEMENT-LINE
+002770     END-STRING.
+002780     WRITE STATEMENT-LINE.
+002790     MOVE SPACES TO STATEMENT-LINE.
+002800     STRING "  TOTAL CREDITS: " WS-CREDIT-TOTAL
+002810            DELIMITED BY SIZE INTO STATEMENT-LINE
+002820     END-STRING.
+002830     WRITE STATEMENT-LINE.
+002840     MOVE SPACES TO STATEMENT-LINE.
+002850     STRING "  ENDING BALANCE: " WS-LAST-END-BALANCE
+002860            DELIMITED BY SIZE INTO STATEMENT-LINE
+002870     END-STRING.
+002880     WRITE STATEMENT-LINE.
+002890     MOVE SPACES TO STATEMENT-LINE.
+002900     WRITE STATEMENT-LINE.
+002910 4000-EXIT.
+002920     EXIT.
+002930
+002940*                                                                *
+002950*   5000-LOOKUP-ACCOUNT -- SCAN ADDRESS-FILE FOR THE CONTACT     *
+002960*   CARRYING THIS ACCOUNT-ID, THE SAME WAY LEDGER-POST DOES      *
+002970*                                                                *
+002980 5000-LOOKUP-ACCOUNT.
+002990     MOVE 'N' TO WS-FOUND-SWITCH.
+003000     IF ADDRESS-STATUS NOT = '00'
+003010        GO TO 5000-EXIT
+003020     END-IF.
+003030     MOVE LOW-VALUES TO FD-PHONE.
+003040     START ADDRESS-FILE KEY IS >= FD-PHONE
+003050         INVALID KEY
+003060            GO TO 5000-EXIT
+003070     END-START.
+003080 5000-READ-NEXT.
+003090     READ ADDRESS-FILE NEXT RECORD
+003100         AT END
+003110            GO TO 5000-EXIT
+003120     END-READ.
+003130     IF FD-ACCOUNT-ID = SD-ACCOUNT-ID
+003140        MOVE 'Y' TO WS-FOUND-SWITCH
+003150        STRING FD-FIRST-NAME DELIMITED BY SPACE
+003160               " " DELIMITED BY SIZE
+003170               FD-LAST-NAME  DELIMITED BY SPACE
+003180               INTO WS-ACCOUNT-NAME
+003190        END-STRING
+003200        MOVE FD-STREET-NAME TO WS-ACCOUNT-STREET
+003210        STRING FD-CITY  DELIMITED BY SPACE
+003220               ", "     DELIMITED BY SIZE
+003230               FD-STATE DELIMITED BY SIZE
+003240               " "      DELIMITED BY SIZE
+003250               FD-ZIP   DELIMITED BY SPACE
+003260               INTO WS-ACCOUNT-CITY-STATE-ZIP
+003270        END-STRING
+003280        GO TO 5000-EXIT
+003290     END-IF.
+003300     GO TO 5000-READ-NEXT.
+003310 5000-EXIT.
+003320     EXIT.
+003330
+003340 9999-EXIT.
+003350     STOP RUN.
